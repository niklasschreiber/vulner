@@ -307,6 +307,12 @@ XSCAD  01 W-INDI                  PIC S9(04) COMP   VALUE 0.
        01  CTR-RCBTR02           PIC S9(09) COMP-3 VALUE ZEROES.
        01  TIPO-ERRORE           PIC X             VALUE SPACE.
 
+      ***************************************************************
+      ** CONTATORE DI RISCONTRO PER LA QUADRATURA DEI FLUSSI FLICOPA
+      ** VS FLOCOPA+FLOCOUPD+FLOSCART+FLOSTORI IN USCITA
+      ***************************************************************
+       01  CTR-TOTALE-OUTPUT      PIC S9(09) COMP-3 VALUE ZEROES.
+
       ** *********************************************************** **
       **    CAMPO PER CHIAMATA DINAMICA ROUTINE DI ACCESSO ALLA      **
       **    TABELLA DB2 TGTBTG01                                     **
@@ -1158,9 +1164,41 @@ DEBUG *    DISPLAY 'SCRITTURA FLOCOUPD'.
            DISPLAY 'ACCESSI ROUTINE RCBTR02          : ' W-EDIT.
            DISPLAY '**************************************************'.
 
+           PERFORM RISCONTRO-QUADRATURA THRU EX-RISCONTRO-QUADRATURA.
+
        EX-VISUALIZZA-CONTATORI.
            EXIT.
 
+      ******************************************************************
+      * RISCONTRO DI QUADRATURA: CONFRONTA I RECORD LETTI DA FLICOPA   *
+      * CON LA SOMMA DEI RECORD SCRITTI SUI QUATTRO FLUSSI DI USCITA   *
+      * FLOCOPA+FLOCOUPD+FLOSCART+FLOSTORI, IN MODO DA SEGNALARE SUBITO*
+      * UNO SBILANCIO ANZICHE' DEMANDARLO A UN CONTEGGIO MANUALE A     *
+      * POSTERIORI IN FASE DI COLLAUDO/ESERCIZIO.                     *
+      ******************************************************************
+       RISCONTRO-QUADRATURA.
+
+           COMPUTE CTR-TOTALE-OUTPUT = CTR-FLOCOPA  + CTR-FLOCOUPD
+                                      + CTR-FLOSCART + CTR-FLOSTORI.
+
+           DISPLAY ' '.
+           DISPLAY '---------- RISCONTRO QUADRATURA FLUSSI ----------'.
+           MOVE CTR-FLICOPA                        TO  W-EDIT.
+           DISPLAY 'TOTALE RECORD IN INGRESSO FLICOPA: ' W-EDIT.
+           MOVE CTR-TOTALE-OUTPUT                  TO  W-EDIT.
+           DISPLAY 'TOTALE RECORD DISTRIBUITI OUTPUT : ' W-EDIT.
+
+           IF CTR-TOTALE-OUTPUT = CTR-FLICOPA
+              DISPLAY 'ESITO QUADRATURA                 : OK'
+           ELSE
+              DISPLAY 'ESITO QUADRATURA                 : SBILANCIO'
+              MOVE 'S'         TO FL-ERRORE
+           END-IF.
+           DISPLAY '-------------------------------------------------'.
+
+       EX-RISCONTRO-QUADRATURA.
+           EXIT.
+
       ******************************************************************
        CHIUSURA-FILE.
 
