@@ -356,6 +356,13 @@ MM0410*END   DB2
 003030      05           VAU64A PIC S9(4) COMP     OCCURS 0002.         *AA351
 003040*************** ZONA DI COMMUNICAZIONE CON DB2 *****************  *AB000
 003050      EXEC SQL INCLUDE SQLCA END-EXEC.                            *AB010
+090826*--- PROFILI DEPOSITO TERRITORIALE PARAMETRIZZATI (TAB CSTBDTER)
+090826     EXEC SQL INCLUDE DCLCSTBDTER END-EXEC.
+090826 01  W-DTER-TROVATO              PIC X(01) VALUE 'N'.
+090826     88  DTER-TROVATO                  VALUE 'S'.
+090826     88  DTER-NON-TROVATO              VALUE 'N'.
+090826*--- LOG INTERROGAZIONI MO-22A PER TERMINALE/DIREZIONE (CSTBM22L)
+090826     EXEC SQL INCLUDE DCLCSTBM22L END-EXEC.
 003060********* FINE DELLA ZONA DI COMUNICAZIONE CON DB2 *************  *AB100
 003070*                                                                 *AB110
 003080*TRACCIATO RECORD CONTENENTE LE VARIABILI DI ERRORE               *AB115
@@ -1167,6 +1174,11 @@ CL0113                        CB00-XUFLIF
 MA1013                        CB00-XUFLIU
 CL0113     END-IF
 
+090826     IF CB00-XPROUT = 'DTCENTRA'
+090826        PERFORM LOG-MO22A
+090826           THRU LOG-MO22A-EX
+090826     END-IF
+
 010730     MOVE        CB00-XDILIO TO WW00-XDILIO.                      P030
 010740           IF    WW00-XDIL01 NUMERIC                              P040
 010750           OR    WW00-XDIL01 = 'DI'                               P045
@@ -1177,6 +1189,8 @@ ES0106*                CB00-XUFLIU                                      P050
 AC0907     INITIALIZE UCDETE1C-DATI.
 AC0907     MOVE WW00-XDILIO     TO UCDETE1C-FILIALE-IN
 MA1113     MOVE '20081010'      TO UCDETE1C-DATA-VALID-IN
+090826     PERFORM LEGGI-DTER-VALID
+090826        THRU LEGGI-DTER-VALID-EX
 AC0907     EXEC CICS LINK PROGRAM (W-UCTPDTE1)
 AC0907     COMMAREA (UCDETE1C-DATI)
 AC0907     LENGTH (86)
@@ -1187,6 +1201,11 @@ AC0907           MOVE WW00-XDIL01 TO CB00-XDILIO
 AC0907                               CB00-XDILIF
 AC0907           GO TO F21GG-FN
 AC0907        END-IF
+090826        PERFORM LEGGI-DTER-FILIALE
+090826           THRU LEGGI-DTER-FILIALE-EX
+090826        IF DTER-TROVATO
+090826           GO TO F21GG-FN
+090826        END-IF
 010840        IF    WW00-XDIL01 = 'RN'                                  P064
 010850              MOVE        'FO   ' TO CB00-XDILIO                  P064
 010860                                     CB00-XDILIF                  P068
@@ -1260,6 +1279,59 @@ AC0907     MOVE UCDETE1C-DEPTER-OUT TO WW00-XDILIO
 010810     MOVE        WW00-XDILIO TO CB00-XDILIO                       P054
 010820                 CB00-XDILIF.                                     P058
 011200 F21GG-FN.    EXIT.                                               P000
+090826*-----------------------------------------------------------------
+090826*REGISTRAZIONE SU CSTBM22L DI OGNI INTERROGAZIONE MO-22A ASSOCIATA
+090826*A TERMINALE/DIREZIONE, PER IL REPORT GIORNALIERO CSBR290        *
+090826*-----------------------------------------------------------------
+090826 LOG-MO22A.
+090826     EXEC SQL
+090826         INSERT INTO CSTBM22L
+090826                 (M22L_DATA, M22L_ORA, M22L_TERMINALE,
+090826                  M22L_DIREZIONE, M22L_UFFICIO)
+090826          VALUES (CURRENT DATE, CURRENT TIME, :CB00-XLID,
+090826                  :CB00-XDILIO, :CB00-XUFLIO)
+090826     END-EXEC.
+090826 LOG-MO22A-EX.
+090826     EXIT.
+090826*-----------------------------------------------------------------
+090826*RICERCA SU CSTBDTER DELLA DATA DI VALIDITA' DA PASSARE A UCTPDTE1
+090826*AL POSTO DEL VALORE CABLATO, SE LA PROVINCIA E' STATA CENSITA   *
+090826*-----------------------------------------------------------------
+090826 LEGGI-DTER-VALID.
+090826     MOVE WW00-XDILIO         TO DTER-PROVINCIA.
+090826     EXEC SQL
+090826         SELECT DTER_DT_VALID
+090826           INTO :DTER-DT-VALID
+090826           FROM CSTBDTER
+090826          WHERE DTER_PROVINCIA = :DTER-PROVINCIA
+090826     END-EXEC.
+090826     IF SQLCODE = 0
+090826        MOVE DTER-DT-VALID    TO UCDETE1C-DATA-VALID-IN
+090826     END-IF.
+090826 LEGGI-DTER-VALID-EX.
+090826     EXIT.
+090826*-----------------------------------------------------------------
+090826*RICERCA SU CSTBDTER DELLA FILIALE SOSTITUTIVA DI DEPOSITO       *
+090826*TERRITORIALE PER PROVINCIA, IN ALTERNATIVA ALLA CATENA DI IF    *
+090826*CABLATA SOPRASTANTE, CHE RESTA COME RISERVA PER LE PROVINCE NON *
+090826*ANCORA CENSITE IN TABELLA                                       *
+090826*-----------------------------------------------------------------
+090826 LEGGI-DTER-FILIALE.
+090826     SET DTER-NON-TROVATO     TO TRUE.
+090826     MOVE WW00-XDIL01         TO DTER-PROVINCIA.
+090826     EXEC SQL
+090826         SELECT DTER_FILIALE
+090826           INTO :DTER-FILIALE
+090826           FROM CSTBDTER
+090826          WHERE DTER_PROVINCIA = :DTER-PROVINCIA
+090826     END-EXEC.
+090826     IF SQLCODE = 0
+090826        MOVE DTER-FILIALE     TO CB00-XDILIO
+090826                                 CB00-XDILIF
+090826        SET DTER-TROVATO      TO TRUE
+090826     END-IF.
+090826 LEGGI-DTER-FILIALE-EX.
+090826     EXIT.
 011210 F3999-ITER-FT.     EXIT.                                         CVA010
 011220 F3999-FN.    EXIT.                                               CVA010
 011230 F40.       IF SCR-ER > '1'  MOVE 'A' TO OPER  GO TO F40-FN.      CVA010
