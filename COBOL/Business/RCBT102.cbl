@@ -42,6 +42,12 @@
            ASSIGN TO FLOGEUP                                            00004200
            FILE STATUS IS FS-FLOGEUP.                                   00004300
                                                                         00004400
+090826* ARCHIVIO DI STATO: DATA/ORA DELL'ULTIMA ESTRAZIONE INCREMENTALE
+090826* ANDATA A BUON FINE. RECORD UNICO, RISCRITTO A FINE ELABORAZIONE
+090826     SELECT    FLOGEUPT
+090826     ASSIGN TO FLOGEUPT
+090826     FILE STATUS IS FS-FLOGEUPT.
+
        DATA DIVISION.                                                   00004500
        FILE SECTION.                                                    00004600
                                                                         00004700
@@ -63,14 +69,23 @@
            RECORDING F                                                  00006300
            LABEL RECORD IS STANDARD                                     00006400
            BLOCK CONTAINS 0 RECORDS                                     00006500
-           DATA RECORD IS REC-FLOGEUP.                                  00006600
+           DATA RECORD IS REC-FLOGEUP.                                  00006800
        01 REC-FLOGEUP         PIC X(059).                               00006800
-                                                                        00006900
+
+090826 FD FLOGEUPT
+090826     RECORDING F
+090826     LABEL RECORD IS STANDARD
+090826     DATA RECORD IS REC-FLOGEUPT.
+090826 01 REC-FLOGEUPT.
+090826     05  GEUPT-ULTIMA-ESTRAZ   PIC X(026).
+090826     05  FILLER                PIC X(054).
+
        WORKING-STORAGE SECTION.                                         00007000
                                                                         00007100
       * FILE STATUS.                                                    00007200
        01 FS-FLISTA01            PIC X(002)          VALUE '00'.        00007300
        01 FS-FLOGEUP             PIC X(002)          VALUE '00'.        00007400
+090826 01 FS-FLOGEUPT            PIC X(002)          VALUE '00'.
                                                                         00007500
       * CONTATORI PER I RECORD LETTI E SCRITTI.                         00007600
        01 CTR-FLISTA01           PIC S9(009) COMP-3  VALUE ZEROES.      00007700
@@ -84,6 +99,17 @@
        01 W-ESISTE-GEUP          PIC  X(002)         VALUE SPACES.      00008500
        01 W-TIMESTAMP            PIC  X(026)         VALUE SPACES.      00008600
                                                                         00008700
+      *---------------------------------------------------------------*
+      *090826 ESTRAZIONE INCREMENTALE SU RCTBGEUP: SCHEDA PARAMETRO,   *
+      *090826 DATA/ORA DI INIZIO RUN E ULTIMA ESTRAZIONE ANDATA A BUON *
+      *090826 FINE, USATE PER RESTRINGERE LA VERIFICA-GEUP ALLE SOLE  *
+      *090826 RIGHE RCTBGEUP PIU' RECENTI DELL'ULTIMO RUN RIUSCITO     *
+      *---------------------------------------------------------------*
+090826 01  PARAM-ESTRAZ.
+090826     05  PR-MODO-ESTRAZ        PIC X(01).
+090826 01  W-RUN-START-TS            PIC X(026)    VALUE SPACES.
+090826 01  W-ULTIMA-ESTRAZ           PIC X(026)    VALUE SPACES.
+090826 01  W-PRIMA-VERIFICA          PIC X(001)    VALUE 'S'.
       ***************************************************************   00008800
       ** AREA LETTURA FILE IN INPUT                                **   00008900
       ***************************************************************   00009000
@@ -168,8 +194,32 @@
                                                                         00016900
            PERFORM ACCETTA-FLIPARM   THRU  EX-ACCETTA-FLIPARM.          00017000
                                                                         00017100
+090826     PERFORM LEGGI-PARAM-ESTRAZ THRU EX-LEGGI-PARAM-ESTRAZ.
+
        EX-DISPLAY-INIZIALI.                                             00017200
            EXIT.                                                        00017300
+      *-----------------------------------------------------------------
+      *090826 SCHEDA PARAMETRO DI MODO ESTRAZIONE: 'F' = ESTRAZIONE     *
+      *090826 COMPLETA (COME IL COMPORTAMENTO STORICO, PER LE CHIUSURE  *
+      *090826 DI FINE PERIODO), QUALSIASI ALTRO VALORE (COMPRESA SCHEDA *
+      *090826 ASSENTE) = ESTRAZIONE INCREMENTALE DI ROUTINE             *
+      *-----------------------------------------------------------------
+090826 LEGGI-PARAM-ESTRAZ.
+090826*
+090826     ACCEPT PARAM-ESTRAZ   FROM SYSIN.
+090826*
+090826     IF PR-MODO-ESTRAZ NOT = 'F'
+090826        MOVE 'I'            TO PR-MODO-ESTRAZ
+090826     END-IF.
+090826*
+090826     IF PR-MODO-ESTRAZ = 'F'
+090826        DISPLAY 'RCTB102 - MODO ESTRAZIONE: COMPLETA (F)'
+090826     ELSE
+090826        DISPLAY 'RCTB102 - MODO ESTRAZIONE: INCREMENTALE (I)'
+090826     END-IF.
+090826*
+090826 EX-LEGGI-PARAM-ESTRAZ.
+090826     EXIT.
                                                                         00017400
       ***************************************************************** 00017500
        APERTURA-FILE.                                                   00017600
@@ -188,6 +238,32 @@
               PERFORM OP-FINALI  THRU EX-OP-FINALI                      00018900
            END-IF.                                                      00019000
                                                                         00019100
+090826     OPEN I-O FLOGEUPT.
+090826     IF FS-FLOGEUPT = '35'
+090826        OPEN OUTPUT FLOGEUPT
+090826        MOVE LOW-VALUES     TO REC-FLOGEUPT
+090826        WRITE REC-FLOGEUPT
+090826        CLOSE FLOGEUPT
+090826        OPEN I-O FLOGEUPT
+090826     END-IF.
+090826     IF FS-FLOGEUPT NOT = '00'
+090826        DISPLAY 'ERRORE APERTURA FILE FLOGEUPT ' FS-FLOGEUPT
+090826        MOVE 'S' TO FL-ERRORE
+090826        PERFORM OP-FINALI  THRU EX-OP-FINALI
+090826     END-IF.
+090826*
+090826     READ FLOGEUPT INTO REC-FLOGEUPT.
+090826     IF FS-FLOGEUPT = '00'
+090826        MOVE GEUPT-ULTIMA-ESTRAZ  TO W-ULTIMA-ESTRAZ
+090826     ELSE
+090826        MOVE LOW-VALUES           TO W-ULTIMA-ESTRAZ
+090826     END-IF.
+090826     IF W-ULTIMA-ESTRAZ = SPACES OR LOW-VALUES
+090826        DISPLAY 'RCTB102 - NESSUNA ESTRAZIONE PRECEDENTE REGISTR'
+090826                'ATA: FORZATA ESTRAZIONE COMPLETA PER QUESTO RUN'
+090826        MOVE 'F'               TO PR-MODO-ESTRAZ
+090826     END-IF.
+
        EX-APERTURA-FILE.                                                00019200
            EXIT.                                                        00019300
                                                                         00019400
@@ -274,15 +350,17 @@
            MOVE FLISTA01-DTCONT        TO GEUP-DTCONT                   00028120
            MOVE FLISTA01-VDACO         TO GEUP-VDACO                    00028130
            MOVE FLISTA01-COD-UFF       TO GEUP-COD-UFF                  00028140
-           EXEC SQL                                                     00028200
-               SELECT COUNT(*), CURRENT TIMESTAMP                       00028300
-                 INTO :W-COUNT-GEUP, :W-TIMESTAMP                       00028400
-                 FROM RCTBGEUP                                          00028500
-                WHERE GEUP_PART      =:GEUP-PART                        00028600
-                  AND GEUP_DTCONT    =:GEUP-DTCONT                      00028700
-                  AND GEUP_VDACO     =:GEUP-VDACO                       00028800
-                  AND GEUP_COD_UFF   =:GEUP-COD-UFF                     00028900
-           END-EXEC.                                                    00029000
+090826*
+090826     IF PR-MODO-ESTRAZ = 'F'
+090826        PERFORM SELECT-GEUP-COMPLETA THRU EX-SELECT-GEUP-COMPLETA
+090826     ELSE
+090826        PERFORM SELECT-GEUP-INCREM   THRU EX-SELECT-GEUP-INCREM
+090826     END-IF.
+090826*
+090826     IF W-PRIMA-VERIFICA = 'S'
+090826        MOVE W-TIMESTAMP     TO W-RUN-START-TS
+090826        MOVE 'N'             TO W-PRIMA-VERIFICA
+090826     END-IF.
                                                                         00029100
            IF SQLCODE NOT = 0                                           00029200
               MOVE SQLCODE TO W-SQLCODE                                 00029300
@@ -307,6 +385,45 @@ DEBUG *            ' ESISTE : ' W-ESISTE-GEUP.                          00031000
        EX-VERIFICA-GEUP.                                                00031200
            EXIT.                                                        00031300
                                                                         00031400
+      *-----------------------------------------------------------------
+090826*SELEZIONE COMPLETA (MODO 'F'): RICALCOLA L'ESISTENZA DELLA RIGA
+090826*SU TUTTO LO STORICO RCTBGEUP, SENZA ALCUN FILTRO DI TIMESTAMP
+090826*-----------------------------------------------------------------
+090826 SELECT-GEUP-COMPLETA.
+090826*
+               EXEC SQL                                                 00028200
+                   SELECT COUNT(*), CURRENT TIMESTAMP                   00028300
+                     INTO :W-COUNT-GEUP, :W-TIMESTAMP                   00028400
+                     FROM RCTBGEUP                                      00028500
+                    WHERE GEUP_PART      =:GEUP-PART                    00028600
+                      AND GEUP_DTCONT    =:GEUP-DTCONT                  00028700
+                      AND GEUP_VDACO     =:GEUP-VDACO                   00028800
+                      AND GEUP_COD_UFF   =:GEUP-COD-UFF                 00028900
+               END-EXEC.                                                00029000
+090826*
+090826 EX-SELECT-GEUP-COMPLETA.
+090826     EXIT.
+      *-----------------------------------------------------------------
+090826*SELEZIONE INCREMENTALE (MODO 'I'): RESTRINGE LA VERIFICA ALLE
+090826*SOLE RIGHE RCTBGEUP PIU' RECENTI DELL'ULTIMA ESTRAZIONE ANDATA
+090826*A BUON FINE, REGISTRATA IN FLOGEUPT
+090826*-----------------------------------------------------------------
+090826 SELECT-GEUP-INCREM.
+090826*
+090826     EXEC SQL
+090826         SELECT COUNT(*), CURRENT TIMESTAMP
+090826           INTO :W-COUNT-GEUP, :W-TIMESTAMP
+090826           FROM RCTBGEUP
+090826          WHERE GEUP_PART      =:GEUP-PART
+090826            AND GEUP_DTCONT    =:GEUP-DTCONT
+090826            AND GEUP_VDACO     =:GEUP-VDACO
+090826            AND GEUP_COD_UFF   =:GEUP-COD-UFF
+090826            AND GEUP_TIMEST    >=:W-ULTIMA-ESTRAZ
+090826     END-EXEC.
+090826*
+090826 EX-SELECT-GEUP-INCREM.
+090826     EXIT.
+                                                                        00031400
       ******************************************************************00031500
       ***********      OPERAZIONI FINALI                   *************00031600
       ******************************************************************00031700
@@ -314,6 +431,9 @@ DEBUG *            ' ESISTE : ' W-ESISTE-GEUP.                          00031000
                                                                         00031900
            PERFORM VISUALIZZA-CONTATORI  THRU  EX-VISUALIZZA-CONTATORI. 00032000
                                                                         00032100
+090826     PERFORM AGGIORNA-ULTIMA-ESTRAZ
+090826        THRU EX-AGGIORNA-ULTIMA-ESTRAZ.
+
            PERFORM CHIUSURA-FILE         THRU  EX-CHIUSURA-FILE.        00032200
                                                                         00032300
            PERFORM DISPLAY-FINALI-E-STOP THRU  EX-DISPLAY-FINALI-E-STOP.00032400
@@ -321,6 +441,26 @@ DEBUG *            ' ESISTE : ' W-ESISTE-GEUP.                          00031000
        EX-OP-FINALI.                                                    00032600
            EXIT.                                                        00032700
                                                                         00032800
+      *-----------------------------------------------------------------
+      *090826 SE IL RUN E' ANDATO A BUON FINE, REGISTRA LA DATA/ORA DI *
+      *090826 INIZIO DI QUESTO RUN COME NUOVA SOGLIA PER LA PROSSIMA   *
+      *090826 ESTRAZIONE INCREMENTALE. UN RUN IN ERRORE NON AVANZA LA  *
+      *090826 SOGLIA, IN MODO CHE IL PROSSIMO RUN RIPROVI DALLO STESSO *
+      *090826 PUNTO                                                    *
+      *-----------------------------------------------------------------
+090826 AGGIORNA-ULTIMA-ESTRAZ.
+090826*
+090826     IF FL-ERRORE NOT = 'S' AND W-RUN-START-TS NOT = SPACES
+090826        MOVE W-RUN-START-TS   TO GEUPT-ULTIMA-ESTRAZ
+090826        REWRITE REC-FLOGEUPT
+090826        IF FS-FLOGEUPT NOT = '00'
+090826           DISPLAY 'ERRORE AGGIORNAMENTO FLOGEUPT ' FS-FLOGEUPT
+090826        END-IF
+090826     END-IF.
+090826*
+090826 EX-AGGIORNA-ULTIMA-ESTRAZ.
+090826     EXIT.
+                                                                        00032800
       ***************************************************************** 00032900
        VISUALIZZA-CONTATORI.                                            00033000
                                                                         00033100
@@ -358,6 +498,12 @@ DEBUG *            ' ESISTE : ' W-ESISTE-GEUP.                          00031000
               MOVE 'S' TO FL-ERRORE                                     00036300
            END-IF.                                                      00036400
                                                                         00036500
+090826     CLOSE FLOGEUPT.
+090826     IF FS-FLOGEUPT NOT = '00'
+090826        DISPLAY 'ERRORE CHIUSURA FILE FLOGEUPT ' FS-FLOGEUPT
+090826        MOVE 'S' TO FL-ERRORE
+090826     END-IF.
+
        EX-CHIUSURA-FILE.                                                00036600
            EXIT.                                                        00036700
                                                                         00036800
