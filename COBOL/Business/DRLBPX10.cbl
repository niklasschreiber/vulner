@@ -129,6 +129,21 @@
       *================================================================*
        01  INDICE                        PIC 9(02).
 
+      *================================================================*
+      *    AREA DI COMODO PER SELEZIONE DA SYSIN                       *
+      *================================================================*
+       01  WS-SYSIN-SELEZIONE.
+           05 WS-SEL-RAPPORTO-DA         PIC 9(12).
+           05 WS-SEL-RAPPORTO-A          PIC 9(12).
+
+       01  WK-SWITCH-SELEZIONE           PIC X(01).
+           88 SEL-ATTIVA                 VALUE 'S'.
+           88 SEL-NON-ATTIVA             VALUE 'N'.
+
+       01  WK-SWITCH-RAPPORTO            PIC X(01).
+           88 RAPPORTO-SELEZIONATO       VALUE 'S'.
+           88 RAPPORTO-NON-SELEZIONATO   VALUE 'N'.
+
        01  WK-COSTANTI-FLAG.
            05 WK-DRLBPX10                PIC X(08) VALUE 'DRLBPX10'.
       *
@@ -176,6 +191,7 @@
                10  TOT-WRT-OFILRADO         PIC  9(0015).
                10  TOT-NON-CENSITI          PIC  9(0015).
                10  TOT-VARIATI              PIC  9(0015).
+               10  TOT-ESCLUSI-SELEZIONE    PIC  9(0015).
 
            05  CONTATORI-EDIT.
                10  ELEM-TOT-EDIT      OCCURS  20.
@@ -243,6 +259,17 @@
       *
            INITIALIZE CAMPI-X-ELABORAZIONE.
            MOVE WK-DRLBPX10              TO ERR-PROGRAMMA
+      *
+           ACCEPT WS-SYSIN-SELEZIONE     FROM SYSIN.
+           IF WS-SEL-RAPPORTO-DA = ZEROES
+              AND WS-SEL-RAPPORTO-A = ZEROES
+              SET SEL-NON-ATTIVA         TO TRUE
+              DISPLAY ' SELEZIONE DA SYSIN..........: TUTTI I RAPPORTI'
+           ELSE
+              SET SEL-ATTIVA             TO TRUE
+              DISPLAY ' SELEZIONE DA SYSIN..........: RAPPORTI DA '
+                 WS-SEL-RAPPORTO-DA ' A ' WS-SEL-RAPPORTO-A
+           END-IF.
       *
            PERFORM OPEN-FILES            THRU OPEN-FILES-EX.
            PERFORM RED-IFILINPU          THRU RED-IFILINPU-EX.
@@ -256,7 +283,13 @@
       *================================================================*
       *
            IF IFILINPU-KEY = IFILRADO-KEY
-              PERFORM ELA-OFILRADO            THRU ELA-OFILRADO-EX
+              PERFORM CHECK-SELEZIONE         THRU CHECK-SELEZIONE-EX
+              IF RAPPORTO-SELEZIONATO
+                 PERFORM ELA-OFILRADO         THRU ELA-OFILRADO-EX
+              ELSE
+                 ADD 1                        TO TOT-ESCLUSI-SELEZIONE
+                 PERFORM WRT-OFILRADO         THRU WRT-OFILRADO-EX
+              END-IF
               PERFORM RED-IFILINPU            THRU RED-IFILINPU-EX
               PERFORM RED-IFILRADO            THRU RED-IFILRADO-EX
            ELSE
@@ -291,6 +324,22 @@
        ELA-OFILRADO-EX.
            EXIT.
 
+      *================================================================*
+       CHECK-SELEZIONE.
+      *================================================================*
+      *
+           SET RAPPORTO-NON-SELEZIONATO TO TRUE.
+           IF SEL-NON-ATTIVA
+              SET RAPPORTO-SELEZIONATO  TO TRUE
+           ELSE
+              IF IFILINPU-KEY-RAP >= WS-SEL-RAPPORTO-DA
+                 AND IFILINPU-KEY-RAP <= WS-SEL-RAPPORTO-A
+                 SET RAPPORTO-SELEZIONATO TO TRUE
+              END-IF
+           END-IF.
+       CHECK-SELEZIONE-EX.
+           EXIT.
+
       *================================================================*
        FINE.
       *================================================================*
@@ -306,6 +355,7 @@
            MOVE TOT-WRT-OFILRADO         TO EDIT-I(3).
            MOVE TOT-NON-CENSITI          TO EDIT-I(4).
            MOVE TOT-VARIATI              TO EDIT-I(5).
+           MOVE TOT-ESCLUSI-SELEZIONE    TO EDIT-I(6).
       *
            DISPLAY '*==============================================*'
            DISPLAY '*====          STATISTICHE FINALI          ====*'
@@ -318,6 +368,8 @@
            DISPLAY '     DI CUI VARIATI..........:' EDIT-I(5).
            DISPLAY '*====--------------------------------------====*'
            DISPLAY ' TOTALE NON CENSITI..........:' EDIT-I(4).
+           DISPLAY '*====--------------------------------------====*'
+           DISPLAY ' TOTALE ESCLUSI DA SELEZIONE.:' EDIT-I(6).
            DISPLAY '*==============================================*'.
        STATISTICHE-EX.
            EXIT.
