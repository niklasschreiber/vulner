@@ -10,6 +10,9 @@
       *----------------------------------------------------------------*00014000
       * 181000 ===> INSERITO CONTROLLO DELLA LETTURA FUORI CICLO      * 00015099
       *             FILE VUOTO ==> RETURN-CODE = 4                    * 00016099
+      * 090826 ===> AGGIUNTO REPORT DIFFERENZE RECORD (REPDIFF) IN    * 00016199
+      *             CASO DI DISCORDANZA TRA TAPPO E CONTEGGIO         * 00016299
+      *             EFFETTIVO DEI RECORD DI DETTAGLIO                 * 00016399
       ***************************************************************** 00017099
        IDENTIFICATION DIVISION.                                         00020000
       *_________________________________________________________________00030000
@@ -38,6 +41,9 @@
       *                                                                 00242113
            SELECT  STAMPA    ASSIGN  TO STAMPA                          00242213
                  FILE  STATUS  IS  W-STAT02.                            00242313
+      *                                                                 00242390
+090826     SELECT  REPDIFF   ASSIGN  TO REPDIFF                         00242395
+090826           FILE  STATUS  IS  W-STAT03.                            00242398
       *_________________________________________________________________00243004
        DATA DIVISION.                                                   00250000
       *_________________________________________________________________00260000
@@ -61,6 +67,12 @@
            RECORDING MODE IS F                                          00358513
            BLOCK CONTAINS 0 RECORDS.                                    00358613
        01  REC-SMOV            PIC X(132).                              00358738
+      *                                                                 00358750
+090826 FD  REPDIFF                                                      00358760
+090826     LABEL RECORD STANDARD                                        00358770
+090826     RECORDING MODE IS F                                          00358780
+090826     BLOCK CONTAINS 0 RECORDS.                                    00358790
+090826 01  REC-DIFF             PIC X(132).                             00358795
       *_________________________________________________________________00359000
        WORKING-STORAGE SECTION.                                         00440000
       *_________________________________________________________________00450000
@@ -125,6 +137,7 @@
        01  W-STAT01                 PIC X(02) VALUE SPACES.             00663004
       *                                                                 01520000
        01  W-STAT02                 PIC X(02) VALUE SPACES.             01520217
+090826 01  W-STAT03                 PIC X(02) VALUE SPACES.             01520218
       *                                                                 01520317
        01  W-TTAR-PROGR             PIC 9(5) VALUE ZERO.                01521000
       *                                                                 01521117
@@ -220,6 +233,45 @@
            10 W-ARRAC023-SALDID-EUR   PIC  9(12)V9(3).                  01572509
            10 W-ARRAC023-SALDIA-EUR   PIC  9(12)V9(3).                  01572609
       *                                                                 01573009
+      ***************************************************************** 01573019
+090826*   CAMPI PER IL REPORT DIFFERENZE DI DETTAGLIO (REPDIFF)       * 01573029
+      ***************************************************************** 01573039
+090826 01  CTR-DIFF                 PIC 9(05) VALUE 0.                  01573049
+090826 01  W-DIFF-REC               PIC 9(07) VALUE 0.                  01573059
+090826 01  W-INTEST-DIFF-1.                                             01573069
+090826     05  FILLER PIC X(50) VALUE                                   01573079
+090826         'REPORT DIFFERENZE TAPPO/DETTAGLIO ARRAB050'.            01573089
+090826     05  FILLER                PIC X(082) VALUE SPACES.           01573099
+090826 01  W-INTEST-DIFF-2.                                             01573109
+090826     05  FILLER                PIC X(006) VALUE 'FILE'.           01573119
+090826     05  FILLER                PIC X(003) VALUE SPACES.           01573129
+090826     05  FILLER                PIC X(012) VALUE 'NDG'.            01573139
+090826     05  FILLER                PIC X(005) VALUE SPACES.           01573149
+090826     05  FILLER                PIC X(003) VALUE 'SER'.            01573159
+090826     05  FILLER                PIC X(004) VALUE SPACES.           01573169
+090826     05  FILLER                PIC X(004) VALUE 'CAT.'.           01573179
+090826     05  FILLER                PIC X(004) VALUE SPACES.           01573189
+090826     05  FILLER                PIC X(005) VALUE 'FILIA'.          01573199
+090826     05  FILLER                PIC X(003) VALUE SPACES.           01573209
+090826     05  FILLER                PIC X(012) VALUE 'NUMERO'.         01573219
+090826     05  FILLER                PIC X(006) VALUE SPACES.           01573229
+090826     05  FILLER                PIC X(020) VALUE 'NOTE'.           01573239
+090826     05  FILLER                PIC X(048) VALUE SPACES.           01573249
+090826 01  W-RIGA-DIFF.                                                 01573259
+090826     05  WRD-FILE              PIC X(06).                         01573269
+090826     05  FILLER                PIC X(02) VALUE SPACES.            01573279
+090826     05  WRD-NDG               PIC X(12).                         01573289
+090826     05  FILLER                PIC X(02) VALUE SPACES.            01573299
+090826     05  WRD-SERVIZIO          PIC X(03).                         01573309
+090826     05  FILLER                PIC X(02) VALUE SPACES.            01573319
+090826     05  WRD-CATEGORIA         PIC X(04).                         01573329
+090826     05  FILLER                PIC X(02) VALUE SPACES.            01573339
+090826     05  WRD-FILIALE           PIC X(05).                         01573349
+090826     05  FILLER                PIC X(02) VALUE SPACES.            01573359
+090826     05  WRD-NUMERO            PIC 9(12).                         01573369
+090826     05  FILLER                PIC X(02) VALUE SPACES.            01573379
+090826     05  WRD-NOTE              PIC X(20).                         01573389
+090826     05  FILLER                PIC X(56) VALUE SPACES.            01573399
       *---------------------------------------------------------------* 01580000
 027500*      INCLUDE  TABELLE  DB2                                    * 01590000
 027600*---------------------------------------------------------------* 01600000
@@ -237,6 +289,9 @@ DEBU       DISPLAY 'INIZIO PGM ARRAB050'                                01820099
            PERFORM  INIZIO   THRU  INIZIO-EX.                           01830007
                                                                         01840000
            PERFORM 08000-LEGGO-INPUT THRU 08000-EX.                     01840107
+      *                                                                 01840150
+090826     PERFORM 08400-APRI-DIFF         THRU 08400-EX.               01840160
+090826     PERFORM 08410-SCRIVI-INTEST-DIFF THRU 08410-EX.              01840170
       *                                                                 01840700
            PERFORM 00100-CONTROLLO1 THRU 00100-EX                       01841207
             UNTIL W-STAT00 NOT = '00' AND W-STAT01 NOT = '00'.          01841333
@@ -411,6 +466,9 @@ DEBU          DISPLAY 'ERRORE ' W-STAT00 'SU LETTURA FILE63'            02180999
       *                                                                 02181264
            IF  ARRAC021-TIPO-REC    = '63'                              02181364
                ADD 1 TO CTR-REC-TOT                                     02181503
+090826         IF CTR-REC-TOT > W-N-REC-TOT                             02181504
+090826            PERFORM 08420-SCRIVI-ECC-SALDI THRU 08420-EX          02181505
+090826         END-IF                                                   02181506
            ELSE                                                         02181603
 DEBU           DISPLAY                                                  02181799
 DEBU                 'TIPO RECORD NON PREVISTO: ' ARRAC021-TIPO-REC     02181899
@@ -489,6 +547,9 @@ DEBU          DISPLAY 'ERRORE ' W-STAT01 'SU LETTURA FILE62'            02189499
       *                                                                 02189785
            IF  ARRAC020-TIPO-REC    = '62'                              02189885
                ADD 1 TO CTR-REC-TOT1                                    02189985
+090826         IF CTR-REC-TOT1 > W-N-REC-TOT1                           02189986
+090826            PERFORM 08421-SCRIVI-ECC-SCARTI THRU 08421-EX         02189987
+090826         END-IF                                                   02189988
            ELSE                                                         02190085
 DEBU           DISPLAY                                                  02190199
 DEBU                 'TIPO RECORD NON PREVISTO: ' ARRAC020-TIPO-REC     02190299
@@ -560,6 +621,12 @@ DEBU  -        'ECORD DI TESTA'                                         02197299
               DISPLAY 'NON C''E'' CORRISPONDENZA TRA IL TOTALE DEI'     02198099
               DISPLAY 'RECORD DEL TAPPO E IL NUMERO EFFETIVO DEI RECORD'02198199
               DISPLAY 'DI DETTAGLIO'                                    02198299
+090826        IF CTR-REC-TOT < W-N-REC-TOT                              02198310
+090826           COMPUTE W-DIFF-REC = W-N-REC-TOT - CTR-REC-TOT         02198320
+090826           MOVE 'FILE63' TO WRD-FILE                              02198330
+090826           PERFORM 08430-SCRIVI-MANCANTI THRU 08430-EX            02198340
+090826        END-IF                                                    02198350
+090826        PERFORM 08450-CHIUDI-DIFF THRU 08450-EX                   02198360
               PERFORM 20000-CHIUDI-ANOMALI  THRU 20000-EX               02198364
               PERFORM GEST-ABEND THRU EX-GEST-ABEND                     02198464
            END-IF.                                                      02198564
@@ -571,11 +638,18 @@ DEBU  -        'ECORD DI TESTA'                                         02197299
               DISPLAY 'NON C''E'' CORRISPONDENZA TRA IL TOTALE DEI'     02199399
               DISPLAY 'RECORD DEL TAPPO E IL NUMERO EFFETIVO DEI RECORD'02199499
               DISPLAY 'DI DETTAGLIO'                                    02199599
+090826        IF CTR-REC-TOT1 < W-N-REC-TOT1                            02199610
+090826           COMPUTE W-DIFF-REC = W-N-REC-TOT1 - CTR-REC-TOT1       02199620
+090826           MOVE 'FILE62' TO WRD-FILE                              02199630
+090826           PERFORM 08430-SCRIVI-MANCANTI THRU 08430-EX            02199640
+090826        END-IF                                                    02199650
+090826        PERFORM 08450-CHIUDI-DIFF THRU 08450-EX                   02199660
               PERFORM 21000-CHIUDI-SCARTATI THRU 21000-EX               02199964
               PERFORM GEST-ABEND THRU EX-GEST-ABEND                     02200064
            END-IF.                                                      02200164
       *                                                                 02200264
        00110-EX.                                                        02200364
+090826     PERFORM 08450-CHIUDI-DIFF THRU 08450-EX.                     02200370
              EXIT.                                                      02200464
       ***************************************************************** 02200564
       * PERFORM DI RICERCA DEL NUMERO PROGRESSIVO SULLA TABELLA TTAR  * 02200664
@@ -1186,3 +1260,109 @@ DEBU  -        'CTBTDAT'                                                07100099
                                                                         07382530
        00000-EX.                                                        07382600
            EXIT.                                                        07382700
+      ***************************************************************** 07382710
+090826* ROUTINE DI APERTURA DEL REPORT DIFFERENZE DI DETTAGLIO        * 07382720
+      ***************************************************************** 07382730
+090826 08400-APRI-DIFF.                                                 07382740
+090826     OPEN  OUTPUT  REPDIFF.                                       07382750
+090826     IF  W-STAT03  NOT = '00'                                     07382760
+090826         DISPLAY 'ERRORE APERTURA REPDIFF ' W-STAT03              07382770
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  07382780
+090826     END-IF.                                                      07382790
+090826 08400-EX.                                                        07382800
+090826     EXIT.                                                        07382810
+      ***************************************************************** 07382820
+090826* ROUTINE DI SCRITTURA DELL'INTESTAZIONE DEL REPORT DIFFERENZE  * 07382830
+      ***************************************************************** 07382840
+090826 08410-SCRIVI-INTEST-DIFF.                                        07382850
+090826     WRITE REC-DIFF FROM W-INTEST-DIFF-1.                         07382860
+090826     IF  W-STAT03  NOT = '00'                                     07382870
+090826         DISPLAY 'ERRORE SCRITTURA REPDIFF ' W-STAT03             07382880
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  07382890
+090826     END-IF.                                                      07382900
+090826     WRITE REC-DIFF FROM W-INTEST-DIFF-2.                         07382910
+090826     IF  W-STAT03  NOT = '00'                                     07382920
+090826         DISPLAY 'ERRORE SCRITTURA REPDIFF ' W-STAT03             07382930
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  07382940
+090826     END-IF.                                                      07382950
+090826 08410-EX.                                                        07382960
+090826     EXIT.                                                        07382970
+      ***************************************************************** 07382980
+090826* ROUTINE DI SCRITTURA RIGA DIFFERENZA: RECORD ECCEDENTE SUL    * 07382990
+090826* FILE DEI SALDI ANOM. RISPETTO AL TOTALE DICHIARATO NEL TAPPO  * 07383000
+      ***************************************************************** 07383010
+090826 08420-SCRIVI-ECC-SALDI.                                          07383020
+090826     MOVE 'FILE63'            TO WRD-FILE.                        07383030
+090826     MOVE ARRAC021-NDG        TO WRD-NDG.                         07383040
+090826     MOVE ARRAC021-SERVIZIO   TO WRD-SERVIZIO.                    07383050
+090826     MOVE ARRAC021-CATEGORIA  TO WRD-CATEGORIA.                   07383060
+090826     MOVE ARRAC021-FILIALE    TO WRD-FILIALE.                     07383070
+090826     MOVE ARRAC021-NUMERO     TO WRD-NUMERO.                      07383080
+090826     MOVE 'RECORD ECCEDENTE'  TO WRD-NOTE.                        07383090
+090826     WRITE REC-DIFF FROM W-RIGA-DIFF.                             07383100
+090826     IF  W-STAT03  NOT = '00'                                     07383110
+090826         DISPLAY 'ERRORE SCRITTURA REPDIFF ' W-STAT03             07383120
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  07383130
+090826     END-IF.                                                      07383140
+090826     ADD 1 TO CTR-DIFF.                                           07383150
+090826 08420-EX.                                                        07383160
+090826     EXIT.                                                        07383170
+      ***************************************************************** 07383180
+090826* ROUTINE DI SCRITTURA RIGA DIFFERENZA: RECORD ECCEDENTE SUL    * 07383190
+090826* FILE DEI MOVIMENTI SCARTATI RISPETTO AL TOTALE DEL TAPPO      * 07383200
+      ***************************************************************** 07383210
+090826 08421-SCRIVI-ECC-SCARTI.                                         07383220
+090826     MOVE 'FILE62'            TO WRD-FILE.                        07383230
+090826     MOVE ARRAC020-NDG        TO WRD-NDG.                         07383240
+090826     MOVE ARRAC020-SERVIZIO   TO WRD-SERVIZIO.                    07383250
+090826     MOVE ARRAC020-CATEGORIA  TO WRD-CATEGORIA.                   07383260
+090826     MOVE ARRAC020-FILIALE    TO WRD-FILIALE.                     07383270
+090826     MOVE ARRAC020-NUMERO     TO WRD-NUMERO.                      07383280
+090826     MOVE 'RECORD ECCEDENTE'  TO WRD-NOTE.                        07383290
+090826     WRITE REC-DIFF FROM W-RIGA-DIFF.                             07383300
+090826     IF  W-STAT03  NOT = '00'                                     07383310
+090826         DISPLAY 'ERRORE SCRITTURA REPDIFF ' W-STAT03             07383320
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  07383330
+090826     END-IF.                                                      07383340
+090826     ADD 1 TO CTR-DIFF.                                           07383350
+090826 08421-EX.                                                        07383360
+090826     EXIT.                                                        07383370
+      ***************************************************************** 07383380
+090826* ROUTINE DI SCRITTURA RIGA DI RIEPILOGO PER I RECORD MANCANTI  * 07383390
+090826* RISPETTO AL TOTALE DICHIARATO NEL TAPPO (CHIAVI NON           * 07383400
+090826* DETERMINABILI IN QUANTO MAI RICEVUTE)                         * 07383410
+      ***************************************************************** 07383420
+090826 08430-SCRIVI-MANCANTI.                                           07383430
+090826     MOVE SPACES               TO WRD-NDG WRD-SERVIZIO            07383440
+090826                                  WRD-CATEGORIA WRD-FILIALE.      07383450
+090826     MOVE W-DIFF-REC           TO WRD-NUMERO.                     07383460
+090826     MOVE 'RECORD MANCANTI'    TO WRD-NOTE.                       07383470
+090826     WRITE REC-DIFF FROM W-RIGA-DIFF.                             07383480
+090826     IF  W-STAT03  NOT = '00'                                     07383490
+090826         DISPLAY 'ERRORE SCRITTURA REPDIFF ' W-STAT03             07383500
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  07383510
+090826     END-IF.                                                      07383520
+090826     ADD 1 TO CTR-DIFF.                                           07383530
+090826 08430-EX.                                                        07383540
+090826     EXIT.                                                        07383550
+      ***************************************************************** 07383560
+090826* ROUTINE DI CHIUSURA DEL REPORT DIFFERENZE DI DETTAGLIO        * 07383570
+      ***************************************************************** 07383580
+090826 08450-CHIUDI-DIFF.                                               07383590
+090826     IF CTR-DIFF = 0                                              07383600
+090826        MOVE SPACES            TO WRD-FILE                       07383610
+090826        MOVE SPACES            TO WRD-NDG                        07383613
+090826        MOVE SPACES            TO WRD-SERVIZIO                   07383616
+090826        MOVE SPACES            TO WRD-CATEGORIA                  07383619
+090826        MOVE SPACES            TO WRD-FILIALE                    07383622
+090826        MOVE ZERO              TO WRD-NUMERO                     07383630
+090826        MOVE 'NESSUNA DIFFERENZA' TO WRD-NOTE                    07383640
+090826        WRITE REC-DIFF FROM W-RIGA-DIFF                          07383650
+090826     END-IF.                                                      07383660
+090826     CLOSE REPDIFF.                                               07383670
+090826     IF  W-STAT03  NOT = '00'                                     07383680
+090826         DISPLAY 'ERRORE CHIUSURA REPDIFF ' W-STAT03              07383690
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  07383700
+090826     END-IF.                                                      07383710
+090826 08450-EX.                                                        07383720
+090826     EXIT.                                                        07383730
