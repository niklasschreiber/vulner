@@ -0,0 +1,178 @@
+       ID DIVISION.
+      *---------------------------------------------------------------*
+      *----------------------   ENGINEERING  -------------------------*
+      *---------------------------------------------------------------*
+      * IL SEGUENTE PROGRAMMA VIENE ATTIVATO CHIAMATO DA WEB SUPPORT  *
+      *---------------------------------------------------------------*
+      *------------------------   RCTP090   --------------------------*
+      *---------------------------------------------------------------*
+      *----       STATO ESECUZIONE FILTRO PARTITE (RCTP011)        ----*
+      *---------------------------------------------------------------*
+      *--!!  CAPS IMPOSTATO AD OFF PER ESIGENZE DI SINTASSI HTML  !!--*
+      *--!!!!!!!!!!!!!!!!!!!!! NON MODIFICARE !!!!!!!!!!!!!!!!!!!!!!!!*
+      *---------------------------------------------------------------*
+      * TRANSAZIONE DI SOLA CONSULTAZIONE CHE ESPONE L'ESITO, IL       *
+      * CONTATORE GIORNALIERO E L'ORA DELL'ULTIMA RICHIESTA DI FILTRO  *
+      * PARTITE ELABORATA DA RCTP011, SENZA DOVER RICORRERE AL LOG DEL *
+      * JOB BATCH CORRELATO. NON MODIFICA NULLA: SOLA LETTURA DELLA    *
+      * CODA TS RCTP011S VALORIZZATA DA RCTP011.                       *
+      *---------------------------------------------------------------*
+       PROGRAM-ID. RCTP090.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+      *--- TEMPLATE DELLA MAPPA RCMP090 (STATO RCTP011)            ----*
+      *---------------------------------------------------------------*
+       01  TEMPLATE              PIC   X(48)          VALUE
+           'RCMP090                                         '.
+       01  TOKEN                 PIC   X(16)          VALUE SPACES.
+       01  CHARSET               PIC   X(40)          VALUE
+           'ISO-8859-1                              '.
+       01  HOSTCODEPAGE          PIC    X(08)         VALUE '037'.
+      *---------------------------------------------------------------*
+      * COPY CONTROLLO SICUREZZA                                       *
+      *---------------------------------------------------------------*
+           COPY RCCYS000.
+      *---------------------------------------------------------------*
+      * COPY VALORIZZAZIONE HEADER DI MAPPA                            *
+      *---------------------------------------------------------------*
+           COPY RCCYHEAD.
+      *---------------------------------------------------------------*
+      * COPY VALORIZZAZIONE FOOTER DI MAPPA                            *
+      *---------------------------------------------------------------*
+           COPY RCCYFOOT.
+      *---------------------------------------------------------------*
+      * AREA PER INVIO DATI IN MAPPA RCMP090 (STATO RCTP011)           *
+      *---------------------------------------------------------------*
+       01 HTML-SEND.
+           COPY RCCYM090.
+      *---------------------------------------------------------------*
+      * AREA DI STATO ULTIMA ESECUZIONE RCTP011 (CODA TS RCTP011S)     *
+      *---------------------------------------------------------------*
+           COPY RCCYR011.
+       01  RCTP090-TS-RESP                    PIC S9(08) COMP VALUE 0.
+       01  RCTP090-ESITO-DESCR                PIC X(08) VALUE SPACES.
+       LINKAGE SECTION.
+       01  DFHCOMMAREA                        PIC X(004).
+      *****************************************************************
+       PROCEDURE DIVISION.
+
+           MOVE 'RCTP090'                      TO RCCYS000-PGM.
+
+           PERFORM CONTROLLO-ACCESSO
+              THRU CONTROLLO-ACCESSO-EX.
+
+           PERFORM LEGGI-STATO-RCTP011
+              THRU LEGGI-STATO-RCTP011-EX.
+
+           PERFORM VALORIZZA-HEADER
+              THRU VALORIZZA-HEADER-EX.
+
+           PERFORM VALORIZZA-FOOTER
+              THRU VALORIZZA-FOOTER-EX.
+
+           PERFORM VALORIZZA-BODY
+              THRU VALORIZZA-BODY-EX.
+
+           PERFORM CREA-DOCUMENTO
+              THRU CREA-DOCUMENTO-EX.
+
+           PERFORM SPEDISCI-MAPPA-HTML
+              THRU SPEDISCI-MAPPA-HTML-EX.
+
+           PERFORM FINE.
+
+      *---- LETTURA DI SOLA CONSULTAZIONE DELLA CODA TS DI STATO -----
+       LEGGI-STATO-RCTP011.
+           EXEC CICS READQ TS   QNAME   ('RCTP011S')
+                                INTO    (RCTP011-STATO)
+                                LENGTH  (LENGTH OF RCTP011-STATO)
+                                ITEM    (1)
+                                RESP    (RCTP090-TS-RESP)
+                                NOHANDLE
+           END-EXEC.
+
+           IF RCTP090-TS-RESP NOT = DFHRESP(NORMAL)
+              MOVE ZEROES              TO R011-STATO-COUNT
+              MOVE SPACES              TO R011-STATO-DATA
+                                           R011-STATO-ORA
+              SET R011-ESITO-ERRORE    TO TRUE
+           END-IF.
+
+           IF R011-ESITO-OK
+              MOVE 'ESEGUITO'          TO RCTP090-ESITO-DESCR
+           ELSE
+              MOVE 'NON DISP.'         TO RCTP090-ESITO-DESCR
+           END-IF.
+       LEGGI-STATO-RCTP011-EX.
+           EXIT.
+
+       VALORIZZA-BODY.
+      *** ---  VALORIZZAZIONE ELEMENTI LAYOUT
+           MOVE '- Stato Filtro Partite' TO RCCYHEAD-TITOLO.
+           MOVE ALL LOW-VALUE           TO RCCYHEAD-JSMNUFLOAT.
+           MOVE ALL LOW-VALUE           TO RCCYHEAD-ERRORE.
+
+      *** ---  ELEMENTI DEL FORM
+           MOVE RCCYS000-TOKEN          TO RCCYM090-RCTOKEN.
+           MOVE RCTP090-ESITO-DESCR     TO RCCYM090-M090ESITO.
+           MOVE R011-STATO-COUNT        TO RCCYM090-M090COUNT.
+           MOVE R011-STATO-DATA         TO RCCYM090-M090DATA.
+           MOVE R011-STATO-ORA          TO RCCYM090-M090ORA.
+
+      *** ---  VALORIZZAZIONE IMMAGINI E COLLEGAMENTI
+           MOVE '&RCIM017='             TO RCCYM090-RCIM017.
+           MOVE RCCYHEAD-PATH           TO RCCYM090-RCIM017-URL.
+           MOVE 'LOADIMG/RCIM017'       TO RCCYM090-RCIM017-VAR.
+
+           MOVE '&RCCSS02='             TO RCCYM090-RCCSS02.
+           MOVE RCCYHEAD-PATH           TO RCCYM090-RCCSS02-URL.
+           MOVE 'LOADIMG/RCCSS02'       TO RCCYM090-RCCSS02-VAR.
+
+           MOVE '&RCMPHEAD='            TO RCCYM090-RCMPHEAD-VAR.
+           MOVE RCCYHEAD-HEAD           TO RCCYM090-RCMPHEADER.
+           MOVE '&RCMPFOOT='            TO RCCYM090-RCMPFOOT-VAR.
+           MOVE RCCYFOOT-FOOT           TO RCCYM090-RCMPFOOTER.
+
+       VALORIZZA-BODY-EX.
+           EXIT.
+
+       CREA-DOCUMENTO.
+           EXEC CICS DOCUMENT CREATE  DOCTOKEN    (TOKEN)
+                                      TEMPLATE    (TEMPLATE)
+                                      SYMBOLLIST  (HTML-SEND)
+                                      LISTLENGTH  (LENGTH OF HTML-SEND)
+                                      NOHANDLE
+                                      END-EXEC.
+       CREA-DOCUMENTO-EX.
+           EXIT.
+
+       SPEDISCI-MAPPA-HTML.
+           EXEC CICS WEB SEND         DOCTOKEN    (TOKEN)
+                                      CLNTCODEPAGE(CHARSET)
+                                      NOHANDLE
+           END-EXEC.
+
+       SPEDISCI-MAPPA-HTML-EX.
+           EXIT.
+
+       FINE.
+           EXEC CICS RETURN   END-EXEC.
+           GOBACK.
+
+      *---------------------------------------------------------------*
+      * COPY DI PROCEDURE PER CONTROLLO SICUREZZA                      *
+      *---------------------------------------------------------------*
+           COPY RCCPS000.
+      *---------------------------------------------------------------*
+      * COPY DI PROCEDURE PER VALORIZZAZIONE AMBIENTE E HEADER         *
+      *---------------------------------------------------------------*
+           COPY RCCPHEAD.
+      *---------------------------------------------------------------*
+      * COPY DI PROCEDURE PER VALORIZZAZIONE FOOTER                    *
+      *---------------------------------------------------------------*
+           COPY RCCPFOOT.
