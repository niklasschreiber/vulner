@@ -6,6 +6,7 @@
 WSDL  * OCCHIO WSDL
 EIBCAL* INSERITA EIBCAL X CONTROLLO LUNGHEZZA COMMAREA
 LOGFIN* INSERIMENTO CHIAMATA ROUTINE X LOG FWEBRLOG
+SLALOG* AGGIUNTO LOG DURATA CHIAMATA ART501 (SLA FRONT-END)
       ******************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -28,6 +29,13 @@ LOGFIN* INSERIMENTO CHIAMATA ROUTINE X LOG FWEBRLOG
              10  FILLER              PIC X(01).
              10  GIORNO-SIST         PIC X(02).
            05  FILLER                PIC X(16).
+SLALOG*-------------------------------------------------------*
+SLALOG* VARIABILI PER LOG DURATA CHIAMATA ART501 (SLA)         *
+SLALOG*-------------------------------------------------------*
+SLALOG 01  WS-SLA-TS-INIZIO       PIC S9(15) COMP-3 VALUE +0.
+SLALOG 01  WS-SLA-TS-FINE         PIC S9(15) COMP-3 VALUE +0.
+SLALOG 01  WS-SLA-DURATA-MS       PIC S9(15) COMP-3 VALUE +0.
+SLALOG 01  WS-SLA-DURATA-EDIT     PIC 9(08)          VALUE 0.
 
       *-------------------------------------------------------*
       * COPY PER COLLOQUIO CON WSDL INPUT                     *
@@ -147,12 +155,24 @@ LOGFIN*
 
            MOVE 'ART501'          TO WS-PROGRAM.
 
+SLALOG     EXEC CICS ASKTIME
+SLALOG         ABSTIME (WS-SLA-TS-INIZIO)
+SLALOG     END-EXEC.
+
            EXEC  CICS LINK
                PROGRAM  (WS-PROGRAM)
                COMMAREA (ARC501-DATI)
                LENGTH   (LENGTH OF ARC501-DATI)
            END-EXEC.
 
+SLALOG     EXEC CICS ASKTIME
+SLALOG         ABSTIME (WS-SLA-TS-FINE)
+SLALOG     END-EXEC.
+
+SLALOG     COMPUTE WS-SLA-DURATA-MS
+SLALOG         = WS-SLA-TS-FINE - WS-SLA-TS-INIZIO.
+SLALOG     MOVE WS-SLA-DURATA-MS      TO WS-SLA-DURATA-EDIT.
+
        EX-CALL-ART501.
            EXIT.
 
@@ -190,7 +210,7 @@ LOGFIN     DELIMITED BY SIZE   INTO FWEBALOG-DATO-RICH.
 LOGFIN     MOVE 'ART501WS'                 TO FWEBALOG-NOME-PGM.
 LOGFIN     MOVE AR501XRETXCODE             TO FWEBALOG-RETC-PGM.
 LOGFIN     MOVE 'ART501WS'                 TO FWEBALOG-PRGM-LEVEL1.
-LOGFIN     MOVE '        '                 TO FWEBALOG-PRGM-LEVEL2.
+SLALOG     MOVE WS-SLA-DURATA-EDIT         TO FWEBALOG-PRGM-LEVEL2.
 LOGFIN     MOVE '        '                 TO FWEBALOG-PRGM-LEVEL3.
 LOGFIN     MOVE 'AR501O01'                 TO FWEBALOG-NOME-COPY.
 LOGFIN     MOVE LENGTH OF WSDL-SN51-OUTPUT TO FWEBALOG-LENG-COPY.
