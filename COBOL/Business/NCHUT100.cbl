@@ -21,6 +21,8 @@
       *          INSERIMENTO MESSAGGI IN FORMATO A.U.M.                *
       *================================================================*
       * MG0394 *  INSERIMENTO DEI TIMBRI SUL TRACCIATO AUM.            *
+      * MG0421 *  TIMBRI SUL TRACCIATO AUM RESI CONFIGURABILI PER      *
+      *           CATEGORIA APPLICATIVA (VEDI TAB-TIMBRI-AUM).         *
       *================================================================*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -132,6 +134,42 @@ MG0394*---------------------     PRESENTI SUL TRACCIATO AUM.
 MG0394 01  WK-TIMBRO-COMMAREA.
 MG0394     03  WK-TIMBRO-COMMDAY2     PIC 9(6).
 MG0394     03  WK-TIMBRO-COMMTIME     PIC 9(6).
+      *----------------------------------------------------------------*
+MG0421*---------------------     TABELLA DEI TIMBRI DA APPORRE SUL
+MG0421*---------------------     TRACCIATO AUM, CONFIGURABILE PER
+MG0421*---------------------     CATEGORIA APPLICATIVA (EDCAPP). LA
+MG0421*---------------------     RIGA CON CATEGORIA A SPAZI E' LA RIGA
+MG0421*---------------------     DI DEFAULT USATA QUANDO LA CATEGORIA
+MG0421*---------------------     NON E' PRESENTE IN TABELLA.
+MG0421 01  TAB-TIMBRI-AUM.
+MG0421     02  FILLER         PIC X(04)  VALUE '    '.
+MG0421     02  FILLER         PIC X(02)  VALUE 'AC'.
+MG0421     02  FILLER         PIC X(02)  VALUE 'RC'.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(04)  VALUE '    '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(04)  VALUE '    '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(04)  VALUE '    '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(04)  VALUE '    '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421     02  FILLER         PIC X(02)  VALUE '  '.
+MG0421 01  TAB-TIMBRI-AUM-R REDEFINES TAB-TIMBRI-AUM.
+MG0421     03  ELE-TIMBRI     OCCURS 5 INDEXED BY IND-TIMBRI.
+MG0421         05  TIMBRI-CAPP       PIC X(04).
+MG0421         05  TIMBRI-ELENCO     OCCURS 3 INDEXED BY IND-COD.
+MG0421             07  TIMBRI-COD    PIC X(02).
+MG0421                 88  TIMBRI-ACCETTAZ    VALUE 'AC'.
+MG0421                 88  TIMBRI-RECAPITO    VALUE 'RC'.
+      *----------------------------------------------------------------*
            EJECT
       *---------------------
            COPY RBAW004.
@@ -1354,8 +1392,7 @@ MG0394*                      RBARRIC-RCPB
            MOVE ORPRIO               TO RBARRIC-PRIYM.
 MG0394     MOVE COMMDAY2             TO WK-TIMBRO-COMMDAY2.
 MG0394     MOVE COMMTIME             TO WK-TIMBRO-COMMTIME.
-MG0394     MOVE WK-TIMBRO-COMMAREA   TO RBARRIC-ACTAZB
-MG0394                                  RBARRIC-RCPB.
+MG0421     PERFORM RR255 THRU F-RR255.
            MOVE 1         TO WK-IND.
            MOVE 11        TO WK-IND1.
       *-------------------------------  IMPOSTO ITEM CODA T.S.
@@ -1404,6 +1441,47 @@ NEWNEW     IF   WK-IND GREATER 100
             EXIT.
            SKIP3
       *==============================================================*
+MG0421*    RR255 - APPOSIZIONE TIMBRI SUL TRACCIATO AUM              *
+MG0421*            (CONFIGURABILE PER CATEGORIA APPLICATIVA)         *
+      *==============================================================*
+MG0421 RR255.
+MG0421     PERFORM CERCA-TIMBRI THRU F-CERCA-TIMBRI.
+MG0421     PERFORM RR255-APPLICA THRU F-RR255-APPLICA
+MG0421             VARYING IND-COD FROM 1 BY 1
+MG0421             UNTIL IND-COD GREATER 3.
+MG0421 F-RR255.
+MG0421     EXIT.
+      *----------------------------------------------------------------*
+MG0421*    RICERCA, PER CATEGORIA APPLICATIVA (EDCAPP), DELLA RIGA
+MG0421*    DI CONFIGURAZIONE TIMBRI DA APPLICARE. SE LA CATEGORIA NON
+MG0421*    E' PRESENTE IN TABELLA, SI USA LA RIGA DI DEFAULT (CHIAVE
+MG0421*    A SPAZI), CHE RIPRODUCE IL COMPORTAMENTO ORIGINARIO.
+      *----------------------------------------------------------------*
+MG0421 CERCA-TIMBRI.
+MG0421     SET IND-TIMBRI TO 1
+MG0421     SEARCH ELE-TIMBRI VARYING IND-TIMBRI
+MG0421         AT END SET IND-TIMBRI TO 1
+MG0421         WHEN TIMBRI-CAPP (IND-TIMBRI) = EDCAPP
+MG0421             CONTINUE.
+MG0421 F-CERCA-TIMBRI.
+MG0421     EXIT.
+      *----------------------------------------------------------------*
+MG0421*    APPLICAZIONE DI UN SINGOLO TIMBRO DELLA RIGA TROVATA. IL
+MG0421*    CODICE '  ' (SPAZI) INDICA SLOT NON UTILIZZATO.
+      *----------------------------------------------------------------*
+MG0421 RR255-APPLICA.
+MG0421     EVALUATE TIMBRI-COD (IND-TIMBRI, IND-COD)
+MG0421         WHEN 'AC'
+MG0421             MOVE WK-TIMBRO-COMMAREA TO RBARRIC-ACTAZB
+MG0421         WHEN 'RC'
+MG0421             MOVE WK-TIMBRO-COMMAREA TO RBARRIC-RCPB
+MG0421         WHEN OTHER
+MG0421             CONTINUE
+MG0421     END-EVALUATE.
+MG0421 F-RR255-APPLICA.
+MG0421     EXIT.
+           SKIP3
+      *==============================================================*
        RICERCA.
            PERFORM NULLA THRU F-NULLA
                VARYING WK-IND-SEC FROM 76 BY -1
