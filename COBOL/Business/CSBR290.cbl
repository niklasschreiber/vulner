@@ -0,0 +1,290 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CSBR290.
+      *
+      *****************************************************************
+      * REPORT GIORNALIERO INTERROGAZIONI MO-22A PER TERMINALE/DIREZ.
+      * LEGGE IN CURSORE LA TABELLA CSTBM22L (ALIMENTATA DA CSA010 AD
+      * OGNI INTERROGAZIONE MO-22A ASSOCIATA A TERMINALE/DIREZIONE) E
+      * PRODUCE UN RIEPILOGO DEL GIORNO RAGGRUPPATO PER DIREZIONE E
+      * TERMINALE, DA USARE IN RICONCILIAZIONE CON LE GIACENZE DEL
+      * DEPOSITO TERRITORIALE ASSOCIATO.
+      *
+      * 090826 - PRIMA STESURA DEL PROGRAMMA
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
+       OBJECT-COMPUTER. IBM-370.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT FILEREPM22  ASSIGN TO FILEREPM22
+                               ORGANIZATION SEQUENTIAL
+                               ACCESS SEQUENTIAL
+                               FILE STATUS STATUS-FILEREPM22.
+      *
+      ***********************************************************
+      *
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD FILEREPM22 LABEL RECORD STANDARD
+                      BLOCK 0 RECORDS
+                      RECORDING MODE IS F.
+          01 REC-FILEREPM22.
+             03 OUT-DATA-ELAB    PIC X(08).
+             03 OUT-DIREZIONE    PIC X(05).
+             03 OUT-TERMINALE    PIC X(04).
+             03 OUT-UFFICIO      PIC X(02).
+             03 OUT-CONTA-M22A   PIC 9(08).
+      ***********************************************************
+       WORKING-STORAGE SECTION.
+      ***********************************************************
+      *
+      *--- FILE STATUS
+       01 STATUS-FILEREPM22                PIC X(02)       VALUE SPACES.
+
+      *--- CONTATORI
+       01 LETTI                            PIC 9(12)       VALUE ZEROES.
+       01 SCRITTI-OUT                      PIC 9(12)       VALUE ZEROES.
+
+      *--- VARIABILI DI APPOGGIO
+
+       01 DATA-SISTEMA                     PIC X(08) VALUE SPACES.
+
+      *--- ROTTURA DI DIREZIONE/TERMINALE
+       01 PRIMA-VOLTA                      PIC X(02) VALUE 'SI'.
+       01 SAVE-DIREZIONE                   PIC X(05) VALUE SPACES.
+       01 SAVE-TERMINALE                   PIC X(04) VALUE SPACES.
+       01 SAVE-UFFICIO                     PIC X(02) VALUE SPACES.
+       01 CONTA-M22A                       PIC 9(08) VALUE ZEROES.
+
+           EXEC SQL INCLUDE SQLCA     END-EXEC
+
+      *BEGIN DB2
+       01                 DE22L.
+            05            DE22L-DATA    PICTURE X(10).
+            05            DE22L-ORA     PICTURE X(08).
+            05            DE22L-TERMIN  PICTURE X(04).
+            05            DE22L-DIREZ   PICTURE X(05).
+            05            DE22L-UFFIC   PICTURE X(02).
+      *END   DB2
+
+           EXEC SQL DECLARE SELM22L CURSOR FOR
+                    SELECT CHAR(M22L_DATA)  ,
+                           M22L_TERMINALE   ,
+                           M22L_DIREZIONE   ,
+                           M22L_UFFICIO
+                      FROM CSTBM22L
+                     WHERE M22L_DATA = CURRENT DATE
+                  ORDER BY M22L_DIREZIONE, M22L_TERMINALE
+           END-EXEC.
+      *
+      ***********************************************************
+      * PROCEDURE DIVISION
+      ***********************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+
+           PERFORM 010-OPER-INIZ            THRU 010-EX.
+
+           PERFORM 020-ELABORAZIONE         THRU 020-EX.
+
+           PERFORM 030-OPER-FINALI          THRU 030-EX.
+      *
+      *---------------
+       010-OPER-INIZ.
+      *--------------
+      *
+           MOVE FUNCTION CURRENT-DATE       TO   DATA-SISTEMA.
+
+           DISPLAY '************************************************'.
+           DISPLAY '*        I N I Z I O    C S B R 2 9 0          *'.
+           DISPLAY '************************************************'.
+      *
+      *--- APERTURA FILE DI OUTPUT
+
+           OPEN OUTPUT FILEREPM22.
+           IF STATUS-FILEREPM22 NOT = '00'
+              DISPLAY '************************************'
+              DISPLAY '*  ERRORE APERTURA FILE OUTPUT     *'
+              DISPLAY '*  FILE-STATUS : ' STATUS-FILEREPM22
+              DISPLAY '************************************'
+              MOVE 12                            TO   RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+      *--- APERTURA DEL CURSORE
+
+              EXEC SQL
+                OPEN SELM22L
+              END-EXEC.
+
+              IF SQLCODE NOT = ZEROES
+                 DISPLAY '************************************'
+                 DISPLAY '*  ERRORE OPEN CURSORE             *'
+                 DISPLAY '*  SQLCODE     : ' SQLCODE
+                 DISPLAY '************************************'
+                 EXEC SQL ROLLBACK END-EXEC
+                 MOVE 12                          TO   RETURN-CODE
+                 GOBACK
+              END-IF
+
+              PERFORM 021-FETCH-CURS      THRU 021-EX
+              .
+      *
+      *-------------
+       010-EX. EXIT.
+      *-------------
+      *
+       020-ELABORAZIONE.
+      *-----------------
+      *
+           PERFORM UNTIL SQLCODE = 100
+              PERFORM 022-ROMPI-RIGA    THRU 022-EX
+              PERFORM 021-FETCH-CURS    THRU 021-EX
+           END-PERFORM.
+      *
+      *-------------
+       020-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       021-FETCH-CURS.
+      *-----------------------
+      *
+              EXEC SQL
+                FETCH SELM22L
+                INTO  :DE22L-DATA,
+                      :DE22L-TERMIN,
+                      :DE22L-DIREZ,
+                      :DE22L-UFFIC
+              END-EXEC.
+
+           IF SQLCODE NOT = 100
+            AND SQLCODE NOT = ZEROES
+              DISPLAY '*********************************'
+              DISPLAY '*  ERRORE FETCH CURSORE         *'
+              DISPLAY '*  SQLCODE     : ' SQLCODE
+              DISPLAY '*********************************'
+              EXEC SQL ROLLBACK END-EXEC
+              MOVE 12                          TO   RETURN-CODE
+              GOBACK
+           END-IF
+
+           IF SQLCODE = ZEROES
+              ADD 1                TO LETTI
+           END-IF.
+      *
+      *-------------
+       021-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       022-ROMPI-RIGA.
+      *-----------------------
+      *
+           IF PRIMA-VOLTA = 'SI'
+              MOVE 'NO'            TO PRIMA-VOLTA
+              MOVE DE22L-DIREZ     TO SAVE-DIREZIONE
+              MOVE DE22L-TERMIN    TO SAVE-TERMINALE
+              MOVE DE22L-UFFIC     TO SAVE-UFFICIO
+           END-IF.
+
+           IF DE22L-DIREZ NOT = SAVE-DIREZIONE
+           OR DE22L-TERMIN NOT = SAVE-TERMINALE
+              PERFORM 026-SCRITTURA-OUT  THRU 026-EX
+              MOVE ZEROES          TO CONTA-M22A
+              MOVE DE22L-DIREZ     TO SAVE-DIREZIONE
+              MOVE DE22L-TERMIN    TO SAVE-TERMINALE
+              MOVE DE22L-UFFIC     TO SAVE-UFFICIO
+           END-IF.
+
+           IF SQLCODE = ZEROES
+              ADD 1                TO CONTA-M22A
+           END-IF.
+      *
+      *-------------
+       022-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       026-SCRITTURA-OUT.
+      *-----------------------
+      *
+           IF CONTA-M22A > ZEROES
+              INITIALIZE REC-FILEREPM22
+
+              MOVE DATA-SISTEMA    TO OUT-DATA-ELAB
+              MOVE SAVE-DIREZIONE  TO OUT-DIREZIONE
+              MOVE SAVE-TERMINALE  TO OUT-TERMINALE
+              MOVE SAVE-UFFICIO    TO OUT-UFFICIO
+              MOVE CONTA-M22A      TO OUT-CONTA-M22A
+
+              WRITE REC-FILEREPM22
+              IF STATUS-FILEREPM22 NOT = '00'
+                 DISPLAY '***************************************'
+                 DISPLAY '*  ERRORE SCRITTURA FILE REPORT       *'
+                 DISPLAY '*  FILE-STATUS : ' STATUS-FILEREPM22
+                 DISPLAY '***************************************'
+                 MOVE 12                   TO   RETURN-CODE
+                 GOBACK
+              END-IF
+              ADD 1 TO SCRITTI-OUT
+           END-IF.
+      *
+      *-------------
+       026-EX. EXIT.
+      *-------------
+      *
+      *-------------
+       030-OPER-FINALI.
+      *-------------
+      *
+      *--- SCRIVO L'ULTIMO GRUPPO IN CORSO, SE PRESENTE
+
+           PERFORM 026-SCRITTURA-OUT  THRU 026-EX.
+
+      *--- CHIUDO CURSORE
+
+              EXEC SQL CLOSE SELM22L  END-EXEC
+              IF SQLCODE NOT = ZEROES
+                 DISPLAY '************************************'
+                 DISPLAY '*  ERRORE CHIUSURA CURSORE         *'
+                 DISPLAY '*  SQLCODE     : ' SQLCODE
+                 DISPLAY '************************************'
+                 EXEC SQL ROLLBACK END-EXEC
+                 MOVE 12                          TO   RETURN-CODE
+                 GOBACK
+              END-IF
+
+      *--- CHIUDO FILE
+
+           CLOSE FILEREPM22.
+
+           IF STATUS-FILEREPM22 NOT = '00'
+              DISPLAY '************************************'
+              DISPLAY '*  ERRORE CHIUSURA FILE OUTPUT     *'
+              DISPLAY '*  FILE-STATUS : ' STATUS-FILEREPM22
+              DISPLAY '************************************'
+              MOVE 12                            TO   RETURN-CODE
+              GOBACK
+           END-IF
+
+           DISPLAY '*********************************************'
+           DISPLAY '* ELABORAZIONE TERMINATA CORRETTAMENTE     **'
+           DISPLAY '*********************************************'
+           DISPLAY '* INTERROGAZIONI MO-22A LETTE       :' LETTI
+           DISPLAY '* RIGHE SCRITTE SU FILE REPORT      :' SCRITTI-OUT
+           DISPLAY '*********************************************'
+
+           STOP RUN.
+      *
+      *-------------
+       030-EX. EXIT.
+      *-------------
+      *
