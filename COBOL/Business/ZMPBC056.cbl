@@ -14,6 +14,7 @@
       * 14111997 00001 CAF    Gestione SC su 5 posizioni               *
       * 14111997 00000 LAA    Creazione oggetto                        *
       * 18121997 00014 CUA    Nomenclatura  trk  record                *
+      * 09082026 BPOB02       Checkpoint/restart su ZMUCHKPT           *
       *================================================================*
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
@@ -24,6 +25,12 @@
            SELECT ZMUN0561 ASSIGN TO UT-S-ZMUN0561.
            SELECT ZMUN0562 ASSIGN TO UT-S-ZMUN0562.
            SELECT ZMUN0563 ASSIGN TO UT-S-ZMUN0563.
+      ***------------------ INIZIO BPOB02 -----------------------***
+           SELECT ZMUCHKPT ASSIGN TO UT-S-ZMUCHKPT
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CHKPT-PROGRAMMA.
+      ***------------------  FINE  BPOB02 -----------------------***
        DATA DIVISION.
        FILE SECTION.
        FD  ZMUN0561 LABEL RECORD STANDARD
@@ -187,6 +194,10 @@
       ***----- 0057A EURO2002-F
            03  NUMERO-MOV-DARE    PIC 9(007)      COMP-3.
            03  NUMERO-MOV-AVERE   PIC 9(007)      COMP-3.
+      ***------------------ INIZIO BPOB02 -----------------------***
+       FD  ZMUCHKPT LABEL RECORD STANDARD.
+           COPY ZMWCHKPT.
+      ***------------------  FINE  BPOB02 -----------------------***
        WORKING-STORAGE SECTION.
        77 CAMPO-ISTITUTO         PIC 9(004).
           COPY SYWCI005.
@@ -239,6 +250,15 @@
           03  TIPOSC-L     PIC 9(003).
           COPY ZMOAD011.
           COPY ZMOAD021.
+      ***------------------ INIZIO BPOB02 -----------------------***
+       01  CTR-REC-CHKPT              PIC 9(009)   COMP-3 VALUE 0.
+       01  NUM-REC-RIPRESA            PIC 9(009)   COMP-3 VALUE 0.
+       01  RESTO-CHKPT                PIC 9(009)   COMP-3 VALUE 0.
+       01  INTERVALLO-CHKPT           PIC 9(005)        VALUE 1000.
+       01  SW-RIPRESA                 PIC X(001)        VALUE 'N'.
+           88  E-UNA-RIPRESA                       VALUE 'S'.
+       01  SW-TROVATO-CHKPT           PIC X(001)        VALUE 'N'.
+      ***------------------  FINE  BPOB02 -----------------------***
        PROCEDURE DIVISION.
        OPEN-FILES.
            OPEN  INPUT  ZMUN0561.
@@ -247,13 +267,26 @@
            OPEN  INPUT  ZMUN0562.
            IF  I-O-TEST NOT = '00'
                GO TO ERRORE02.
-           OPEN  OUTPUT ZMUN0563.
+           PERFORM APRI-CHECKPOINT THRU EX-APRI-CHECKPOINT.
+           IF  E-UNA-RIPRESA
+               OPEN EXTEND ZMUN0563
+           ELSE
+               OPEN  OUTPUT ZMUN0563
+           END-IF.
            IF  I-O-TEST NOT = '00'
                GO TO ERRORE03.
        INIZIALIZZA.
-           MOVE ALL '9' TO KEY-ROTTURA.
-           MOVE 9999 TO CAMPO-ISTITUTO.
-           MOVE 1 TO SW.
+           IF  E-UNA-RIPRESA
+               MOVE CHKPT-CONTATORE-SC   TO CONTATORE-SC
+               MOVE CHKPT-KEY-ROTTURA    TO KEY-ROTTURA
+               MOVE CHKPT-KEY-ROTTURA2   TO KEY-ROTTURA2
+               MOVE CHKPT-SW-ROTTURA     TO SW
+               MOVE CHKPT-CAMPO-ISTITUTO TO CAMPO-ISTITUTO
+           ELSE
+               MOVE ALL '9' TO KEY-ROTTURA
+               MOVE 9999 TO CAMPO-ISTITUTO
+               MOVE 1 TO SW
+           END-IF.
       ************************************************************
       *    LEGGO FILE CONTABILITA' PERIODO                       *
       ************************************************************
@@ -264,6 +297,7 @@
              GO TO WRITE-FINE.
            IF  I-O-TEST NOT = '00'
                GO TO ERRORE04.
+           PERFORM AGGIORNA-CHECKPOINT THRU EX-AGGIORNA-CHECKPOINT.
            DISPLAY 'FLAG DI RIVALUTAZIONE ' FLAG-RIVALUTAZ.
            IF FLAG-RIVALUTAZ OF ZMRK0561 NOT = 2 AND NOT = 3 AND
                                         NOT = 4 AND NOT = 5 AND
@@ -429,9 +463,100 @@
            GO TO FINE.
        WRITE-FINE.
            MOVE 0 TO RETURN-CODE
+           PERFORM CHIUDI-CHECKPOINT THRU EX-CHIUDI-CHECKPOINT
            DISPLAY 'ZMPBC056 - CHIUDE BENE'.
        FINE.
            CLOSE ZMUN0561 ZMUN0562.
            CLOSE ZMUN0563.
            COPY SYWCI006.
            STOP RUN.
+      ***------------------ INIZIO BPOB02 -----------------------***
+      ************************************************************
+      *    CHECKPOINT/RESTART - ZMUCHKPT                          *
+      ************************************************************
+       APRI-CHECKPOINT.
+           OPEN  I-O  ZMUCHKPT.
+           IF  I-O-TEST = '35'
+               CLOSE ZMUCHKPT
+               OPEN  OUTPUT ZMUCHKPT
+               CLOSE ZMUCHKPT
+               OPEN  I-O  ZMUCHKPT
+           END-IF.
+           MOVE 'N'                   TO SW-TROVATO-CHKPT.
+           MOVE 'ZMPBC056'            TO CHKPT-PROGRAMMA.
+           READ  ZMUCHKPT
+               INVALID KEY
+                   MOVE 'N'    TO SW-TROVATO-CHKPT
+               NOT INVALID KEY
+                   MOVE 'S'    TO SW-TROVATO-CHKPT
+           END-READ.
+           IF  SW-TROVATO-CHKPT = 'S' AND CHKPT-IN-CORSO
+               MOVE 'S'               TO SW-RIPRESA
+               MOVE CHKPT-CONTATORE-REC TO NUM-REC-RIPRESA
+               DISPLAY 'ZMPBC056 - RIPRESA DA CHECKPOINT REC. '
+                       NUM-REC-RIPRESA
+               PERFORM SALTA-RECORD-RIPRESA
+                  THRU EX-SALTA-RECORD-RIPRESA
+           ELSE
+               MOVE 'ZMPBC056'        TO CHKPT-PROGRAMMA
+               MOVE SPACES            TO CHKPT-CHIAVE-RIPRESA
+               MOVE 0                 TO CHKPT-CONTATORE-REC
+               MOVE 0                 TO CHKPT-DATA-AGG
+               MOVE 0                 TO CHKPT-ORA-AGG
+               MOVE 'C'               TO CHKPT-STATO
+               MOVE 0                 TO CHKPT-CONTATORE-SC
+               INITIALIZE               CHKPT-KEY-ROTTURA
+                                         CHKPT-KEY-ROTTURA2
+               MOVE 0                 TO CHKPT-SW-ROTTURA
+               MOVE 0                 TO CHKPT-CAMPO-ISTITUTO
+               IF  SW-TROVATO-CHKPT = 'S'
+                   REWRITE CHKPT-RECORD
+               ELSE
+                   WRITE CHKPT-RECORD
+               END-IF
+           END-IF.
+       EX-APRI-CHECKPOINT.
+           EXIT.
+       SALTA-RECORD-RIPRESA.
+           PERFORM UNTIL CTR-REC-CHKPT NOT LESS NUM-REC-RIPRESA
+               READ ZMUN0561 AT END
+                   MOVE NUM-REC-RIPRESA TO CTR-REC-CHKPT
+               NOT AT END
+                   ADD 1 TO CTR-REC-CHKPT
+               END-READ
+           END-PERFORM.
+       EX-SALTA-RECORD-RIPRESA.
+           EXIT.
+       AGGIORNA-CHECKPOINT.
+           ADD 1 TO CTR-REC-CHKPT.
+           DIVIDE CTR-REC-CHKPT BY INTERVALLO-CHKPT
+               GIVING RESTO-CHKPT REMAINDER RESTO-CHKPT.
+           IF  RESTO-CHKPT = 0
+               MOVE 'ZMPBC056'        TO CHKPT-PROGRAMMA
+               MOVE ISTITUTO OF ZMRK0561  TO CHKPT-CHIAVE-RIPRESA
+               MOVE CTR-REC-CHKPT     TO CHKPT-CONTATORE-REC
+               MOVE CONTATORE-SC      TO CHKPT-CONTATORE-SC
+               MOVE KEY-ROTTURA       TO CHKPT-KEY-ROTTURA
+               MOVE KEY-ROTTURA2      TO CHKPT-KEY-ROTTURA2
+               MOVE SW                TO CHKPT-SW-ROTTURA
+               MOVE CAMPO-ISTITUTO    TO CHKPT-CAMPO-ISTITUTO
+               MOVE 'C'               TO CHKPT-STATO
+               REWRITE CHKPT-RECORD
+                   INVALID KEY
+                       WRITE CHKPT-RECORD
+               END-REWRITE
+           END-IF.
+       EX-AGGIORNA-CHECKPOINT.
+           EXIT.
+       CHIUDI-CHECKPOINT.
+           MOVE 'ZMPBC056'        TO CHKPT-PROGRAMMA.
+           MOVE 0                 TO CHKPT-CONTATORE-REC.
+           MOVE 'F'               TO CHKPT-STATO.
+           REWRITE CHKPT-RECORD
+               INVALID KEY
+                   WRITE CHKPT-RECORD
+           END-REWRITE.
+           CLOSE ZMUCHKPT.
+       EX-CHIUDI-CHECKPOINT.
+           EXIT.
+      ***------------------  FINE  BPOB02 -----------------------***
