@@ -41,6 +41,9 @@
       * BPOA15 VALORIZATO I W-TIME PRIMA DELLA CHIAMATA AL PGM
       *        CHE FORZA LA FILIALE
       * IM0001 MODIFICHE PER ISTITUTO FISSO
+      * BPOB01 I-09082026 ESTESA TBASCUTE CON CHIAVE DI SOLO PROFILO
+      *        PER FORZATURA DIPENDENZA INDIPENDENTE DA ISTITUTO E
+      *        LIVELLO (GIA' FORZATURE ESTEROUT/ESTEROUC/ESTERTES)
       ***************************************************************
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -1063,8 +1066,36 @@ BPO966           MOVE WCM-CIST                 TO SCUTE-CIST
 BPO966           MOVE SIPRACF-POSIZ-LIV-USERID TO SCUTE-LIVELLO
 BPO966           PERFORM LEGGI-TBASCUTE-LIV
 BPO966              THRU LEGGI-TBASCUTE-LIV-END
+BPOB01           IF  W-SQL-OK
+BPOB01                   MOVE SCUTE-CUTE TO WK-CUTE
+BPOB01           ELSE
+BPOB01             IF  W-SQL-NON-TROVATO
+BPOB01                 PERFORM CERCA-FORZATURA-PROFILO
+BPOB01                    THRU CERCA-FORZATURA-PROFILO-END
+BPOB01             END-IF
+BPOB01           END-IF
 BPO966     END-IF.
 BPO966 CERCA-DEFAULT-END.
+BPOB01*-------------------------------------------------------------*
+BPOB01*FORZATURA DIPENDENZA A SOLO PROFILO, INDIPENDENTE DA ISTITUTO *
+BPOB01*E LIVELLO: CONSENTE DI AGGIUNGERE NUOVI PROFILI A FORZATURA  *
+BPOB01*FISSA (EX ESTEROUT/ESTEROUC/ESTERTES) SENZA MODIFICARE IL    *
+BPOB01*PROGRAMMA, INSERENDO UNA RIGA IN TBASCUTE CON SOLO CPROFILO  *
+BPOB01*VALORIZZATO (CIST E LIVELLO A ZERO)                          *
+BPOB01*-------------------------------------------------------------*
+BPOB01 CERCA-FORZATURA-PROFILO.
+BPOB01     INITIALIZE DCLTBASCUTE
+BPOB01     MOVE 0                        TO W-SQLCODE
+BPOB01     MOVE 0                        TO SCUTE-CIST
+BPOB01     MOVE 0                        TO SCUTE-LIVELLO
+BPOB01     MOVE SIPRACF-PROFILO          TO SCUTE-CPROFILO
+BPOB01     PERFORM LEGGI-TBASCUTE-SOLOPROF
+BPOB01        THRU LEGGI-TBASCUTE-SOLOPROF-END
+BPOB01     IF  W-SQL-OK
+BPOB01             MOVE SCUTE-CUTE TO WK-CUTE
+BPOB01     END-IF.
+BPOB01 CERCA-FORZATURA-PROFILO-END.
+BPOB01        EXIT.
 BPO966*       EXIT.
 BPO966 LEGGI-TBASCUTE-PROF.
 BPO966     EXEC SQL INCLUDE ZMS95701 END-EXEC.
@@ -1094,6 +1125,20 @@ BPO966            PERFORM TP999-ABEND
 BPO966               THRU TP999-ABEND-END.
 BPO966 LEGGI-TBASCUTE-LIV-END.
 BPO966        EXIT.
+BPOB01 LEGGI-TBASCUTE-SOLOPROF.
+BPOB01     EXEC SQL INCLUDE ZMS95703 END-EXEC.
+BPOB01     IF NOT W-SQL-OK  AND NOT
+BPOB01            W-SQL-NON-TROVATO
+BPOB01        MOVE 'ERRORE LETTURA SOLO PROFILO'    TO TPRIF
+BPOB01        MOVE  SCUTE-CPROFILO                  TO TPRIF(23:5)
+BPOB01        MOVE 'ZMP00000'                       TO TPPRG
+BPOB01        MOVE 'INCLUDE ZMS95703'               TO TPSTM
+BPOB01        MOVE W-SQLCODE                        TO TPRETC
+BPOB01        MOVE 'TBASCUTE'                       TO TPARCH
+BPOB01        PERFORM TP999-ABEND
+BPOB01           THRU TP999-ABEND-END.
+BPOB01 LEGGI-TBASCUTE-SOLOPROF-END.
+BPOB01        EXIT.
       *------------------------------------------------------------*
        TP030-READ-IST.
            MOVE ZEROES TO W-SQLCODE.
