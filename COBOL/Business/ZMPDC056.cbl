@@ -31,6 +31,7 @@
       * 12121997 00001 LAA    GESTIONE SC SU 5 POSIZIONI               *
       * 12121997 00000 LAA    CREAZIONE OGGETTO                        *
       * 20092006 BPO416       INSERIMENTO PGM NEL BATCH SERALE         *
+      * 09082026 BPOB02       Checkpoint/restart su ZMUCHKPT           *
       *================================================================*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -49,6 +50,12 @@
            SELECT ZMUN0568 ASSIGN TO ZMUN0568.
            SELECT ZMUN0569 ASSIGN TO ZMUN0569.
            SELECT ZMUN056A ASSIGN TO ZMUN056A.
+      ***------------------ INIZIO BPOB02 -----------------------***
+           SELECT ZMUCHKPT ASSIGN TO ZMUCHKPT
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CHKPT-PROGRAMMA.
+      ***------------------  FINE  BPOB02 -----------------------***
       *
        DATA DIVISION.
        FILE SECTION.
@@ -246,6 +253,10 @@ BAVC27     03  FILLER             PIC X(081).
            03  TIPO-MOV       PIC X(001).
            03  DIVISA-ESTR    PIC X(003).
       *
+      ***------------------ INIZIO BPOB02 -----------------------***
+       FD  ZMUCHKPT LABEL RECORD STANDARD.
+           COPY ZMWCHKPT.
+      ***------------------  FINE  BPOB02 -----------------------***
        WORKING-STORAGE SECTION.
 EURO   01  W-KSAVE                    PIC 9(04) VALUE 0.
 EURO   01  SUB9.
@@ -261,6 +272,15 @@ EURO       03 C5                      PIC X(17).
        01 APPO        PIC 9(4) VALUE ZERO.
        01 LIMITE      PIC 9(4) VALUE ZERO.
       *----------FINE   - 00044 -----------------------------------***
+      ***------------------ INIZIO BPOB02 -----------------------***
+       01  CTR-REC-CHKPT              PIC 9(009)   COMP-3 VALUE 0.
+       01  NUM-REC-RIPRESA            PIC 9(009)   COMP-3 VALUE 0.
+       01  RESTO-CHKPT                PIC 9(009)   COMP-3 VALUE 0.
+       01  INTERVALLO-CHKPT           PIC 9(005)        VALUE 1000.
+       01  SW-RIPRESA                 PIC X(001)        VALUE 'N'.
+           88  E-UNA-RIPRESA                       VALUE 'S'.
+       01  SW-TROVATO-CHKPT           PIC X(001)        VALUE 'N'.
+      ***------------------  FINE  BPOB02 -----------------------***
       ***--------------------- INIZIO - 00005 -----------------------***
        01 WN-DIM-UTEN    PIC 9(5) VALUE 16000.
        01 WX-NOMTAB      PIC X(8).
@@ -1052,11 +1072,21 @@ LILLA      03 UTE OCCURS 16000  TIMES.
            OPEN OUTPUT ZMUS0565.
            OPEN OUTPUT ZMUS0566.
            OPEN OUTPUT ZMUS0567.
-           OPEN OUTPUT ZMUN0568.
+           PERFORM APRI-CHECKPOINT THRU EX-APRI-CHECKPOINT.
+           IF  E-UNA-RIPRESA
+               OPEN EXTEND ZMUN0568
+           ELSE
+               OPEN OUTPUT ZMUN0568
+           END-IF.
            OPEN OUTPUT ZMUN056A.
       *
            MOVE 0 TO CONTATORE FIL-50-LM.
            MOVE 9999 TO CAMPO-ISTITUTO.
+      ***------------------ INIZIO BPOB02 -----------------------***
+           IF  E-UNA-RIPRESA
+               GO TO LOOP-READ
+           END-IF.
+      ***------------------  FINE  BPOB02 -----------------------***
       ************************************************************
       *       GESTIONE FILE DEI SALDI DEGLI ESTRATTI             *
       ************************************************************
@@ -1078,6 +1108,7 @@ LILLA      03 UTE OCCURS 16000  TIMES.
            WRITE ZMRK0568.
            IF  I-O-TEST NOT = '00'
                GO TO ERRORE14.
+           PERFORM AGGIORNA-CHECKPOINT THRU EX-AGGIORNA-CHECKPOINT.
            GO TO LOOP-READ.
        INIZIO.
       *
@@ -2723,6 +2754,103 @@ LILLA      DISPLAY 'FLAG PERIOD. ESTRAT = ' TAVVERGI OF ZMODD025.
            GO TO FINE.
       *
       ***----------------------- FINE - 00005 ----------------------***
+      *
+      ***------------------ INIZIO BPOB02 -----------------------***
+      ************************************************************
+      *    CHECKPOINT/RESTART - ZMUCHKPT                          *
+      ************************************************************
+       APRI-CHECKPOINT.
+           OPEN  I-O  ZMUCHKPT.
+           IF  I-O-TEST = '35'
+               CLOSE ZMUCHKPT
+               OPEN  OUTPUT ZMUCHKPT
+               CLOSE ZMUCHKPT
+               OPEN  I-O  ZMUCHKPT
+           END-IF.
+           MOVE 'N'                   TO SW-TROVATO-CHKPT.
+           MOVE 'ZMPDC056'            TO CHKPT-PROGRAMMA.
+           READ  ZMUCHKPT
+               INVALID KEY
+                   MOVE 'N'    TO SW-TROVATO-CHKPT
+               NOT INVALID KEY
+                   MOVE 'S'    TO SW-TROVATO-CHKPT
+           END-READ.
+           IF  SW-TROVATO-CHKPT = 'S' AND CHKPT-IN-CORSO
+               MOVE 'S'               TO SW-RIPRESA
+               MOVE CHKPT-CONTATORE-REC TO NUM-REC-RIPRESA
+               DISPLAY 'ZMPDC056 - RIPRESA DA CHECKPOINT REC. '
+                       NUM-REC-RIPRESA
+               PERFORM SALTA-RECORD-RIPRESA
+                  THRU EX-SALTA-RECORD-RIPRESA
+           ELSE
+               MOVE 'ZMPDC056'        TO CHKPT-PROGRAMMA
+               MOVE SPACES            TO CHKPT-CHIAVE-RIPRESA
+               MOVE 0                 TO CHKPT-CONTATORE-REC
+               MOVE 0                 TO CHKPT-DATA-AGG
+               MOVE 0                 TO CHKPT-ORA-AGG
+               MOVE 'C'               TO CHKPT-STATO
+               IF  SW-TROVATO-CHKPT = 'S'
+                   REWRITE CHKPT-RECORD
+               ELSE
+                   WRITE CHKPT-RECORD
+               END-IF
+           END-IF.
+       EX-APRI-CHECKPOINT.
+           EXIT.
+      *-------------------------------------------------------------*
+      *    RIPOSIZIONA ZMUN0561 SUBITO DOPO L'ULTIMO RECORD GIA'     *
+      *    COPIATO SU ZMUN0568 PRIMA DELL'ULTIMO CHECKPOINT. LA      *
+      *    FASE DI APPARIGLIAMENTO INVENTARIO-MOVIMENTI (INIZIO IN   *
+      *    POI) NON DIPENDE DA ZMUN0561 E VIENE SEMPRE RIESEGUITA    *
+      *    PER INTERO, ESSENDO DETERMINISTICA SUI PROPRI FILE DI     *
+      *    INGRESSO.                                                *
+      *-------------------------------------------------------------*
+       SALTA-RECORD-RIPRESA.
+           READ ZMUN0561 AT END
+                MOVE 0 TO CONTATORE
+                PERFORM AZZ-REC-TESTATA THRU EX-AZZ-REC-TESTATA
+                GO TO INIZIO.
+           MOVE ZMRK0561 TO SALVA-TESTATA.
+           MOVE NUM-ESTR OF ZMRK0561 TO CONTATORE.
+           MOVE CIST     OF ZMRK0561 TO IST-COMODO.
+           MOVE 0 TO CTR-REC-CHKPT.
+           PERFORM UNTIL CTR-REC-CHKPT NOT LESS NUM-REC-RIPRESA
+               READ ZMUN0561 AT END
+                   MOVE NUM-REC-RIPRESA TO CTR-REC-CHKPT
+               NOT AT END
+                   ADD 1 TO CTR-REC-CHKPT
+               END-READ
+           END-PERFORM.
+       EX-SALTA-RECORD-RIPRESA.
+           EXIT.
+       AGGIORNA-CHECKPOINT.
+           ADD 1 TO CTR-REC-CHKPT.
+           DIVIDE CTR-REC-CHKPT BY INTERVALLO-CHKPT
+               GIVING RESTO-CHKPT REMAINDER RESTO-CHKPT.
+           IF  RESTO-CHKPT = 0
+               MOVE 'ZMPDC056'        TO CHKPT-PROGRAMMA
+               MOVE IST-COMODO        TO CHKPT-CHIAVE-RIPRESA
+               MOVE CTR-REC-CHKPT     TO CHKPT-CONTATORE-REC
+               MOVE 'C'               TO CHKPT-STATO
+               REWRITE CHKPT-RECORD
+                   INVALID KEY
+                       WRITE CHKPT-RECORD
+               END-REWRITE
+           END-IF.
+       EX-AGGIORNA-CHECKPOINT.
+           EXIT.
+       CHIUDI-CHECKPOINT.
+           MOVE 'ZMPDC056'        TO CHKPT-PROGRAMMA.
+           MOVE 0                 TO CHKPT-CONTATORE-REC.
+           MOVE 'F'               TO CHKPT-STATO.
+           REWRITE CHKPT-RECORD
+               INVALID KEY
+                   WRITE CHKPT-RECORD
+           END-REWRITE.
+           CLOSE ZMUCHKPT.
+       EX-CHIUDI-CHECKPOINT.
+           EXIT.
+      ***------------------  FINE  BPOB02 -----------------------***
       *
        WRITE-FINE.
            MOVE 0 TO RETURN-CODE.
@@ -2734,6 +2862,7 @@ LILLA      DISPLAY 'FLAG PERIOD. ESTRAT = ' TAVVERGI OF ZMODD025.
            END-IF.
            DISPLAY 'ZMPDC056 - ESTRATTI VIA LETTERA : ' CONTA-LTT
                               '  ESTRATTI VIA SWIFT : ' CONTA-SWI.
+           PERFORM CHIUDI-CHECKPOINT THRU EX-CHIUDI-CHECKPOINT.
            DISPLAY 'ZMPDC056 - CHIUDE BENE'.
        FINE.
            IF RETURN-CODE NOT = 0
