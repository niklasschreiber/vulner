@@ -40,6 +40,39 @@ AG0115 01  FILLER                 PIC X(16) VALUE '*****ACS108*****'.
 AG0115 01  ACS108-AREA.
 AG0115     COPY ACS108A.
 AG0115*
+AG0121*
+AG0121*--------------------------------------------------------------*
+AG0121*  GENNAIO 2021 - SOGLIA ETA' MINORE-ETA PARAMETRIZZATA PER    *
+AG0121*  CATEGORIA (PRODOTTO), IN LUOGO DEL VALORE 18 CABLATO IN     *
+AG0121*  CNTRL-SE-MINORE                                             *
+AG0121*--------------------------------------------------------------*
+AG0121 01  TAB-SOGLIA-ETA.
+AG0121     02  FILLER         PIC X(04)  VALUE '2010'.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121     02  FILLER         PIC X(04)  VALUE '2610'.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121     02  FILLER         PIC X(04)  VALUE '    '.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121     02  FILLER         PIC X(04)  VALUE '    '.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121     02  FILLER         PIC X(04)  VALUE '    '.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121     02  FILLER         PIC X(04)  VALUE '    '.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121     02  FILLER         PIC X(04)  VALUE '    '.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121     02  FILLER         PIC X(04)  VALUE '    '.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121     02  FILLER         PIC X(04)  VALUE '    '.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121     02  FILLER         PIC X(04)  VALUE '    '.
+AG0121     02  FILLER         PIC 9(02)  VALUE 18.
+AG0121 01  TAB-SOGLIA-ETA-R REDEFINES TAB-SOGLIA-ETA.
+AG0121     03  ELE-SOGLIA     OCCURS 10 INDEXED BY IND-SOGLIA.
+AG0121         05  SOGLIA-CATEGORIA    PIC X(04).
+AG0121         05  SOGLIA-ETA-MINORE   PIC 9(02).
+AG0121 01  WS-SOGLIA-ETA-APPO          PIC 9(02) VALUE 18.
+AG0121*
       *--------------------------------------------------------------*
       *       CAMPI DI APPOGGIO E CONTATORI                          *
       *--------------------------------------------------------------*
@@ -194,8 +227,10 @@ AG0115 CALL-ANAG.
       *
        CNTRL-SE-MINORE.
       *
+AG0121     PERFORM CERCA-SOGLIA-ETA THRU CERCA-SOGLIA-ETA-EX.
+      *
            MOVE L-ACS108-DATA-NASC-COS TO WS-DATA-APPO.
-           ADD 18 TO WS-ANNO-APPO.
+AG0121     ADD WS-SOGLIA-ETA-APPO TO WS-ANNO-APPO.
       *
       *    EXEC CICS ENTER TRACEID (91) FROM (L-ACS108-DATA-NASC-COS)
       *    END-EXEC.
@@ -214,6 +249,23 @@ AG0115 CALL-ANAG.
       *
        CNTRL-SE-MINORE-EX.
            EXIT.
+AG0121*
+AG0121* RICERCA LA SOGLIA D'ETA' PARAMETRIZZATA PER LA CATEGORIA
+AG0121* (PRODOTTO) CORRENTE; SE LA CATEGORIA NON E' CENSITA IN
+AG0121* TABELLA SI MANTIENE LA SOGLIA STORICA DI 18 ANNI.
+AG0121*
+AG0121 CERCA-SOGLIA-ETA.
+AG0121     MOVE 18            TO WS-SOGLIA-ETA-APPO.
+AG0121     SET IND-SOGLIA     TO 1.
+AG0121     SEARCH ELE-SOGLIA  VARYING IND-SOGLIA
+AG0121           AT END
+AG0121               CONTINUE
+AG0121           WHEN SOGLIA-CATEGORIA(IND-SOGLIA) = ACZ019-CATEGORIA
+AG0121               MOVE SOGLIA-ETA-MINORE(IND-SOGLIA)
+AG0121                                    TO WS-SOGLIA-ETA-APPO.
+AG0121*
+AG0121 CERCA-SOGLIA-ETA-EX.
+AG0121     EXIT.
        ASK-CURRENT-DATE.
 
            EXEC CICS ASKTIME
