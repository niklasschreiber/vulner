@@ -0,0 +1,298 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    YZTBA70.
+      *
+      *****************************************************************
+      * JOB BATCH DI SERVIZIO AL MESSAGGIO A70 (YZTCA70): SCARICA
+      * DALL'ESTRATTO DELLE PRENOTAZIONI DI CARTA ANCORA APERTE
+      * (FILEPREN) QUELLE PIU' VECCHIE DELLA SOGLIA RICEVUTA DA SYSIN
+      * E LE RILASCIA RICHIAMANDO LO STESSO SOTTOSISTEMA DI CARD
+      * (Z3UCGE88, FUNZIONE 'DP1') GIA' USATO DA YZTCA70 IN
+      * CANCELLA-PRENOTATA, COSI' DA NON LASCIARE INDEFINITAMENTE
+      * IMPEGNATO IL MONTE DISPONIBILE DI CARTE MAI CONFERMATE NE'
+      * ANNULLATE DALL'OPERATORE.
+      * L'ESITO DI OGNI RILASCIO VIENE TRACCIATO SU FILELOG PER LA
+      * QUADRATURA.
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT FILEPREN     ASSIGN    TO FILEPREN
+                                ORGANIZATION SEQUENTIAL
+                                ACCESS SEQUENTIAL
+                                FILE STATUS IS WS-FS-FILEPREN.
+      *
+           SELECT FILELOG      ASSIGN    TO FILELOG
+                                ORGANIZATION SEQUENTIAL
+                                ACCESS SEQUENTIAL
+                                FILE STATUS IS WS-FS-FILELOG.
+      *
+      ***********************************************************
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  FILEPREN
+           LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
+       01  REC-FILEPREN.
+           05  FPREN-PAN                 PIC X(19).
+           05  FPREN-TERZA-TRACCIA       PIC X(40).
+           05  FPREN-DATA-PRENOT         PIC 9(08).
+           05  FPREN-ORA-PRENOT          PIC 9(06).
+           05  FPREN-IMPORTO             PIC S9(09)V99.
+           05  FILLER                    PIC X(10).
+      *
+       FD  FILELOG
+           LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
+       01  REC-FILELOG.
+           05  FLOG-PAN                  PIC X(19).
+           05  FLOG-DATA-PRENOT          PIC 9(08).
+           05  FLOG-ORA-PRENOT           PIC 9(06).
+           05  FLOG-IMPORTO              PIC S9(09)V99.
+           05  FLOG-DATA-RILASCIO        PIC 9(08).
+           05  FLOG-ESITO                PIC X(02).
+           05  FLOG-RET-CODE             PIC X(04).
+           05  FILLER                    PIC X(10).
+      *
+      ***********************************************************
+       WORKING-STORAGE SECTION.
+      ***********************************************************
+      *
+      *--- FILE STATUS
+       01  WS-FS-FILEPREN                PIC X(02)  VALUE SPACES.
+       01  WS-FS-FILELOG                 PIC X(02)  VALUE SPACES.
+      *
+      *--- SCHEDA PARAMETRI DA SYSIN
+       01  WS-SYSIN-SKEDA.
+           05  SYSIN-GG-SOGLIA           PIC 9(03).
+      *
+      *--- VARIABILI DI APPOGGIO
+       01  WS-DATA-ELAB                  PIC 9(08)  VALUE ZEROES.
+       01  WS-GG-SOGLIA                  PIC 9(03)  VALUE ZEROES.
+       01  WS-GG-ANZIANITA               PIC 9(08)  VALUE ZEROES.
+       01  WS-ABI-SI-CIN                 PIC 9(05)  VALUE ZEROES.
+       01  WS-ABI-NO-CIN                 PIC 9(05)  VALUE ZEROES.
+      *
+       01  ORASYS.
+           05  ORASYS-HH                 PIC 9(02)  VALUE ZERO.
+           05  ORASYS-MM                 PIC 9(02)  VALUE ZERO.
+           05  ORASYS-SS                 PIC 9(02)  VALUE ZERO.
+      *
+      *--- CONTATORI
+       01  WS-TOT-LETTI                  PIC 9(09)  VALUE ZEROES.
+       01  WS-TOT-VALUTATE               PIC 9(09)  VALUE ZEROES.
+       01  WS-TOT-RILASCIATE             PIC 9(09)  VALUE ZEROES.
+       01  WS-TOT-ERRORI                 PIC 9(09)  VALUE ZEROES.
+      *
+      ***********************************************************
+      *  AREE DI COLLOQUIO CON IL SOTTOSISTEMA DI CARD (Z3UCGE88)
+      *  RIUSATE TALI E QUALI DA YZTCA70/CANCELLA-PRENOTATA
+      ***********************************************************
+           COPY YZCWLINK.
+           COPY Z3CLGE88 REPLACING 'Z3CLGE88' BY Z3CLGE88.
+           COPY Z3CWDCOM REPLACING 'Z3CWDCOM' BY Z3CWDCOM.
+      *
+      ***********************************************************
+      * PROCEDURE DIVISION
+      ***********************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 010-OPER-INIZ            THRU 010-EX.
+      *
+           PERFORM 020-ELABORAZIONE         THRU 020-EX
+                                       UNTIL WS-FS-FILEPREN = '10'.
+      *
+           PERFORM 030-OPER-FINALI          THRU 030-EX.
+      *
+           GOBACK.
+      *
+      *---------------
+       010-OPER-INIZ.
+      *--------------
+      *
+           MOVE FUNCTION CURRENT-DATE(1:8)  TO   WS-DATA-ELAB.
+      *
+           DISPLAY '*================================================*'.
+           DISPLAY '*====   INIZIO ELABORAZIONE  YZTBA70         ====*'.
+           DISPLAY '*================================================*'.
+      *
+           MOVE ZEROES                      TO   WS-SYSIN-SKEDA.
+           ACCEPT WS-SYSIN-SKEDA             FROM SYSIN.
+      *
+      *--- SE LA SCHEDA SYSIN NON VALORIZZA LA SOGLIA DI GIORNI, SI
+      *--- ASSUME LA SOGLIA STORICA DI 30 GIORNI DI ANZIANITA'.
+           IF SYSIN-GG-SOGLIA                = ZEROES
+              MOVE 030                       TO   WS-GG-SOGLIA
+           ELSE
+              MOVE SYSIN-GG-SOGLIA           TO   WS-GG-SOGLIA
+           END-IF.
+      *
+           OPEN INPUT  FILEPREN.
+           IF WS-FS-FILEPREN NOT = '00'
+              DISPLAY '************************************'
+              DISPLAY '*  ERRORE APERTURA FILEPREN        *'
+              DISPLAY '*  FILE-STATUS : ' WS-FS-FILEPREN
+              DISPLAY '************************************'
+              MOVE 12                        TO   RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+           OPEN OUTPUT FILELOG.
+           IF WS-FS-FILELOG NOT = '00'
+              DISPLAY '************************************'
+              DISPLAY '*  ERRORE APERTURA FILELOG         *'
+              DISPLAY '*  FILE-STATUS : ' WS-FS-FILELOG
+              DISPLAY '************************************'
+              MOVE 12                        TO   RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+           PERFORM 015-LEGGI-FILEPREN        THRU 015-EX.
+      *
+      *-------------
+       010-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       015-LEGGI-FILEPREN.
+      *-----------------------
+      *
+           READ FILEPREN
+           EVALUATE WS-FS-FILEPREN
+              WHEN '00'
+                 ADD 1                       TO   WS-TOT-LETTI
+              WHEN '10'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '*********************************'
+                 DISPLAY '*  ERRORE LETTURA FILEPREN      *'
+                 DISPLAY '*  FILE-STATUS : ' WS-FS-FILEPREN
+                 DISPLAY '*********************************'
+                 MOVE 12                     TO   RETURN-CODE
+                 GOBACK
+           END-EVALUATE.
+      *
+      *-------------
+       015-EX. EXIT.
+      *-------------
+      *
+       020-ELABORAZIONE.
+      *-----------------
+      *
+           ADD 1                             TO   WS-TOT-VALUTATE.
+      *
+      *--- ANZIANITA' DELLA PRENOTAZIONE, IN GIORNI, CALCOLATA SULLA
+      *--- SOLA DATA (AAAAMMGG), COME GIA' FATTO DAGLI ALTRI JOB
+      *--- BATCH DI QUESTO SOTTOSISTEMA.
+           COMPUTE WS-GG-ANZIANITA =
+                   FUNCTION INTEGER-OF-DATE(WS-DATA-ELAB)
+                 - FUNCTION INTEGER-OF-DATE(FPREN-DATA-PRENOT).
+      *
+           IF WS-GG-ANZIANITA > WS-GG-SOGLIA
+              PERFORM 025-RILASCIA-PRENOTATA THRU 025-EX
+           END-IF.
+      *
+           PERFORM 015-LEGGI-FILEPREN        THRU 015-EX.
+      *
+      *-------------
+       020-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       025-RILASCIA-PRENOTATA.
+      *-----------------------
+      *
+      *--- STESSA CHIAMATA AL MODULO DI CARD (Z3UCGE88, FUNZIONE 'DP1')
+      *--- GIA' USATA DA YZTCA70/CANCELLA-PRENOTATA, PER NON DUPLICARE
+      *--- LA CONOSCENZA DEL SUO PROTOCOLLO IN DUE PROGRAMMI DIVERSI.
+      *
+           MOVE ZEROES                       TO   Z3CLGE88.
+           MOVE ZEROES                       TO   Z3CWDCOM-DATI-COMUNI.
+      *
+           MOVE 'DP1'                        TO   Z3CWDCOM-FUNZIONE.
+           MOVE '0000000'                    TO   Z3CWDCOM-COD-GRUPPO.
+           MOVE FPREN-TERZA-TRACCIA(2:5)      TO   WS-ABI-SI-CIN.
+           COPY YZCPYZ18 REPLACING WK-ABI-05      BY WS-ABI-SI-CIN
+                                   COMM-ABI-CARTA BY WS-ABI-NO-CIN.
+      *
+           MOVE WS-ABI-NO-CIN           TO   Z3CWDCOM-COD-ABI-ISTIT.
+           MOVE Z3CWDCOM-DATI-COMUNI    TO   Z3CLGE88-DATI-INIZIALI.
+           MOVE FPREN-PAN               TO   Z3CLGE88-INP-PAN.
+           MOVE FPREN-DATA-PRENOT       TO   Z3CLGE88-INP-DATA-OPERAZ.
+           MOVE FPREN-ORA-PRENOT        TO   Z3CLGE88-INP-ORA-OPERAZ.
+      *
+           MOVE LENGTH OF Z3CLGE88           TO   LINKLEN.
+           MOVE Z3CLGE88                     TO   LINKAREA.
+           MOVE 'Z3UCGE88'                   TO   LINKPGM.
+      *
+           PERFORM MLINK                     THRU F-MLINK.
+      *
+           MOVE LINKAREA                     TO   Z3CLGE88.
+           MOVE Z3CLGE88-DATI-INIZIALI       TO   Z3CWDCOM-DATI-COMUNI.
+      *
+           MOVE FPREN-PAN                    TO   FLOG-PAN.
+           MOVE FPREN-DATA-PRENOT            TO   FLOG-DATA-PRENOT.
+           MOVE FPREN-ORA-PRENOT             TO   FLOG-ORA-PRENOT.
+           MOVE FPREN-IMPORTO                TO   FLOG-IMPORTO.
+           MOVE WS-DATA-ELAB                 TO   FLOG-DATA-RILASCIO.
+           MOVE Z3CWDCOM-RET-CODE            TO   FLOG-RET-CODE.
+      *
+           IF Z3CWDCOM-OK
+              MOVE 'OK'                      TO   FLOG-ESITO
+              ADD 1                          TO   WS-TOT-RILASCIATE
+           ELSE
+              MOVE 'KO'                      TO   FLOG-ESITO
+              ADD 1                          TO   WS-TOT-ERRORI
+           END-IF.
+      *
+           WRITE REC-FILELOG.
+           IF WS-FS-FILELOG NOT = '00'
+              DISPLAY '***************************************'
+              DISPLAY '*  ERRORE SCRITTURA FILELOG            *'
+              DISPLAY '*  FILE-STATUS : ' WS-FS-FILELOG
+              DISPLAY '***************************************'
+              MOVE 12                        TO   RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+      *-----------------------
+       025-EX. EXIT.
+      *-----------------------
+      *
+       CHIAMA-ALTRO-PROGRAMMA.
+      *------
+           COPY YZCPYZ92.
+      *------
+       F-CHIAMA-ALTRO-PROGRAMMA.
+           EXIT.
+       MLINK.
+      *
+           COPY   YYCP0903.
+      *
+       F-MLINK.
+           EXIT.
+      *
+      *-------------
+       030-OPER-FINALI.
+      *-------------
+      *
+           CLOSE FILEPREN.
+           CLOSE FILELOG.
+      *
+           DISPLAY '*********************************************'.
+           DISPLAY '* ELABORAZIONE TERMINATA CORRETTAMENTE     **'.
+           DISPLAY '*********************************************'.
+           DISPLAY '* PRENOTAZIONI LETTE      :' WS-TOT-LETTI.
+           DISPLAY '* PRENOTAZIONI VALUTATE   :' WS-TOT-VALUTATE.
+           DISPLAY '* PRENOTAZIONI RILASCIATE :' WS-TOT-RILASCIATE.
+           DISPLAY '* PRENOTAZIONI IN ERRORE  :' WS-TOT-ERRORI.
+           DISPLAY '*********************************************'.
+      *
+      *-------------
+       030-EX. EXIT.
+      *-------------
