@@ -77,6 +77,17 @@ LM2804    03 FILLER              PIC  X(0001) VALUE '-'.
 LM2804    03 WS-MM               PIC  X(0002) VALUE SPACES.
 LM2804    03 FILLER              PIC  X(0001) VALUE '-'.
 LM2804    03 WS-GG               PIC  X(0002) VALUE SPACES.
+      *                                                                 00136199
+      *--- LOG DI COMPENSAZIONE SCRITTO QUANDO SCATTA IL ROLLBACK
+110220 01    QNAME-ROLLBACK      PIC  X(0008) VALUE 'BPX015RB'.
+110220 01    W-MOTIVO-ROLLBACK   PIC  X(0030) VALUE SPACES.
+110220 01    W-LOG-ROLLBACK.
+110220    03 LOGR-DATA           PIC  X(0008).
+110220    03 LOGR-ORA            PIC  X(0006).
+110220    03 LOGR-NUM-BUONO      PIC  X(0012).
+110220    03 LOGR-SERIE          PIC  X(0004).
+110220    03 LOGR-STATO-TENT     PIC  X(0001).
+110220    03 LOGR-MOTIVO         PIC  X(0030).
       *                                                                 00136199
       *--- COMMAREA                                                     00291637
        01       AREA-COMMAREA.
@@ -915,6 +926,8 @@ SF0801        PERFORM X020-XCTL-MENU           THRU X020-XCTL-MENU-EX
            END-EXEC.                                                    01389700
       *                                                                 01389700
            IF         WS-RESP              NOT  = DFHRESP(NORMAL)       01389700
+110220        MOVE    'ERRORE LINK BPFCX002 - RESP KO' TO
+110220                                     W-MOTIVO-ROLLBACK
 111203        PERFORM A130-ESEGUI-ROLLBACK THRU A130-ESEGUI-ROLLBACK-EX
               MOVE    -1                   TO   M01AGENL                00527299
               MOVE    SPACES               TO   M01MESSO                00527299
@@ -926,6 +939,7 @@ SF0801        PERFORM X020-XCTL-MENU           THRU X020-XCTL-MENU-EX
            MOVE       W013-AREA-DATI-OUT   TO   BPFCW029-OUTPUT.        01389700
       *                                                                 01389700
            IF         W013-COD-ERR-OUT          = WS-ERR-INTE           01389700
+110220        MOVE    W029-DESC-OUT        TO   W-MOTIVO-ROLLBACK
               PERFORM A130-ESEGUI-ROLLBACK THRU A130-ESEGUI-ROLLBACK-EX
               MOVE    -1                   TO   M01AGENL                00527299
               MOVE    W029-DESC-OUT        TO   WS-DESC-MSG-X002        01389700
@@ -990,6 +1004,8 @@ LM1511                    RESP     (WS-RESP)                            01389700
 LM1511     END-EXEC.                                                    01389700
 LM1511*                                                                 01389700
 LM1511     IF         WS-RESP              NOT  = DFHRESP(NORMAL)       01389700
+110220        MOVE    'ERRORE LINK BPFCM043 - RESP KO' TO
+110220                                     W-MOTIVO-ROLLBACK
 111203        PERFORM A130-ESEGUI-ROLLBACK THRU A130-ESEGUI-ROLLBACK-EX 00522237
 LM1511        MOVE    -1                   TO   M01AGENL                00527299
 LM1511        MOVE    SPACES               TO   M01MESSO                00527299
@@ -999,6 +1015,7 @@ LM1511        PERFORM A040-INVIA-MAPPA     THRU A040-INVIA-MAPPA-EX     00524299
 LM1511     END-IF.                                                      01389700
 LM1511*                                                                 01389700
 LM1511     IF         W043-ESITO-OUT       NOT  = SPACES                01389700
+110220        MOVE    W043-DESC-OUT        TO   W-MOTIVO-ROLLBACK
 LM1511        PERFORM A130-ESEGUI-ROLLBACK THRU A130-ESEGUI-ROLLBACK-EX 00522237
 LM1511        IF      CA-STATO                  = 'V'                   00522237
 LM1511                MOVE    -1           TO   M01DESCVL               00527299
@@ -1122,6 +1139,24 @@ LM1511     MOVE    CA-DESC-STATO-N         TO   M01DESCNI.              00527299
       *-----------------------------------------------------------------00522237
        A130-ESEGUI-ROLLBACK.                                            01389700
       *                                                                 01389700
+110220     EXEC CICS ASKTIME
+110220               ABSTIME    (WS-TEMPO)
+110220     END-EXEC.
+110220     EXEC CICS FORMATTIME
+110220               ABSTIME    (WS-TEMPO)
+110220               YYYYMMDD   (LOGR-DATA)
+110220               TIME       (LOGR-ORA)
+110220     END-EXEC.
+110220     MOVE       CA-NUM-BUONO-X       TO   LOGR-NUM-BUONO.
+110220     MOVE       CA-SERIE             TO   LOGR-SERIE.
+110220     MOVE       CA-NEW-STATO         TO   LOGR-STATO-TENT.
+110220     MOVE       W-MOTIVO-ROLLBACK    TO   LOGR-MOTIVO.
+110220     EXEC CICS WRITEQ TS
+110220               QUEUE      (QNAME-ROLLBACK)
+110220               FROM       (W-LOG-ROLLBACK)
+110220               LENGTH     (LENGTH OF W-LOG-ROLLBACK)
+110220     END-EXEC.
+      *                                                                 01389700
            EXEC CICS SYNCPOINT ROLLBACK END-EXEC.
       *                                                                 01389700
        A130-ESEGUI-ROLLBACK-EX.                                         01389700
@@ -1191,6 +1226,8 @@ LM2804                    RESP     (WS-RESP)                            00061600
 LM2804     END-EXEC.                                                    00061700
 LM2804*                                                                 00061800
 LM2804     IF         WS-RESP              NOT  = DFHRESP(NORMAL)       01389700
+110220        MOVE    'ERRORE LINK BPFCX156 - RESP KO' TO
+110220                                     W-MOTIVO-ROLLBACK
 LM2804        PERFORM A130-ESEGUI-ROLLBACK THRU A130-ESEGUI-ROLLBACK-EX
 LM2804        MOVE    -1                   TO   M01AGENL                00527299
 LM2804        MOVE    SPACES               TO   M01MESSO                00527299
@@ -1200,6 +1237,7 @@ LM2804        PERFORM A040-INVIA-MAPPA     THRU A040-INVIA-MAPPA-EX     00524299
 LM2804     END-IF.                                                      01389700
 LM2804*                                                                 01389700
 LM2804     IF         W031-ESITO-OUT       NOT  = '00'                  00062700
+110220        MOVE    W031-DESC-OUT        TO   W-MOTIVO-ROLLBACK
 LM2804        PERFORM A130-ESEGUI-ROLLBACK THRU A130-ESEGUI-ROLLBACK-EX 00522237
 LM2804        MOVE    -1                   TO   M01AGENL                00524099
 LM2804        MOVE    ATTR-PROT-FSET       TO   M01AGENA                00062910
