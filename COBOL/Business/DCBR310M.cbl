@@ -0,0 +1,434 @@
+       IDENTIFICATION DIVISION.
+      ******************************************************************
+      *                      **- DCBR310M -**                         **
+      ******************************************************************
+      ** CREATORE   : SEMAGROUP ITALIA                                **
+      ** DATA       : 11/02/2020                                      **
+      ******************************************************************
+      ** SERVIZIO   : PO                                              **
+      ** TIPO       : BATCH                                           **
+      ** LINK DA    : -------                                         **
+      ** TRANSID    : -------                                         **
+      ** MAPPA      : -------                                         **
+      ** DB2        : NO                                              **
+      ******************************************************************
+      ** SCOPO      : IL PROGRAMMA LEGGE IL FLUSSO DETSCA PRODOTTO DA **
+      **              DCBT310M E STAMPA UN REPORT DI DETTAGLIO DEGLI  **
+      **              SCARTI, RAGGRUPPATO PER CODICE DI ERRORE, CON   **
+      **              CHIAVE DEL RECORD SCARTATO E DESCRIZIONE DELLA  **
+      **              VALIDAZIONE FORMALE CHE HA PROVOCATO LO SCARTO. **
+      ******************************************************************
+      ** FILE E TABELLE UTILIZZATE:                                   **
+      ** NOME      TIPO ACC DESCRIZIONE                               **
+      ** DETSCA    SEQ  IN  DETTAGLIO SCARTI PRODOTTO DA DCBT310M     **
+      ** REPSCA    SEQ  OUT REPORT SCARTI RAGGRUPPATO PER COD.ERRORE  **
+      ******************************************************************
+      ** DATA         MODIFICA                                 ACRON  **
+      ** 11022020     PRIMA STESURA DEL PROGRAMMA               IM0034**
+      ******************************************************************
+
+       PROGRAM-ID. DCBR310M.
+       ENVIRONMENT   DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT  SECTION.
+       FILE-CONTROL.
+           SELECT DETSCA    ASSIGN TO DETSCA
+                     FILE STATUS IS W-FS-DETSCA.
+
+           SELECT REPSCA    ASSIGN TO REPSCA
+                     FILE STATUS IS W-FS-REPSCA.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  DETSCA
+           RECORDING MODE F
+           LABEL RECORD IS STANDARD
+           DATA  RECORD IS ARC-DETSCA.
+       01  ARC-DETSCA                PIC X(102).
+
+       FD  REPSCA
+           RECORDING MODE F
+           LABEL RECORD IS STANDARD
+           DATA  RECORD IS ARC-REPSCA.
+       01  ARC-REPSCA                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * TRACCIATO RECORD DETSCA (STESSO LAYOUT SCRITTO DA DCBT310M)    *
+      ******************************************************************
+       01  REC-DETSCA.
+           03 DETSCA-DATI.
+              05 DETSCA-SOTTSIS      PIC X(03).
+              05 DETSCA-DT-CONT      PIC 9(08).
+              05 DETSCA-PROG         PIC 9(04).
+              05 FILLER              PIC X(85).
+           03 DETSCA-ERR             PIC X(02).
+
+      *--- COPY ERRORI (STESSA COPY UTILIZZATA DA DCBT310M)
+           COPY DCCYERR.
+
+       01  W-COD-SCARTO               PIC X(02)  VALUE SPACES.
+       01  W-COD-SCARTO-N REDEFINES W-COD-SCARTO
+                                      PIC 9(02).
+
+      ******************************************************************
+      * TABELLA DEI CODICI DI SCARTO GESTITI DA DCBT310M IN            *
+      * CONTROLLI-FORMALI, USATA PER PILOTARE IL RAGGRUPPAMENTO DEL    *
+      * REPORT IN ORDINE DI CODICE (SENZA RICORRERE AD UN ORDINAMENTO  *
+      * DEL FILE DETSCA).                                              *
+      ******************************************************************
+       01  TAB-COD-SCARTO.
+           02  FILLER                PIC X(02)     VALUE '11'.
+           02  FILLER                PIC X(02)     VALUE '12'.
+           02  FILLER                PIC X(02)     VALUE '13'.
+           02  FILLER                PIC X(02)     VALUE '14'.
+           02  FILLER                PIC X(02)     VALUE '15'.
+           02  FILLER                PIC X(02)     VALUE '16'.
+           02  FILLER                PIC X(02)     VALUE '17'.
+           02  FILLER                PIC X(02)     VALUE '18'.
+           02  FILLER                PIC X(02)     VALUE '19'.
+           02  FILLER                PIC X(02)     VALUE '20'.
+           02  FILLER                PIC X(02)     VALUE '22'.
+           02  FILLER                PIC X(02)     VALUE '23'.
+           02  FILLER                PIC X(02)     VALUE '24'.
+           02  FILLER                PIC X(02)     VALUE '25'.
+           02  FILLER                PIC X(02)     VALUE '26'.
+           02  FILLER                PIC X(02)     VALUE '27'.
+           02  FILLER                PIC X(02)     VALUE '28'.
+           02  FILLER                PIC X(02)     VALUE '29'.
+           02  FILLER                PIC X(02)     VALUE '38'.
+           02  FILLER                PIC X(02)     VALUE '99'.
+
+       01  FILLER REDEFINES TAB-COD-SCARTO.
+           02  TCS-ELEMENTO          OCCURS 20 TIMES.
+               03 TCS-CODICE         PIC X(02).
+
+       01  MAX-IND-TCS                PIC 9(02)  VALUE 20.
+       01  IND-TCS                    PIC 9(02)  VALUE ZEROES.
+
+      ******************************************************************
+      * TABELLA DI APPOGGIO CON I RECORD SCARTATI LETTI DA DETSCA,     *
+      * USATA PER STAMPARLI RAGGRUPPATI PER CODICE SENZA RILEGGERE     *
+      * PIU' VOLTE IL FILE DI INGRESSO.                                *
+      ******************************************************************
+       01  TAB-SCARTI.
+           02  TS-ELEMENTO  OCCURS 5000 TIMES.
+               03 TS-ERR             PIC X(02).
+               03 TS-SOTTSIS         PIC X(03).
+               03 TS-DT-CONT         PIC 9(08).
+               03 TS-PROG            PIC 9(04).
+
+       01  MAX-IND-TS                 PIC 9(04)  COMP VALUE ZEROES.
+       01  IND-TS                     PIC 9(04)  COMP VALUE ZEROES.
+
+      ******************************************************************
+      * AREE PER REPORTISTICA                                          *
+      ******************************************************************
+       01  W-STAMPA-INTEST             PIC 9(01) VALUE ZEROES.
+
+       01  RIGA-TITOLO.
+           02 FILLER                  PIC X(40)
+                 VALUE '*** REPORT SCARTI DCBT310M - DCBR310M **'.
+           02 FILLER                  PIC X(20)       VALUE SPACES.
+
+       01  RIGA-DATA.
+           02 FILLER                  PIC X(20)  VALUE
+              'DATA ELABORAZIONE : '.
+           02 W-RIGA-DATA-ELAB         PIC X(10)  VALUE SPACES.
+           02 FILLER                  PIC X(40)       VALUE SPACES.
+
+       01  RIGA-VUOTA                  PIC X(132)  VALUE SPACES.
+
+       01  RIGA-COD-SCARTO.
+           02 FILLER                  PIC X(16)  VALUE
+              'CODICE SCARTO : '.
+           02 W-RIGA-CODICE            PIC X(02)  VALUE SPACES.
+           02 FILLER                  PIC X(14)  VALUE
+              '  DESCRIZIONE:'.
+           02 FILLER                  PIC X(01)  VALUE SPACES.
+           02 W-RIGA-DESCRIZIONE       PIC X(60)  VALUE SPACES.
+
+       01  RIGA-INTEST-DETT.
+           02 FILLER                  PIC X(10)  VALUE 'SOTTSIS'.
+           02 FILLER                  PIC X(15)  VALUE 'DATA CONTABILE'.
+           02 FILLER                  PIC X(10)  VALUE 'PROGR.'.
+
+       01  RIGA-DETT.
+           02 FILLER                  PIC X(03)  VALUE SPACES.
+           02 W-DETT-SOTTSIS           PIC X(03)  VALUE SPACES.
+           02 FILLER                  PIC X(07)  VALUE SPACES.
+           02 W-DETT-DATA-CONT         PIC X(10)  VALUE SPACES.
+           02 FILLER                  PIC X(05)  VALUE SPACES.
+           02 W-DETT-PROG              PIC X(04)  VALUE SPACES.
+
+       01  RIGA-TOTALE-COD.
+           02 FILLER                  PIC X(20)  VALUE
+              'TOTALE CODICE '.
+           02 W-TOT-COD-CODICE         PIC X(02)  VALUE SPACES.
+           02 FILLER                  PIC X(03)  VALUE ' : '.
+           02 W-TOT-COD-CONTA          PIC ZZZ.ZZ9  VALUE ZEROES.
+
+       01  RIGA-TOTALE-GEN.
+           02 FILLER                  PIC X(25)  VALUE
+              'TOTALE GENERALE SCARTI : '.
+           02 W-TOT-GEN-CONTA          PIC ZZZ.ZZ9  VALUE ZEROES.
+
+       01  W-DATA-CONT-ALFA.
+           03 W-DATA-CONT-AAAA         PIC X(04).
+           03 FILLER                   PIC X(01)  VALUE '/'.
+           03 W-DATA-CONT-MM           PIC X(02).
+           03 FILLER                   PIC X(01)  VALUE '/'.
+           03 W-DATA-CONT-GG           PIC X(02).
+
+       01  W-DATA-SISTEMA              PIC X(21)  VALUE SPACES.
+
+      ******************************************************************
+      * CONTATORI E CAMPI DI SERVIZIO                                  *
+      ******************************************************************
+       01 W-FS-DETSCA                 PIC X(02)         VALUE '00'.
+       01 W-FS-REPSCA                 PIC X(02)         VALUE '00'.
+
+       01 W-CONT-DETSCA-LETTI         PIC 9(06)         VALUE ZEROES.
+       01 W-CONT-COD-SCARTO           PIC 9(06)         VALUE ZEROES.
+       01 W-CONT-SCARTI-TOTALE        PIC 9(06)         VALUE ZEROES.
+
+       01 W-SW-FINE-DETSCA             PIC X(01) VALUE 'N'.
+           88 FINE-DETSCA                        VALUE 'S'.
+
+      ******************************************************************
+      * PROCEDURE DIVISION                                             *
+      ******************************************************************
+       PROCEDURE DIVISION.
+
+           PERFORM 010-OPER-INIZ            THRU 010-EX.
+
+           PERFORM 020-ELABORAZIONE         THRU 020-EX.
+
+           PERFORM 030-OPER-FINALI          THRU 030-EX.
+
+      *---------------
+       010-OPER-INIZ.
+      *--------------
+      *
+           MOVE FUNCTION CURRENT-DATE       TO   W-DATA-SISTEMA.
+
+           DISPLAY '************************************************'.
+           DISPLAY '*        I N I Z I O    D C B R 3 1 0 M        *'.
+           DISPLAY '************************************************'.
+      *
+      *--- APERTURA FILE DI INPUT E OUTPUT
+
+           OPEN INPUT  DETSCA.
+           IF W-FS-DETSCA NOT = '00'
+              DISPLAY '************************************'
+              DISPLAY '*  ERRORE APERTURA FILE DETSCA     *'
+              DISPLAY '*  FILE-STATUS : ' W-FS-DETSCA
+              DISPLAY '************************************'
+              MOVE 12                            TO   RETURN-CODE
+              GOBACK
+           END-IF.
+
+           OPEN OUTPUT REPSCA.
+           IF W-FS-REPSCA NOT = '00'
+              DISPLAY '************************************'
+              DISPLAY '*  ERRORE APERTURA FILE REPSCA     *'
+              DISPLAY '*  FILE-STATUS : ' W-FS-REPSCA
+              DISPLAY '************************************'
+              MOVE 12                            TO   RETURN-CODE
+              GOBACK
+           END-IF.
+
+      *--- CARICAMENTO IN MEMORIA DEI RECORD DI SCARTO
+
+           PERFORM 021-LEGGI-DETSCA       THRU 021-EX.
+
+           PERFORM 022-CARICA-TAB-SCARTI  THRU 022-EX
+              UNTIL FINE-DETSCA
+                 OR MAX-IND-TS = 5000
+              .
+
+           IF MAX-IND-TS = 5000
+           AND NOT FINE-DETSCA
+              DISPLAY '************************************************'
+              DISPLAY '* ATTENZIONE: SUPERATA CAPIENZA TABELLA SCARTI *'
+              DISPLAY '* IL REPORT NON CONTIENE TUTTI I RECORD DETSCA *'
+              DISPLAY '************************************************'
+           END-IF.
+      *
+      *-------------
+       010-EX. EXIT.
+      *-------------
+      *
+       020-ELABORAZIONE.
+      *-----------------
+      *
+           MOVE RIGA-TITOLO                 TO ARC-REPSCA.
+           PERFORM 027-SCRIVI-REPSCA        THRU 027-EX.
+
+           MOVE SPACES                      TO W-RIGA-DATA-ELAB.
+           MOVE W-DATA-SISTEMA (1:4)        TO W-RIGA-DATA-ELAB (7:4).
+           MOVE W-DATA-SISTEMA (5:2)        TO W-RIGA-DATA-ELAB (4:2).
+           MOVE W-DATA-SISTEMA (7:2)        TO W-RIGA-DATA-ELAB (1:2).
+           MOVE '/'                         TO W-RIGA-DATA-ELAB (3:1)
+                                                W-RIGA-DATA-ELAB (6:1).
+           MOVE RIGA-DATA                   TO ARC-REPSCA.
+           PERFORM 027-SCRIVI-REPSCA        THRU 027-EX.
+
+           MOVE RIGA-VUOTA                  TO ARC-REPSCA.
+           PERFORM 027-SCRIVI-REPSCA        THRU 027-EX.
+
+           PERFORM 023-STAMPA-PER-CODICE    THRU 023-EX
+              VARYING IND-TCS FROM 1 BY 1
+                 UNTIL IND-TCS > MAX-IND-TCS
+              .
+
+           MOVE RIGA-VUOTA                  TO ARC-REPSCA.
+           PERFORM 027-SCRIVI-REPSCA        THRU 027-EX.
+
+           MOVE W-CONT-SCARTI-TOTALE        TO W-TOT-GEN-CONTA.
+           MOVE RIGA-TOTALE-GEN             TO ARC-REPSCA.
+           PERFORM 027-SCRIVI-REPSCA        THRU 027-EX.
+      *
+      *-------------
+       020-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       021-LEGGI-DETSCA.
+      *-----------------------
+      *
+           READ DETSCA INTO REC-DETSCA
+                AT END
+                   SET FINE-DETSCA        TO TRUE
+           END-READ.
+
+           IF NOT FINE-DETSCA
+              ADD 1                       TO W-CONT-DETSCA-LETTI
+           END-IF.
+      *
+      *-------------
+       021-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       022-CARICA-TAB-SCARTI.
+      *-----------------------
+      *
+           ADD 1                          TO MAX-IND-TS.
+           MOVE DETSCA-ERR                TO TS-ERR (MAX-IND-TS).
+           MOVE DETSCA-SOTTSIS            TO TS-SOTTSIS (MAX-IND-TS).
+           MOVE DETSCA-DT-CONT            TO TS-DT-CONT (MAX-IND-TS).
+           MOVE DETSCA-PROG               TO TS-PROG (MAX-IND-TS).
+
+           PERFORM 021-LEGGI-DETSCA       THRU 021-EX.
+      *
+      *-------------
+       022-EX. EXIT.
+      *-------------
+      *
+      *----------------------------
+       023-STAMPA-PER-CODICE.
+      *----------------------------
+      *
+           MOVE ZEROES                    TO W-CONT-COD-SCARTO.
+
+           PERFORM 024-STAMPA-DETT-COD    THRU 024-EX
+              VARYING IND-TS FROM 1 BY 1
+                 UNTIL IND-TS > MAX-IND-TS
+              .
+
+           IF W-CONT-COD-SCARTO GREATER ZEROES
+              MOVE TCS-CODICE (IND-TCS)      TO W-TOT-COD-CODICE
+              MOVE W-CONT-COD-SCARTO         TO W-TOT-COD-CONTA
+              MOVE RIGA-TOTALE-COD           TO ARC-REPSCA
+              PERFORM 027-SCRIVI-REPSCA      THRU 027-EX
+              MOVE RIGA-VUOTA                TO ARC-REPSCA
+              PERFORM 027-SCRIVI-REPSCA      THRU 027-EX
+           END-IF.
+      *
+      *-------------
+       023-EX. EXIT.
+      *-------------
+      *
+      *----------------------------
+       024-STAMPA-DETT-COD.
+      *----------------------------
+      *
+           IF TS-ERR (IND-TS) = TCS-CODICE (IND-TCS)
+              IF W-CONT-COD-SCARTO = ZEROES
+                 PERFORM 025-STAMPA-INTEST-COD  THRU 025-EX
+              END-IF
+              MOVE TS-SOTTSIS (IND-TS)       TO W-DETT-SOTTSIS
+              MOVE TS-DT-CONT (IND-TS)       TO W-DATA-CONT-ALFA
+              MOVE W-DATA-CONT-ALFA          TO W-DETT-DATA-CONT
+              MOVE TS-PROG (IND-TS)          TO W-DETT-PROG
+              MOVE RIGA-DETT                 TO ARC-REPSCA
+              PERFORM 027-SCRIVI-REPSCA      THRU 027-EX
+              ADD 1                          TO W-CONT-COD-SCARTO
+              ADD 1                          TO W-CONT-SCARTI-TOTALE
+           END-IF.
+      *
+      *-------------
+       024-EX. EXIT.
+      *-------------
+      *
+      *----------------------------
+       025-STAMPA-INTEST-COD.
+      *----------------------------
+      *
+           MOVE TCS-CODICE (IND-TCS)        TO W-COD-SCARTO.
+           MOVE TCS-CODICE (IND-TCS)        TO W-RIGA-CODICE.
+           MOVE DCCYERR-MGS-ERR (W-COD-SCARTO-N)
+                                             TO W-RIGA-DESCRIZIONE.
+           MOVE RIGA-COD-SCARTO              TO ARC-REPSCA.
+           PERFORM 027-SCRIVI-REPSCA         THRU 027-EX.
+
+           MOVE RIGA-INTEST-DETT             TO ARC-REPSCA.
+           PERFORM 027-SCRIVI-REPSCA         THRU 027-EX.
+      *
+      *-------------
+       025-EX. EXIT.
+      *-------------
+      *
+      *----------------------------
+       027-SCRIVI-REPSCA.
+      *----------------------------
+      *
+           WRITE ARC-REPSCA.
+           IF W-FS-REPSCA NOT = '00'
+              DISPLAY '***************************************'
+              DISPLAY '*  ERRORE SCRITTURA FILE REPSCA       *'
+              DISPLAY '*  FILE-STATUS : ' W-FS-REPSCA
+              DISPLAY '***************************************'
+              MOVE 12                   TO   RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+      *-------------
+       027-EX. EXIT.
+      *-------------
+      *
+      *-------------
+       030-OPER-FINALI.
+      *-------------
+      *
+           CLOSE DETSCA
+                 REPSCA.
+
+           DISPLAY '*********************************************'
+           DISPLAY '* ELABORAZIONE TERMINATA CORRETTAMENTE     **'
+           DISPLAY '*********************************************'
+           DISPLAY '* RECORD   LETTI DETSCA     :' W-CONT-DETSCA-LETTI
+           DISPLAY '* RECORD   STAMPATI REPORT  :' W-CONT-SCARTI-TOTALE
+           DISPLAY '*********************************************'
+
+           STOP RUN.
+      *
+      *-------------
+       030-EX. EXIT.
+      *-------------
+      *
