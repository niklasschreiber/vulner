@@ -0,0 +1,519 @@
+      ******************************************************************00000100
+      * NOTE:                                                           00000200
+      ******************************************************************00000300
+      *                                                                 00000400
+      * PRODOTTO : SISTEMA RAPPORTI DORMIENTI                           00000500
+      *                                                                 00000600
+      * FUNZIONE : INTERROGAZIONE E CORREZIONE CALENDARIO SCALES        00000700
+      *                                                                 00000800
+      * AUTORE   : ENGINEERING                                          00000900
+      *                                                                 00001000
+      * PROGRAMMA: RADTP010, COBOL/CICS                                 00001100
+      *                                                                 00001200
+      * MAPSET   : RADSH10                                              00001300
+      *                                                                 00001400
+      * MAPPA    : RADMH10                                              00001500
+      *                                                                 00001600
+      * TRANSID  : RADC                                                 00001700
+      *                                                                 00001800
+      * PLAN     : RADCPX01                                             00001900
+      *                                                                 00002000
+      * NOTE     : QUESTA TRANSAZIONE CONSENTE DI INTERROGARE LO        00002010
+      *            STORICO RADCALES PER PROGRESSIVO E DI CORREGGERE     00002020
+      *            LO STATO DELLA RIGA CORRISPONDENTE IN RADCALE,       00002030
+      *            SENZA ATTENDERE IL CICLO BATCH RADBT049 SUCCESSIVO.  00002040
+      *                                                                 00002050
+      ******************************************************************00002100
+       IDENTIFICATION DIVISION.                                         00002200
+       PROGRAM-ID.    RADTP010.                                         00002300
+      ******************************************************************00002400
+       ENVIRONMENT DIVISION.                                            00002500
+       CONFIGURATION SECTION.                                           00002600
+       SPECIAL-NAMES.                                                   00002700
+           DECIMAL-POINT IS COMMA.                                      00002800
+      ******************************************************************00002900
+       DATA DIVISION.                                                   00003000
+       WORKING-STORAGE SECTION.                                         00003100
+       01                           PIC X(16) VALUE '** AREA TRACE **'. 00003200
+           COPY RADCXW00.                                               00003300
+      *---   TRACCIATO COMMAREA                                         00003400
+       01                           PIC X(16) VALUE '*** COMMAREA ***'. 00003500
+       01  TRASF-DATI-CALE.                                             00003600
+           05 TR-FASE                PIC X(01).                         00003700
+              88 TR-FASE-RICERCA              VALUE '1'.                00003800
+              88 TR-FASE-CORREZ               VALUE '2'.                00003900
+           05 TR-CALES-KEY.                                             00004000
+              10 TR-ID-CALE          PIC S9(04).                        00004100
+              10 TR-DATA-ESTR        PIC 9(08).                         00004200
+              10 TR-PROGR            PIC S9(03).                        00004300
+           05 TR-CALE-REC-SAVE       PIC X(1000).                       00004400
+      *---   COPY MESSAGGI ERRORE                                       00004810
+       01                           PIC X(16) VALUE '*** AREA MSG ***'. 00004820
+           COPY RADCX002.                                               00004830
+      *---   COPY MAPPA                                                 00005200
+       01                           PIC X(16) VALUE '** AREA MAPPA **'. 00005300
+           COPY RADMH10.                                                00005400
+      *---   COPY AID                                                   00005800
+       01                           PIC X(16) VALUE '* AREA SISTEMA *'. 00005900
+           COPY DFHAID.                                                 00006000
+      *---   COPY RADCALE / RADCALES                                    00006100
+       01                           PIC X(16) VALUE '* AREA RADCALE *'. 00006200
+           COPY RADCDCAL.                                               00006210
+           COPY RADCDCAS.                                               00006220
+      *---   AREA DI PASSAGGIO GENERALIZZATA GATEWAY TABELLE            00006300
+       01                           PIC X(16) VALUE '* AREA ARCHIVIO*'. 00006400
+       01  AREA-ARCHIVIO.                                               00006500
+           03  ARCHIVIO-SW          PIC X(02).                          00006600
+           03  ARCHIVIO-TRAC        PIC X(04).                          00006700
+           03  ARCHIVIO-FUNZ        PIC X(03).                          00006800
+           03  ARCHIVIO-PGM         PIC X(08).                          00006900
+           03  ARCHIVIO-DATA        PIC X(08).                          00007000
+           03  ARCHIVIO-ORA         PIC X(06).                          00007100
+           03  ARCHIVIO-TIPOMOD     PIC X(01).                          00007200
+           03  ARCHIVIO-RETCODE     PIC X(06).                          00007300
+           03  ARCHIVIO-FILLER      PIC X(71).                          00007400
+           03  ARCHIVIO-REC         PIC X(01000).                       00007500
+      *--- AREE DI COMODO PER GESTIONE ERRORE                           00007800
+       01                           PIC X(16) VALUE '* AREA ERRORE  *'. 00007900
+       01    CAMPI-ERRORE.                                              00008000
+               10 ERR-PROGRAMMA          PIC X(08).                     00008100
+               10 ERR-PUNTO              PIC X(04).                     00008200
+               10 ERR-DESCRIZIONE        PIC X(80).                     00008300
+               10 ERR-CODICE-X           PIC X(06).                     00008400
+               10 ERR-CODICE-Z           PIC -----9.                    00008500
+               10 ERR-DATI               PIC X(80).                     00008600
+               10 ERR-GRAVE              PIC X(02).                     00008700
+      *--- VARIABILI DI LAVORO                                          00008800
+       01                           PIC X(16) VALUE '***  LAVORO  ***'. 00008900
+       01  WS-LAVORO.                                                   00009000
+           05 WS-RESP               PIC S9(08) BINARY.                  00009100
+           05 WS-MSG-TEXT           PIC X(1920).                        00009200
+           05 WS-MSG-LEN            PIC S9(04) BINARY.                  00009300
+           05 WS-GGMMAA             PIC 9(06).                          00009400
+           05 WS-AAMMGG             PIC 9(06).                          00009500
+           05 WS-AAAAMMGG           PIC 9(08).                          00009600
+           05 WS-GGMMAAAA           PIC 9(08).                          00009700
+           05 WS-GGMMAAAA-TRAT      PIC X(10).                          00009800
+           05 WS-HHMMSS             PIC 9(06).                          00009900
+           05 WS-HHMMSS-PUNT        PIC X(05).                          00010000
+           05 WS-ABSTIME            PIC S9(15) PACKED-DECIMAL.          00010100
+           05 WK-SWITCH-TROVATO     PIC X(01).                          00010200
+              88 CALES-TROVATA                 VALUE '1'.               00010300
+              88 CALES-NON-TROVATA             VALUE '0'.               00010400
+           05 WK-SWITCH-CALE-OK     PIC X(01).                          00010500
+              88 CALE-TROVATA                  VALUE '1'.               00010600
+              88 CALE-NON-TROVATA              VALUE '0'.               00010700
+           05 WK-SWITCH-ERRORE      PIC X(01).                          00010800
+              88 NO-ERR                        VALUE ZEROES.            00010900
+              88 SI-ERR                        VALUE '1'.               00011000
+      *--- COSTANTI E FLAGS                                             00011700
+       01                           PIC X(16) VALUE '*** COSTANTI ***'. 00011800
+       01  WK-COSTANTI.                                                 00011900
+           05 WK-TRAN               PIC X(04)  VALUE 'RADC'.            00012000
+           05 WK-MAP                PIC X(07)  VALUE 'RADMH10'.         00012100
+           05 WK-PGM                PIC X(08)  VALUE 'RADTP010'.        00012200
+           05 WK-RADYDCAL           PIC X(08)  VALUE 'RADYDCAL'.        00012300
+           05 WK-RADYDCAS           PIC X(08)  VALUE 'RADYDCAS'.        00012400
+           05 WK-OPERATORE          PIC X(08)  VALUE 'ON-LINE '.        00012500
+      *---  AREA ATTRIBUTI STANDARD                                     00013700
+       01                           PIC X(16) VALUE '**  ATTRIBUTI **'. 00013800
+       01  ATTRIBUTI-BMS.                                               00013900
+           03  ATTR-ASK-BRT-FSE     PIC X        VALUE '9'.             00014000
+           03  ATTR-UNP-NOR-FSE     PIC X        VALUE 'A'.             00014100
+           03  ATTR-UNP-BRT-FSE     PIC X        VALUE 'I'.             00014200
+      *-----------------------------------------------------------------00016400
+       LINKAGE SECTION.                                                 00016500
+       01  DFHCOMMAREA              PIC X(2000).                        00016600
+      ******************************************************************00016700
+       PROCEDURE DIVISION.                                              00016800
+           PERFORM C00010-INIT.                                         00016900
+           IF EIBCALEN = ZEROES                                         00017000
+              PERFORM C00020-PRIMA-VOLTA                                00017100
+           ELSE                                                         00017200
+              MOVE DFHCOMMAREA(1:LENGTH OF TRASF-DATI-CALE)             00017300
+                                              TO TRASF-DATI-CALE        00017400
+              EVALUATE EIBAID                                           00017500
+                WHEN DFHCLEAR                                           00017600
+                  PERFORM C90100-FINE-LAVORO                            00017700
+                WHEN DFHPF3                                             00017800
+                  PERFORM C90100-FINE-LAVORO                            00017900
+                WHEN DFHENTER                                           00018000
+                  EVALUATE TRUE                                         00018100
+                    WHEN TR-FASE-RICERCA                                00018200
+                      PERFORM C00100-RICERCA                            00018300
+                    WHEN TR-FASE-CORREZ                                 00018400
+                      PERFORM C00200-GEST-CORREZ                        00018500
+                  END-EVALUATE                                          00018600
+                WHEN OTHER                                              00018700
+                  PERFORM C00900-TASTO-NON-VALIDO                       00018800
+              END-EVALUATE                                              00018900
+           END-IF.                                                      00019000
+           PERFORM X00050-SEND-ERASE.                                   00019100
+           PERFORM X00060-RETURN-TRANSID.                               00019200
+      *-----------------------------------                              00019300
+      *                                                                 00019400
+      *-----------------------------------                              00019500
+       C00010-INIT.                                                     00019600
+           MOVE 'C00010-INIT'            TO RADCXW-NOME-ROUTINE.        00019700
+                                         PERFORM RADCXP00-TRACE.        00019800
+           EXEC CICS HANDLE ABEND                                       00019900
+                     LABEL(C90150-GEST-ABEND)                           00020000
+                     RESP(WS-RESP)                                      00020100
+           END-EXEC.                                                    00020200
+           PERFORM C90200-CHECK-ESITO-CICS.                             00020300
+           INITIALIZE WS-LAVORO.                                        00020400
+           MOVE 'RADTP010'               TO ERR-PROGRAMMA.              00020500
+      *-----------------------------------                              00020600
+      * PRIMA CHIAMATA DELLA TRANSAZIONE : SEND MAPPA VUOTA             00020700
+      *-----------------------------------                              00020800
+       C00020-PRIMA-VOLTA.                                              00020900
+           MOVE 'C00020-PRIMA-VOLTA'     TO RADCXW-NOME-ROUTINE.        00021000
+                                         PERFORM RADCXP00-TRACE.        00021100
+           INITIALIZE TRASF-DATI-CALE    RADMH10I.                      00021200
+           SET TR-FASE-RICERCA           TO TRUE.                       00021300
+           MOVE SPACES                   TO H10MES1I.                   00021400
+       C00020-EX.                                                       00021500
+           EXIT.                                                        00021600
+      *-----------------------------------                              00021700
+      * TASTO NON PREVISTO PER LA FASE CORRENTE                         00021800
+      *-----------------------------------                              00021900
+       C00900-TASTO-NON-VALIDO.                                         00022000
+           MOVE 'C00900-TASTO-NON-VALIDO'  TO RADCXW-NOME-ROUTINE.      00022100
+                                            PERFORM RADCXP00-TRACE.     00022200
+           PERFORM X00070-RECEIVE.                                      00022300
+           MOVE 'TASTO NON VALIDO - USARE INVIO O PF3'                  00022400
+                                          TO H10MES1I.                  00022500
+       C00900-EX.                                                       00022600
+           EXIT.                                                        00022700
+      *-----------------------------------                              00022800
+      * RICERCA RADCALES PER ID-CALE/DATA-ESTR/PROGR                    00022900
+      *-----------------------------------                              00023000
+       C00100-RICERCA.                                                  00023100
+           MOVE 'C00100-RICERCA'         TO RADCXW-NOME-ROUTINE.        00023200
+                                         PERFORM RADCXP00-TRACE.        00023300
+           PERFORM X00070-RECEIVE.                                      00023400
+           PERFORM C00110-PREP-CHIAVE.                                  00023500
+           SET NO-ERR                    TO TRUE.                       00023600
+           PERFORM C00120-CTRL-CHIAVE.                                  00023700
+           IF NO-ERR                                                    00023800
+              PERFORM C00130-LEGGI-CALES                                00023900
+              PERFORM C00140-LEGGI-CALE                                 00024000
+              IF CALES-TROVATA                                          00024100
+                 PERFORM C00150-PREP-MAPPA-TROVATA                      00024200
+                 SET TR-FASE-CORREZ      TO TRUE                        00024300
+              ELSE                                                      00024400
+                 MOVE 'NESSUNA RIGA TROVATA SU RADCALES'                00024500
+                                          TO H10MES1I                   00024600
+              END-IF                                                    00024700
+           END-IF.                                                      00024800
+       C00100-EX.                                                       00024900
+           EXIT.                                                        00025000
+      *-----------------------------------                              00025100
+      *                                                                 00025200
+      *-----------------------------------                              00025300
+       C00110-PREP-CHIAVE.                                              00025400
+           MOVE 'C00110-PREP-CHIAVE'     TO RADCXW-NOME-ROUTINE.        00025500
+                                         PERFORM RADCXP00-TRACE.        00025600
+           MOVE SPACES                   TO H10MES1I.                   00025700
+           MOVE H10IDCI                  TO TR-ID-CALE.                 00025800
+           MOVE H10DESI                  TO TR-DATA-ESTR.               00025900
+           MOVE H10PRGI                  TO TR-PROGR.                   00026000
+       C00110-EX.                                                       00026100
+           EXIT.                                                        00026200
+      *-----------------------------------                              00026300
+      *                                                                 00026400
+      *-----------------------------------                              00026500
+       C00120-CTRL-CHIAVE.                                              00026600
+           MOVE 'C00120-CTRL-CHIAVE'     TO RADCXW-NOME-ROUTINE.        00026700
+                                         PERFORM RADCXP00-TRACE.        00026800
+           IF TR-ID-CALE = ZEROES OR TR-DATA-ESTR = ZEROES              00026900
+              SET SI-ERR                 TO TRUE                        00027000
+              MOVE 'ID-CALE E DATA-ESTR OBBLIGATORI'                    00027100
+                                          TO H10MES1I                   00027200
+              MOVE -1                    TO H10IDCL                     00027300
+           END-IF.                                                      00027400
+       C00120-EX.                                                       00027500
+           EXIT.                                                        00027600
+      *-----------------------------------                              00027700
+      * LETTURA STORICO RADCALES (GATEWAY RADYDCAS, TRAC '0002')        00027800
+      *-----------------------------------                              00027900
+       C00130-LEGGI-CALES.                                              00028000
+           MOVE 'C00130-LEGGI-CALES'     TO RADCXW-NOME-ROUTINE.        00028100
+                                         PERFORM RADCXP00-TRACE.        00028200
+           SET CALES-NON-TROVATA         TO TRUE.                       00028300
+           INITIALIZE AREA-ARCHIVIO      RADCDCAS-REC.                  00028400
+           MOVE TR-ID-CALE               TO CALES-ID-CALE.              00028500
+           MOVE TR-DATA-ESTR             TO CALES-DATA-ESTR.            00028600
+           MOVE TR-PROGR                 TO CALES-PROGR.                00028700
+           MOVE RADCDCAS-REC             TO ARCHIVIO-REC.               00028800
+           MOVE '0002'                   TO ARCHIVIO-TRAC.              00028900
+           MOVE 'RED'                    TO ARCHIVIO-FUNZ.              00029000
+           CALL WK-RADYDCAS       USING  AREA-ARCHIVIO.                 00029100
+           EVALUATE ARCHIVIO-SW                                         00029200
+             WHEN 'SI'                                                  00029300
+               SET CALES-TROVATA         TO TRUE                        00029400
+               MOVE ARCHIVIO-REC         TO RADCDCAS-REC                00029500
+             WHEN 'NF'                                                  00029600
+               CONTINUE                                                 00029700
+             WHEN OTHER                                                 00029800
+               MOVE '0001'               TO ERR-PUNTO                   00029900
+               MOVE 'ERRORE ACCESSO ROUTINE RADYDCAS'                   00030000
+                                         TO ERR-DESCRIZIONE             00030100
+               MOVE ARCHIVIO-RETCODE     TO ERR-CODICE-X                00030200
+               PERFORM C90150-GEST-ABEND                                00030300
+           END-EVALUATE.                                                00030400
+       C00130-EX.                                                       00030500
+           EXIT.                                                        00030600
+      *-----------------------------------                              00030700
+      * LETTURA RIGA VIVA RADCALE (GATEWAY RADYDCAL, TRAC '0001')       00030800
+      * PER VISUALIZZARE LO STATO ATTUALMENTE IN TABELLA VIVA           00030900
+      *-----------------------------------                              00031000
+       C00140-LEGGI-CALE.                                               00031100
+           MOVE 'C00140-LEGGI-CALE'      TO RADCXW-NOME-ROUTINE.        00031200
+                                         PERFORM RADCXP00-TRACE.        00031300
+           SET CALE-NON-TROVATA          TO TRUE.                       00031400
+           IF CALES-TROVATA                                             00031500
+              INITIALIZE AREA-ARCHIVIO   RADCDCAL-REC                   00031600
+              MOVE TR-ID-CALE            TO CALE-ID-CALE                00031700
+              MOVE TR-DATA-ESTR          TO CALE-DATA-ESTR              00031800
+              MOVE RADCDCAL-REC          TO ARCHIVIO-REC                00031900
+              MOVE '0001'                TO ARCHIVIO-TRAC               00032000
+              MOVE 'RED'                 TO ARCHIVIO-FUNZ               00032100
+              CALL WK-RADYDCAL    USING  AREA-ARCHIVIO                  00032200
+              EVALUATE ARCHIVIO-SW                                      00032300
+                WHEN 'SI'                                               00032400
+                  SET CALE-TROVATA       TO TRUE                        00032500
+                  MOVE ARCHIVIO-REC      TO RADCDCAL-REC                00032600
+                  MOVE RADCDCAL-REC      TO TR-CALE-REC-SAVE            00032700
+                WHEN 'NF'                                               00032800
+                  CONTINUE                                              00032900
+                WHEN OTHER                                              00033000
+                  MOVE '0002'            TO ERR-PUNTO                   00033100
+                  MOVE 'ERRORE ACCESSO ROUTINE RADYDCAL'                00033200
+                                         TO ERR-DESCRIZIONE             00033300
+                  MOVE ARCHIVIO-RETCODE  TO ERR-CODICE-X                00033400
+                  PERFORM C90150-GEST-ABEND                             00033500
+              END-EVALUATE                                              00033600
+           END-IF.                                                      00033700
+       C00140-EX.                                                       00033800
+           EXIT.                                                        00033900
+      *-----------------------------------                              00034000
+      * VALORIZZAZIONE MAPPA CON I DATI TROVATI                         00034100
+      *-----------------------------------                              00034200
+       C00150-PREP-MAPPA-TROVATA.                                       00034300
+           MOVE 'C00150-PREP-MAPPA-TROVATA' TO RADCXW-NOME-ROUTINE.     00034400
+                                             PERFORM RADCXP00-TRACE.    00034500
+           MOVE CALES-STATO              TO H10CASTO.                   00034600
+           MOVE CALES-DATAIMM            TO H10CADTO.                   00034700
+           MOVE CALES-TERMIMM            TO H10CATRO.                   00034800
+           IF CALE-TROVATA                                              00034900
+              MOVE CALE-STATO            TO H10STAO                     00035000
+           ELSE                                                         00035100
+              MOVE SPACES                TO H10STAO                     00035200
+              MOVE 'RIGA VIVA RADCALE NON TROVATA - SOLO STORICO'       00035300
+                                          TO H10MES1I                   00035400
+           END-IF.                                                      00035500
+           MOVE SPACES                   TO H10STNI.                    00035600
+           MOVE 'CORREGGERE LO STATO IN H10STNI E CONFERMARE'           00035700
+                                          TO H10MES2I.                  00035800
+           MOVE ATTR-UNP-NOR-FSE         TO H10STNA.                    00035900
+       C00150-EX.                                                       00036000
+           EXIT.                                                        00036100
+      *-----------------------------------                              00036200
+      * GESTIONE CORREZIONE DELLO STATO DI RADCALE                      00036300
+      *-----------------------------------                              00036400
+       C00200-GEST-CORREZ.                                              00036500
+           MOVE 'C00200-GEST-CORREZ'     TO RADCXW-NOME-ROUTINE.        00036600
+                                         PERFORM RADCXP00-TRACE.        00036700
+           PERFORM X00070-RECEIVE.                                      00036800
+           SET NO-ERR                    TO TRUE.                       00036900
+           MOVE SPACES                   TO H10MES1I.                   00037000
+           IF H10STNI = SPACES                                          00037100
+              SET SI-ERR                 TO TRUE                        00037200
+              MOVE 'NUOVO STATO OBBLIGATORIO PER CONFERMARE'            00037300
+                                          TO H10MES1I                   00037400
+              MOVE -1                    TO H10STNL                     00037500
+           END-IF.                                                      00037600
+           IF NO-ERR                                                    00037700
+              PERFORM C00210-UPD-CALE                                   00037800
+              MOVE 'CORREZIONE EFFETTUATA - NUOVA RICERCA'              00037900
+                                          TO H10MES1I                   00038000
+              INITIALIZE TRASF-DATI-CALE RADMH10I                       00038100
+              SET TR-FASE-RICERCA        TO TRUE                        00038200
+              MOVE 'CORREZIONE EFFETTUATA - NUOVA RICERCA'              00038300
+                                          TO H10MES1I                   00038400
+           END-IF.                                                      00038500
+       C00200-EX.                                                       00038600
+           EXIT.                                                        00038700
+      *-----------------------------------                              00038800
+      * AGGIORNAMENTO RIGA VIVA RADCALE (GATEWAY RADYDCAL, TRAC '0001') 00038900
+      *-----------------------------------                              00039000
+       C00210-UPD-CALE.                                                 00039100
+           MOVE 'C00210-UPD-CALE'        TO RADCXW-NOME-ROUTINE.        00039200
+                                         PERFORM RADCXP00-TRACE.        00039300
+           INITIALIZE AREA-ARCHIVIO.                                    00039400
+           MOVE TR-CALE-REC-SAVE         TO RADCDCAL-REC.               00039500
+           MOVE H10STNI                  TO CALE-STATO.                 00039600
+           PERFORM X00040-GEST-DATA-ORA.                                00039700
+           MOVE WS-AAAAMMGG              TO CALE-DATAIMM.               00039800
+           MOVE WS-HHMMSS                TO CALE-ORAIMM.                00039900
+           MOVE EIBTRMID                 TO CALE-TERMIMM.               00040000
+           MOVE WK-OPERATORE             TO CALE-COPERIM.               00040100
+           MOVE RADCDCAL-REC             TO ARCHIVIO-REC.               00040200
+           MOVE '0001'                   TO ARCHIVIO-TRAC.              00040300
+           MOVE 'UPD'                    TO ARCHIVIO-FUNZ.              00040400
+           CALL WK-RADYDCAL       USING  AREA-ARCHIVIO.                 00040500
+           IF ARCHIVIO-SW NOT = 'SI'                                    00040600
+              MOVE '0003'                TO ERR-PUNTO                   00040700
+              MOVE 'ERRORE AGGIORNAMENTO RADYDCAL'                      00040800
+                                          TO ERR-DESCRIZIONE            00040900
+              MOVE ARCHIVIO-RETCODE      TO ERR-CODICE-X                00041000
+              PERFORM C90150-GEST-ABEND                                 00041100
+           END-IF.                                                      00041200
+       C00210-EX.                                                       00041300
+           EXIT.                                                        00041400
+      *-----------------------------------                              00041500
+      *                                                                 00041600
+      *-----------------------------------                              00041700
+       C90100-FINE-LAVORO.                                              00041800
+           MOVE 'C90100-FINE-LAVORO'     TO RADCXW-NOME-ROUTINE.        00041900
+                                         PERFORM RADCXP00-TRACE.        00042000
+           MOVE '*** FINE LAVORO ***'    TO WS-MSG-TEXT.                00042100
+           MOVE 20                       TO WS-MSG-LEN.                 00042200
+           PERFORM X00020-SEND-TEXT.                                    00042300
+      *-----------------------------------                              00042400
+      *                                                                 00042500
+      *-----------------------------------                              00042600
+       C90150-GEST-ABEND.                                               00042700
+           MOVE RADCXW-NOME-ROUTINE      TO WS-PARAGRAFO                00042800
+                                         OF RADCX2-MSG-ERR-ABEND.       00042900
+           PERFORM X00010-ABEND.                                        00043000
+           PERFORM X00090-SYNCROLL.                                     00043100
+           MOVE WK-PGM                   TO WS-PROGRAMMA                00043200
+                                         OF RADCX2-MSG-ERR-ABEND.       00043300
+           MOVE RADCX2-MSG-ERR-ABEND     TO WS-MSG-TEXT.                00043400
+           MOVE RADCX2-MSG-ERR-LEN       TO WS-MSG-LEN.                 00043500
+           PERFORM X00020-SEND-TEXT.                                    00043600
+      *-----------------------------------                              00043700
+      *                                                                 00043800
+      *-----------------------------------                              00043900
+       C90200-CHECK-ESITO-CICS.                                         00044000
+           IF WS-RESP NOT = ZEROES                                      00044100
+              MOVE RADCXW-NOME-ROUTINE     TO WS-PARAGRAFO              00044200
+                                           OF RADCX2-MSG-ERR-HANDLE     00044300
+              MOVE WK-PGM                  TO WS-PROGRAMMA              00044400
+                                           OF RADCX2-MSG-ERR-HANDLE     00044500
+              MOVE WS-RESP                 TO WS-RESP-9                 00044600
+              MOVE RADCX2-MSG-ERR-HANDLE   TO WS-MSG-TEXT               00044700
+              MOVE RADCX2-MSG-ERR-LEN      TO WS-MSG-LEN                00044800
+              PERFORM X00020-SEND-TEXT                                  00044900
+              PERFORM X00090-SYNCROLL                                   00045000
+           END-IF.                                                      00045100
+      *-----------------------------------                              00045200
+      *                                                                 00045300
+      *-----------------------------------                              00045400
+       X00010-ABEND.                                                    00045500
+           MOVE 'X00010-ABEND 1'         TO RADCXW-NOME-ROUTINE.        00045600
+                                         PERFORM RADCXP00-TRACE.        00045700
+           EXEC CICS ASSIGN                                             00045800
+                     ABCODE(WS-ABEND-CODE)                              00045900
+                     RESP(WS-RESP)                                      00046000
+           END-EXEC.                                                    00046100
+           PERFORM C90200-CHECK-ESITO-CICS.                             00046200
+           MOVE 'X00010-ABEND 2'         TO RADCXW-NOME-ROUTINE.        00046300
+                                         PERFORM RADCXP00-TRACE.        00046400
+           EXEC CICS HANDLE ABEND                                       00046500
+                     CANCEL                                             00046600
+                     RESP(WS-RESP)                                      00046700
+           END-EXEC.                                                    00046800
+           PERFORM C90200-CHECK-ESITO-CICS.                             00046900
+      *-----------------------------------                              00047000
+      *                                                                 00047100
+      *-----------------------------------                              00047200
+       X00020-SEND-TEXT.                                                00047300
+           MOVE 'X00020-SEND-TEXT'       TO RADCXW-NOME-ROUTINE.        00047400
+                                         PERFORM RADCXP00-TRACE.        00047500
+           EXEC CICS SEND                                               00047600
+                     TEXT                                               00047700
+                     FROM(WS-MSG-TEXT)                                  00047800
+                     LENGTH(WS-MSG-LEN)                                 00047900
+                     ERASE                                              00048000
+                     RESP(WS-RESP)                                      00048100
+           END-EXEC.                                                    00048200
+           EXEC CICS RETURN END-EXEC.                                   00048300
+      *-----------------------------------                              00048400
+      * ACQUISIZIONE DATA E ORA                                         00048500
+      *-----------------------------------                              00048600
+       X00040-GEST-DATA-ORA.                                            00048700
+           MOVE 'X00040-GEST-DATA-ORA 1' TO RADCXW-NOME-ROUTINE.        00048800
+                                         PERFORM RADCXP00-TRACE.        00048900
+           EXEC CICS ASKTIME                                            00049000
+                     ABSTIME(WS-ABSTIME)                                00049100
+                     RESP(WS-RESP)                                      00049200
+           END-EXEC.                                                    00049300
+           PERFORM C90200-CHECK-ESITO-CICS.                             00049400
+           MOVE 'X00040-GEST-DATA-ORA 2' TO RADCXW-NOME-ROUTINE.        00049500
+                                         PERFORM RADCXP00-TRACE.        00049600
+           EXEC CICS FORMATTIME                                         00049700
+                     ABSTIME(WS-ABSTIME)                                00049800
+                     DDMMYY(WS-GGMMAA)                                  00049900
+                     YYMMDD(WS-AAMMGG)                                  00050000
+                     DDMMYYYY(WS-GGMMAAAA)                              00050100
+                     YYYYMMDD(WS-AAAAMMGG)                              00050200
+                     TIME(WS-HHMMSS)                                    00050300
+                     RESP(WS-RESP)                                      00050400
+           END-EXEC.                                                    00050500
+           PERFORM C90200-CHECK-ESITO-CICS.                             00050600
+      *-----------------------------------                              00050700
+      *                                                                 00050800
+      *-----------------------------------                              00050900
+       X00050-SEND-ERASE.                                               00051000
+           MOVE 'X00050-SEND-ERASE'      TO RADCXW-NOME-ROUTINE.        00051100
+                                         PERFORM RADCXP00-TRACE.        00051200
+           EXEC CICS SEND                                               00051300
+                     MAP(WK-MAP)                                        00051400
+                     FROM(RADMH10I)                                     00051500
+                     ERASE                                              00051600
+                     CURSOR                                             00051700
+                     FREEKB                                             00051800
+                     RESP(WS-RESP)                                      00051900
+           END-EXEC.                                                    00052000
+           PERFORM C90200-CHECK-ESITO-CICS.                             00052100
+      *-----------------------------------                              00052200
+      *                                                                 00052300
+      *-----------------------------------                              00052400
+       X00060-RETURN-TRANSID.                                           00052500
+           MOVE 'X00060-RETURN-TRANSID'  TO RADCXW-NOME-ROUTINE.        00052600
+                                         PERFORM RADCXP00-TRACE.        00052700
+           EXEC CICS RETURN                                             00052800
+                     TRANSID(WK-TRAN)                                   00052900
+                     COMMAREA(TRASF-DATI-CALE)                          00053000
+                     LENGTH(LENGTH OF TRASF-DATI-CALE)                  00053100
+                     RESP(WS-RESP)                                      00053200
+           END-EXEC.                                                    00053300
+      *-----------------------------------                              00053400
+      *                                                                 00053500
+      *-----------------------------------                              00053600
+       X00070-RECEIVE.                                                  00053700
+           MOVE 'X00070-RECEIVE'         TO RADCXW-NOME-ROUTINE.        00053800
+                                         PERFORM RADCXP00-TRACE.        00053900
+           EXEC CICS RECEIVE                                            00054000
+                     MAP(WK-MAP)                                        00054100
+                     INTO(RADMH10I)                                     00054200
+                     RESP(WS-RESP)                                      00054300
+           END-EXEC.                                                    00054400
+           PERFORM C90200-CHECK-ESITO-CICS.                             00054500
+      *-----------------------------------                              00054600
+      *                                                                 00054700
+      *-----------------------------------                              00054800
+       X00090-SYNCROLL.                                                 00054900
+           MOVE 'X00090-SYNCROLL'        TO RADCXW-NOME-ROUTINE.        00055000
+                                         PERFORM RADCXP00-TRACE.        00055100
+           EXEC CICS SYNCPOINT                                          00055200
+                     ROLLBACK                                           00055300
+                     NOHANDLE                                           00055400
+           END-EXEC.                                                    00055500
+      *-----------------------------------                              00055600
+      *                                                                 00055700
+      *-----------------------------------                              00055800
+           COPY RADCXP00.                                               00055900
