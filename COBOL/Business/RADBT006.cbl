@@ -19,6 +19,8 @@
       *
       ******************************************************************
 090218* 09/02/2018 TABULATO BLOCCHI SIRADO - GENERA UN LOG PER I SOLI DR
+090826* 09/08/2026 CHECKPOINT/RESTART SU IFILRADO E TOTALI DI CONTROLLO
+090826*            PER CANALE E TIPO RECORD SU OFILMEFO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. RADBT006.
@@ -53,6 +55,12 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
       *                                  - LOG ERRORI  OUTPUT
 110257     SELECT  OFILPRE        ASSIGN    TO OFILPRE
 110257                            FILE STATUS IS WS-FS-OFILPRE.
+      *                                  - CHECKPOINT RESTART (INPUT)
+090826     SELECT  IFILCKP        ASSIGN    TO IFILCKP
+090826                            FILE STATUS IS WS-FS-IFILCKP.
+      *                                  - CHECKPOINT RESTART (OUTPUT)
+090826     SELECT  OFILCKP        ASSIGN    TO OFILCKP
+090826                            FILE STATUS IS WS-FS-OFILCKP.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -77,6 +85,12 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
 110257 FD  OFILPRE
 110257     LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
 110257 01  REC-OFILPRE                   PIC  X(0237).
+090826 FD  IFILCKP
+090826     LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
+090826 01  REC-IFILCKP                   PIC  X(0093).
+090826 FD  OFILCKP
+090826     LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
+090826 01  REC-OFILCKP                   PIC  X(0093).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *                                  - COPY FILE DORMIENTI
@@ -87,6 +101,9 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
            COPY RADCLOGA.
       *                                  - COPY FILE RADBRIC
 110257     COPY RADCDBRI.
+      *                                  - COPY FILE CHECKPOINT/RESTART
+090826     COPY RADCDCKP.
+090826 01  WK-CKP-ULTIMA-CHIAVE           PIC X(14).
 090218*
 090218 01  OFILEDR-RECF.
 090218     02  OFILEDR-FILIALE                PIC X(5).
@@ -134,6 +151,8 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
            05 WS-FS-OFILEDR              PIC X(02).
            05 WS-FS-OFILLOGA             PIC X(02).
            05 WS-FS-OFILPRE              PIC X(02).
+090826     05 WS-FS-IFILCKP              PIC X(02).
+090826     05 WS-FS-OFILCKP              PIC X(02).
            05 WS-KEY-RADRADO             PIC X(14).
            05 WS-KEY-RADPOSI             PIC X(14).
            05 WS-PIC06-9                 PIC 9(06).
@@ -266,6 +285,24 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
            05 SW-COLLEGATI               PIC X(01).
              88 NO-COLLEGATI                       VALUE '0'.
              88 SI-COLLEGATI                       VALUE '1'.
+090826     05 SW-CKP-RESTART             PIC X(01) VALUE 'N'.
+090826       88 SI-CKP-RESTART                     VALUE 'S'.
+090826       88 NO-CKP-RESTART                     VALUE 'N'.
+090826     05 SW-CKP-SALTA               PIC X(01) VALUE 'N'.
+090826       88 SI-CKP-SALTA                       VALUE 'S'.
+090826       88 NO-CKP-SALTA                       VALUE 'N'.
+090826     05 WK-CKP-OGNI-N-LETTURE      PIC 9(05) VALUE 00500.
+090826     05 WS-CKP-CONT-LETTURE        PIC 9(05) VALUE ZEROES.
+090826     05 SW-CKP-DA-SCRIVERE         PIC X(01) VALUE 'N'.
+090826       88 SI-CKP-DA-SCRIVERE                 VALUE 'S'.
+090826       88 NO-CKP-DA-SCRIVERE                 VALUE 'N'.
+090826*                                  - TOTALI CONTROLLO PER CANALE
+090826     05 WS-CH-OFFLN-REC1           PIC 9(09) COMP-3 VALUE ZEROES.
+090826     05 WS-CH-OFFLN-REC2           PIC 9(09) COMP-3 VALUE ZEROES.
+090826     05 WS-CH-ONLN-REC1            PIC 9(09) COMP-3 VALUE ZEROES.
+090826     05 WS-CH-ONLN-REC2            PIC 9(09) COMP-3 VALUE ZEROES.
+090826     05 WS-CH-COLL-REC1            PIC 9(09) COMP-3 VALUE ZEROES.
+090826     05 WS-CH-COLL-REC2            PIC 9(09) COMP-3 VALUE ZEROES.
       *-----------------------------------------------------------------
        LINKAGE SECTION.
       ******************************************************************
@@ -307,12 +344,15 @@ TEST  DEND DECLARATIVES.
 110257     PERFORM C01010-APRE-IFILPRE
            PERFORM C01010-APRE-IFILRADO
            PERFORM C01020-APRE-IFILPOSI
+090826     PERFORM C01022-APRE-IFILCKP
            PERFORM C01030-APRE-OFILMEFO
 090218     PERFORM C01035-APRE-OFILEDR
            PERFORM C01040-APRE-OFILLOGA
 110257     PERFORM C01040-APRE-OFILPRE
 110257     PERFORM C01050-LEGGE-IFILPRE
+090826     PERFORM C01037-APRE-OFILCKP
            PERFORM C01050-LEGGE-IFILRADO
+090826     PERFORM C01051-GESTIONE-RESTART
            PERFORM C01060-LEGGE-IFILPOSI
            PERFORM C00510-PREP-REC0.
       *-----------------------------------
@@ -341,6 +381,10 @@ TEST  DEND DECLARATIVES.
                     PERFORM C00640-GEST-SCART-NOPOSIZ
                  END-IF
               END-IF
+090826        IF SI-CKP-DA-SCRIVERE
+090826           PERFORM C01056-SCRIVE-CHECKPOINT
+090826           SET NO-CKP-DA-SCRIVERE TO TRUE
+090826        END-IF
               PERFORM C01050-LEGGE-IFILRADO
            END-IF.
       *-----------------------------------
@@ -384,12 +428,14 @@ TEST  DEND DECLARATIVES.
 090218         ADD 1                     TO WS-O-TOT-REC1-DR
 090218     END-IF
 090218     PERFORM C01075-SCRIVE-OFILEDR
+090826     ADD 1                         TO WS-CH-OFFLN-REC1
            PERFORM C00530-PREP-OFFLN-REC2
            MOVE RADMEF-REC2-FRAME        TO REC-OFILMEFO
            PERFORM C01070-SCRIVE-OFILMEFO
            ADD 1                         TO WS-O-TOT-REC2
                                             WS-O-TOT-FF
-                                            WS-COUNT-TITOLARI.
+                                            WS-COUNT-TITOLARI
+090826     ADD 1                         TO WS-CH-OFFLN-REC2.
       *-----------------------------------
       *
       *-----------------------------------
@@ -420,12 +466,14 @@ TEST  DEND DECLARATIVES.
 090218         ADD 1                     TO WS-O-TOT-REC1-DR
 090218     END-IF
 090218     PERFORM C01075-SCRIVE-OFILEDR
+090826     ADD 1                         TO WS-CH-ONLN-REC1
            PERFORM C00550-PREP-ONL-DR212620-REC2
            MOVE RADMEF-REC2-FRAME        TO REC-OFILMEFO
            PERFORM C01070-SCRIVE-OFILMEFO
            ADD 1                         TO WS-O-TOT-REC2
                                             WS-O-TOT-NL
-                                            WS-COUNT-TITOLARI.
+                                            WS-COUNT-TITOLARI
+090826     ADD 1                         TO WS-CH-ONLN-REC2.
       *-----------------------------------
       *
       *-----------------------------------
@@ -482,7 +530,8 @@ TEST  DEND DECLARATIVES.
 090218     IF  RADRADO-TIPSERV  = 'DR'
 090218         ADD 1                     TO WS-O-TOT-REC1-DR
 090218     END-IF
-090218     PERFORM C01075-SCRIVE-OFILEDR.
+090218     PERFORM C01075-SCRIVE-OFILEDR
+090826     ADD 1                         TO WS-CH-COLL-REC1.
       *-----------------------------------
       *
       *-----------------------------------
@@ -490,7 +539,8 @@ TEST  DEND DECLARATIVES.
            PERFORM C00570-PREP-ONL-ALTRO-REC2
            MOVE RADMEF-REC2-FRAME        TO REC-OFILMEFO
            PERFORM C01070-SCRIVE-OFILMEFO
-           ADD 1                         TO WS-O-TOT-REC2.
+           ADD 1                         TO WS-O-TOT-REC2
+090826     ADD 1                         TO WS-CH-COLL-REC2.
       *-----------------------------------
       *
       *-----------------------------------
@@ -503,10 +553,12 @@ TEST  DEND DECLARATIVES.
 090218         ADD 1                     TO WS-O-TOT-REC1-DR
 090218     END-IF
 090218     PERFORM C01075-SCRIVE-OFILEDR
+090826     ADD 1                         TO WS-CH-ONLN-REC1
            PERFORM C00570-PREP-ONL-ALTRO-REC2
            MOVE RADMEF-REC2-FRAME        TO REC-OFILMEFO
            PERFORM C01070-SCRIVE-OFILMEFO
-           ADD 1                         TO WS-O-TOT-REC2.
+           ADD 1                         TO WS-O-TOT-REC2
+090826     ADD 1                         TO WS-CH-ONLN-REC2.
       *-----------------------------------
       *
       *-----------------------------------
@@ -523,7 +575,11 @@ TEST  DEND DECLARATIVES.
 090218     PERFORM C01115-CHIUDE-OFILEDR
            PERFORM C01120-CHIUDE-OFILLOGA
 110257     PERFORM C01120-CHIUDE-OFILPRE
+090826     PERFORM C01056-SCRIVE-CHECKPOINT
+090826     PERFORM C01058-CHIUDE-IFILCKP
+090826     PERFORM C01059-CHIUDE-OFILCKP
            PERFORM C01130-ACCEPT-TIMEDATE
+090826     PERFORM C09025-TOTALI-CANALE
            PERFORM C09020-STATISTICHE
            PERFORM C09030-END.
       *-----------------------------------
@@ -871,7 +927,11 @@ FM0513        END-IF
       *
       *-----------------------------------
        C01030-APRE-OFILMEFO.
-           OPEN OUTPUT OFILMEFO
+090826     IF SI-CKP-RESTART
+090826        OPEN EXTEND OFILMEFO
+090826     ELSE
+               OPEN OUTPUT OFILMEFO
+090826     END-IF
            IF WS-FS-OFILMEFO = '00'
               CONTINUE
            ELSE
@@ -885,7 +945,11 @@ FM0513        END-IF
       *
       *-----------------------------------
        C01035-APRE-OFILEDR.
-           OPEN OUTPUT OFILEDR
+090826     IF SI-CKP-RESTART
+090826        OPEN EXTEND OFILEDR
+090826     ELSE
+              OPEN OUTPUT OFILEDR
+090826     END-IF
            IF WS-FS-OFILEDR = '00'
               CONTINUE
            ELSE
@@ -899,7 +963,11 @@ FM0513        END-IF
       *
       *-----------------------------------
        C01040-APRE-OFILLOGA.
-           OPEN OUTPUT OFILLOGA
+090826     IF SI-CKP-RESTART
+090826        OPEN EXTEND OFILLOGA
+090826     ELSE
+               OPEN OUTPUT OFILLOGA
+090826     END-IF
            IF WS-FS-OFILLOGA = '00'
               CONTINUE
            ELSE
@@ -964,6 +1032,11 @@ FM0513        END-IF
                 MOVE RADRADO-TIPSERV     TO WS-KEY-RADRADO(1:2)
                 MOVE RADRADO-RAPPORT     TO WS-PIC12-9
                 MOVE WS-PIC12-X          TO WS-KEY-RADRADO(3:12)
+090826          ADD 1                    TO WS-CKP-CONT-LETTURE
+090826          IF WS-CKP-CONT-LETTURE >= WK-CKP-OGNI-N-LETTURE
+090826             SET SI-CKP-DA-SCRIVERE TO TRUE
+090826             MOVE ZEROES           TO WS-CKP-CONT-LETTURE
+090826          END-IF
               WHEN '10'
                 IF WS-I-TOT-IFILRADO = ZEROES
                    PERFORM C01053-DISPLAY-MSG
@@ -1235,6 +1308,97 @@ FM0513        END-IF
 110257*    MOVE WS-SYSIN-DATOPC-R(5:2)   TO DATASYS-MM
 110257*    MOVE WS-SYSIN-DATOPC-R(1:4)   TO DATASYS-AAAA.
 
+090826*-----------------------------------
+090826* APRE IFILCKP (CHECKPOINT DELLA RUN PRECEDENTE, SE PRESENTE) E
+090826* NE LEGGE L'ULTIMA CHIAVE COMMITTATA PER ABILITARE IL RESTART
+090826*-----------------------------------
+090826 C01022-APRE-IFILCKP.
+090826     OPEN INPUT IFILCKP
+090826     EVALUATE WS-FS-IFILCKP
+090826        WHEN '00'
+090826          READ IFILCKP END-READ
+090826          IF WS-FS-IFILCKP = '00'
+090826             MOVE REC-IFILCKP      TO RADCKP-REC
+090826             MOVE CKP-ULTIMA-CHIAVE TO WK-CKP-ULTIMA-CHIAVE
+090826             SET SI-CKP-RESTART    TO TRUE
+090826             DISPLAY
+090826             '*====   RESTART DA CHECKPOINT, CHIAVE:'
+090826             DISPLAY WK-CKP-ULTIMA-CHIAVE
+090826          ELSE
+090826             SET NO-CKP-RESTART    TO TRUE
+090826          END-IF
+090826          CLOSE IFILCKP
+090826        WHEN '35'
+090826          SET NO-CKP-RESTART       TO TRUE
+090826        WHEN OTHER
+090826          MOVE '0003'               TO ERR-PUNTO
+090826          MOVE 'OPEN IFILCKP'       TO ERR-DESCRIZIONE
+090826          MOVE WS-FS-IFILCKP        TO ERR-CODICE-X
+090826          PERFORM C09000-ERRORE
+090826          PERFORM C09030-END
+090826     END-EVALUATE.
+090826*-----------------------------------
+090826* APRE IL NUOVO FILE DI CHECKPOINT DELLA RUN CORRENTE
+090826*-----------------------------------
+090826 C01037-APRE-OFILCKP.
+090826     OPEN OUTPUT OFILCKP
+090826     IF WS-FS-OFILCKP = '00'
+090826        CONTINUE
+090826     ELSE
+090826        MOVE '0009'                TO ERR-PUNTO
+090826        MOVE 'OPEN OFILCKP'        TO ERR-DESCRIZIONE
+090826        MOVE WS-FS-OFILCKP         TO ERR-CODICE-X
+090826        PERFORM C09000-ERRORE
+090826        PERFORM C09030-END
+090826     END-IF.
+090826*-----------------------------------
+090826* SALTA IN AVANTI SU IFILRADO FINO A SUPERARE L'ULTIMA CHIAVE
+090826* GIA' COMMITTATA DALLA RUN ABORTITA, SENZA RI-ELABORARE NULLA
+090826*-----------------------------------
+090826 C01051-GESTIONE-RESTART.
+090826     IF SI-CKP-RESTART
+090826        PERFORM UNTIL WS-FS-IFILRADO = '10'
+090826           OR WS-KEY-RADRADO > WK-CKP-ULTIMA-CHIAVE
+090826           PERFORM C01050-LEGGE-IFILRADO
+090826        END-PERFORM
+090826     END-IF.
+090826*-----------------------------------
+090826* SCRIVE UN RECORD DI CHECKPOINT CON L'ULTIMA CHIAVE ELABORATA
+090826*-----------------------------------
+090826 C01056-SCRIVE-CHECKPOINT.
+090826     INITIALIZE RADCKP-REC
+090826     MOVE WK-RADBT006              TO CKP-PROGRAMMA
+090826     MOVE DIS-DATE-INI             TO CKP-DATA-ELAB
+090826     MOVE DIS-TIME-INI             TO CKP-ORA-ELAB
+090826     MOVE WS-KEY-RADRADO           TO CKP-ULTIMA-CHIAVE
+090826     MOVE WS-I-TOT-IFILRADO        TO CKP-TOT-LETTI-IFILRADO
+090826     MOVE WS-O-TOT-REC             TO CKP-TOT-SCRITTI-MEF
+090826     MOVE WS-O-TOT-FILLOGA         TO CKP-TOT-SCRITTI-LOGA
+090826     MOVE RADCKP-REC               TO REC-OFILCKP
+090826     WRITE REC-OFILCKP END-WRITE
+090826     IF WS-FS-OFILCKP NOT = '00'
+090826        MOVE '0026'                TO ERR-PUNTO
+090826        MOVE 'WRITE OFILCKP'       TO ERR-DESCRIZIONE
+090826        MOVE WS-FS-OFILCKP         TO ERR-CODICE-X
+090826        PERFORM C09000-ERRORE
+090826        PERFORM C09030-END
+090826     END-IF.
+090826*-----------------------------------
+090826* CHIUDE IFILCKP / OFILCKP
+090826*-----------------------------------
+090826 C01058-CHIUDE-IFILCKP.
+090826     IF SI-CKP-RESTART
+090826        CONTINUE
+090826     END-IF.
+090826 C01059-CHIUDE-OFILCKP.
+090826     CLOSE OFILCKP
+090826     IF WS-FS-OFILCKP NOT = '00'
+090826        MOVE '0038'                TO ERR-PUNTO
+090826        MOVE 'CLOSE OFILCKP'       TO ERR-DESCRIZIONE
+090826        MOVE WS-FS-OFILCKP         TO ERR-CODICE-X
+090826        PERFORM C09000-ERRORE
+090826        PERFORM C09030-END
+090826     END-IF.
       *-----------------------------------
       *
       *-----------------------------------
@@ -1480,6 +1644,33 @@ FM0513*        MOVE SPACES               TO WS-APPO-COD-FISC
            '*====   DATI         : ' ERR-DATI
            MOVE 12                              TO RETURN-CODE.
 TEST  D    PERFORM C09020-STATISTICHE.
+090826*-----------------------------------
+090826* TABULATO TOTALI DI CONTROLLO PER CANALE E TIPO RECORD SU
+090826* OFILMEFO - DA CONFRONTARE CON OFILLOGA PRIMA DELL'INVIO A MEF
+090826*-----------------------------------
+090826 C09025-TOTALI-CANALE.
+090826     DISPLAY
+090826     '*====----------------------------------------------====*'
+090826     DISPLAY
+090826     '*====   TOTALI DI CONTROLLO PER CANALE / TIPO REC   ====*'
+090826     DISPLAY
+090826     '*====----------------------------------------------====*'
+090826     DISPLAY '  CANALE          REC1          REC2         TOT  '
+090826     MOVE WS-CH-OFFLN-REC1                TO NUM-EDIT(26)
+090826     MOVE WS-CH-OFFLN-REC2                TO NUM-EDIT(27)
+090826     DISPLAY '  OFFLINE    : ' NUM-EDIT(26) '  ' NUM-EDIT(27)
+090826     MOVE WS-CH-ONLN-REC1                 TO NUM-EDIT(26)
+090826     MOVE WS-CH-ONLN-REC2                 TO NUM-EDIT(27)
+090826     DISPLAY '  ONLINE     : ' NUM-EDIT(26) '  ' NUM-EDIT(27)
+090826     MOVE WS-CH-COLL-REC1                 TO NUM-EDIT(26)
+090826     MOVE WS-CH-COLL-REC2                 TO NUM-EDIT(27)
+090826     DISPLAY '  COLLEGATI  : ' NUM-EDIT(26) '  ' NUM-EDIT(27)
+090826     DISPLAY
+090826     '*====----------------------------------------------====*'
+090826     MOVE WS-O-TOT-REC0                   TO NUM-EDIT(26)
+090826     DISPLAY '  TOTALE RECORD TIPO 0 (TESTATA)...: ' NUM-EDIT(26)
+090826     MOVE WS-O-TOT-REC9                   TO NUM-EDIT(26)
+090826     DISPLAY '  TOTALE RECORD TIPO 9 (CODA)....: ' NUM-EDIT(26).
       *-----------------------------------
       *
       *-----------------------------------
