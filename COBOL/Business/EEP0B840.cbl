@@ -6,6 +6,10 @@
       *--------------------------------------------------------------*  00000600
       * RIFER. DATA       USER DESCRIZIONE                           *  00000700
       * ------ ---------- ---- ------------------------------------- *  00000800
+      * DLQ001 22.03.2021 BIC  MESSAGGIO NON VALIDATO XML COPIATO SU  *  00000810
+      *                        CODA DEAD-LETTER PRIMA DELLA MAIL      *  00000820
+      * RST001 14.06.2021 BIC  CHECKPOINT DI RESTART PER MESSAGE-ID   *  00000830
+      *                        MQ, VISIBILE SU CODA TS FXM22000       *  00000840
       ****************************************************************  00000900
       *                                                                 00001000
        IDENTIFICATION DIVISION.                                         00001100
@@ -85,6 +89,9 @@ BPOA14 01 WRK-NOME                  PIC X(8)  VALUE SPACES.             00005700
           03 STATO                   PIC X.                             00006400
           03 FILLER                  PIC X(5) VALUE '- FZ:'.            00006500
           03 FUNZ                    PIC X.                             00006600
+RST001    03 FILLER                  PIC X(10)                          00006610
+RST001       VALUE ' - MSGID: '.                                        00006620
+RST001    03 TS-LAST-MSGID           PIC X(24).                         00006630
                                                                         00006700
        01 WK-RESOURCE-NAME.                                             00006800
           05 WK-RESOURCE-SYST        PIC X(04) VALUE SPACES.            00006900
@@ -254,6 +261,19 @@ BP8018    03 WK-MAX-ERR             PIC 9.                              00008100
        01  h2-retrieve            pic  x(80)  value spaces.             00023200
        01  h2-response            pic  9(08)  comp value zeroes.        00023300
                                                                         00023400
+DLQ001*----------------------------------------------------------*     00023410
+DLQ001* CODA DEAD-LETTER PER I MESSAGGI CHE FALLISCONO LA         *     00023420
+DLQ001* VALIDAZIONE XML (FXBXMLVA), COPIATI QUI PRIMA DELLA MAIL  *     00023430
+DLQ001*----------------------------------------------------------*     00023440
+DLQ001 01  h2-qname-dlq           pic x(48)   value spaces.             00023450
+                                                                        00023460
+RST001*----------------------------------------------------------*     00023470
+RST001* MESSAGE-ID MQ DELL'ULTIMO MESSAGGIO INSERITO CON SUCCESSO *     00023480
+RST001* SU FXAMQINP, PERSISTITO SU FXTMQSET (MQSET_LAST_MSGID) E  *     00023490
+RST001* PUBBLICATO SULLA CODA TS FXM22000 (VEDI WRITE-CODA-TS)    *     00023491
+RST001*----------------------------------------------------------*     00023492
+RST001 01  WK-MQSET-LAST-MSGID    pic x(24)   value spaces.             00023493
+                                                                        00023494
        PROCEDURE DIVISION.                                              00023500
                                                                         00023600
            EXEC SQL SET :WCM-WTIME-T = CURRENT TIMESTAMP                00023700
@@ -409,6 +429,17 @@ ottcon*    MOVE OUTput-ebcdic    TO LO-msg-DATA (1:LO-msg-LENGTH)       00037700
            MOVE h2-last          TO MQINP-ULT-RIGA                      00038000
            MOVE MQSET-CANALE     TO MQINP-CANALE                        00038100
            MOVE '0001-01-01-01.01.01.000001' TO MQINP-WTIME-LAV         00038200
+RST001*                                                                 00038210
+RST001*--- CHECKPOINT DI RESTART: REGISTRA IL MESSAGE-ID MQ SULLA RIGA  00038220
+RST001*--- E SALTA L'INSERT SE E' LO STESSO GIA' COMMITTATO ALLA        00038230
+RST001*--- CHIAMATA PRECEDENTE (EVITA IL DOPPIO INSERT SU RESTART)      00038240
+RST001     MOVE MQMD-MSGID       TO MQINP-KEY-EBM-INP                   00038250
+RST001     IF MQMD-MSGID = WK-MQSET-LAST-MSGID                          00038260
+RST001        AND WK-MQSET-LAST-MSGID NOT = SPACES                      00038270
+RST001        DISPLAY 'MESSAGE-ID GIA'' COMMITTATO - INSERT SALTATO : ' 00038280
+RST001                MQMD-MSGID                                        00038290
+RST001        GO TO END-CHIAMA-ROUTINE                                  00038300
+RST001     END-IF.                                                      00038310
            display 'LO-msg-DATA1: ' LO-msg-DATA (1:10)                  00038300
            display 'LO-msg-DATA : ' LO-msg-DATA (1:800)                 00038400
            display 'MQINP-stato-lav  : ' MQINP-stato-lav                00038500
@@ -438,7 +469,7 @@ ottcon*    MOVE OUTput-ebcdic    TO LO-msg-DATA (1:LO-msg-LENGTH)       00037700
                                                                         00040900
            display 'sqlcode  INSERT-BASE-TABLE :' SQLCODE               00041000
            EVALUATE SQLCODE                                             00041100
-             WHEN 0         CONTINUE                                    00041200
+RST001       WHEN 0         MOVE MQMD-MSGID TO WK-MQSET-LAST-MSGID       00041110
                                                                         00041300
              WHEN OTHER     MOVE 'INSERT FXAMQINP '   TO                00041400
                               DB2-ERROR-MESSAGE                         00041500
@@ -597,6 +628,8 @@ ottcon*    MOVE OUTput-ebcdic    TO LO-msg-DATA (1:LO-msg-LENGTH)       00037700
                    h2-qname                                             00056400
                  PERFORM H2-MQCLOSE THRU H2-MQCLOSE-END                 00056500
                  PERFORM H2-MQDISC  THRU H2-MQDISC-END                  00056600
+RST001           PERFORM AGGIORNA-DATIMQ                                00056605
+RST001              THRU AGGIORNA-DATIMQ-END                            00056608
                  EXEC CICS RETURN END-EXEC                              00056610
       *          MOVE 000100 TO WK-INTERVAL                             00056700
       *          PERFORM FINE-OK THRU FINE-OK-END                       00056800
@@ -620,7 +653,7 @@ ottcon*    MOVE OUTput-ebcdic    TO LO-msg-DATA (1:LO-msg-LENGTH)       00037700
                  display 'msg last group :' h2-table-nelem              00058600
                  move 'S'             to h2-last                        00058700
                  perform inserisci-msg thru end-inserisci-msg           00058800
-      *          perform ESEGUI-VALIDATION thru ESEGUI-VALIDATION-END   00058900
+DLQ001           perform ESEGUI-VALIDATION thru ESEGUI-VALIDATION-END   00058900
                  move zeroes          to h2-table-nelem                 00059000
                  move 'N'             to h2-last                        00059100
                  ADD 1                to WK-TOT-MSG                     00059200
@@ -633,6 +666,8 @@ ottcon*    MOVE OUTput-ebcdic    TO LO-msg-DATA (1:LO-msg-LENGTH)       00037700
               IF WK-TOT-MSG = MAX-MSG                                   00059900
                  PERFORM H2-MQCLOSE THRU H2-MQCLOSE-END                 00060000
                  PERFORM H2-MQDISC  THRU H2-MQDISC-END                  00060100
+RST001           PERFORM AGGIORNA-DATIMQ                                00060105
+RST001              THRU AGGIORNA-DATIMQ-END                            00060108
                  EXEC CICS RETURN END-EXEC                              00060110
       *          MOVE 000010 TO WK-INTERVAL                             00060200
       *          PERFORM FINE-OK-0 THRU FINE-OK-0-END                   00060300
@@ -653,7 +688,8 @@ ottcon*    MOVE OUTput-ebcdic    TO LO-msg-DATA (1:LO-msg-LENGTH)       00037700
                             MQSET_TOT_ERR,                              00061800
                             MQSET_TRACE,                                00061900
                             MQSET_MAXMSG,                               00062000
-                            MQSET_MAXERR                                00062100
+                            MQSET_MAXERR,                               00062100
+RST001                      MQSET_LAST_MSGID                            00062110
                      INTO  :MQSET-TRANSID,                              00062200
                            :MQSET-CANALE,                               00062300
                            :MQSET-NAMEMQ,                               00062400
@@ -663,7 +699,8 @@ ottcon*    MOVE OUTput-ebcdic    TO LO-msg-DATA (1:LO-msg-LENGTH)       00037700
                            :MQSET-TOT-ERR,                              00062800
                            :MQSET-TRACE,                                00062900
                            :MQSET-MAXMSG,                               00063000
-                           :MQSET-MAXERR                                00063100
+                           :MQSET-MAXERR,                               00063100
+RST001                     :WK-MQSET-LAST-MSGID                         00063110
                      FROM    FXTMQSET                                   00063200
                      WHERE                                              00063300
                             MQSET_TRANSID = :MQSET-TRANSID              00063400
@@ -680,6 +717,8 @@ ottcon*    MOVE OUTput-ebcdic    TO LO-msg-DATA (1:LO-msg-LENGTH)       00037700
            MOVE MQSET-TRACE  TO H2-TRACE.                               00064500
            MOVE MQSET-MAXMSG TO MAX-MSG.                                00064600
            MOVE MQSET-MAXERR TO WK-MAX-ERR.                             00064700
+RST001     DISPLAY 'RESTART - ULTIMO MESSAGE-ID MQ COMMITTATO PER '     00064710
+RST001             'TRANSID ' WRK-TRANSID ' : ' WK-MQSET-LAST-MSGID.    00064720
        LEGGI-DATIMQ-END.   EXIT.                                        00064800
        FINE-OK.                                                         00064900
       *    GOBACK.                                                      00065000
@@ -841,7 +880,8 @@ BP8018     MOVE MQSET-TOT-ERR TO WK-NUM-ERR                             00076000
             MOVE WK-NUM-ERR TO MQSET-TOT-ERR                            00080600
            EXEC SQL  UPDATE  FXTMQSET                                   00080700
                   SET MQSET_DATE_STATO_TRAN = CURRENT TIMESTAMP,        00080800
-                      MQSET_TOT_ERR         = :MQSET-TOT-ERR            00080900
+                      MQSET_TOT_ERR         = :MQSET-TOT-ERR,           00080900
+RST001                MQSET_LAST_MSGID      = :WK-MQSET-LAST-MSGID      00080910
                      WHERE                                              00081000
                             MQSET_TRANSID = :MQSET-TRANSID              00081100
            END-EXEC                                                     00081200
@@ -897,9 +937,10 @@ BP8018     MOVE MQSET-TOT-ERR TO WK-NUM-ERR                             00076000
            MOVE SEC          TO CODA-SEC                                00086200
            MOVE TIME-CODA    TO ULTIMA-CALL                             00086300
 BP8018     MOVE WK-NUM-ERR   TO FUNZ                                    00086400
+RST001     MOVE WK-MQSET-LAST-MSGID TO TS-LAST-MSGID                    00086410
            EXEC CICS IGNORE CONDITION QIDERR     END-EXEC               00086500
            EXEC CICS DELETEQ TS QUEUE(CODA-TS) END-EXEC                 00086600
-           MOVE +80          TO LEN.                                    00086700
+RST001     MOVE LENGTH OF AREA-TS TO LEN.                               00086700
            EXEC CICS WRITEQ TS                                          00086800
                      QUEUE (CODA-TS)                                    00086900
                      FROM  (AREA-TS)                                    00087000
@@ -1230,9 +1271,49 @@ ottcon         MOVE h2-table-elem TO ELEM-MSG ((ind-car + 1):ind-car2)  00112601
            end-if                                                       00115945
            if h2-resp not = zeroes                                      00115946
               perform invia-email thru invia-email                      00115947
+           end-if.                                                      00115948
+DLQ001*                                                                 00115949
+DLQ001*--- MESSAGGIO NON VALIDATO: COPIA VERBATIM SU CODA DEAD-LETTER   00115949
+DLQ001     if h2-rc not = zeroes or h2-resp not = zeroes                00115949
+DLQ001        perform scrivi-dead-letter thru scrivi-dead-letter-end    00115949
+DLQ001     end-if.                                                      00115949
            DISPLAY 'ESEGUI-VALIDATION-END'.                             00115950
        ESEGUI-VALIDATION-END.                                           00116000
            EXIT.                                                        00116100
+DLQ001 scrivi-dead-letter.                                               00116110
+DLQ001     display 'scrivi-dead-letter'.                                 00116120
+DLQ001     move spaces               to mqod-objectname.                 00116130
+DLQ001     string h2-qname delimited by space                            00116140
+DLQ001            '.DLQ'   delimited by size                             00116150
+DLQ001       into h2-qname-dlq.                                          00116160
+DLQ001     move mqot-q               to mqod-objecttype.                 00116170
+DLQ001     move h2-qname-dlq         to mqod-objectname.                 00116180
+DLQ001     move spaces               to mqod-dynamicqname.               00116190
+DLQ001     move mqci-none            to mqmd-correlid.                   00116200
+DLQ001     move mqmi-none            to mqmd-msgid.                      00116210
+DLQ001     move spaces               to mqmd-replytoq.                   00116220
+DLQ001     move spaces               to mqmd-replytoqmgr.                00116230
+DLQ001     move 5                    to mqmd-priority.                   00116240
+DLQ001     move mqper-persistent     to mqmd-persistence.                00116250
+DLQ001     compute mqpmo-options     = mqpmo-no-syncpoint.                00116260
+DLQ001     call 'MQPUT1' using   h2-conn                                 00116270
+DLQ001                           mqod                                    00116280
+DLQ001                           mqmd                                    00116290
+DLQ001                           mqpmo                                   00116300
+DLQ001                           ind-doc                                 00116310
+DLQ001                           ELEM-MSG                                00116320
+DLQ001                           h2-compcode                             00116330
+DLQ001                           h2-reason.                              00116340
+DLQ001     if h2-compcode not equal zeroes                               00116350
+DLQ001        perform h2-preleva-data thru h2-preleva-data-end           00116360
+DLQ001        display                                                   00116370
+DLQ001          h2-data ' Errore ' h2-reason                             00116380
+DLQ001          ' Nella MQPUT1 sulla Coda Dead-Letter '                  00116390
+DLQ001          h2-qname-dlq                                            00116400
+DLQ001     end-if.                                                      00116410
+DLQ001     display 'end-scrivi-dead-letter'.                            00116420
+DLQ001 scrivi-dead-letter-end.                                          00116430
+DLQ001     exit.                                                        00116440
        invia-email.                                                     00116200
            call FXBMAIL  using dfheiblk dfhcommarea                     00116201
                                h2-oggetto h2-descrizione                00116202
