@@ -61,6 +61,7 @@
                                                                         00005000
        01 WS-SKEDA.                                                     00005100
           05 WS-DATA-ODIERNA       PIC 9(8).                            00005200
+          05 WS-FUZZY-ATTIVO       PIC X(1).                            00005201
                                                                         00005300
       ******************************************************************00005710
       *      TRACCIATO DI OUTPUT                                       *00005720
@@ -196,6 +197,13 @@
            03  AREA-DESCR-ERR       PIC X(50).                          00006310
                                                                         00006311
                                                                         00006312
+      ***************************************************************** 00006311
+      *      CAMPI PER MATCH FUZZY SULL'NDG (CIFRA TRASPOSTA)          *00006312
+      ***************************************************************** 00006313
+090826 01  W-FUZZY-NDG-ORIG        PIC X(12) VALUE SPACES.              00006314
+090826 01  W-FUZZY-NDG-PROVA       PIC X(12) VALUE SPACES.              00006315
+090826 01  W-FUZZY-POS             PIC 99    VALUE ZERO.                00006316
+090826 01  W-FUZZY-TEMP            PIC X(01) VALUE SPACE.               00006317
       *---------------------------------------------------------------* 00006313
       *      INCLUDE  TABELLE  DB2                                    * 00006320
       *---------------------------------------------------------------* 00006330
@@ -233,6 +241,10 @@
                                                                         00010001
            ACCEPT WS-SKEDA FROM SYSIN.                                  00010002
                                                                         00010003
+090826     IF WS-FUZZY-ATTIVO NOT = 'S'                                 00010004
+090826        MOVE 'N'           TO WS-FUZZY-ATTIVO                     00010005
+090826     END-IF.                                                      00010006
+                                                                        00010003
            DISPLAY '*************************************'.             00010010
            DISPLAY ' I N I Z I O  P G M   A R R A 8 4 5 B'.             00010100
            DISPLAY '*************************************'.             00010200
@@ -320,7 +332,12 @@
            MOVE TROT-CATEGORIA             TO L-ACS108-I-CATEGORIA      00017694
            MOVE TROT-NUMERO                TO L-ACS108-I-NUMERO         00017695
            MOVE TROT-NDG                   TO L-ACS108-I-NDG.           00017699
-           EXEC SQL INCLUDE EXACS108 END-EXEC.                          00017701
+           EXEC SQL INCLUDE EXACS108 END-EXEC.                          00017700
+090826*                                                                 00017700
+090826     IF L-ACS108-RET-CODE = 7 AND WS-FUZZY-ATTIVO = 'S'           00017700
+090826        PERFORM 00224-FUZZY-MATCH-NDG                             00017700
+090826                THRU 00224-FUZZY-MATCH-NDG-EX                     00017700
+090826     END-IF.                                                      00017700
       *                                                                 00017702
            IF L-ACS108-RET-CODE  = ZERO                                 00017703
               PERFORM 00221-VALORIZZA-ANAGRAFICA THRU 00221-EX          00017705
@@ -493,8 +510,56 @@
            END-IF.                                                      00017921
                                                                         00017922
        00223-EX.                                                        00017923
-           EXIT.                                                        00017924
-                                                                        00017925
+           EXIT.                                                        00017925
+                                                                        00017926
+      ***************************************************************** 00017927
+      * 090826 RICERCA FUZZY SULL'NDG: QUANDO ACS108 NON TROVA LA      *00017928
+      * CHIAVE ANAGRAFICA ESATTA, PROVA LE CHIAVI OTTENUTE SCAMBIANDO * 00017929
+      * DUE CIFRE ADIACENTI DELL'NDG, IL TIPICO CASO DI UN NUMERO     * 00017930
+      * TRASCRITTO A MANO CON UNA CIFRA TRASPOSTA. SE UNA DELLE       * 00017931
+      * CANDIDATE TROVA IL RAPPORTO, L'NDG CORRETTO VIENE ADOTTATO E  * 00017932
+      * L'ELABORAZIONE PROSEGUE COME IN CASO DI MATCH ESATTO.         * 00017933
+      ***************************************************************** 00017934
+090826 00224-FUZZY-MATCH-NDG.                                           00017935
+090826*                                                                 00017936
+090826     MOVE TROT-NDG             TO W-FUZZY-NDG-ORIG.               00017937
+090826     MOVE 1                    TO W-FUZZY-POS.                    00017938
+090826*                                                                 00017939
+090826     PERFORM 00224-PROVA-TRANSPOSIZIONE                           00017940
+090826             THRU 00224-PROVA-TRANSPOSIZIONE-EX                   00017941
+090826        UNTIL L-ACS108-RET-CODE = ZERO                            00017942
+090826           OR W-FUZZY-POS > 11.                                   00017943
+090826*                                                                 00017944
+090826     IF L-ACS108-RET-CODE = ZERO                                  00017945
+090826        DISPLAY 'FUZZY MATCH NDG: ' W-FUZZY-NDG-ORIG              00017946
+090826                ' RISOLTO COME ' TROT-NDG                         00017947
+090826     ELSE                                                         00017948
+090826        MOVE W-FUZZY-NDG-ORIG  TO TROT-NDG                        00017949
+090826                                  L-ACS108-I-NDG                  00017950
+090826     END-IF.                                                      00017951
+090826*                                                                 00017952
+090826 00224-FUZZY-MATCH-NDG-EX.                                        00017953
+090826     EXIT.                                                        00017954
+090826*                                                                 00017955
+090826 00224-PROVA-TRANSPOSIZIONE.                                      00017956
+090826*                                                                 00017957
+090826     MOVE W-FUZZY-NDG-ORIG     TO W-FUZZY-NDG-PROVA.              00017958
+090826     MOVE W-FUZZY-NDG-ORIG(W-FUZZY-POS:1)      TO W-FUZZY-TEMP.   00017959
+090826     MOVE W-FUZZY-NDG-ORIG(W-FUZZY-POS + 1:1)  TO                 00017960
+090826                              W-FUZZY-NDG-PROVA(W-FUZZY-POS:1).   00017961
+090826     MOVE W-FUZZY-TEMP         TO                                 00017962
+090826                           W-FUZZY-NDG-PROVA(W-FUZZY-POS + 1:1).  00017963
+090826*                                                                 00017964
+090826     MOVE W-FUZZY-NDG-PROVA    TO TROT-NDG L-ACS108-I-NDG.        00017965
+090826     IF W-FUZZY-NDG-PROVA NOT = W-FUZZY-NDG-ORIG                  00017966
+090826        EXEC SQL INCLUDE EXACS108 END-EXEC                        00017967
+090826     END-IF.                                                      00017968
+090826*                                                                 00017969
+090826     ADD 1                     TO W-FUZZY-POS.                    00017970
+090826*                                                                 00017971
+090826 00224-PROVA-TRANSPOSIZIONE-EX.                                   00017972
+090826     EXIT.                                                        00017973
+                                                                        00017974
        ACCEDI-ACS035.                                                   00017926
                                                                         00017927
            INITIALIZE     ACS035-IN-OUT.                                00017928
