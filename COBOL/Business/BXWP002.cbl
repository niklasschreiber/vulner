@@ -0,0 +1,278 @@
+************************************************************************
+*********              SAVING ALLOCATOR                        *********
+*********   U P D A T E   CONFIGURAZIONE TEMPO                 *********
+************************************************************************
+*
+* ABBINATA ALL'INQUIRY BXWP001: CONSENTE AD UN OPERATORE ABILITATO
+* DI AGGIORNARE LA DESCRIZIONE DELLA CONFIGURAZIONE DI TEMPO (BXTEMP)
+* RESTITUITA IN CONSULTAZIONE DA BXWP001/BXWI0101-BXWO0101, RIUSANDO
+* LA STESSA GESTIONE MESSAGGI DI ERRORE (BFCLMMAD/BFCLMMSG).
+*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.     BXWP002.
+       AUTHOR.         ALMAVIVA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      *** AREA INPUT
+      ******************************************************************
+       01  BXWCI002-AREA.
+           COPY BXWI0102.
+      ******************************************************************
+      *** AREA OUTPUT
+      ******************************************************************
+       01  BXWCO002-AREA.
+           COPY BXWO0102.
+
+      ******************************************************************
+      *** COPY PER REPERIMENTO MESSAGGI DI ERRORE
+      ******************************************************************
+       01 L-MADAREA.
+           COPY BFCLMMAD.
+           COPY BFCLMMSG.
+           COPY BFCWMMAD.
+           COPY BFCWMMSG.
+           COPY BFCWSMSG.
+
+       01 BFDMSG                         PIC X(06)  VALUE 'BFDMSG'.
+      *
+       01 WS-RESP                        PIC S9(08) COMP.
+       01 WS-ERRORE                      PIC X(01).
+          88 NO-ERRORE                       VALUE SPACES .
+          88 SI-ERRORE                       VALUE 'S'.
+
+       01 MSG-OUT.
+          03 CODICE-ERRORE               PIC X(04).
+          03 MESSAGGIO                   PIC X(73).
+          03 FUNZIONE                    PIC X(03).
+
+       01 WS-APPO-SQLCODE                PIC S9(09).
+      *
+      *--- PROFILI OPERATORE ABILITATI ALL'AGGIORNAMENTO CONFIGURAZIONE
+       01 WS-PROFILO-ABILITATO           PIC X(01).
+          88 SI-PROFILO-ABILITATO            VALUE 'S'.
+          88 NO-PROFILO-ABILITATO            VALUE 'N'.
+      *
+      *--- AREE PER ERRORE GENERICO
+       01  DATI-ERR.
+           05  DATI-ERR-PGM              PIC X(008)  VALUE SPACE.
+           05  DATI-ERR-ABEND            PIC X(004)  VALUE SPACE.
+
+      ******************************************************************
+      *        AREA PER TABELLA DB2
+      ******************************************************************
+
+           EXEC SQL INCLUDE SQLCA   END-EXEC.
+           EXEC SQL INCLUDE BX$TEMP END-EXEC.
+
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+      *-----------------------------------------------------------------
+       01  DFHCOMMAREA                  PIC X(0142).
+
+      *-----------------------------------------------------------------
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------------
+
+           EXEC CICS HANDLE   ABEND
+                              LABEL     (ERRORE-GENER)
+                              END-EXEC.
+
+       PROGRAM-INIZIO.
+
+           PERFORM OPERAZ-INIZIALI   THRU OPERAZ-INIZIALI-EX
+
+           PERFORM CONTROLLI-INPUT   THRU CONTROLLI-INPUT-EX
+
+           PERFORM AGGIORNA-TEMPO     THRU AGGIORNA-TEMPO-EX.
+
+           PERFORM FINE-PROGRAMMA     THRU FINE-PROGRAMMA-EX.
+
+      *-----------------
+       OPERAZ-INIZIALI.
+      *-----------------
+
+           MOVE DFHCOMMAREA         TO BXWCI002-AREA.
+           SET NO-ERRORE            TO TRUE
+
+           MOVE 'OK' TO CO002-COD-RIT.
+
+      *-----------------
+       OPERAZ-INIZIALI-EX.
+      *-----------------
+           EXIT.
+
+      *-----------------
+       CONTROLLI-INPUT.
+      *-----------------
+      *--- SOLO LA FUNZIONE DI AGGIORNAMENTO E' SUPPORTATA
+           IF NOT CI002-FUNZ-AGGIORNA
+              SET SI-ERRORE              TO   TRUE
+              MOVE   'E55'               TO   W-1MSG-COD-DIAGN
+              PERFORM MESSAGGIO-ERRORE   THRU MESSAGGIO-ERRORE-EX
+              STRING 'W03 ' WMSG-DESC-ESTESA  DELIMITED BY SIZE
+                      INTO MSG-OUT            END-STRING
+              PERFORM FINE-PROGRAMMA     THRU FINE-PROGRAMMA-EX
+           END-IF.
+
+      *--- CODICE TEMPO DA AGGIORNARE
+           IF CI002-COD-TEMPO EQUAL SPACES
+                               OR LOW-VALUE
+              SET SI-ERRORE              TO   TRUE
+              MOVE   'E56'               TO   W-1MSG-COD-DIAGN
+              PERFORM MESSAGGIO-ERRORE   THRU MESSAGGIO-ERRORE-EX
+              STRING 'W04 ' WMSG-DESC-ESTESA  DELIMITED BY SIZE
+                      INTO MSG-OUT            END-STRING
+              PERFORM FINE-PROGRAMMA     THRU FINE-PROGRAMMA-EX
+           END-IF.
+
+      *--- SOLO UN OPERATORE ABILITATO PUO' AGGIORNARE LA CONFIGURAZIONE
+           SET NO-PROFILO-ABILITATO       TO   TRUE
+           IF CI002-PROFILO-UTENTE = 'SAVALLOC' OR 'SUPERVIS'
+              SET SI-PROFILO-ABILITATO    TO   TRUE
+           END-IF.
+           IF NO-PROFILO-ABILITATO
+              SET SI-ERRORE              TO   TRUE
+              MOVE   'E57'               TO   W-1MSG-COD-DIAGN
+              PERFORM MESSAGGIO-ERRORE   THRU MESSAGGIO-ERRORE-EX
+              STRING 'W05 ' WMSG-DESC-ESTESA  DELIMITED BY SIZE
+                      INTO MSG-OUT            END-STRING
+              PERFORM FINE-PROGRAMMA     THRU FINE-PROGRAMMA-EX
+           END-IF.
+
+       CONTROLLI-INPUT-EX.
+           EXIT.
+
+      *-------------------
+       AGGIORNA-TEMPO.
+      *-------------------
+
+           MOVE CI002-COD-TEMPO          TO TEMP-COD-TEMPO.
+
+           EXEC SQL
+              UPDATE BXTEMP
+                 SET TEMP_DESCRIZ      = :CI002-DESCRIZ,
+                     TEMP_DESCR_COMM   = :CI002-DESCR-COMM
+               WHERE TEMP_COD_TEMPO    = :TEMP-COD-TEMPO
+           END-EXEC.
+
+           MOVE SQLCODE         TO WS-APPO-SQLCODE
+           EVALUATE SQLCODE
+               WHEN 0
+                    EXEC SQL COMMIT END-EXEC
+               WHEN +100
+                    SET SI-ERRORE TO TRUE
+                    STRING 'E04 ' 'COD.TEMPO NON TROVATO: '
+                            CI002-COD-TEMPO
+                            DELIMITED BY SIZE INTO MSG-OUT
+               WHEN OTHER
+                    SET SI-ERRORE TO TRUE
+                    STRING 'E04 ' 'ERR.UPDATE BXTEMP: SQLCODE '
+                            WS-APPO-SQLCODE
+                            DELIMITED BY SIZE INTO MSG-OUT
+                    EXEC SQL ROLLBACK END-EXEC
+           END-EVALUATE.
+
+      *-------------------
+       AGGIORNA-TEMPO-EX.
+      *-------------------
+           EXIT.
+
+      *
+      *--> CHIAMATA WS-ESA ROUTINE X LA GESTIONE DELL'ERRORE
+
+       MESSAGGIO-ERRORE.
+
+           MOVE ZERO                     TO   L-MADIN-CODICE
+                                              L-MADIN-FUNZIONE
+                                              L-MADIN-NOME-ENTITA
+                                              L-MADIN-NUM-SEL
+                                              L-MADOUT-RET-CODE.
+           MOVE SPACES                   TO   L-MADIN-ORDINAMENTO
+                                              L-MADIN-SELEZIONE
+                                              L-ENTITA
+                                              L-MADOUT-NOME-MAD
+                                              L-MADOUT-DEBUG.
+           MOVE SPACES                   TO   L-MADCOMODO.
+
+           MOVE '&&'                     TO   L-MADCOMODO1.
+
+           MOVE W-BFDMSG                 TO   L-MADIN-CODICE.
+           MOVE W-RICERCA                TO   L-MADIN-FUNZIONE.
+           MOVE W-MSG                    TO   L-MADIN-NOME-ENTITA.
+           MOVE W-1MSG-COD-DIAGN         TO   L-1MSG-COD-DIAGN.
+
+           CALL BFDMSG                        USING L-MADAREA.
+
+           IF L-MADOUT-RET-CODE = ZEROES
+              STRING L-1MSG-COD-DIAGN ' - ' LMSG-DESC-DIAGN
+              DELIMITED BY SIZE        INTO   WMSG-DESC-DIAGN
+           ELSE
+              SET SI-ERRORE   TO   TRUE
+              IF L-MADOUT-RET-CODE = 11
+                 STRING 'CODICE NON TROVATO IN TAB.ERRORI: '
+                       L-1MSG-COD-DIAGN DELIMITED BY SIZE
+                                     INTO WMSG-DESC-DIAGN
+              ELSE
+                  MOVE 'ERRORE GRAVE DB. TAB.ERRORI'
+                                       TO WMSG-DESC-DIAGN
+              END-IF
+           END-IF.
+       MESSAGGIO-ERRORE-EX.
+           EXIT.
+
+      *-----------------------------------------------------------------
+       FINE-PROGRAMMA.
+      *-----------------------------------------------------------------
+           EVALUATE  TRUE
+              WHEN NO-ERRORE
+                   MOVE 'OK'                TO CO002-COD-RIT
+                   MOVE SPACES              TO CO002-DESCERR
+                   MOVE SPACES              TO CO002-MODUERR
+              WHEN SI-ERRORE
+                   MOVE 'KO'                TO CO002-COD-RIT
+                   MOVE MSG-OUT             TO CO002-DESCERR
+                   MOVE 'BXWP002'           TO CO002-MODUERR
+           END-EVALUATE.
+
+           MOVE BXWCO002-AREA            TO DFHCOMMAREA.
+
+           PERFORM USCITA                THRU USCITA-EX.
+
+       FINE-PROGRAMMA-EX.
+           EXIT.
+
+      *--> ERRORE GENERICO CICS
+
+       ERRORE-GENER.
+
+           MOVE 'BXWP002'                TO   DATI-ERR-PGM.
+
+           EXEC CICS ASSIGN ABCODE (DATI-ERR-ABEND)
+           END-EXEC.
+           EXEC CICS HANDLE ABEND CANCEL
+           END-EXEC.
+           EXEC CICS HANDLE CONDITION ERROR
+           END-EXEC.
+
+           STRING '999 ERRORE SOTTOSISTEMA SA: '  DATI-ERR-ABEND
+           DELIMITED BY SIZE          INTO  CO002-DESCERR.
+
+           MOVE  BXWCO002-AREA           TO   DFHCOMMAREA.
+
+           PERFORM USCITA                THRU USCITA-EX.
+
+       ERRORE-GENER-EX.
+           EXIT.
+
+      *--> USCITA TRANSAZIONE
+
+       USCITA.
+           EXEC CICS RETURN END-EXEC.
+       USCITA-EX.
+           EXIT.
