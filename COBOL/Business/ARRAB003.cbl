@@ -7,6 +7,13 @@
       *                                                                 00000700
       *                                                                 00000800
       *          GIORNALIERA   - SCTBTTAF                               00000900
+      *                                                                 00000910
+090826*          MODALITA' DELTA (SK-TIPO-ESTR = 'D'): ESTRAE SOLO      00000920
+090826*          LE RICHIESTE TTAF CON DATA DI VALIDITA' (DT-VAL-DA)    00000930
+090826*          SUCCESSIVA ALL'ULTIMA DATA DI ESTRAZIONE UTILE         00000940
+090826*          (SK-DATA-ULT-ESTR), LASCIANDO INVARIATA LA MODALITA'   00000950
+090826*          GIORNALIERA PIENA ('G') PER I RUN DI RICONCILIAZIONE   00000960
+090826*          E DI FINE MESE                                         00000970
       *********************************************************         00001000
       *                                                                 00001100
        PROGRAM-ID. ARRAB003.                                            00001200
@@ -102,6 +109,8 @@
        01  CTR-SEL-TSTO-Z           PIC ZZZ.ZZ9.                        00009400
        01  FINE-FILE                PIC XX         VALUE 'NO'.          00009500
        01  CTR-RIGA                 PIC 9(10)      VALUE 0.             00009600
+090826 01  CTR-SCARTATI-DELTA       PIC 9(10)      VALUE 0.             00009610
+090826 01  CTR-SCARTATI-DELTA-Z     PIC ZZZ.ZZ9.                        00009620
       *                                                                 00009700
        01  W-IMP-TTAF               PIC 9(11).                          00009710
       *                                                                 00009711
@@ -140,6 +149,8 @@
       *********************************************************         00011300
        01 PARAM-SCHEDA.                                                 00011400
           05 SK-TIPO-ELAB                   PIC X(1).                   00011500
+090826    05 SK-TIPO-ESTR                   PIC X(1).                   00011510
+090826    05 SK-DATA-ULT-ESTR               PIC 9(8).                   00011520
       *                                                                 00011600
       ********************                                              00011700
       * INCLUDE DELL'SQL *                                              00011800
@@ -259,6 +270,41 @@
               PERFORM ABEND     THRU ABEND-EX                           00022300
            END-IF.                                                      00022400
                                                                         00022500
+090826     IF SK-TIPO-ESTR = SPACE OR LOW-VALUE                         00022510
+090826        MOVE 'G'                   TO SK-TIPO-ESTR                00022520
+090826     END-IF.                                                      00022530
+      *                                                                 00022540
+090826     IF SK-TIPO-ESTR NOT = ('G' AND 'D')                          00022550
+090826        DISPLAY '********ATTENZIONE************'                  00022560
+090826        DISPLAY '*                            *'                  00022570
+090826        DISPLAY '*    PROGRAMMA ARRAB003      *'                  00022580
+090826        DISPLAY '*                            *'                  00022590
+090826        DISPLAY '* MODALITA'' ESTRAZIONE ERRATA*'                 00022600
+090826        DISPLAY '*                            *'                  00022610
+090826        DISPLAY '*  MODALITA'' : ' SK-TIPO-ESTR                   00022620
+090826        DISPLAY '*                            *'                  00022630
+090826        DISPLAY '******************************'                  00022640
+090826        PERFORM ABEND     THRU ABEND-EX                           00022650
+090826     END-IF.                                                      00022660
+      *                                                                 00022670
+090826     IF SK-TIPO-ESTR = 'D'                                        00022680
+090826        AND (SK-DATA-ULT-ESTR = ZERO OR SPACE OR LOW-VALUE)       00022690
+090826        DISPLAY '********ATTENZIONE************'                  00022700
+090826        DISPLAY '*                            *'                  00022710
+090826        DISPLAY '*    PROGRAMMA ARRAB003      *'                  00022720
+090826        DISPLAY '*                            *'                  00022730
+090826        DISPLAY '* DATA ULTIMA ESTRAZIONE      *'                 00022740
+090826        DISPLAY '* MANCANTE PER MODALITA'' DELTA*'                00022750
+090826        DISPLAY '*                            *'                  00022760
+090826        DISPLAY '******************************'                  00022770
+090826        PERFORM ABEND     THRU ABEND-EX                           00022780
+090826     END-IF.                                                      00022790
+      *                                                                 00022800
+090826     DISPLAY '* MODALITA'' ESTRAZIONE......: ' SK-TIPO-ESTR       00022810
+090826     IF SK-TIPO-ESTR = 'D'                                        00022820
+090826        DISPLAY '* DATA ULT.ESTRAZIONE........: ' SK-DATA-ULT-ESTR00022830
+090826     END-IF.                                                      00022840
+      *                                                                 00022850
            PERFORM READ-TTAF          THRU READ-TTAF-EX.                00022600
                                                                         00022700
       *                                                                 00022800
@@ -628,6 +674,15 @@ MP0511 ELAB-TAB-TIPO-EST-EX.                                            00027410
                DISPLAY '**----------------------------------**'         00029500
            END-IF.                                                      00029700
       *                                                                 00029800
+      *    MODALITA' DELTA: SCARTA LE RICHIESTE TTAF NON VARIATE        00029810
+      *    DALL'ULTIMA ESTRAZIONE UTILE E RILEGGE LA SUCCESSIVA         00029820
+090826     IF  FINE-FILE              NOT    = 'SI'                     00029830
+090826     AND SK-TIPO-ESTR                  = 'D'                      00029840
+090826     AND EX003-DT-VAL-DA               < SK-DATA-ULT-ESTR         00029850
+090826        ADD  1                   TO CTR-SCARTATI-DELTA            00029860
+090826        GO TO READ-TTAF                                           00029870
+090826     END-IF.                                                      00029880
+      *                                                                 00029890
       *===========                                                      00029900
        READ-TTAF-EX.                                                    00030000
            EXIT.                                                        00030100
@@ -1305,6 +1360,7 @@ MP0511            MOVE   W-IMP-TTAF           TO   OU003-ULT-FIDO       00032535
            MOVE CTR-SEL-TRIC             TO CTR-SEL-TRIC-Z              00059800
            MOVE CTR-SEL-TSTO             TO CTR-SEL-TSTO-Z              00059900
            MOVE CTR-SEL-TTAF             TO CTR-SEL-TTAF-Z.             00059910
+090826     MOVE CTR-SCARTATI-DELTA       TO CTR-SCARTATI-DELTA-Z.       00059920
                                                                         00060000
            DISPLAY '*------------------------------------------*'       00060100
            DISPLAY '*                                          *'       00060200
@@ -1315,7 +1371,11 @@ MP0511            MOVE   W-IMP-TTAF           TO   OU003-ULT-FIDO       00032535
            DISPLAY '*               FLUSSO EDWH                *'       00060700
            DISPLAY '*                                          *'       00060800
            DISPLAY '*------------------------------------------*'       00060900
+090826     DISPLAY '* MODALITA'' ESTRAZIONE      =>:' SK-TIPO-ESTR      00060910
+090826     DISPLAY '*------------------------------------------*'       00060920
            DISPLAY '* RECORD LETTI (A,B)         =>:' CTR-READ-Z        00061200
+090826     DISPLAY '* SCARTATI NON VARIATI (DELTA)=>:'                  00061205
+090826            CTR-SCARTATI-DELTA-Z                                  00061206
            DISPLAY '*------------------------------------------*'       00061201
            DISPLAY '* ACCESSI IN TABELLE:                      *'       00061202
            DISPLAY '* - SEL. SCTBTTAF (C)        =>:' CTR-SEL-TTAF-Z    00061203
