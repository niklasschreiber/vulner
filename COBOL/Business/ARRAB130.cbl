@@ -17,6 +17,11 @@
       *AD+   AGGIUNTO IL CONTROLLO DEL RECUPERATO SULLA TLIQ            00001700
       *AD-   ELIMITATO ACCESSO SULLA LCTBRCA PER CONTROLLO 161SI        00001800
       *AD-   ELIMITATO ACCESSO SULLA SCTBTTFA                           00001810
+      *090826 IL 090826                                                 00001820
+      *090826   RIATTIVATO CANALE ARCHIVIAZIONE LIRDRCA (FUNZ=ALR)      00001830
+      *090826   PER SEGNALARE SUBITO LO SCOSTAMENTO RILEVATO TRA        00001840
+      *090826   TLIQ E LCTBRCA SUL RECUPERATO, INVECE DI LASCIARLO      00001850
+      *090826   EMERGERE SOLO DALLA RILETTURA DEL LOG BATCH             00001860
       ***************************************************************** 00001900
            EXEC SQL INCLUDE SQLCA     END-EXEC.                         00002000
       *                                                                 00002100
@@ -469,6 +474,7 @@ AD+                    :TLIQ-IMP-RECUP                                  00043800
                           PERFORM 00214-FINE THRU 00214-EX              00047000
 AD+        ELSE                                                         00047100
 AD+           IF TLIQ-IMP-RECUP NOT = 0                                 00047200
+090826            PERFORM 00215-ALLARME-SCOPERTO THRU 00215-EX          00047250
 AD+              MOVE '08'     TO ARC130B-RETCODE                       00047300
 AD+              STRING 'CONTO ESTINGUIBILE'                            00047400
 AD+                            DELIMITED BY SIZE                        00047600
@@ -553,6 +559,27 @@ AD-   *       END-IF                                                    00052700
       *                                                                 00055500
        00214-EX.                                                        00055600
            EXIT.                                                        00055700
+      *                                                                 00055750
+      ***************************************************************** 00055760
+      * 090826 SEGNALAZIONE IMMEDIATA SCOSTAMENTO TLIQ/LCTBRCA SUL     *00055770
+      * RECUPERATO, VERSO LA CODA DI MONITORAGGIO SCOPERTI, TRAMITE IL *00055780
+      * CANALE DI ARCHIVIAZIONE LIRDRCA GIA' PRESENTE NEL PROGRAMMA    *00055790
+      ***************************************************************** 00055795
+090826 00215-ALLARME-SCOPERTO.                                          00055796
+090826*                                                                 00055797
+090826     MOVE SPACE               TO LIRDRCA-FILLER.                  00055798
+090826     MOVE 'ALR'               TO LIRDRCA-FUNZ.                    00055799
+090826     STRING 'SCOST.TLIQ/LCTBRCA SERV=' TLIQ-SERVIZIO              00055800
+090826            ' CAT='  TLIQ-CATEGORIA                               00055801
+090826            ' FIL='  TLIQ-FILIALE                                 00055802
+090826            ' NUM='  TLIQ-NUMERO                                  00055803
+090826            ' RECUP=' TLIQ-IMP-RECUP                              00055804
+090826            DELIMITED BY SIZE                                     00055805
+090826            INTO LIRDRCA-FILLER.                                  00055806
+090826*                                                                 00055807
+090826     PERFORM ACCESS-LIRDRCA-Y12    THRU ACCESS-LIRDRCA-Y12-EX.    00055808
+090826 00215-EX.                                                        00055809
+090826     EXIT.                                                        00055810
       *                                                                 00055800
       ***************************************************************** 00055900
       * ROUTINE DI REPERIMENTO DEL TIMESTAMP                          * 00056000
@@ -594,6 +621,7 @@ AD-   *       END-IF                                                    00052700
            MOVE DATA-SIST-AMG       TO ARCHIVIO-DATA.                   00059600
            MOVE 0                   TO ARCHIVIO-ORA.                    00059700
            MOVE LIRDRCA-TIPOMOD     TO ARCHIVIO-TIPOMOD.                00059800
+090826     MOVE LIRDRCA-FILLER      TO ARCHIVIO-FILLER.                 00059850
            MOVE LIRDRCA-REC         TO ARCHIVIO-REC.                    00059900
            CALL 'LIRYDRCA'          USING AREA-ARCHIVIO.                00060000
            MOVE ARCHIVIO-REC        TO LIRDRCA-REC.                     00060100
