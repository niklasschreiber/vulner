@@ -24,6 +24,12 @@
       *141102 ====> VALORIZZATA IN FILE ANOMALIE LA DTA INVIO ENTE    * 00133021
       *100206 ====> VALORIZZATO IL CAMPO ESITO A 'KO' PER STAMPADB    * 00133022
       *             ANOMALIE                                          * 00133023
+      *090826 ====> AGGIUNTO REPORT RICONCILIAZIONE RICHIESTE TRIC    * 00133024
+      *             INVIATE ALL'ENTE SENZA RISPOSTA SU FILE70 ENTRO   * 00133025
+      *             IL NUMERO DI GIORNI SOGLIA RICEVUTO DA SCHEDA     * 00133026
+      *             PARAMETRI                                        * 00133027
+      *090826 ====> AGGIUNTO RESTART/CHECKPOINT SU FILE70 PILOTATO DA * 00133028
+      *             SCHEDA PARAMETRI                                  * 00133029
       ***************************************************************** 00133030
        ENVIRONMENT DIVISION.                                            00140000
       *                                                                 00150001
@@ -44,6 +50,12 @@
       *                                                                 00280000
            SELECT  ANOMALIE ASSIGN TO UR-S-ANOMALIE                     00290000
                  FILE  STATUS  IS  W-STATO2.                            00300000
+      *                                                                 00300500
+090826     SELECT  REPORFAN ASSIGN TO UR-S-REPORFAN                     00300600
+090826           FILE  STATUS  IS  W-STATO3.                            00300700
+      *                                                                 00300750
+090826     SELECT  CHECKPT  ASSIGN TO UR-S-CHECKPT                      00300760
+090826           FILE  STATUS  IS  W-STATO4.                            00300770
       *                                                                 00310001
        DATA DIVISION.                                                   00320000
       *                                                                 00330001
@@ -60,6 +72,18 @@
            RECORDING MODE IS F                                          00450000
            BLOCK CONTAINS 0 RECORDS.                                    00460000
        01  K-REC-OUT           PIC X(659).                              00470000
+      *                                                                 00475000
+090826 FD  REPORFAN                                                     00475100
+090826     LABEL RECORD STANDARD                                        00475200
+090826     RECORDING MODE IS F                                          00475300
+090826     BLOCK CONTAINS 0 RECORDS.                                    00475400
+090826 01  K-REC-ORFANI         PIC X(132).                             00475500
+      *                                                                 00475510
+090826 FD  CHECKPT                                                      00475520
+090826     LABEL RECORD STANDARD                                        00475530
+090826     RECORDING MODE IS F                                          00475540
+090826     BLOCK CONTAINS 0 RECORDS.                                    00475550
+090826 01  K-REC-CHKP           PIC X(020).                             00475560
       *                                                                 00480001
        WORKING-STORAGE SECTION.                                         00490000
       *                                                                 00520000
@@ -104,11 +128,70 @@
       *                                                                 00880000
        01  W-STAT01                 PIC X(02) VALUE SPACES.             00900000
        01  W-STATO2                 PIC X(02) VALUE SPACES.             00910000
+090826 01  W-STATO3                 PIC X(02) VALUE SPACES.             00910005
       *                                                                 00910010
 250702 01 APPO-TRIC-COD-ANOM         PIC X(30) VALUE SPACES.            00910100
 250702 01 APPO-TRIC-ESITO            PIC X(2)  VALUE SPACES.            00910200
 250702 01 APPO-TRIC-STATO-RICH       PIC 9     VALUE 0.                 00910300
 250702 01 W-CTR-INSERITI             PIC 9(08) VALUE 0.                 00910400
+      *                                                                 00910410
+090826 01  CTR-ORFANI                PIC 9(08) VALUE 0.                 00910420
+090826 01  W-GG-SOGLIA               PIC S9(04) COMP VALUE +5.          00910430
+      *                                                                 00910440
+090826 01  PARAM-RICONCIL.                                              00910450
+090826     05  PR-GG-SOGLIA          PIC X(03).                         00910460
+090826     05  PR-GG-SOGLIA-R REDEFINES PR-GG-SOGLIA.                   00910470
+090826         10  PR-GG-SOGLIA-N    PIC 9(03).                         00910480
+      *                                                                 00910490
+      *---------------------------------------------------------------* 00910491
+      *090826 CAMPI PER IL RESTART-BY-RECORD DI FILE70 SU CHECKPOINT   *00910492
+      *---------------------------------------------------------------* 00910493
+090826 01  W-STATO4                 PIC X(02) VALUE SPACES.             00910494
+090826 01  W-REC-CHECKPOINT.                                            00910495
+090826     05  CHKP-CONTATORE       PIC 9(08) VALUE ZERO.               00910496
+090826     05  FILLER               PIC X(12) VALUE SPACES.             00910497
+090826 01  PARAM-RESTART.                                               00910498
+090826     05  PR-RESTART-FLAG      PIC X(01).                          00910499
+090826     05  PR-CHKP-INTERVALLO   PIC X(05).                          00910500
+090826     05  PR-CHKP-INTERVALLO-R REDEFINES PR-CHKP-INTERVALLO.       00910501
+090826         10  PR-CHKP-INTERVALLO-N PIC 9(05).                      00910502
+090826 01  W-CHKP-INTERVALLO        PIC 9(05) VALUE 1000.               00910503
+090826 01  W-CHKP-QUOZIENTE         PIC 9(08) VALUE ZERO.               00910504
+090826 01  W-CHKP-RESTO             PIC 9(05) VALUE ZERO.               00910505
+090826 01  W-CHKP-DA-SALTARE        PIC 9(08) VALUE ZERO.               00910506
+      *                                                                 00910560
+090826 01  W-INTEST-ORF-1.                                              00910500
+090826     05  FILLER PIC X(63) VALUE                                   00910510
+090826         'RICONCIL.RICHIESTE TRIC SENZA RISPOSTA SU FILE70'.      00910520
+090826     05  FILLER                PIC X(069) VALUE SPACES.           00910535
+      *                                                                 00910540
+090826 01  W-INTEST-ORF-2.                                              00910550
+090826     05  FILLER                PIC X(012) VALUE 'NDG'.            00910560
+090826     05  FILLER                PIC X(005) VALUE SPACES.           00910570
+090826     05  FILLER                PIC X(003) VALUE 'SER'.            00910580
+090826     05  FILLER                PIC X(004) VALUE SPACES.           00910590
+090826     05  FILLER                PIC X(004) VALUE 'CAT.'.           00910600
+090826     05  FILLER                PIC X(004) VALUE SPACES.           00910610
+090826     05  FILLER                PIC X(005) VALUE 'FILIA'.          00910620
+090826     05  FILLER                PIC X(003) VALUE SPACES.           00910630
+090826     05  FILLER                PIC X(012) VALUE 'NUMERO'.         00910640
+090826     05  FILLER                PIC X(006) VALUE SPACES.           00910650
+090826     05  FILLER                PIC X(008) VALUE 'DT.INVIO'.       00910660
+090826     05  FILLER                PIC X(066) VALUE SPACES.           00910670
+      *                                                                 00910680
+090826 01  W-LINEA-ORFANI.                                              00910690
+090826     05  WLO-NDG               PIC X(12).                         00910700
+090826     05  FILLER                PIC X(02) VALUE SPACES.            00910710
+090826     05  WLO-SERVIZIO          PIC X(03).                         00910720
+090826     05  FILLER                PIC X(02) VALUE SPACES.            00910730
+090826     05  WLO-CATEGORIA         PIC X(04).                         00910740
+090826     05  FILLER                PIC X(02) VALUE SPACES.            00910750
+090826     05  WLO-FILIALE           PIC X(05).                         00910760
+090826     05  FILLER                PIC X(02) VALUE SPACES.            00910770
+090826     05  WLO-NUMERO            PIC 9(12).                         00910780
+090826     05  FILLER                PIC X(02) VALUE SPACES.            00910790
+090826     05  WLO-DT-INV-ENT        PIC 9(08).                         00910800
+090826     05  FILLER                PIC X(78) VALUE SPACES.            00910810
       *                                                                 00930000
        01  WS-TIME-ODIERNA.                                             00930100
            02 WS-HH                    PIC 99.                          00930200
@@ -188,8 +271,14 @@
                    UNTIL W-STAT01  = '10'.                              01372200
       *                                                                 01372300
            PERFORM 20100-CHIUDI-FILE70    THRU  20100-EX.               01373001
+090826     PERFORM 20110-CHIUDI-CHECKPT   THRU  20110-EX.               01373010
       *                                                                 01380000
            PERFORM 40000-CHIUDI-FILE-OUT  THRU 40000-EX.                01390000
+      *                                                                 01391000
+090826     PERFORM 60000-APRI-REPORT      THRU 60000-EX.                01392000
+090826     PERFORM 60010-SCRIVI-INTESTAZ  THRU 60010-EX.                01393000
+090826     PERFORM 60020-RICONCIL-ORFANI  THRU 60020-EX.                01394000
+090826     PERFORM 60100-CHIUDI-REPORT    THRU 60100-EX.                01395000
       *                                                                 01400000
        FINE-PROGRAMMA.                                                  01410000
            DISPLAY '*************************************************'. 01430001
@@ -209,6 +298,9 @@
            DISPLAY '*                                               *'. 01440105
            DISPLAY '*RECORD INSERITI SULLA TSTO____: ' W-CTR-INSERITI   01440106
       -            '       *'.                                          01440107
+090826     DISPLAY '*                                               *'. 01440108
+090826     DISPLAY '*RICHIESTE ORFANE SU REPORT RICONCIL.__: '          01440109
+090826-            CTR-ORFANI  '  *'.                                   01440110
            DISPLAY '*************************************************'. 01441001
            STOP RUN.                                                    01450000
                                                                         01460000
@@ -222,7 +314,13 @@
            MOVE CORRESPONDING WS-DATA-ODIERNA TO WS-DATA.               01501102
            ACCEPT WS-TIME-ODIERNA FROM TIME.                            01502000
            MOVE CORRESPONDING WS-TIME-ODIERNA TO WS-TIME.               01502102
+090826     PERFORM 00960-LEGGI-PARAM-RIC THRU 00960-EX.                 01502210
+090826     PERFORM 00965-LEGGI-PARAM-RESTART THRU 00965-EX.             01502215
            PERFORM 30100-APRI-FILE70 THRU 30100-EX.                     01502201
+090826     PERFORM 50010-APRI-CHECKPT   THRU 50010-EX.                  01502225
+090826     IF PR-RESTART-FLAG = 'S'                                     01502230
+090826        PERFORM 02040-RIPRISTINA-POSIZIONE THRU 02040-EX          01502235
+090826     END-IF.                                                      01502240
            PERFORM 50000-APRI-FILE-OUT  THRU  50000-EX.                 01503000
                                                                         01510000
                                                                         01530000
@@ -488,10 +586,52 @@
       *                                                                 08577011
        03250-EX. EXIT.                                                  08577111
       ***************************************************************** 08577211
+      *090826 ROUTINE DI RIPRISTINO DELLA POSIZIONE SU FILE70 IN  *     08577220
+      *090826 CASO DI RESTART: SALTA I RECORD GIA' COMMITTATI     *     08577230
+      *090826 SULL'ULTIMO CHECKPOINT, SCARTANDOLI SENZA RIFARLI   *     08577240
+      ***************************************************************** 08577250
+090826 02040-RIPRISTINA-POSIZIONE.                                      08577260
+090826*                                                                 08577270
+090826     DISPLAY 'RESTART ARRAB009: RECORD GIA ELABORATI='            08577280
+090826-            CHKP-CONTATORE.                                      08577290
+090826*                                                                 08577300
+090826     PERFORM 02045-SALTA-REC-FILE70 THRU 02045-EX                 08577310
+090826        VARYING W-CHKP-DA-SALTARE FROM 1 BY 1                     08577320
+090826        UNTIL W-CHKP-DA-SALTARE > CHKP-CONTATORE.                 08577330
+090826*                                                                 08577340
+090826     MOVE CHKP-CONTATORE           TO CTR-REC-TOT.                08577350
+090826*                                                                 08577360
+090826 02040-EX.                                                        08577370
+090826     EXIT.                                                        08577380
+      ***************************************************************** 08577390
+      *090826 LETTURA DI UN SINGOLO RECORD FILE70 DA SCARTARE     *     08577400
+      *090826 DURANTE IL RIPRISTINO DELLA POSIZIONE DI RESTART    *     08577410
+      ***************************************************************** 08577420
+090826 02045-SALTA-REC-FILE70.                                          08577430
+090826*                                                                 08577440
+090826     READ FILE70  INTO ARRAC029-REC.                              08577450
+090826*                                                                 08577460
+090826     IF W-STAT01 NOT = '00' AND NOT = '10'                        08577470
+090826        DISPLAY 'LABEL 02045-SALTA-REC-FILE70'                    08577480
+090826        DISPLAY 'ERRORE LETTURA FILE70 IN RESTART ' W-STAT01      08577490
+090826        PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                   08577500
+090826     END-IF.                                                      08577510
+090826*                                                                 08577520
+090826*--- I RECORD TESTATA (TIP-REC='00') NON VANNO CONTEGGIATI    *   08577521
+090826*--- NEL CONTATORE DI SALTO, COME IN 02050-LEGGI-INPUT-70     *   08577522
+090826     IF W-STAT01 NOT = '10'                                       08577523
+090826        IF ARRAC029-TIP-REC = '00'                                08577524
+090826           SUBTRACT 1  FROM W-CHKP-DA-SALTARE                     08577525
+090826        END-IF                                                    08577526
+090826     END-IF.                                                      08577527
+090826*                                                                 08577528
+090826 02045-EX.                                                        08577530
+090826     EXIT.                                                        08577540
+      ***************************************************************** 08600001
       *   LETTURA FILE DI INPUT:                                      * 08578001
       *                         IL FILE E GIA STATO CONTROLLATO       * 08580001
       *                         NELLA QUANTITA' DEI  RECORDS          * 08590001
-      ***************************************************************** 08600001
+      ***************************************************************** 08600002
        02050-LEGGI-INPUT-70.                                            09312001
       *                                                                 09315000
            MOVE   SPACES   TO        W-CONGRUENZA.                      09316000
@@ -516,7 +656,33 @@
       *                                                                 09321000
            PERFORM 03200-ELABORA-REC-70 THRU 03200-EX.                  09321101
       *                                                                 09321400
+090826     PERFORM 02055-VERIFICA-CHECKPOINT THRU 02055-EX.             09321450
+      *                                                                 09321490
        02050-EX. EXIT.                                                  09321500
+      ***************************************************************** 09321510
+      *090826 VERIFICA SE E' IL MOMENTO DI SCRIVERE UN NUOVO      *     09321520
+      *090826 RECORD DI CHECKPOINT (OGNI W-CHKP-INTERVALLO RECORD *     09321530
+      *090826 FILE70 ELABORATI), PER CONSENTIRE UN RESTART        *     09321540
+      *090826 DALL'ULTIMA POSIZIONE COMMITTATA IN CASO DI ABEND   *     09321550
+      ***************************************************************** 09321560
+090826 02055-VERIFICA-CHECKPOINT.                                       09321570
+090826*                                                                 09321580
+090826     DIVIDE CTR-REC-TOT BY W-CHKP-INTERVALLO                      09321590
+090826        GIVING W-CHKP-QUOZIENTE                                   09321600
+090826        REMAINDER W-CHKP-RESTO.                                   09321610
+090826*                                                                 09321620
+090826     IF W-CHKP-RESTO = ZERO                                       09321630
+090826        MOVE CTR-REC-TOT        TO CHKP-CONTATORE                 09321640
+090826        WRITE K-REC-CHKP        FROM W-REC-CHECKPOINT             09321650
+090826        IF W-STATO4 NOT = '00'                                    09321660
+090826           DISPLAY 'LABEL 02055-VERIFICA-CHECKPOINT'              09321670
+090826           DISPLAY 'ERRORE SCRITTURA CHECKPT ' W-STATO4           09321680
+090826           PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                09321690
+090826        END-IF                                                    09321700
+090826     END-IF.                                                      09321710
+090826*                                                                 09321720
+090826 02055-EX.                                                        09321730
+090826     EXIT.                                                        09321740
       ***************************************************************** 13640000
       *       ROUTINE DI SCRITTURA DEL FILE DI OUTPUT                 * 13641000
       ***************************************************************** 13642000
@@ -560,6 +726,17 @@
                PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  13907000
            END-IF.                                                      13908000
        20100-EX. EXIT.                                                  13909000
+      ***************************************************************** 13901100
+      *       ROUTINE DI CHIUSURA DEL FILE DI CHECKPOINT          *     13901200
+      ***************************************************************** 13901300
+090826 20110-CHIUDI-CHECKPT.                                            13901400
+090826*                                                                 13901500
+090826     CLOSE CHECKPT.                                               13901600
+090826     IF  W-STATO4  NOT = '00'                                     13901700
+090826         DISPLAY 'ERRORE CHIUSURA CHECKPT ' W-STATO4              13901800
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  13901900
+090826     END-IF.                                                      13901950
+090826 20110-EX. EXIT.                                                  13901990
       ***************************************************************** 13991000
       *       ROUTINE DI CHIUSURA DEL FILE DI OUTPUT DELLE ANOMALIE   * 13992000
       ***************************************************************** 13993000
@@ -570,11 +747,60 @@
                PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  14040000
            END-IF.                                                      14050000
        40000-EX. EXIT.                                                  14060000
+      ***************************************************************** 14073100
+      *090826 ROUTINE DI APERTURA DEL FILE DI CHECKPOINT: IN UN  *      14073200
+      *090826 RESTART RILEGGE PRIMA L'ULTIMO RECORD SCRITTO DALLA*      14073300
+      *090826 PRECEDENTE ESECUZIONE PER RECUPERARE IL CONTATORE  *      14073400
+      *090826 DI RIPRISTINO, POI RIAPRE IL FILE IN OUTPUT PER I  *      14073500
+      *090826 CHECKPOINT DI QUESTA ESECUZIONE                    *      14073600
+      ***************************************************************** 14073700
+090826 50010-APRI-CHECKPT.                                              14073800
+090826*                                                                 14073900
+090826     MOVE ZERO                 TO CHKP-CONTATORE.                 14074000
+090826*                                                                 14074100
+090826     IF PR-RESTART-FLAG = 'S'                                     14074200
+090826        OPEN INPUT CHECKPT                                        14074300
+090826        IF W-STATO4 NOT = '00'                                    14074400
+090826           DISPLAY 'ERRORE APERTURA CHECKPT (INPUT) ' W-STATO4    14074500
+090826           PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                14074600
+090826        END-IF                                                    14074700
+090826        PERFORM 50015-LEGGI-ULTIMO-CHKP THRU 50015-EX             14074800
+090826           UNTIL W-STATO4 = '10'                                  14074900
+090826        CLOSE CHECKPT                                             14075000
+090826     END-IF.                                                      14075100
+090826*                                                                 14075200
+090826     OPEN OUTPUT CHECKPT.                                         14075300
+090826     IF W-STATO4 NOT = '00'                                       14075400
+090826        DISPLAY 'ERRORE APERTURA CHECKPT ' W-STATO4               14075500
+090826        PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                   14075600
+090826     END-IF.                                                      14075700
+090826*                                                                 14075800
+090826 50010-EX.                                                        14075900
+090826     EXIT.                                                        14076000
+      ***************************************************************** 14076100
+      *090826 LETTURA SEQUENZIALE DEL FILE DI CHECKPOINT FINO    *      14076200
+      *090826 ALL'ULTIMO RECORD SCRITTO DALL'ESECUZIONE PRECEDENTE*     14076300
+      ***************************************************************** 14076400
+090826 50015-LEGGI-ULTIMO-CHKP.                                         14076500
+090826*                                                                 14076600
+090826     READ CHECKPT INTO W-REC-CHECKPOINT.                          14076700
+090826*                                                                 14076800
+090826     IF W-STATO4 NOT = '00' AND NOT = '10'                        14076900
+090826        DISPLAY 'ERRORE LETTURA CHECKPT ' W-STATO4                14077000
+090826        PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                   14077100
+090826     END-IF.                                                      14077200
+090826*                                                                 14077300
+090826 50015-EX.                                                        14077400
+090826     EXIT.                                                        14077500
       ***************************************************************** 14071000
       *       ROUTINE DI APERTURA DEL FILE DI OUTPUT DELLE ANOMALIE   * 14072000
       ***************************************************************** 14073000
        50000-APRI-FILE-OUT.                                             14080000
-           OPEN  OUTPUT ANOMALIE.                                       14090000
+090826     IF PR-RESTART-FLAG = 'S'                                     14080100
+090826        OPEN EXTEND ANOMALIE                                      14080200
+090826     ELSE                                                         14080300
+               OPEN  OUTPUT ANOMALIE                                    14090000
+090826     END-IF.                                                      14080400
            IF  W-STATO2  NOT = '00'                                     14100000
                DISPLAY 'ERRORE APERTURA ANOMALIE  ' W-STATO2            14110000
                PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  14120000
@@ -619,3 +845,198 @@ DEBU  -        'CTBTDAT'                                                14240700
            END-IF.                                                      14240900
        00950-EX.                                                        14241000
            EXIT.                                                        14241100
+      ***************************************************************** 14241200
+      *090826 ROUTINE DI LETTURA SCHEDA PARAMETRI PER IL NUMERO DI    * 14241300
+      *090826 GIORNI SOGLIA DA USARE NEL REPORT DI RICONCILIAZIONE    * 14241400
+      *090826 DELLE RICHIESTE TRIC INVIATE SENZA RISPOSTA SU FILE70   * 14241500
+      ***************************************************************** 14241600
+090826 00960-LEGGI-PARAM-RIC.                                           14241700
+      *                                                                 14241800
+090826     ACCEPT PARAM-RICONCIL         FROM SYSIN.                    14241900
+      *                                                                 14242000
+090826     IF PR-GG-SOGLIA = SPACES OR LOW-VALUE                        14242100
+090826        MOVE +5                 TO W-GG-SOGLIA                    14242200
+090826        GO TO 00960-EX                                            14242300
+090826     END-IF.                                                      14242400
+      *                                                                 14242500
+090826     IF PR-GG-SOGLIA-N NOT NUMERIC                                14242600
+090826        DISPLAY '********ATTENZIONE************'                  14242700
+090826        DISPLAY '*                            *'                  14242800
+090826        DISPLAY '*    PROGRAMMA ARRAB009      *'                  14242900
+090826        DISPLAY '*                            *'                  14243000
+090826        DISPLAY '* SCHEDA PARAMETRO ERRATA    *'                  14243100
+090826        DISPLAY '*                            *'                  14243200
+090826        DISPLAY '*  SCHEDA   : ' PARAM-RICONCIL                   14243300
+090826        DISPLAY '*                            *'                  14243400
+090826        DISPLAY '******************************'                  14243500
+090826        PERFORM GEST-ABEND     THRU EX-GEST-ABEND                 14243600
+090826     END-IF.                                                      14243700
+      *                                                                 14243800
+090826     MOVE PR-GG-SOGLIA-N         TO W-GG-SOGLIA.                  14243900
+      *                                                                 14244000
+090826 00960-EX.                                                        14244100
+090826     EXIT.                                                        14244200
+      ***************************************************************** 14244210
+      *090826 ROUTINE DI LETTURA SCHEDA PARAMETRI PER IL RESTART-BY-  * 14244220
+      *090826 RECORD DI FILE70: FLAG DI RIPARTENZA E INTERVALLO DI    * 14244230
+      *090826 RECORD TRA UN CHECKPOINT E IL SUCCESSIVO                * 14244240
+      ***************************************************************** 14244250
+090826 00965-LEGGI-PARAM-RESTART.                                       14244260
+090826*                                                                 14244270
+090826     ACCEPT PARAM-RESTART          FROM SYSIN.                    14244280
+090826*                                                                 14244290
+090826     IF PR-RESTART-FLAG NOT = 'S'                                 14244300
+090826        MOVE 'N'                TO PR-RESTART-FLAG                14244310
+090826     END-IF.                                                      14244320
+090826*                                                                 14244330
+090826     IF PR-CHKP-INTERVALLO = SPACES OR LOW-VALUE                  14244340
+090826        MOVE 1000               TO W-CHKP-INTERVALLO              14244350
+090826        GO TO 00965-EX                                            14244360
+090826     END-IF.                                                      14244370
+090826*                                                                 14244380
+090826     IF PR-CHKP-INTERVALLO-N NOT NUMERIC                          14244390
+090826        DISPLAY '********ATTENZIONE************'                  14244400
+090826        DISPLAY '*                            *'                  14244410
+090826        DISPLAY '*    PROGRAMMA ARRAB009      *'                  14244420
+090826        DISPLAY '*                            *'                  14244430
+090826        DISPLAY '* SCHEDA PARAMETRO ERRATA    *'                  14244440
+090826        DISPLAY '*                            *'                  14244450
+090826        DISPLAY '*  SCHEDA   : ' PARAM-RESTART                    14244460
+090826        DISPLAY '*                            *'                  14244470
+090826        DISPLAY '******************************'                  14244480
+090826        PERFORM GEST-ABEND     THRU EX-GEST-ABEND                 14244490
+090826     END-IF.                                                      14244500
+090826*                                                                 14244510
+090826     MOVE PR-CHKP-INTERVALLO-N   TO W-CHKP-INTERVALLO.            14244520
+090826*                                                                 14244530
+090826 00965-EX.                                                        14244540
+090826     EXIT.                                                        14244550
+      ***************************************************************** 14244300
+      *       ROUTINE DI APERTURA DEL FILE DI REPORT RICONCILIAZIONE  * 14244400
+      ***************************************************************** 14244500
+090826 60000-APRI-REPORT.                                               14244600
+090826     OPEN  OUTPUT REPORFAN.                                       14244700
+090826     IF  W-STATO3  NOT = '00'                                     14244800
+090826         DISPLAY 'ERRORE APERTURA REPORFAN  ' W-STATO3            14244900
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  14245000
+090826     END-IF.                                                      14245100
+090826 60000-EX. EXIT.                                                  14245200
+      ***************************************************************** 14245300
+      *       ROUTINE DI SCRITTURA DELL' INTESTAZIONE DEL REPORT      * 14245400
+      ***************************************************************** 14245500
+090826 60010-SCRIVI-INTESTAZ.                                           14245600
+090826     WRITE K-REC-ORFANI   FROM  W-INTEST-ORF-1.                   14245700
+090826     IF W-STATO3 NOT = ZERO                                       14245800
+090826        DISPLAY 'LABEL: 60010-SCRIVI-INTESTAZ'                    14245900
+090826        DISPLAY 'ERRORE SCRITTURA REPORFAN ' W-STATO3             14246000
+090826        PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                   14246100
+090826     END-IF.                                                      14246200
+090826     WRITE K-REC-ORFANI   FROM  W-INTEST-ORF-2.                   14246300
+090826     IF W-STATO3 NOT = ZERO                                       14246400
+090826        DISPLAY 'LABEL: 60010-SCRIVI-INTESTAZ'                    14246500
+090826        DISPLAY 'ERRORE SCRITTURA REPORFAN ' W-STATO3             14246600
+090826        PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                   14246700
+090826     END-IF.                                                      14246800
+090826 60010-EX. EXIT.                                                  14246900
+      ***************************************************************** 14247000
+      *       ROUTINE DI RICONCILIAZIONE DELLE RICHIESTE ORFANE       * 14247100
+      *       CURSORE SULLE RICHIESTE TRIC IN STATO 'INVIATA' (3)     * 14247200
+      *       CON DATA INVIO ENTE ANTECEDENTE ALLA SOGLIA RICEVUTA    * 14247300
+      *       DA SCHEDA PARAMETRI E MAI TORNATE SU FILE70             * 14247400
+      ***************************************************************** 14247500
+090826 60020-RICONCIL-ORFANI.                                           14247600
+090826     PERFORM 60021-APRI-CURSORE   THRU 60021-EX.                  14247700
+090826     PERFORM 60023-FETCH-ORFANI   THRU 60023-EX.                  14247800
+090826     PERFORM UNTIL SQLCODE = 100                                  14247900
+090826        PERFORM 60022-SCRIVI-DETT THRU 60022-EX                   14248000
+090826        PERFORM 60023-FETCH-ORFANI THRU 60023-EX                  14248100
+090826     END-PERFORM.                                                 14248200
+090826     PERFORM 60024-CHIUDI-CURSORE THRU 60024-EX.                  14248300
+090826 60020-EX. EXIT.                                                  14248400
+      ***************************************************************** 14248500
+      *                                                                 14248600
+      ***************************************************************** 14248700
+090826 60021-APRI-CURSORE.                                              14248800
+      *                                                                 14248900
+090826     EXEC SQL INCLUDE RIC013CO   END-EXEC.                        14249000
+      *                                                                 14249100
+090826     INITIALIZE W-SQLCODE.                                        14249200
+090826     MOVE SQLCODE TO W-SQLCODE.                                   14249300
+090826     IF SQLCODE NOT EQUAL 0                                       14249400
+090826        DISPLAY 'LABEL 60021-APRI-CURSORE'                        14249500
+090826        DISPLAY 'OPEN CURSOR: RIC013CO'                           14249600
+090826        DISPLAY 'ERRORE SQL CODICE DI RITORNO ' W-SQLCODE         14249700
+090826        PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                   14249800
+090826     END-IF.                                                      14249900
+      *                                                                 14250000
+090826 60021-EX.                                                        14250100
+090826     EXIT.                                                        14250200
+      ***************************************************************** 14250300
+      *                                                                 14250400
+      ***************************************************************** 14250500
+090826 60022-SCRIVI-DETT.                                               14250600
+      *                                                                 14250700
+090826     MOVE SPACES              TO W-LINEA-ORFANI.                  14250800
+090826     MOVE TRIC-NDG-PF         TO WLO-NDG.                         14250900
+090826     MOVE TRIC-SERVIZIO       TO WLO-SERVIZIO.                    14251000
+090826     MOVE TRIC-CATEGORIA      TO WLO-CATEGORIA.                   14251100
+090826     MOVE TRIC-FILIALE        TO WLO-FILIALE.                     14251200
+090826     MOVE TRIC-NUMERO         TO WLO-NUMERO.                      14251300
+090826     MOVE TRIC-DT-INV-ENT     TO WLO-DT-INV-ENT.                  14251400
+      *                                                                 14251500
+090826     WRITE K-REC-ORFANI       FROM  W-LINEA-ORFANI.               14251600
+      *                                                                 14251700
+090826     IF W-STATO3 NOT = ZERO                                       14251800
+090826        DISPLAY 'LABEL: 60022-SCRIVI-DETT'                        14251900
+090826        DISPLAY 'ERRORE SCRITTURA REPORFAN ' W-STATO3             14252000
+090826        PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                   14252100
+090826     END-IF.                                                      14252200
+      *                                                                 14252300
+090826     ADD  1  TO   CTR-ORFANI.                                     14252400
+      *                                                                 14252500
+090826 60022-EX.                                                        14252600
+090826     EXIT.                                                        14252700
+      ***************************************************************** 14252800
+      *                                                                 14252900
+      ***************************************************************** 14253000
+090826 60023-FETCH-ORFANI.                                              14253100
+      *                                                                 14253200
+090826     EXEC SQL INCLUDE RIC013CF   END-EXEC.                        14253300
+      *                                                                 14253400
+090826     MOVE SQLCODE TO W-SQLCODE.                                   14253500
+090826     IF SQLCODE NOT EQUAL 0 AND 100                               14253600
+090826        DISPLAY 'LABEL 60023-FETCH-ORFANI'                        14253700
+090826        DISPLAY 'ERRORE SQL CODICE DI RITORNO ' W-SQLCODE         14253800
+090826        PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                   14253900
+090826     END-IF.                                                      14254000
+      *                                                                 14254100
+090826 60023-EX.                                                        14254200
+090826     EXIT.                                                        14254300
+      ***************************************************************** 14254400
+      *                                                                 14254500
+      ***************************************************************** 14254600
+090826 60024-CHIUDI-CURSORE.                                            14254700
+      *                                                                 14254800
+090826     EXEC SQL   INCLUDE RIC013CC   END-EXEC.                      14254900
+      *                                                                 14255000
+090826     INITIALIZE W-SQLCODE.                                        14255100
+090826     MOVE SQLCODE TO W-SQLCODE.                                   14255200
+090826     IF SQLCODE NOT EQUAL 0                                       14255300
+090826        DISPLAY 'LABEL 60024-CHIUDI-CURSORE'                      14255400
+090826        DISPLAY 'CLOSE CURSOR: RIC013CO'                          14255500
+090826        DISPLAY 'ERRORE SQL CODICE DI RITORNO ' W-SQLCODE         14255600
+090826        PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                   14255700
+090826     END-IF.                                                      14255800
+      *                                                                 14255900
+090826 60024-EX.                                                        14256000
+090826     EXIT.                                                        14256100
+      ***************************************************************** 14256200
+      *       ROUTINE DI CHIUSURA DEL FILE DI REPORT RICONCILIAZIONE  * 14256300
+      ***************************************************************** 14256400
+090826 60100-CHIUDI-REPORT.                                             14256500
+090826     CLOSE REPORFAN.                                              14256600
+090826     IF  W-STATO3  NOT = '00'                                     14256700
+090826         DISPLAY 'ERRORE CHIUSURA REPORFAN ' W-STATO3             14256800
+090826         PERFORM GEST-ABEND  THRU  EX-GEST-ABEND                  14256900
+090826     END-IF.                                                      14257000
+090826 60100-EX. EXIT.                                                  14257100
