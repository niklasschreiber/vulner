@@ -85,6 +85,12 @@
       *---------------------------------------------------------------* 00008200
            COPY RCCYCODA.                                               00008300
                                                                         00008400
+      *---------------------------------------------------------------*
+      * COPY STATO ULTIMA ESECUZIONE (CODA TS) PER INTERROGAZIONE      *
+      *---------------------------------------------------------------*
+090826     COPY RCCYR011.
+090826 01  RCTP011-DT-ORA                     PIC X(06) VALUE SPACES.
+090826 01  RCTP011-TS-RESP                    PIC S9(08) COMP VALUE 0.
       *---------------------------------------------------------------* 00008500
       *---------------------------------------------------------------* 00008600
       * COMMAREA PER PASSAGGIO DATI AL RCTP012                          00008700
@@ -157,6 +163,11 @@
            PERFORM SPEDISCI-MAPPA-HTML                                  00014200
               THRU SPEDISCI-MAPPA-HTML-EX.                              00014300
                                                                         00014400
+090826     IF RCTP011-METHOD = 'POST'
+090826        PERFORM AGGIORNA-STATO-ESECUZIONE
+090826           THRU AGGIORNA-STATO-ESECUZIONE-EX
+090826     END-IF.
+                                                                        00014450
            PERFORM FINE.                                                00014500
                                                                         00014600
        RICEVI-MAPPA.                                                    00014700
@@ -347,6 +358,7 @@
            EXEC CICS FORMATTIME                                         00040000
                      ABSTIME  (RCTP011-ABSTIME)                         00040100
                      YYYYMMDD (RCTP011-DT-SYS)                          00040200
+090826               TIME     (RCTP011-DT-ORA)
            END-EXEC.                                                    00040300
            MOVE DT-SYS-AAAA                   TO DT-FMT-AAAA.           00040400
            MOVE DT-SYS-MM                     TO DT-FMT-MM.             00040500
@@ -493,6 +505,59 @@
        SPEDISCI-MAPPA-HTML-EX.                                          00054300
            EXIT.                                                        00054400
                                                                         00054500
+      *-----------------------------------------------------------------
+090826*REGISTRA SU CODA TS L'ESITO E IL CONTATORE GIORNALIERO DELLE    *
+090826*RICHIESTE DI FILTRO PARTITE ELABORATE, IN MODO CHE L'OPERATIVO  *
+090826*POSSA CHIEDERE A UNA TRANSAZIONE DI SOLA CONSULTAZIONE SE IL    *
+090826*FLUSSO ODIERNO E' STATO ESEGUITO E QUANTE VOLTE, SENZA DOVER    *
+090826*CONSULTARE I LOG DEL JOB BATCH                                  *
+      *-----------------------------------------------------------------
+090826 AGGIORNA-STATO-ESECUZIONE.
+090826*
+090826     EXEC CICS READQ TS   QNAME   ('RCTP011S')
+090826                          INTO    (RCTP011-STATO)
+090826                          LENGTH  (LENGTH OF RCTP011-STATO)
+090826                          ITEM    (1)
+090826                          RESP    (RCTP011-TS-RESP)
+090826                          NOHANDLE
+090826     END-EXEC.
+090826*
+090826     IF RCTP011-TS-RESP = DFHRESP(NORMAL)
+090826          AND R011-STATO-DATA = RCTP011-DT-SYS
+090826        ADD 1                 TO R011-STATO-COUNT
+090826     ELSE
+090826        MOVE 1                TO R011-STATO-COUNT
+090826        MOVE RCTP011-DT-SYS   TO R011-STATO-DATA
+090826     END-IF.
+090826*
+090826     MOVE RCTP011-DT-ORA      TO R011-STATO-ORA.
+090826     IF RCTP011-FL-ERR = '0'
+090826        SET R011-ESITO-OK      TO TRUE
+090826     ELSE
+090826        SET R011-ESITO-ERRORE  TO TRUE
+090826     END-IF.
+090826*
+090826     IF RCTP011-TS-RESP = DFHRESP(NORMAL)
+090826        EXEC CICS WRITEQ TS  QNAME   ('RCTP011S')
+090826                             FROM    (RCTP011-STATO)
+090826                             LENGTH  (LENGTH OF RCTP011-STATO)
+090826                             ITEM    (1)
+090826                             REWRITE
+090826                             RESP    (RCTP011-TS-RESP)
+090826                             NOHANDLE
+090826        END-EXEC
+090826     ELSE
+090826        EXEC CICS WRITEQ TS  QNAME   ('RCTP011S')
+090826                             FROM    (RCTP011-STATO)
+090826                             LENGTH  (LENGTH OF RCTP011-STATO)
+090826                             RESP    (RCTP011-TS-RESP)
+090826                             NOHANDLE
+090826        END-EXEC
+090826     END-IF.
+090826*
+090826 AGGIORNA-STATO-ESECUZIONE-EX.
+090826     EXIT.
+                                                                        00054550
        FINE.                                                            00054600
            EXEC CICS RETURN   END-EXEC.                                 00054700
            GOBACK.                                                      00054800
