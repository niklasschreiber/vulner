@@ -90,6 +90,9 @@ FM0318* LA RIPETIZIONE DELLE ESTINZIONI                                *
       *
            SELECT  OFILLOGA       ASSIGN    TO OFILLOGA
                                   FILE STATUS IS FS-OFILLOGA.
+      *
+090826     SELECT  OFILNOTI       ASSIGN    TO OFILNOTI
+090826                            FILE STATUS IS FS-OFILNOTI.
       *================================================================*
       *    D A T A   D I V I S I O N                                   *
       *================================================================*
@@ -130,6 +133,10 @@ FM0318* LA RIPETIZIONE DELLE ESTINZIONI                                *
        FD  OFILLOGA
            LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
        01  REC-OFILLOGA                  PIC  X(0150).
+      *
+090826 FD  OFILNOTI
+090826     LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
+090826 01  REC-OFILNOTI                  PIC  X(0060).
       *================================================================*
       *    W O R K I N G - S T O R A G E   S E C T I O N               *
       *================================================================*
@@ -154,6 +161,7 @@ FM0318* LA RIPETIZIONE DELLE ESTINZIONI                                *
                10  TOT-RICHIESTE-TP-UTENTE       PIC S9(0018)  COMP-3.
                10  TOT-RICHIESTE-TP-RIE          PIC S9(0018)  COMP-3.
                10  TOT-NON-TROVATI-RADREST       PIC S9(0018)  COMP-3.
+090826         10  TOT-REST-SENZA-RADO           PIC S9(0018)  COMP-3.
                10  TOT-RED-IFILRADO              PIC S9(0018)  COMP-3.
                10  TOT-AGG-IFILRADO              PIC S9(0018)  COMP-3.
                10  TOT-AGG-IFILREST              PIC S9(0018)  COMP-3.
@@ -164,6 +172,7 @@ FM0318* LA RIPETIZIONE DELLE ESTINZIONI                                *
                10  TOT-WRT-OFILRICC              PIC S9(0018)  COMP-3.
                10  TOT-WRT-OFILRIDR              PIC S9(0018)  COMP-3.
                10  TOT-WRT-OFILRIDT              PIC S9(0018)  COMP-3.
+090826         10  TOT-WRT-OFILNOTI              PIC S9(0018)  COMP-3.
            05  WS-PIC04-9                PIC  9(04).
            05  WS-PIC04-X       REDEFINES
                WS-PIC04-9                PIC  X(04).
@@ -266,6 +275,10 @@ FM0318* LA RIPETIZIONE DELLE ESTINZIONI                                *
                10  FS-OFILRIDT           PIC  X(0002).
                    88  FS-OFILRIDT-OK                  VALUE '00'.
       *
+090826     05  STATUS-OFILNOTI.
+090826         10  FS-OFILNOTI           PIC  X(0002).
+090826             88  FS-OFILNOTI-OK                  VALUE '00'.
+      *
        01  WKS-DATACALC.
            05 WKS-DATCAL                 PIC  9(0008).
       *
@@ -301,6 +314,7 @@ FM0318* LA RIPETIZIONE DELLE ESTINZIONI                                *
            COPY RADCRICC.
            COPY RADCRIDR.
            COPY RADCRIDT.
+090826     COPY RADCNOTI.
       *================================================================*
       * AREE PER ROUTINE ANAGRAFICA
       *================================================================*
@@ -382,6 +396,7 @@ FM0318* LA RIPETIZIONE DELLE ESTINZIONI                                *
            PERFORM OPEN-OFILRICC              THRU OPEN-OFILRICC-EX.
            PERFORM OPEN-OFILRIDR              THRU OPEN-OFILRIDR-EX.
            PERFORM OPEN-OFILRIDT              THRU OPEN-OFILRIDT-EX.
+090826     PERFORM OPEN-OFILNOTI              THRU OPEN-OFILNOTI-EX.
 
            PERFORM READ-IFILRADO              THRU READ-IFILRADO-EX.
            PERFORM READ-IFILREST              THRU READ-IFILREST-EX.
@@ -431,6 +446,7 @@ FM0319         ADD   1    TO   TOT-RICHIESTE-TP-TOTALI
            PERFORM CLOSE-OFILRICC            THRU CLOSE-OFILRICC-EX.
            PERFORM CLOSE-OFILRIDR            THRU CLOSE-OFILRIDR-EX.
            PERFORM CLOSE-OFILRIDT            THRU CLOSE-OFILRIDT-EX.
+090826     PERFORM CLOSE-OFILNOTI            THRU CLOSE-OFILNOTI-EX.
 
            PERFORM ACCEPT-TIMEDATE           THRU ACCEPT-TIMEDATE-EX.
            PERFORM STATISTICHE               THRU STATISTICHE-EX.
@@ -469,12 +485,23 @@ FM0319               ADD   1    TO   TOT-RICHIESTE-TP-UTENTE
                          PERFORM SCRIVI-OFILRIDT
                             THRU SCRIVI-OFILRIDT-EX
                      END-EVALUATE
+090826              PERFORM IMPOSTA-DATI-NOTI
+090826                 THRU IMPOSTA-DATI-NOTI-EX
+090826              PERFORM SCRIVI-OFILNOTI
+090826                 THRU SCRIVI-OFILNOTI-EX
                  END-IF
               ELSE
 FM0319* AGGIORNA CONTATORE RICHIESTE RIPETIZIONE ESTINZIONE
 FM0319* LE RICHIESTE RIE VENGONO LAVORATE NELLA RADO600G
 FM0319           ADD   1    TO   TOT-RICHIESTE-TP-RIE
               END-IF
+090826     ELSE
+090826* RICHIESTA REST ANCORA PENDENTE SENZA RISCONTRO SU RADO IN
+090826* QUESTO GIRO - VIENE RICONTEGGIATA PER LA RICONCILIAZIONE
+090826        IF WKS-RADOKEY NOT = WKS-RESTKEY
+090826        AND RADREST-DTRICES = 0
+090826           ADD   1    TO   TOT-REST-SENZA-RADO
+090826        END-IF
            END-IF.
 
            PERFORM SCRIVI-OFILREST   THRU SCRIVI-OFILREST-EX
@@ -611,11 +638,32 @@ FM0319           ADD   1    TO   TOT-RICHIESTE-TP-RIE
            MOVE SPACES              TO RIDT-FILLER.
        IMPOSTA-DATI-RIDT-EX.
            EXIT.
+      *================================================================*
+      * NOTIFICA ALLA FILIALE DI ORIGINE DELLA CHIUSURA ESTINZIONE     *
+      *================================================================*
+090826 IMPOSTA-DATI-NOTI.
+090826     INITIALIZE RADCNOTI-REC.
+090826     MOVE RADRADO-FILIALE     TO NOTI-FILIALE.
+090826     MOVE RADRADO-RAPPORT     TO WS-PIC12-9.
+090826     MOVE WS-PIC12-9          TO NOTI-RAPPORT.
+090826     MOVE RADRADO-CATRAPP     TO NOTI-CATRAPP.
+090826     MOVE RADRADO-TIPSERV     TO NOTI-TIPSERV.
+090826     MOVE 'OK'                TO NOTI-ESITO.
+090826     MOVE WK-SYSIN-DATA       TO NOTI-DATAELAB.
+090826 IMPOSTA-DATI-NOTI-EX.
+090826     EXIT.
       ******************************************************************
       * GESTIONE FINE FILE RAPPORTI ESTINTI                            *
       ******************************************************************
        GESTIONE-FINE-REST.
 
+090826* RADO ESAURITO - LE RICHIESTE REST ANCORA PENDENTI RESTANO
+090826* SENZA UN RAPPORTO DORMIENTE DI RISCONTRO IN QUESTO GIRO - NON
+090826* ESSENDO STATA CHIUSA ALCUNA ESTINZIONE NON VIENE GENERATA
+090826* ALCUNA NOTIFICA ALLA FILIALE PER QUESTE RICHIESTE
+090826     IF RADREST-DTRICES = 0
+090826        ADD   1    TO   TOT-REST-SENZA-RADO
+090826     END-IF.
            PERFORM SCRIVI-OFILREST   THRU SCRIVI-OFILREST-EX.
            PERFORM READ-IFILREST     THRU READ-IFILREST-EX.
 
@@ -678,6 +726,14 @@ FM0319           ADD   1    TO   TOT-RICHIESTE-TP-RIE
            PERFORM WRITE-OFILRIDT     THRU WRITE-OFILRIDT-EX.
        SCRIVI-OFILRIDT-EX.
            EXIT.
+      *================================================================*
+      * SCRITTURA FLUSSO NOTIFICA FILIALE DI ORIGINE                  *
+      *================================================================*
+090826 SCRIVI-OFILNOTI.
+090826     MOVE RADCNOTI-REC            TO REC-OFILNOTI.
+090826     PERFORM WRITE-OFILNOTI     THRU WRITE-OFILNOTI-EX.
+090826 SCRIVI-OFILNOTI-EX.
+090826     EXIT.
       *================================================================*
        INIZIALIZZA.
       *================================================================*
@@ -740,6 +796,8 @@ FF1008                                             DATASYS-SEC.
            MOVE TOT-WRT-OFILRADO                     TO NUM-EDIT(11).
            MOVE TOT-WRT-OFILREST                     TO NUM-EDIT(12).
            MOVE TOT-WRT-OFILLOGA                     TO NUM-EDIT(13).
+090826     MOVE TOT-REST-SENZA-RADO                  TO NUM-EDIT(16).
+090826     MOVE TOT-WRT-OFILNOTI                     TO NUM-EDIT(17).
       *
 
 
@@ -780,8 +838,16 @@ FF1008                                             DATASYS-SEC.
            DISPLAY ' TOT. SCRITTI TABELLA RADO.........: ' NUM-EDIT(11).
            DISPLAY ' TOT. SCRITTI TABELLA REST.........: ' NUM-EDIT(12).
            DISPLAY ' TOT. SCRITTI LOG ANOMALIE.........: ' NUM-EDIT(13).
+090826     DISPLAY ' TOT. SCRITTI NOTIFICA FILIALE.....: ' NUM-EDIT(17).
            DISPLAY
            '*====----------------------------------------------====*'.
+090826     DISPLAY
+090826     '*====   RICONCILIAZIONE IFILREST VS ESITI RADO      ===*'.
+090826     DISPLAY ' PENDENTI ESTINTE (UTENTE).......: ' NUM-EDIT(14).
+090826     DISPLAY ' PENDENTI SCARTATE (RIE).........: ' NUM-EDIT(15).
+090826     DISPLAY ' PENDENTI SENZA RADO.............: ' NUM-EDIT(16).
+090826     DISPLAY
+090826     '*====----------------------------------------------====*'.
        STATISTICHE-EX.
            EXIT.
       *================================================================*
@@ -905,6 +971,21 @@ FF1008                                             DATASYS-SEC.
        OPEN-OFILRIDT-EX.
            EXIT.
       *================================================================*
+090826 OPEN-OFILNOTI.
+      *================================================================*
+090826     OPEN OUTPUT OFILNOTI.
+090826     IF   FS-OFILNOTI-OK
+090826     THEN NEXT SENTENCE
+090826     ELSE
+090826          MOVE '0029'                     TO ERR-PUNTO
+090826          MOVE 'OPEN OFILNOTI   '         TO ERR-DESCRIZIONE
+090826          MOVE FS-OFILNOTI                TO ERR-CODICE-X
+090826          PERFORM ERRORE                THRU ERRORE-EX
+090826          PERFORM CHIUSURA-FORZATA
+090826     END-IF.
+090826 OPEN-OFILNOTI-EX.
+090826     EXIT.
+      *================================================================*
        CLOSE-IFILRADO.
       *================================================================*
            CLOSE       IFILRADO.
@@ -1026,6 +1107,21 @@ FF1008                                             DATASYS-SEC.
        CLOSE-OFILRIDT-EX.
            EXIT.
       *================================================================*
+090826 CLOSE-OFILNOTI.
+      *================================================================*
+090826     CLOSE       OFILNOTI.
+090826     IF   FS-OFILNOTI-OK
+090826     THEN NEXT SENTENCE
+090826     ELSE
+090826          MOVE '0049'                     TO ERR-PUNTO
+090826          MOVE 'CLOSE OFILNOTI  '         TO ERR-DESCRIZIONE
+090826          MOVE FS-OFILNOTI                TO ERR-CODICE-X
+090826          PERFORM ERRORE                THRU ERRORE-EX
+090826          PERFORM CHIUSURA-FORZATA
+090826     END-IF.
+090826 CLOSE-OFILNOTI-EX.
+090826     EXIT.
+      *================================================================*
        READ-IFILRADO.
       *================================================================*
            READ IFILRADO.
@@ -1188,6 +1284,24 @@ FF1008                                             DATASYS-SEC.
        WRITE-OFILRIDT-EX.
            EXIT.
       *================================================================*
+090826 WRITE-OFILNOTI.
+      *================================================================*
+090826     WRITE REC-OFILNOTI.
+090826     IF   FS-OFILNOTI-OK
+090826     THEN
+090826          ADD 1                           TO TOT-WRT-OFILNOTI
+090826     ELSE
+090826          INITIALIZE                         CAMPI-ERRORE
+090826          MOVE '0068'                     TO ERR-PUNTO
+090826          MOVE 'WRITE OFILNOTI  '         TO ERR-DESCRIZIONE
+090826          MOVE FS-OFILNOTI                TO ERR-CODICE-X
+090826          MOVE REC-OFILNOTI               TO ERR-DATI
+090826          PERFORM ERRORE                THRU ERRORE-EX
+090826          PERFORM CHIUSURA-FORZATA
+090826     END-IF.
+090826 WRITE-OFILNOTI-EX.
+090826     EXIT.
+      *================================================================*
        ERRORE.
       *================================================================*
            DISPLAY
