@@ -68,6 +68,42 @@
        01  FINE-FILE                       PIC XXX   VALUE SPACES.
            88   EOF               VALUE 'EOF'.
       *----------------------------------------------------------------*
+      *           SELEZIONE / ORDINAMENTO DA SYSIN
+      *----------------------------------------------------------------*
+       01  WS-SYSIN-SELEZIONE.
+           05  WS-SEL-TERMINALE            PIC X(08).
+           05  WS-SEL-DATA-DA              PIC 9(06).
+           05  WS-SEL-DATA-A               PIC 9(06).
+           05  WS-SEL-ORDINAMENTO          PIC X(01).
+      *----------------------------------------------------------------*
+       01  WS-FUORI-PERIODO                PIC XX    VALUE 'NO'.
+      *----------------------------------------------------------------*
+      *           TABELLA DI APPOGGIO PER LA STAMPA ORDINATA
+      *----------------------------------------------------------------*
+       01  WS-TAB-COUNT                    PIC 9(4)  COMP VALUE ZERO.
+       01  WS-IX-EST                       PIC 9(4)  COMP VALUE ZERO.
+       01  WS-IX-INT                       PIC 9(4)  COMP VALUE ZERO.
+       01  WS-IX-1                         PIC 9(4)  COMP VALUE ZERO.
+       01  WS-IX-2                         PIC 9(4)  COMP VALUE ZERO.
+       01  WS-SW-SCAMBIA                   PIC XX    VALUE 'NO'.
+       01  TAB-RIGHE.
+           05  TAB-RIGA  OCCURS 999 TIMES.
+               10  TAB-CHIAVE-TERM         PIC X(08).
+               10  TAB-CHIAVE-DESC         PIC X(40).
+               10  TAB-RIGA-STAMPA         PIC X(132).
+               10  TAB-TERMID2             PIC X(08).
+               10  TAB-STAMID2             PIC X(08).
+               10  TAB-TERMID3             PIC X(08).
+               10  TAB-STAMID3             PIC X(08).
+       01  TAB-RIGA-APPO.
+           05  TAB-A-CHIAVE-TERM           PIC X(08).
+           05  TAB-A-CHIAVE-DESC           PIC X(40).
+           05  TAB-A-RIGA-STAMPA           PIC X(132).
+           05  TAB-A-TERMID2               PIC X(08).
+           05  TAB-A-STAMID2               PIC X(08).
+           05  TAB-A-TERMID3               PIC X(08).
+           05  TAB-A-STAMID3               PIC X(08).
+      *----------------------------------------------------------------*
       *           CAMPI PER PREPARARE LA DATA ALLA STAMPA
       *----------------------------------------------------------------*
        01  DATAMG.
@@ -184,10 +220,19 @@
            PERFORM   OPEN-FILE    THRU  OPEN-FILE-EX.
       *
       *
-           PERFORM   LEGGI        THRU  LEGGI-EX.
+           IF WS-FUORI-PERIODO NOT = 'SI'
+              PERFORM   LEGGI        THRU  LEGGI-EX
+      *
+              PERFORM   CORPO-PGM    THRU  CORPO-PGM-EX
+                                     UNTIL EOF
       *
-           PERFORM   CORPO-PGM    THRU  CORPO-PGM-EX
-                                  UNTIL EOF.
+              IF WS-SEL-ORDINAMENTO = 'T'
+                 PERFORM ORDINA-TABELLA THRU ORDINA-TABELLA-EX
+                 PERFORM STAMPA-TABELLA THRU STAMPA-TABELLA-EX
+                         VARYING WS-IX-EST FROM 1 BY 1
+                         UNTIL WS-IX-EST > WS-TAB-COUNT
+              END-IF
+           END-IF.
       *
            PERFORM   CLOSE-PGM    THRU  CLOSE-PGM-EX.
       *
@@ -207,6 +252,20 @@ G2A000     CALL 'RBBADATE' USING DATAMG.
            MOVE DATA-EDIT         TO DATA-ELAB.
            DISPLAY SPACES.
            DISPLAY '***** INIZIO RBB0020 ***** - DATA : '  DATA-EDIT.
+      *---
+           ACCEPT  WS-SYSIN-SELEZIONE  FROM SYSIN.
+           DISPLAY 'SELEZIONE TERMINALE.........: ' WS-SEL-TERMINALE.
+           DISPLAY 'SELEZIONE PERIODO (GGMMAA)..: ' WS-SEL-DATA-DA
+                   ' - ' WS-SEL-DATA-A.
+           DISPLAY 'ORDINAMENTO RICHIESTO........: ' WS-SEL-ORDINAMENTO.
+           IF (WS-SEL-DATA-DA NOT = ZERO AND DATGMA < WS-SEL-DATA-DA)
+              OR
+              (WS-SEL-DATA-A  NOT = ZERO AND DATGMA > WS-SEL-DATA-A)
+              MOVE 'SI'           TO WS-FUORI-PERIODO
+              DISPLAY '***** RBB0020: DATA ELABORAZIONE FUORI DAL'
+              DISPLAY '*****          PERIODO RICHIESTO DA SYSIN -'
+              DISPLAY '*****          REPORT NON PRODOTTO'
+           END-IF.
       *---
            OPEN INPUT SKEDA.
            READ SKEDA AT END
@@ -272,6 +331,12 @@ G2A000     CALL 'RBBADATE' USING DATAMG.
        CORPO-PGM-EX.
       *================================================================*
        ELEMENTI.
+               IF WS-SEL-TERMINALE NOT = SPACES
+                  AND WS-SEL-TERMINALE NOT = RBAR012-TERMID(1)
+                  AND WS-SEL-TERMINALE NOT = RBAR012-TERMID(2)
+                  AND WS-SEL-TERMINALE NOT = RBAR012-TERMID(3)
+                     GO TO ELEMENTI-EX
+               END-IF.
                MOVE 1 TO INDSTA
                MOVE RBAR012-UTENTE   TO ST-UTENTE
                MOVE '************'   TO ST-PASSWORD
@@ -283,7 +348,11 @@ G2A000     CALL 'RBBADATE' USING DATAMG.
                MOVE RBAR012-UTENTE   TO ST-CODUTE
                MOVE RBAR012-CODUTFIL TO ST-CODUFF
                MOVE RBAR012-CODFIL   TO ST-CODFIL.
-               PERFORM    STAMPA-LIV THRU   STAMPA-LIV-EX.
+               IF WS-SEL-ORDINAMENTO = 'T'
+                  PERFORM MEMORIZZA-RIGA THRU MEMORIZZA-RIGA-EX
+               ELSE
+                  PERFORM STAMPA-LIV     THRU STAMPA-LIV-EX
+               END-IF.
       *
        ELEMENTI-EX.
       *================================================================*
@@ -320,6 +389,96 @@ G2A000     CALL 'RBBADATE' USING DATAMG.
                      MOVE SPACES TO ST-LIV2.
        LIVELLO-EX.
            EXIT.
+      *================================================================*
+      *  MEMORIZZAZIONE IN TABELLA PER LA STAMPA ORDINATA (SYSIN)      *
+      *================================================================*
+       MEMORIZZA-RIGA.
+           ADD 1                      TO WS-TAB-COUNT.
+           MOVE RBAR012-TERMID(1)     TO TAB-CHIAVE-TERM(WS-TAB-COUNT).
+           MOVE RBAR012-DESCUTE       TO TAB-CHIAVE-DESC(WS-TAB-COUNT).
+           MOVE RIGA-STAMPA           TO TAB-RIGA-STAMPA(WS-TAB-COUNT).
+           MOVE RBAR012-TERMID(2)     TO TAB-TERMID2(WS-TAB-COUNT).
+           MOVE RBAR012-STAMID(2)     TO TAB-STAMID2(WS-TAB-COUNT).
+           MOVE RBAR012-TERMID(3)     TO TAB-TERMID3(WS-TAB-COUNT).
+           MOVE RBAR012-STAMID(3)     TO TAB-STAMID3(WS-TAB-COUNT).
+           MOVE SPACES                TO RIGA-STAMPA.
+       MEMORIZZA-RIGA-EX.
+           EXIT.
+      *================================================================*
+      *  ORDINAMENTO DELLA TABELLA (TERMINALE, POI DESCRIZIONE)        *
+      *================================================================*
+       ORDINA-TABELLA.
+           PERFORM CONFRONTA-RIGHE THRU CONFRONTA-RIGHE-EX
+                   VARYING WS-IX-EST FROM 1 BY 1
+                   UNTIL WS-IX-EST > WS-TAB-COUNT.
+       ORDINA-TABELLA-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       CONFRONTA-RIGHE.
+           PERFORM CONFRONTA-COPPIA THRU CONFRONTA-COPPIA-EX
+                   VARYING WS-IX-INT FROM 1 BY 1
+                   UNTIL WS-IX-INT > WS-TAB-COUNT - WS-IX-EST.
+       CONFRONTA-RIGHE-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       CONFRONTA-COPPIA.
+           MOVE WS-IX-INT              TO WS-IX-1.
+           ADD  1  WS-IX-INT           GIVING WS-IX-2.
+           IF TAB-CHIAVE-TERM(WS-IX-1) > TAB-CHIAVE-TERM(WS-IX-2)
+              MOVE 'SI'                TO WS-SW-SCAMBIA
+           ELSE
+              IF TAB-CHIAVE-TERM(WS-IX-1) = TAB-CHIAVE-TERM(WS-IX-2)
+                 AND
+                 TAB-CHIAVE-DESC(WS-IX-1) > TAB-CHIAVE-DESC(WS-IX-2)
+                 MOVE 'SI'             TO WS-SW-SCAMBIA
+              ELSE
+                 MOVE 'NO'             TO WS-SW-SCAMBIA
+              END-IF
+           END-IF.
+           IF WS-SW-SCAMBIA = 'SI'
+              PERFORM SCAMBIA-RIGHE THRU SCAMBIA-RIGHE-EX
+           END-IF.
+       CONFRONTA-COPPIA-EX.
+           EXIT.
+      *----------------------------------------------------------------*
+       SCAMBIA-RIGHE.
+           MOVE TAB-RIGA(WS-IX-1)      TO TAB-RIGA-APPO.
+           MOVE TAB-RIGA(WS-IX-2)      TO TAB-RIGA(WS-IX-1).
+           MOVE TAB-RIGA-APPO          TO TAB-RIGA(WS-IX-2).
+       SCAMBIA-RIGHE-EX.
+           EXIT.
+      *================================================================*
+      *  STAMPA DELLA TABELLA GIA' ORDINATA                            *
+      *================================================================*
+       STAMPA-TABELLA.
+           IF CTR GREATER 55
+           WRITE  STAMPA-FD FROM TESTATA1 AFTER ACAPO
+           ADD 1 TO ST-PAG
+           WRITE  STAMPA-FD FROM TESTATA2
+           MOVE SK-CDA TO COD-ABI
+           WRITE  STAMPA-FD FROM TESTATA3  AFTER ADVANCING 3 LINES
+           WRITE STAMPA-FD FROM RIGA AFTER ADVANCING 3 LINES
+           MOVE 10 TO CTR.
+           MOVE TAB-RIGA-STAMPA(WS-IX-EST) TO RIGA-STAMPA.
+           WRITE STAMPA-FD FROM RIGA-STAMPA AFTER ADVANCING 2 LINES.
+           MOVE SPACES TO RIGA-STAMPA.
+           ADD 3 TO CTR.
+           IF TAB-TERMID2(WS-IX-EST) NOT EQUAL SPACES OR
+              TAB-STAMID2(WS-IX-EST) NOT EQUAL SPACES
+                 MOVE TAB-TERMID2(WS-IX-EST) TO ST-TERM
+                 MOVE TAB-STAMID2(WS-IX-EST) TO ST-STAM
+                 WRITE STAMPA-FD FROM ST-LIV2
+                 ADD 1 TO CTR
+                 MOVE SPACES TO ST-LIV2.
+           IF TAB-TERMID3(WS-IX-EST) NOT EQUAL SPACES OR
+              TAB-STAMID3(WS-IX-EST) NOT EQUAL SPACES
+                 MOVE TAB-TERMID3(WS-IX-EST) TO ST-TERM
+                 MOVE TAB-STAMID3(WS-IX-EST) TO ST-STAM
+                 WRITE STAMPA-FD FROM ST-LIV2
+                 ADD 1 TO CTR
+                 MOVE SPACES TO ST-LIV2.
+       STAMPA-TABELLA-EX.
+           EXIT.
       *================================================================*
        CLOSE-PGM.
       *
