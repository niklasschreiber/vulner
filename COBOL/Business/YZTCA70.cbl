@@ -886,6 +886,21 @@ XP1307*         YZCRYZ01-UTE-DISPON IS NUMERIC        AND
 XP1307*         YZCRYZ01-UTE-DISPON > ZEROES          AND
 XP1307          YZCRYZ01-RRN-MSG-ISO IS NUMERIC       AND
 XP1307          YZCRYZ01-RRN-MSG-ISO > ZEROES
+090828*--->Traccia di audit dell'intervento dell'autorizzante POSTE:
+090828*--->rapporto/PAN, RRN e codice di approvazione dell'autoriz-
+090828*--->zante, data/ora dell'override, cosi' da poter ricostruire
+090828*--->chi ha autorizzato cosa in caso di verifica.
+090828        MOVE SPACES                   TO STCW196-MSG
+090828        MOVE 'AUT'                    TO STCW196-RIFERIMENTO
+090828        STRING 'YZTCA70 - OVERRIDE AUTORIZZANTE POSTE| RAPP/PAN '
+090828               YZCRYZ01-TERZA-TRACCIA(02:17)
+090828               ' RRN '        YZCRYZ01-RRN-MSG-ISO
+090828               ' APPROVAL '   YZCRYZ01-APPROVAL-CODE
+090828               ' DATA '       YZCRA70-DATAMES
+090828               ' ORA '        YZCRA70-ORAMES
+090828        DELIMITED BY SIZE INTO STCW196-MSG
+090828        PERFORM SCRIVI-LOG-ERRORI
+090828        THRU  F-SCRIVI-LOG-ERRORI
 XP1307        PERFORM INOLTRO-STORNO-A-DSP
 XP1307        THRU  F-INOLTRO-STORNO-A-DSP
 XP1307     .
