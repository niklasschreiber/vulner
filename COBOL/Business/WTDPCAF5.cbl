@@ -13,11 +13,24 @@
       *           AD UNA COMPONENTE                                    *
       * FILEOU2 - FLUSSO DELLE CONDIZIONI CHE APPARTENGONO A CALCOLATE *
       *           CON PI` DI UNA COMPONENTE.                           *
+      * FILEOU3 - DETTAGLIO DELLE ANOMALIE DI RICONCILIAZIONE TRA LE   *
+      *           CONDIZIONI DI INPUT E LA STRUTTURA DELLE CALCOLATE.  *
       *                                                                *
 AC1805*----------------------------------------------------------------*
 AC1805* AC1805: INTERVENTO DEL 25 MAGGIO 2018 PER PORTARE LA CHIAVE  --*
 AC1805*         DELLE CALCOLATE A 5 CARATTERI                          *
 AC1805*----------------------------------------------------------------*
+090826*----------------------------------------------------------------*
+090826* 090826: AGGIUNTO FILEOU3 CON IL DETTAGLIO DELLE CONDIZIONI   -*
+090826*         NON RICONCILIATE (NON TROVATE IN CALCOLATE E CALCOLATE*
+090826*         NON REFERENZIATE DA ALCUNA CONDIZIONE)                 *
+090826*----------------------------------------------------------------*
+090827*----------------------------------------------------------------*
+090827* 090827: LA LUNGHEZZA SIGNIFICATIVA DELLA CHIAVE CALCOLATA   --*
+090827*         DIVENTA PARAMETRICA (SCHEDA SYSIN) ANZICHE FISSA, PER *
+090827*         ASSORBIRE FUTURI CAMBI DI FORMATO SENZA RITOCCARE I   *
+090827*         TRACCIATI (VEDI SYSIN-LU-CALCOLATA)                   *
+090827*----------------------------------------------------------------*
       *----------------------------------------------------------------*
       *-- PARMS: AAAA/MM/GG DA OPC VIA SCHEDA SYSIN                  --*
       *----------------------------------------------------------------*
@@ -58,6 +71,12 @@ AC1805*----------------------------------------------------------------*
                            ACCESS MODE  IS SEQUENTIAL
                            FILE STATUS  IS FS-FILEOU2.
 
+090826*--  OUT1 -- FILEOU3 ---------------------------------------------
+090826     SELECT FILEOU3  ASSIGN       TO FILEOU3
+090826                     ORGANIZATION IS SEQUENTIAL
+090826                     ACCESS MODE  IS SEQUENTIAL
+090826                     FILE STATUS  IS FS-FILEOU3.
+
       *-----------------------------------------------------------------
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -107,7 +126,8 @@ REVDTE     05  FCDZ-I-DTFINE       PIC X(10).
            BLOCK CONTAINS 0 RECORDS.
        01  FILEOU1-REC.
 AC1805*    05  FCDZ-O1-CDCALCOLATA PIC  X(03).
-AC1805     05  FCDZ-O1-CDCALCOLATA PIC  X(05).
+AC1805*    05  FCDZ-O1-CDCALCOLATA PIC  X(05).
+090827     05  FCDZ-O1-CDCALCOLATA PIC  X(15).
            05  FCDZ-O1-NECALCOLATA PIC  9(02).
            05  FCDZ-O1-DSVAL1      PIC  X(12).
            05  FCDZ-O1-DSVAL2      PIC  X(12).
@@ -141,7 +161,8 @@ REVDTE     05  FCDZ-O1-DTFINE      PIC X(10).
            BLOCK CONTAINS 0 RECORDS.
        01  FILEOU2-REC.
 AC1805*    05  FCDZ-O2-CDCALCOLATA PIC  X(03).
-AC1805     05  FCDZ-O2-CDCALCOLATA PIC  X(05).
+AC1805*    05  FCDZ-O2-CDCALCOLATA PIC  X(05).
+090827     05  FCDZ-O2-CDCALCOLATA PIC  X(15).
            05  FCDZ-O2-NECALCOLATA PIC  9(02).
            05  FCDZ-O2-DSVAL1      PIC  X(12).
            05  FCDZ-O2-DSVAL2      PIC  X(12).
@@ -169,6 +190,22 @@ AC1805     05  FCDZ-O2-CDCALCOLATA PIC  X(05).
 REVDTE     05  FCDZ-O2-DTINIZIO    PIC X(10).
 REVDTE     05  FCDZ-O2-DTFINE      PIC X(10).
 
+090826*--  FLUSSO ANOMALIE DI RICONCILIAZIONE -----------------------*
+090826 FD  FILEOU3
+090826     LABEL RECORD IS STANDARD
+090826     BLOCK CONTAINS 0 RECORDS.
+090826 01  FILEOU3-REC.
+090826     05  FCDZ-O3-TIPO-ANOMALIA   PIC X(01).
+090826*    05  FCDZ-O3-CDCALCOLATA     PIC X(05).
+090827     05  FCDZ-O3-CDCALCOLATA     PIC X(15).
+090826     05  FCDZ-O3-CONDIZIONE      PIC X(08).
+090826     05  FCDZ-O3-QUALIFICATORE   PIC X(05).
+090826     05  FCDZ-O3-CDSRV0          PIC X(05).
+090826     05  FCDZ-O3-CDCLA0          PIC 9(02).
+090826     05  FCDZ-O3-CDCDZ0          PIC 9(03).
+090826     05  FCDZ-O3-CDOPE0          PIC X(05).
+090826     05  FCDZ-O3-TIPO            PIC X(07).
+
 
       *-----------------------------------------------------------------
       *-----------------------------------------------------------------
@@ -179,6 +216,7 @@ REVDTE     05  FCDZ-O2-DTFINE      PIC X(10).
        01 FS-FILECDZ                     PIC X(02).
        01 FS-FILEOU1                     PIC X(02).
        01 FS-FILEOU2                     PIC X(02).
+090826 01 FS-FILEOU3                     PIC X(02).
        01 WD-EOF-INP                     PIC 9(01) VALUE ZEROES.
 
       *--  DICHIARAZIONI VARIABILI DI APPOGGIO PER SQL -----------------
@@ -186,6 +224,10 @@ REVDTE     05  FCDZ-O2-DTFINE      PIC X(10).
           88 EOF-CURCD02-SI                        VALUE 0.
           88 EOF-CURCD02-NO                        VALUE 1.
 
+090826 01 WB-EOF-CURCD03                 PIC 9(01).
+090826    88 EOF-CURCD03-SI                        VALUE 0.
+090826    88 EOF-CURCD03-NO                        VALUE 1.
+
        01 WB-TROVATO                     PIC 9(01).
           88 WB-TROVATO-SI                         VALUE 0.
           88 WB-TROVATO-NO                         VALUE 1.
@@ -197,6 +239,7 @@ REVDTE     05  FCDZ-O2-DTFINE      PIC X(10).
        01 WS-CTR-LETTI-CD02              PIC 9(09) VALUE ZEROES.
        01 WS-CTR-SCRITTI-OU1             PIC 9(09) VALUE ZEROES.
        01 WS-CTR-SCRITTI-OU2             PIC 9(09) VALUE ZEROES.
+090826 01 WS-CTR-SCRITTI-OU3             PIC 9(09) VALUE ZEROES.
        01 WS-DISPLAY                     PIC +++.+++.++9,999.
        01 WD-MESSAGE                     PIC X(80).
        01 WS-PGMNAME                     PIC X(08) VALUE 'WTDPCAF5'.
@@ -230,6 +273,10 @@ REVDTE     05  FCDZ-O2-DTFINE      PIC X(10).
        01 SKEDA-SYSIN.
           03 SYSIN-CURRENT-DATE          PIC 9(10) VALUE ZEROES.
           03 SYSIN-DATA-FINE             PIC 9(10) VALUE ZEROES.
+090827    03 SYSIN-LU-CALCOLATA          PIC 9(02) VALUE ZEROES.
+
+090827*--  LUNGHEZZA SIGNIFICATIVA CORRENTE DELLA CHIAVE CALCOLATA --*
+090827 01 WS-LU-CDCALCOLATA              PIC 9(02) VALUE 05.
 
        01 WS-DSVAL-ALL.
           03 WS-DSVAL1                   PIC X(12).
@@ -349,6 +396,7 @@ REVDTE     05  FCDZ-O2-DTFINE      PIC X(10).
            05  TEMPCDZV-CDFORVAL             PIC X(01).
 REVDTE     05  TEMPCDZV-DTINIZIO             PIC X(10).
 REVDTE     05  TEMPCDZV-DTFINE               PIC X(10).
+090826     05  TEMPCDZV-USATO                PIC X(01).
 027300
 026600*--  DCLGEN DELLA TABELLA SESSION.TEMPCDZV -----------------------
 026700 01  DCLSELECDZV.
@@ -421,6 +469,24 @@ REVDTE     05  SELECDZV-DTFINE               PIC X(10).
                WITH UR
            END-EXEC.
 
+090826*--  CURSORE CD03 SU TABELLA SESSION.TEMPCDZV PER LE CONDIZIONI
+090826*--  DI CALCOLATE MAI REFERENZIATE DA ALCUNA CONDIZIONE DI INPUT
+090826     EXEC SQL DECLARE CD03 CURSOR FOR
+090826      SELECT
+090826         TEMPCDZV_CDCNVEST
+090826        ,TEMPCDZV_CONDIZIONE
+090826        ,TEMPCDZV_QUALIFICATORE
+090826        ,TEMPCDZV_CDSRV0
+090826        ,TEMPCDZV_CDCLA0
+090826        ,TEMPCDZV_CDCDZ0
+090826        ,TEMPCDZV_CDOPE0
+090826        ,TEMPCDZV_TIPO
+090826        FROM SESSION.TEMPCDZV
+090826       WHERE TEMPCDZV_USATO = 'N'
+090826    ORDER BY 1,2,3
+090826        WITH UR
+090826     END-EXEC.
+
 
       *-----------------------------------------------------------------
       *-----------------------------------------------------------------
@@ -491,6 +557,7 @@ TRC        COPY WYKTRCP.
            MOVE ZEROES                   TO WS-CTR-LETTI-CD02
            MOVE ZEROES                   TO WS-CTR-SCRITTI-OU1
            MOVE ZEROES                   TO WS-CTR-SCRITTI-OU2
+090826     MOVE ZEROES                   TO WS-CTR-SCRITTI-OU3
 
       *    ACQUISIZIONE E CONTROLLO SCHEDA PARAMETRI -------------------
            PERFORM CTRL-JCLPARMS THRU
@@ -515,6 +582,10 @@ TRC        COPY WYKTRCP.
            PERFORM OPEN-OUTPUT-FILEOU2 THRU
                    OPEN-OUTPUT-FILEOU2-EXIT.
 
+090826*    OPEN OUTPUT FILE FILEOU3 ------------------------------------
+090826     PERFORM OPEN-OUTPUT-FILEOU3 THRU
+090826             OPEN-OUTPUT-FILEOU3-EXIT.
+
       *    LETTURA FUORI CICLO -----------------------------------------
            PERFORM READ-FILEINP THRU
                    READ-FILEINP-EXIT.
@@ -537,6 +608,15 @@ TRC        COPY WYKTRCP.
            INITIALIZE SKEDA-SYSIN.
            ACCEPT SKEDA-SYSIN FROM SYSIN.
       *
+090827*--  SE LA SCHEDA SYSIN NON VALORIZZA LA LUNGHEZZA DELLA      --*
+090827*--  CHIAVE CALCOLATA (JCL NON AGGIORNATO), SI MANTIENE LA    --*
+090827*--  LUNGHEZZA STORICA A 5 CARATTERI INTRODOTTA DA AC1805.    --*
+090827     IF SYSIN-LU-CALCOLATA         = ZEROES
+090827        MOVE 05                    TO WS-LU-CDCALCOLATA
+090827     ELSE
+090827        MOVE SYSIN-LU-CALCOLATA    TO WS-LU-CDCALCOLATA
+090827     END-IF.
+      *
        CTRL-JCLPARMS-EXIT.
            EXIT.
 
@@ -649,6 +729,33 @@ TRC        COPY WYKTRCP.
            EXIT.
 
 
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+090826 OPEN-OUTPUT-FILEOU3.
+090826*
+TRC        SET GL-TRC-LEVEL3                  TO TRUE
+TRC        MOVE '*** OPEN-OUTPUT-FILEOU3 ***' TO GL-TRC-MSG
+TRC        COPY WYKTRCP.
+090826*
+090826     OPEN OUTPUT FILEOU3.
+090826     IF FS-FILEOU3 NOT = '00'
+090826        SET GL-ERR-CDERRCAU-APPLIC TO TRUE
+090826        MOVE 'M6'                  TO GL-ERR-CDPROCED
+090826        MOVE 'E999'                TO GL-ERR-CDERRKEY
+090826        MOVE 'OPEO'                TO GL-ERR-CDRESTYP
+090826        MOVE 'STATUS'              TO GL-ERR-CDRESNAM
+090826        MOVE FS-FILEOU3            TO GL-ERR-DSERDATA
+090826        MOVE 'OPEN OUTPUT FILE FILEOU3'
+090826                                   TO GL-ERR-DSERTEXT-INTERNO
+090826        MOVE 'ERRORE OPEN FILE FILEOU3'
+090826                                   TO GL-ERR-DSERTEXT-ESTERNO
+090826        PERFORM ERRORE-CATTURABILE
+090826     END-IF.
+090826*
+090826 OPEN-OUTPUT-FILEOU3-EXIT.
+090826     EXIT.
+
+
       *-----------------------------------------------------------------
       *-----------------------------------------------------------------
        READ-FILEINP.
@@ -745,12 +852,17 @@ DEBUGG*                      LC-TIPO.
                       OPEN-CURSOR-CD02-EXIT
               SET EOF-CURCD02-NO         TO TRUE
 
+090826     SET WB-TROVATO-NO             TO TRUE
+
       *       PRIMA LETTURA CURSORE CD02 -------------------------------
            PERFORM FETCH-CURSOR-CD02 THRU
                       FETCH-CURSOR-CD02-EXIT
 
            PERFORM UNTIL EOF-CURCD02-SI
 
+090826           SET WB-TROVATO-SI       TO TRUE
+
+
 DEBUGG*    DISPLAY 'TROVO DA FETCH= '
 DEBUGG*         TEMPCDZV-DTINIZIO '/'
 DEBUGG*         TEMPCDZV-DTFINE   '/'
@@ -788,6 +900,16 @@ DEBUGG*         TEMPCDZV-VRIMP4   '*'
               PERFORM CLOSE-CURSOR-CD02 THRU
                       CLOSE-CURSOR-CD02-EXIT
 
+090826     IF WB-TROVATO-SI
+090826*--     MARCO LE RIGHE DI CALCOLATE APPENA RICONCILIATE ----------
+090826        PERFORM MARCA-USATO-TEMPCDZV THRU
+090826                MARCA-USATO-TEMPCDZV-EXIT
+090826     ELSE
+090826*--     LA CONDIZIONE DI INPUT NON TROVA RISCONTRO IN CALCOLATE -
+090826        PERFORM SCRIVI-FILEOU3-NONTROVATA THRU
+090826                SCRIVI-FILEOU3-NONTROVATA-EXIT
+090826     END-IF
+
            .
       *
        RECUPERA-VALORE-CDZ-EXIT.
@@ -804,7 +926,9 @@ TRC        COPY WYKTRCP.
       *
            INITIALIZE FILEOU1-REC.
       *
-           MOVE INP-COD-RAGGRUPP       TO  FCDZ-O1-CDCALCOLATA
+090827     MOVE INP-COD-RAGGRUPP(1:WS-LU-CDCALCOLATA)
+090827                                 TO  FCDZ-O1-CDCALCOLATA
+090827                                     (1:WS-LU-CDCALCOLATA)
            MOVE INP-NCONDIZ-INPUT      TO  FCDZ-O1-NECALCOLATA
            MOVE TEMPCDZV-DSVAL1        TO  FCDZ-O1-DSVAL1
            MOVE TEMPCDZV-DSVAL2        TO  FCDZ-O1-DSVAL2
@@ -842,7 +966,9 @@ TRC        COPY WYKTRCP.
       *
            INITIALIZE FILEOU2-REC.
       *
-           MOVE INP-COD-RAGGRUPP       TO  FCDZ-O2-CDCALCOLATA
+090827     MOVE INP-COD-RAGGRUPP(1:WS-LU-CDCALCOLATA)
+090827                                 TO  FCDZ-O2-CDCALCOLATA
+090827                                     (1:WS-LU-CDCALCOLATA)
            MOVE INP-NCONDIZ-INPUT      TO  FCDZ-O2-NECALCOLATA
            MOVE TEMPCDZV-DSVAL1        TO  FCDZ-O2-DSVAL1
            MOVE TEMPCDZV-DSVAL2        TO  FCDZ-O2-DSVAL2
@@ -880,7 +1006,9 @@ TRC        COPY WYKTRCP.
       *
            INITIALIZE FILEOU2-REC.
       *
-           MOVE INP-COD-RAGGRUPP       TO  FCDZ-O2-CDCALCOLATA
+090827     MOVE INP-COD-RAGGRUPP(1:WS-LU-CDCALCOLATA)
+090827                                 TO  FCDZ-O2-CDCALCOLATA
+090827                                     (1:WS-LU-CDCALCOLATA)
            MOVE INP-NCONDIZ-INPUT      TO  FCDZ-O2-NECALCOLATA
            MOVE SELECDZV-DSVAL1        TO  FCDZ-O2-DSVAL1
            MOVE SELECDZV-DSVAL2        TO  FCDZ-O2-DSVAL2
@@ -916,7 +1044,9 @@ TRC        COPY WYKTRCP.
       *
            INITIALIZE FILEOU2-REC.
       *
-           MOVE INP-COD-RAGGRUPP       TO  FCDZ-O2-CDCALCOLATA
+090827     MOVE INP-COD-RAGGRUPP(1:WS-LU-CDCALCOLATA)
+090827                                 TO  FCDZ-O2-CDCALCOLATA
+090827                                     (1:WS-LU-CDCALCOLATA)
            MOVE INP-NCONDIZ-INPUT      TO  FCDZ-O2-NECALCOLATA
            MOVE SELECDZV-DSVAL1        TO  FCDZ-O2-DSVAL1
            MOVE SELECDZV-DSVAL2        TO  FCDZ-O2-DSVAL2
@@ -1142,6 +1272,269 @@ TRC        COPY WYKTRCP.
            EXIT.
 
 
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+090826 MARCA-USATO-TEMPCDZV.
+090826*
+090826     EXEC SQL
+090826         UPDATE SESSION.TEMPCDZV
+090826            SET TEMPCDZV_USATO = 'S'
+090826          WHERE TEMPCDZV_CDSRV0 = :LC-CDSRV0
+090826            AND TEMPCDZV_CDCLA0 = :LC-CDCLA0
+090826            AND TEMPCDZV_CDCDZ0 = :LC-CDCDZ0
+090826            AND TEMPCDZV_CDOPE0 = :LC-CDOPE0
+090826            AND TEMPCDZV_TIPO   = :LC-TIPO
+090826     END-EXEC.
+090826*
+090826     EVALUATE SQLCODE
+090826         WHEN ZEROES
+090826              CONTINUE
+090826         WHEN OTHER
+090826              SET GL-ERR-CDERRCAU-APPLIC
+090826                                   TO TRUE
+090826              MOVE 'M6'            TO GL-ERR-CDPROCED
+090826              MOVE 'E999'          TO GL-ERR-CDERRKEY
+090826              MOVE 'TAB '          TO GL-ERR-CDRESTYP
+090826              MOVE 'TEMPCDZV'      TO GL-ERR-CDRESNAM
+090826              MOVE SQLCODE         TO GL-ERR-DSERDATA
+090826              MOVE 'ERR. DB2 UPDATE TEMPCDZV    '
+090826                                   TO GL-ERR-DSERTEXT-INTERNO
+090826              MOVE SPACES          TO GL-ERR-DSERTEXT-ESTERNO
+090826              PERFORM ERRORE-CATTURABILE
+090826     END-EVALUATE.
+090826*
+090826 MARCA-USATO-TEMPCDZV-EXIT.
+090826     EXIT.
+
+
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+090826 SCRIVI-FILEOU3-NONTROVATA.
+090826*
+TRC    SET GL-TRC-LEVEL3               TO TRUE
+TRC    MOVE '*** SCRIVI-FILEOU3-NONTROVATA ***' TO GL-TRC-MSG
+TRC    COPY WYKTRCP.
+090826*
+090826     INITIALIZE FILEOU3-REC.
+090826*
+090826     MOVE 'N'                    TO  FCDZ-O3-TIPO-ANOMALIA
+090827     MOVE INP-COD-RAGGRUPP(1:WS-LU-CDCALCOLATA)
+090827                                 TO  FCDZ-O3-CDCALCOLATA
+090827                                     (1:WS-LU-CDCALCOLATA)
+090826     MOVE INP-CI-CONDIZIONE(IX)  TO  FCDZ-O3-CONDIZIONE
+090826     MOVE INP-CI-QUALIFICATORE(IX)
+090826                                 TO  FCDZ-O3-QUALIFICATORE
+090826     MOVE LC-CDSRV0              TO  FCDZ-O3-CDSRV0
+090826     MOVE LC-CDCLA0              TO  FCDZ-O3-CDCLA0
+090826     MOVE LC-CDCDZ0              TO  FCDZ-O3-CDCDZ0
+090826     MOVE LC-CDOPE0              TO  FCDZ-O3-CDOPE0
+090826     MOVE LC-TIPO                TO  FCDZ-O3-TIPO
+090826*
+090826     WRITE FILEOU3-REC
+090826     END-WRITE.
+090826*
+090826     IF FS-FILEOU3 NOT = '00'
+090826        SET GL-ERR-CDERRCAU-LOGICA TO TRUE
+090826        MOVE 'M6'                  TO GL-ERR-CDPROCED
+090826        MOVE 'E999'                TO GL-ERR-CDERRKEY
+090826        MOVE 'WRIT'                TO GL-ERR-CDRESTYP
+090826        MOVE 'STATUS'              TO GL-ERR-CDRESNAM
+090826        MOVE FS-FILEOU3            TO GL-ERR-DSERDATA
+090826        MOVE 'ERRORE WRITE FILE OUTPUT   '
+090826                                   TO GL-ERR-DSERTEXT-INTERNO
+090826        MOVE 'ERRORE WRITE FILE OUTPUT   '
+090826                                   TO GL-ERR-DSERTEXT-ESTERNO
+090826        PERFORM ERRORE-CATTURABILE
+090826     END-IF.
+090826*
+090826     ADD +1                        TO WS-CTR-SCRITTI-OU3.
+090826*
+090826 SCRIVI-FILEOU3-NONTROVATA-EXIT.
+090826     EXIT.
+
+
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+090826 SCRIVI-FILEOU3-RESIDUA.
+090826*
+TRC    SET GL-TRC-LEVEL3               TO TRUE
+TRC    MOVE '*** SCRIVI-FILEOU3-RESIDUA ***' TO GL-TRC-MSG
+TRC    COPY WYKTRCP.
+090826*
+090826     INITIALIZE FILEOU3-REC.
+090826*
+090826     MOVE 'C'                    TO  FCDZ-O3-TIPO-ANOMALIA
+090827     MOVE TEMPCDZV-CDCNVEST(1:WS-LU-CDCALCOLATA)
+090827                                 TO  FCDZ-O3-CDCALCOLATA
+090827                                     (1:WS-LU-CDCALCOLATA)
+090826     MOVE TEMPCDZV-CONDIZIONE    TO  FCDZ-O3-CONDIZIONE
+090826     MOVE TEMPCDZV-QUALIFICATORE TO  FCDZ-O3-QUALIFICATORE
+090826     MOVE TEMPCDZV-CDSRV0        TO  FCDZ-O3-CDSRV0
+090826     MOVE TEMPCDZV-CDCLA0        TO  FCDZ-O3-CDCLA0
+090826     MOVE TEMPCDZV-CDCDZ0        TO  FCDZ-O3-CDCDZ0
+090826     MOVE TEMPCDZV-CDOPE0        TO  FCDZ-O3-CDOPE0
+090826     MOVE TEMPCDZV-TIPO          TO  FCDZ-O3-TIPO
+090826*
+090826     WRITE FILEOU3-REC
+090826     END-WRITE.
+090826*
+090826     IF FS-FILEOU3 NOT = '00'
+090826        SET GL-ERR-CDERRCAU-LOGICA TO TRUE
+090826        MOVE 'M6'                  TO GL-ERR-CDPROCED
+090826        MOVE 'E999'                TO GL-ERR-CDERRKEY
+090826        MOVE 'WRIT'                TO GL-ERR-CDRESTYP
+090826        MOVE 'STATUS'              TO GL-ERR-CDRESNAM
+090826        MOVE FS-FILEOU3            TO GL-ERR-DSERDATA
+090826        MOVE 'ERRORE WRITE FILE OUTPUT   '
+090826                                   TO GL-ERR-DSERTEXT-INTERNO
+090826        MOVE 'ERRORE WRITE FILE OUTPUT   '
+090826                                   TO GL-ERR-DSERTEXT-ESTERNO
+090826        PERFORM ERRORE-CATTURABILE
+090826     END-IF.
+090826*
+090826     ADD +1                        TO WS-CTR-SCRITTI-OU3.
+090826*
+090826 SCRIVI-FILEOU3-RESIDUA-EXIT.
+090826     EXIT.
+
+
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+090826 OPEN-CURSOR-CD03.
+090826*
+TRC    SET GL-TRC-LEVEL3               TO TRUE
+TRC    MOVE '*** OPEN-CURSOR-CD03 ***'  TO GL-TRC-MSG
+TRC    COPY WYKTRCP.
+090826*
+090826     EXEC SQL
+090826          OPEN CD03
+090826     END-EXEC.
+090826*
+090826     EVALUATE SQLCODE
+090826         WHEN ZEROES
+090826              CONTINUE
+090826         WHEN OTHER
+090826              SET GL-ERR-CDERRCAU-APPLIC
+090826                                   TO TRUE
+090826              MOVE 'M6'            TO GL-ERR-CDPROCED
+090826              MOVE 'E999'          TO GL-ERR-CDERRKEY
+090826              MOVE 'TAB '          TO GL-ERR-CDRESTYP
+090826              MOVE 'CURCD03'       TO GL-ERR-CDRESNAM
+090826              MOVE SQLCODE         TO GL-ERR-DSERDATA
+090826              MOVE 'ERR. DB2 OPEN CURCD03      '
+090826                                   TO GL-ERR-DSERTEXT-INTERNO
+090826              MOVE SPACES          TO GL-ERR-DSERTEXT-ESTERNO
+090826              PERFORM ERRORE-CATTURABILE
+090826     END-EVALUATE.
+090826*
+090826 OPEN-CURSOR-CD03-EXIT.
+090826     EXIT.
+
+
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+090826 FETCH-CURSOR-CD03.
+090826*
+TRC    SET GL-TRC-LEVEL3               TO TRUE
+TRC    MOVE '*** FETCH-CURSOR-CD03 ***' TO GL-TRC-MSG
+TRC    COPY WYKTRCP.
+090826*
+090826     EXEC SQL FETCH CD03
+090826         INTO  :TEMPCDZV-CDCNVEST
+090826              ,:TEMPCDZV-CONDIZIONE
+090826              ,:TEMPCDZV-QUALIFICATORE
+090826              ,:TEMPCDZV-CDSRV0
+090826              ,:TEMPCDZV-CDCLA0
+090826              ,:TEMPCDZV-CDCDZ0
+090826              ,:TEMPCDZV-CDOPE0
+090826              ,:TEMPCDZV-TIPO
+090826     END-EXEC.
+090826*
+090826     EVALUATE SQLCODE
+090826         WHEN ZEROES
+090826              CONTINUE
+090826         WHEN +100
+090826              SET EOF-CURCD03-SI   TO TRUE
+090826         WHEN OTHER
+090826              SET GL-ERR-CDERRCAU-APPLIC
+090826                                   TO TRUE
+090826              MOVE 'M6'            TO GL-ERR-CDPROCED
+090826              MOVE 'E999'          TO GL-ERR-CDERRKEY
+090826              MOVE 'CUR '          TO GL-ERR-CDRESTYP
+090826              MOVE 'FETCH'         TO GL-ERR-CDRESNAM
+090826              MOVE SQLCODE         TO GL-ERR-DSERDATA
+090826              MOVE 'ERR. DB2 FETCH CURCD03     '
+090826                                   TO GL-ERR-DSERTEXT-INTERNO
+090826              MOVE SPACES          TO GL-ERR-DSERTEXT-ESTERNO
+090826              PERFORM ERRORE-CATTURABILE
+090826     END-EVALUATE.
+090826*
+090826 FETCH-CURSOR-CD03-EXIT.
+090826     EXIT.
+
+
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+090826 CLOSE-CURSOR-CD03.
+090826*
+TRC    SET GL-TRC-LEVEL3               TO TRUE
+TRC    MOVE '*** CLOSE-CURSOR-CD03 ***' TO GL-TRC-MSG
+TRC    COPY WYKTRCP.
+090826*
+090826     EXEC SQL
+090826          CLOSE CD03
+090826     END-EXEC
+090826*
+090826     EVALUATE SQLCODE
+090826         WHEN ZEROES
+090826              CONTINUE
+090826         WHEN OTHER
+090826              SET GL-ERR-CDERRCAU-APPLIC
+090826                                   TO TRUE
+090826              MOVE 'M6'            TO GL-ERR-CDPROCED
+090826              MOVE 'E999'          TO GL-ERR-CDERRKEY
+090826              MOVE 'CUR '          TO GL-ERR-CDRESTYP
+090826              MOVE 'CLOSE  '       TO GL-ERR-CDRESNAM
+090826              MOVE SQLCODE         TO GL-ERR-DSERDATA
+090826              MOVE 'ERR. DB2 CLOSE CURCD03     '
+090826                                   TO GL-ERR-DSERTEXT-INTERNO
+090826              MOVE SPACES          TO GL-ERR-DSERTEXT-ESTERNO
+090826              PERFORM ERRORE-CATTURABILE
+090826     END-EVALUATE.
+090826*
+090826 CLOSE-CURSOR-CD03-EXIT.
+090826     EXIT.
+
+
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+090826 RICONCILIA-RESIDUI-CDZ.
+090826*
+TRC    SET GL-TRC-LEVEL3               TO TRUE
+TRC    MOVE '*** RICONCILIA-RESIDUI-CDZ ***' TO GL-TRC-MSG
+TRC    COPY WYKTRCP.
+090826*
+090826     PERFORM OPEN-CURSOR-CD03 THRU
+090826                OPEN-CURSOR-CD03-EXIT
+090826        SET EOF-CURCD03-NO       TO TRUE
+090826*
+090826     PERFORM FETCH-CURSOR-CD03 THRU
+090826                FETCH-CURSOR-CD03-EXIT
+090826*
+090826     PERFORM UNTIL EOF-CURCD03-SI
+090826        PERFORM SCRIVI-FILEOU3-RESIDUA THRU
+090826                SCRIVI-FILEOU3-RESIDUA-EXIT
+090826        PERFORM FETCH-CURSOR-CD03 THRU
+090826                FETCH-CURSOR-CD03-EXIT
+090826     END-PERFORM
+090826*
+090826     PERFORM CLOSE-CURSOR-CD03 THRU
+090826             CLOSE-CURSOR-CD03-EXIT
+090826     .
+090826 RICONCILIA-RESIDUI-CDZ-EXIT.
+090826     EXIT.
+
+
       *-----------------------------------------------------------------
       *-----------------------------------------------------------------
       *-----------------------------------------------------------------
@@ -1159,6 +1552,10 @@ TRC        COPY WYKTRCP.
            PERFORM CLOSE-FILE-FILECDZ THRU
                    CLOSE-FILE-FILECDZ-EXIT
 
+090826*    RICONCILIAZIONE DELLE CALCOLATE NON REFERENZIATE ----------
+090826     PERFORM RICONCILIA-RESIDUI-CDZ THRU
+090826             RICONCILIA-RESIDUI-CDZ-EXIT
+
       *    CHIUSURA FILE DI OUTPUT -------------------------------------
            PERFORM CLOSE-FILE-FILEOU1 THRU
                    CLOSE-FILE-FILEOU1-EXIT
@@ -1166,6 +1563,9 @@ TRC        COPY WYKTRCP.
            PERFORM CLOSE-FILE-FILEOU2 THRU
                    CLOSE-FILE-FILEOU2-EXIT
 
+090826     PERFORM CLOSE-FILE-FILEOU3 THRU
+090826             CLOSE-FILE-FILEOU3-EXIT
+
       *    INVIO STATISTICHE A SYSOUT ----------------------------------
            PERFORM STATISTICA-SYSOUT  THRU
                    STATISTICA-SYSOUT-EXIT.
@@ -1253,7 +1653,9 @@ DEBUGG*    DISPLAY 'WTDPCAF5 ' WD-MESSAGE.
                                                   NOT NULL WITH DEFAULT,
                  TEMPCDZV_CDFORVAL      CHAR(01)  NOT NULL WITH DEFAULT,
                  TEMPCDZV_DTINIZIO      CHAR(10)  NOT NULL WITH DEFAULT,
-                 TEMPCDZV_DTFINE        CHAR(10)  NOT NULL WITH DEFAULT
+                 TEMPCDZV_DTFINE        CHAR(10)  NOT NULL WITH DEFAULT,
+090826           TEMPCDZV_USATO         CHAR(01)
+090826                                     NOT NULL WITH DEFAULT 'N'
 052400          )
 052500          ON COMMIT PRESERVE ROWS
 052600     END-EXEC.
@@ -1397,6 +1799,7 @@ REVDTE     MOVE FCDZ-I-DTINIZIO          TO  TEMPCDZV-DTINIZIO
 REVDTE     MOVE FCDZ-I-DTFINE            TO  TEMPCDZV-DTFINE
            MOVE FCDZ-I-IDLIN0            TO  TEMPCDZV-IDLIN0
            MOVE FCDZ-I-IDLDC0            TO  TEMPCDZV-IDLDC0
+090826     MOVE 'N'                      TO  TEMPCDZV-USATO
 
 062600     EXEC SQL
 062700         INSERT INTO SESSION.TEMPCDZV
@@ -1424,7 +1827,8 @@ REVDTE     MOVE FCDZ-I-DTFINE            TO  TEMPCDZV-DTFINE
                  TEMPCDZV_IDLDC0,
                  TEMPCDZV_CDFORVAL,
                  TEMPCDZV_DTINIZIO,
-                 TEMPCDZV_DTFINE)
+                 TEMPCDZV_DTFINE,
+090826           TEMPCDZV_USATO)
 062900         VALUES
                (:TEMPCDZV-DSVAL1,
                 :TEMPCDZV-DSVAL2,
@@ -1450,7 +1854,8 @@ REVDTE     MOVE FCDZ-I-DTFINE            TO  TEMPCDZV-DTFINE
                 :TEMPCDZV-IDLDC0,
                 :TEMPCDZV-CDFORVAL,
                 :TEMPCDZV-DTINIZIO,
-                :TEMPCDZV-DTFINE)
+                :TEMPCDZV-DTFINE,
+090826          :TEMPCDZV-USATO)
 063400     END-EXEC.
 063500
 063600     EVALUATE SQLCODE
@@ -1668,6 +2073,33 @@ TRC        COPY WYKTRCP.
            EXIT.
 
 
+      *-----------------------------------------------------------------
+      *-----------------------------------------------------------------
+090826 CLOSE-FILE-FILEOU3.
+090826*
+TRC        SET GL-TRC-LEVEL3                 TO TRUE
+TRC        MOVE '*** CLOSE-FILE-FILEOU3 ***' TO GL-TRC-MSG
+TRC        COPY WYKTRCP.
+090826*
+090826     CLOSE FILEOU3.
+090826     IF FS-FILEOU3 NOT = '00'
+090826        SET GL-ERR-CDERRCAU-LOGICA TO TRUE
+090826        MOVE 'M6'                  TO GL-ERR-CDPROCED
+090826        MOVE 'E999'                TO GL-ERR-CDERRKEY
+090826        MOVE 'CLOS'                TO GL-ERR-CDRESTYP
+090826        MOVE 'STATUS'              TO GL-ERR-CDRESNAM
+090826        MOVE FS-FILEOU3            TO GL-ERR-DSERDATA
+090826        MOVE 'ERRORE CHIUSURA FILE OUTPUT'
+090826                                   TO GL-ERR-DSERTEXT-INTERNO
+090826        MOVE 'ERRORE CHIUSURA FILE OUTPUT'
+090826                                   TO GL-ERR-DSERTEXT-ESTERNO
+090826        PERFORM ERRORE-CATTURABILE
+090826     END-IF.
+090826*
+090826 CLOSE-FILE-FILEOU3-EXIT.
+090826     EXIT.
+
+
       *-----------------------------------------------------------------
       *-----------------------------------------------------------------
        STATISTICA-SYSOUT.
@@ -1694,6 +2126,9 @@ TRC        COPY WYKTRCP.
            MOVE WS-CTR-SCRITTI-OU2                  TO WS-DISPLAY
            DISPLAY '* TOTALE RECORD SCRITTI CDZ N___:' WS-DISPLAY
            DISPLAY ' '
+090826     MOVE WS-CTR-SCRITTI-OU3                  TO WS-DISPLAY
+090826     DISPLAY '* TOTALE ANOMALIE DI RICONCIL.__:' WS-DISPLAY
+090826     DISPLAY ' '
            DISPLAY '**************************************************'
            DISPLAY '**************** FINE STATISTICHE ****************'
            DISPLAY '**************************************************'.
