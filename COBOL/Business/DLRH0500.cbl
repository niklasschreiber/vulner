@@ -171,6 +171,7 @@ TOK   * NOTE:                                                           00000200
       ******************************************************************00013200
        PROCEDURE DIVISION.                                              00013300
            PERFORM C00010-INIT                                          00013400
+           PERFORM C00015-CTRL-PSEUDO
            PERFORM C00020-CTRL-OPERATIVITA                              00038501
            EVALUATE TR-GIRO(TR-IND-PSEUDO)                              00014700
              WHEN ZERO                                                  00014800
@@ -196,6 +197,24 @@ TOK   * NOTE:                                                           00000200
            PERFORM X00040-GEST-DT-HH.                                   00017910
       *-----------------------------------                              00102810
       *                                                                 00102820
+      *-----------------------------------                              00102830
+      *    C00015-CTRL-PSEUDO - CONTROLLO CAPIENZA STACK PSEUDO-CONV.
+      *    (TR-IND-PSEUDO NON PUO' ECCEDERE L'OCCURS 10 DI TR-PSEUDO)
+      *-----------------------------------
+       C00015-CTRL-PSEUDO.
+           MOVE 'C00015-CTRL-PSEUDO'      TO SSVCXW-NOME-ROUTINE
+                                          PERFORM SSVCXP00-TRACE
+           IF TR-IND-PSEUDO GREATER 10
+              SET SI-ERRORE               TO TRUE
+              INITIALIZE D022-COM-MESSAGE
+              MOVE 391                    TO D022-COM-IN-CODMESS
+              MOVE WK-PGM                 TO D022-COM-ERR-PRGMESS
+              MOVE '08'                   TO D022-COM-ERR-POSME-1
+                                             D022-COM-ERR-POSME-2
+              PERFORM C90060-IMPO-MESS
+              MOVE 10                     TO TR-IND-PSEUDO
+              PERFORM C01000-BACK-1-LIV
+           END-IF.
       *-----------------------------------                              00102830
        C00020-CTRL-OPERATIVITA.                                         00102840
            MOVE 'C00020-CTRL-OPERATIVITA' TO SSVCXW-NOME-ROUTINE
