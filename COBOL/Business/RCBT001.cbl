@@ -37,6 +37,10 @@
            ASSIGN TO FLOANTE                                            00003000
            FILE STATUS IS W-FS-FLOANTE.                                 00003100
                                                                         00003600
+           SELECT    FLOCUTOF
+           ASSIGN TO FLOCUTOF
+           FILE STATUS IS W-FS-FLOCUTOF.
+
        DATA DIVISION.                                                   00003700
        FILE SECTION.                                                    00003800
                                                                         00003900
@@ -65,6 +69,17 @@
            DATA RECORD IS REC-FLOPART.                                  00004900
        01  REC-FLOANTE               PIC X(038).                        00005000
                                                                         00005100
+      * TERZO FLUSSO: RECORD LA CUI DATA CONTABILE CADE ENTRO LA
+      * FINESTRA DI CUTOFF CONFIGURABILE IMMEDIATAMENTE PRIMA DELLA
+      * DATA ESTRATTA DA RCTBRSTA, DA RIVEDERE SEPARATAMENTE ANZICHE'
+      * FARLI CADERE SU FLOANTE IN BASE A QUALE LATO DELLA MEZZANOTTE
+      * CAPITAVA IL BATCH.
+       FD  FLOCUTOF
+           RECORDING F
+           LABEL RECORD IS STANDARD
+           DATA RECORD IS REC-FLOCUTOF.
+       01  REC-FLOCUTOF              PIC X(038).
+                                                                        00005100
                                                                         00005700
        WORKING-STORAGE SECTION.                                         00005800
                                                                         00005900
@@ -85,6 +100,7 @@
        01 W-FS-FLIPART              PIC X(2)          VALUE '00'.       00006000
        01 W-FS-FLOPART              PIC X(2)          VALUE '00'.       00006100
        01 W-FS-FLOANTE              PIC X(2)          VALUE '00'.       00006100
+       01 W-FS-FLOCUTOF             PIC X(2)          VALUE '00'.
 
        01 W-SQLCODE                 PIC ++++9         VALUE ZEROES.
        01 W-DT-RSTA                 PIC 9(8)          VALUE ZEROES.
@@ -93,11 +109,26 @@
           03 W-DT-RSTA-MM           PIC X(2).
           03 W-DT-RSTA-GG           PIC X(2).
 
+      * FINESTRA DI CUTOFF (GIORNI) PER IL TERZO FLUSSO FLOCUTOF:
+      * VALORE CONFIGURABILE A CURA DELL'ESERCIZIO.
+       01 W-CUTOFF-GIORNI           PIC 9(02)         VALUE 01.
+       01 W-DT-CUTOFF-INF           PIC 9(8)          VALUE ZEROES.
+       01 FILLER REDEFINES W-DT-CUTOFF-INF.
+          03 W-DT-CUTOFF-INF-AA     PIC X(4).
+          03 W-DT-CUTOFF-INF-MM     PIC X(2).
+          03 W-DT-CUTOFF-INF-GG     PIC X(2).
+
        01 W-CONT-FLIPART            PIC S9(9) COMP-3  VALUE ZEROES.     00006400
        01 W-CONT-FLOPART            PIC S9(9) COMP-3  VALUE ZEROES.     00006500
        01 W-CONT-FLOANTE            PIC S9(9) COMP-3  VALUE ZEROES.     00006500
+       01 W-CONT-FLOCUTOF           PIC S9(9) COMP-3  VALUE ZEROES.
        01 SALVA-DATA-TESTA          PIC S9(09) COMP-3 VALUE ZEROES.     00006500
        01 SALVA-COD-SERV-TESTA      PIC  X(03)        VALUE SPACES.     00006500
+
+      ***************************************************************
+      ** AREA PER CHIAMATA ROUTINE DI CALCOLO DATA XSCDAT           **
+      ***************************************************************
+           COPY DYNACALL.
                                                                         00008800
       *- DATA DI SISTEMA                                                00009500
        01  W-DATA-SYS.                                                  00009600
@@ -181,6 +212,13 @@
               PERFORM OP-FINALI THRU EX-OP-FINALI                       00020100
            END-IF.                                                      00020200
 
+           OPEN OUTPUT FLOCUTOF.
+           IF W-FS-FLOCUTOF NOT = '00'
+              DISPLAY 'ERRORE APERTURA FILE FLOCUTOF :' W-FS-FLOCUTOF
+              MOVE 500       TO RETURN-CODE
+              PERFORM OP-FINALI THRU EX-OP-FINALI
+           END-IF.
+
            ACCEPT W-DATA-SYS FROM DATE.
            MOVE CORRESPONDING W-DATA-SYS TO W-DATA-NUM
            MOVE CORRESPONDING W-DATA-NUM TO W-DATA-ALFA.
@@ -214,11 +252,36 @@
               MOVE  RSTA-DTA(6:2)   TO W-DT-RSTA-MM
               MOVE  RSTA-DTA(9:2)   TO W-DT-RSTA-GG
               DISPLAY 'DATA ESTRATTA DA TAB.RICHIESTE: ' RSTA-DTA
+              PERFORM CALCOLA-CUTOFF-INF THRU EX-CALCOLA-CUTOFF-INF
            END-IF.
       *
        EXIT-RICERCA-RSTA.
            EXIT.
       *
+      ******************************************************************
+      *  CALCOLA IL LIMITE INFERIORE DELLA FINESTRA DI CUTOFF (DATA     *
+      *  ESTRATTA MENO W-CUTOFF-GIORNI) TRAMITE LA ROUTINE XSCDAT       *
+      ******************************************************************
+       CALCOLA-CUTOFF-INF.
+           INITIALIZE UTDATA-PARAM.
+           MOVE  4                 TO    UTDATA-FUNZIONE.
+           MOVE  W-CUTOFF-GIORNI   TO    UTDATA-GIORNI.
+           MOVE  W-DT-RSTA         TO    UTDATA-DATA-1.
+
+           MOVE 'XSCDAT'           TO    DYNACALL.
+           CALL DYNACALL USING UTDATA-PARAM.
+
+           IF UTDATA-ERRORE = ZERO
+              MOVE UTDATA-SEC-ANNO-2 TO W-DT-CUTOFF-INF-AA
+              MOVE UTDATA-MESE-2     TO W-DT-CUTOFF-INF-MM
+              MOVE UTDATA-GIORNO-2   TO W-DT-CUTOFF-INF-GG
+           ELSE
+              DISPLAY 'ERRORE CALCOLO FINESTRA CUTOFF :' UTDATA-ERRORE
+              MOVE W-DT-RSTA         TO W-DT-CUTOFF-INF
+           END-IF.
+       EX-CALCOLA-CUTOFF-INF.
+           EXIT.
+      *
       ******************************************************************00021700
       *                                                                *00021800
       *        CICLO PRINCIPALE DI ELABORAZIONE FLUSSO DI INPUT        *00021900
@@ -234,7 +297,11 @@
                  IF SALVA-DATA-TESTA >= W-DT-RSTA
                     PERFORM SCRIVI-FLOPART    THRU EX-SCRIVI-FLOPART       00023
                  ELSE
-                    PERFORM SCRIVI-FLOANTE    THRU EX-SCRIVI-FLOANTE       00023
+                    IF SALVA-DATA-TESTA >= W-DT-CUTOFF-INF
+                       PERFORM SCRIVI-FLOCUTOF THRU EX-SCRIVI-FLOCUTOF
+                    ELSE
+                       PERFORM SCRIVI-FLOANTE THRU EX-SCRIVI-FLOANTE       00023
+                    END-IF
                  END-IF
                  PERFORM LETTURA-FLIPART      THRU EX-LETTURA-FLIPART   00025000
               END-IF
@@ -246,7 +313,11 @@
                  IF SALVA-DATA-TESTA >= W-DT-RSTA
                     PERFORM SCRIVI-FLOPART    THRU EX-SCRIVI-FLOPART    00023400
                  ELSE
-                    PERFORM SCRIVI-FLOANTE    THRU EX-SCRIVI-FLOANTE    00023400
+                    IF SALVA-DATA-TESTA >= W-DT-CUTOFF-INF
+                       PERFORM SCRIVI-FLOCUTOF THRU EX-SCRIVI-FLOCUTOF
+                    ELSE
+                       PERFORM SCRIVI-FLOANTE THRU EX-SCRIVI-FLOANTE    00023400
+                    END-IF
                  END-IF
                  PERFORM LETTURA-FLIPART      THRU EX-LETTURA-FLIPART   00025000
               END-PERFORM
@@ -255,7 +326,11 @@
                  IF SALVA-DATA-TESTA >= W-DT-RSTA
                     PERFORM SCRIVI-FLOPART    THRU EX-SCRIVI-FLOPART       00023
                  ELSE
-                    PERFORM SCRIVI-FLOANTE    THRU EX-SCRIVI-FLOANTE       00023
+                    IF SALVA-DATA-TESTA >= W-DT-CUTOFF-INF
+                       PERFORM SCRIVI-FLOCUTOF THRU EX-SCRIVI-FLOCUTOF
+                    ELSE
+                       PERFORM SCRIVI-FLOANTE THRU EX-SCRIVI-FLOANTE       00023
+                    END-IF
                  END-IF
                  PERFORM LETTURA-FLIPART      THRU EX-LETTURA-FLIPART   00025000
               END-IF
@@ -302,6 +377,14 @@
        EX-SCRIVI-FLOANTE.                                               00039600
            EXIT.                                                        00039700
                                                                         00039800
+       SCRIVI-FLOCUTOF.
+                                                                        00038700
+           WRITE REC-FLOCUTOF FROM REC-RCCY010.
+           ADD 1 TO W-CONT-FLOCUTOF.
+
+       EX-SCRIVI-FLOCUTOF.
+           EXIT.
+                                                                        00039800
       ******************************************************************00041200
       *            ELABORAZIONI FINALI                                 *00041400
       ******************************************************************00041600
@@ -324,6 +407,12 @@
               DISPLAY 'ERRORE CHIUSURA FILE FLOANTE ' W-FS-FLOANTE      00042900
               MOVE 500     TO RETURN-CODE                               00043000
            END-IF.                                                      00043100
+
+           CLOSE FLOCUTOF.
+           IF W-FS-FLOCUTOF NOT = '00'
+              DISPLAY 'ERRORE CHIUSURA FILE FLOCUTOF ' W-FS-FLOCUTOF
+              MOVE 500     TO RETURN-CODE
+           END-IF.
            IF RCCYPARM-ERRORE = 'S'
               MOVE 500                   TO RETURN-CODE
            END-IF.                                                      00043100
@@ -335,6 +424,7 @@
            DISPLAY ' TOTALE RECORD LETTI FILEIN       :' W-CONT-FLIPART 00044200
            DISPLAY ' TOTALE RECORD SCRITTI OUTPUT     :' W-CONT-FLOPART 00044300
            DISPLAY ' TOTALE RECORD ANTECEDENTI DT SVEC:' W-CONT-FLOANTE 00044300
+           DISPLAY ' TOTALE RECORD IN FINESTRA CUTOFF :' W-CONT-FLOCUTOF
            DISPLAY '*************************************************'.
            DISPLAY '*--              FINE   RCBT001               --*'
            DISPLAY '*************************************************'.
