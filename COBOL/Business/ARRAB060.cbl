@@ -35,6 +35,10 @@
       * 301203: ELIMITATI I DISPLAY                                    *
       ******************************************************************
       * AUB018: EVITA DOPPIO INVIO DELLE PRATICHE V2/OK                *
+      * 090826: SOSTITUITA LA LISTA FISSA DI TIPI ATTIVITA' ESCLUSI E IL
+      *         CONTROLLO DI CONSOLIDAMENTO D3/DF CON UNA LETTURA DELLA
+      *         TABELLA SCTBTESC, MANUTENIBILE DA OPERATION SENZA
+      *         RILASCIO DI PROGRAMMA.
       ******************************************************************
       *
        IDENTIFICATION DIVISION.
@@ -319,6 +323,24 @@
        01  DT-INIZ             PIC S9(8) COMP-3.
        01  DT-FIN              PIC S9(8) COMP-3.
       *****************************************************************
+      *****************************************************************
+      *     TABELLA ESCLUSIONI TIPO ATTIVITA' (SCTBTESC), CARICATA IN
+      *     MEMORIA ALL'AVVIO. SOSTITUISCE LA LISTA FISSA DI TIPI
+      *     ATTIVITA' ESCLUSI E IL CONTROLLO DI CONSOLIDAMENTO D3/DF,
+      *     RENDENDOLI MANUTENIBILI DA OPERATION SENZA RILASCIO.
+      *****************************************************************
+090826 01  W-TAB-ESCLUSIONI.
+090826     05  W-ESC-RIGA OCCURS 50 TIMES.
+090826         10 W-ESC-TIP-ATTIV      PIC X(02).
+090826         10 W-ESC-CICLO          PIC S9(1) USAGE COMP-3.
+090826         10 W-ESC-STATO-MIN      PIC S9(1) USAGE COMP-3.
+090826 01  W-ESC-CTR                   PIC 9(03) VALUE ZERO.
+090826 01  W-ESC-IX                    PIC 9(03) VALUE ZERO.
+090826 01  W-ESC-TIP-ATTIV-IN          PIC X(02).
+090826 01  W-ESC-STATO-RICH-IN         PIC S9(1) USAGE COMP-3.
+090826 01  W-ESC-TROVATO               PIC X(01) VALUE 'N'.
+090826     88  W-ESC-TROVATO-SI                  VALUE 'S'.
+090826     88  W-ESC-TROVATO-NO                  VALUE 'N'.
       *****************************************************************
       *     CAMPI    DI   WORKING   PER    GESTIONE    ABEND          *
       *****************************************************************
@@ -336,6 +358,7 @@
            EXEC  SQL  INCLUDE  SCTBTSTO  END-EXEC.
            EXEC  SQL  INCLUDE  SCTBTTAF  END-EXEC.
            EXEC  SQL  INCLUDE  SCTBTANG  END-EXEC.
+090826     EXEC  SQL  INCLUDE  SCTBTESC  END-EXEC.
 
       *****************************************************************
        PROCEDURE DIVISION.
@@ -405,6 +428,9 @@
            EXEC SQL INCLUDE RIC013CD END-EXEC.
            EXEC SQL INCLUDE RIC014CD END-EXEC.
       *
+090826     PERFORM CARICA-TAB-ESCLUSIONI
+090826             THRU CARICA-TAB-ESCLUSIONI-EX.
+      *
            PERFORM APRI-CURSORI THRU APRI-CURSORI-EX.
       *
        INIZIO-PGM-EX.
@@ -446,8 +472,10 @@
            WHEN 0
               ADD 1 TO W-CTR-LETTI
       *
-280602        IF TRIC-TIP-ATTIV NOT = 'RR' AND 'R3' AND 'E3' AND
-090402                                '70' AND '80' AND 'RC'
+090826        MOVE TRIC-TIP-ATTIV    TO W-ESC-TIP-ATTIV-IN
+090826        MOVE TRIC-STATO-RICH   TO W-ESC-STATO-RICH-IN
+090826        PERFORM VERIFICA-ESCLUSIONE THRU VERIFICA-ESCLUSIONE-EX
+280602        IF W-ESC-TROVATO-NO
 
 181103           IF TRIC-TIP-ATTIV   = 'RS' AND  TRIC-STATO-RICH  = 2
 181103              NEXT SENTENCE
@@ -797,8 +825,10 @@ AUB018            END-IF
       *2 RICH. DI AUMENTO, DIMINUZIONE FIDO
            IF WS-TIPO-CICLO = 2
 300902*       IF (TRIC-TIP-ATTIV = 'A3' OR 'D3' OR 'DF') AND
-300902        IF (TRIC-TIP-ATTIV = 'D3' OR 'DF') AND
-                  TRIC-STATO-RICH NOT > 2
+090826        MOVE TRIC-TIP-ATTIV    TO W-ESC-TIP-ATTIV-IN
+090826        MOVE TRIC-STATO-RICH   TO W-ESC-STATO-RICH-IN
+090826        PERFORM VERIFICA-ESCLUSIONE THRU VERIFICA-ESCLUSIONE-EX
+300902        IF W-ESC-TROVATO-SI
                   MOVE 'KO' TO  VAR-DA-INOLTRARE
               END-IF
 101203        IF TRIC-ESITO= 'KR' OR 'KO' AND
@@ -1015,3 +1045,84 @@ AUB018            END-IF
            END-IF.
 150101 00200-EX.
 150101     EXIT.
+      *****************************************************************
+      *  ROUTINE DI CARICAMENTO IN MEMORIA DELLA TABELLA SCTBTESC     *
+      *  (ESCLUSIONI TIPO ATTIVITA') - SOSTITUISCE LA VECCHIA LISTA   *
+      *  FISSA HARDCODED, RENDENDO LA LISTA MANUTENIBILE DA OPERATION *
+      *****************************************************************
+090826 CARICA-TAB-ESCLUSIONI.
+090826*
+090826     MOVE ZERO TO W-ESC-CTR.
+090826     EXEC SQL INCLUDE ESC001CD END-EXEC.
+090826     EXEC SQL INCLUDE ESC001CO END-EXEC.
+090826*
+090826     IF SQLCODE NOT = ZERO
+090826        DISPLAY ' LABEL CARICA-TAB-ESCLUSIONI'
+090826        DISPLAY ' OPEN CURSORE SU TAB SCTBTESC'
+090826        DISPLAY ' ERRORE SQL CODICE DI RITORNO ' SQLCODE
+090826        PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX
+090826     END-IF.
+090826*
+090826     PERFORM CARICA-TAB-ESCLUSIONI-FETCH
+090826             THRU CARICA-TAB-ESCLUSIONI-FETCH-EX
+090826             UNTIL SQLCODE = +100.
+090826*
+090826     EXEC SQL INCLUDE ESC001CC END-EXEC.
+090826     IF SQLCODE NOT = ZERO
+090826        DISPLAY ' LABEL CARICA-TAB-ESCLUSIONI'
+090826        DISPLAY ' CLOSE CURSORE SU TAB SCTBTESC'
+090826        DISPLAY ' ERRORE SQL CODICE DI RITORNO ' SQLCODE
+090826        PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX
+090826     END-IF.
+090826 CARICA-TAB-ESCLUSIONI-EX.
+090826     EXIT.
+090826*
+090826 CARICA-TAB-ESCLUSIONI-FETCH.
+090826     EXEC SQL INCLUDE ESC001CF END-EXEC.
+090826*
+090826     IF SQLCODE = ZERO
+090826        ADD 1 TO W-ESC-CTR
+090826        MOVE TESC-TIP-ATTIV TO W-ESC-TIP-ATTIV(W-ESC-CTR)
+090826        MOVE TESC-CICLO     TO W-ESC-CICLO(W-ESC-CTR)
+090826        MOVE TESC-STATO-MIN TO W-ESC-STATO-MIN(W-ESC-CTR)
+090826     END-IF.
+090826*
+090826     IF SQLCODE NOT = ZERO AND NOT = +100
+090826        DISPLAY ' LABEL CARICA-TAB-ESCLUSIONI'
+090826        DISPLAY ' FETCH SU TAB SCTBTESC'
+090826        DISPLAY ' ERRORE SQL CODICE DI RITORNO ' SQLCODE
+090826        PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX
+090826     END-IF.
+090826 CARICA-TAB-ESCLUSIONI-FETCH-EX.
+090826     EXIT.
+      *****************************************************************
+      *  ROUTINE DI VERIFICA ESCLUSIONE TIPO ATTIVITA' CONTRO LA      *
+      *  TABELLA SCTBTESC CARICATA IN MEMORIA. RICHIEDE IN INGRESSO   *
+      *  W-ESC-TIP-ATTIV-IN E W-ESC-STATO-RICH-IN; USA ANCHE IL       *
+      *  CICLO CORRENTE (WS-TIPO-CICLO) PER LE RIGHE SCOPED AL SOLO   *
+      *  CICLO 1 O CICLO 2 (TESC-CICLO = ZERO VALE PER ENTRAMBI).     *
+      *  RESTITUISCE L'ESITO IN W-ESC-TROVATO-SI/W-ESC-TROVATO-NO.    *
+      *****************************************************************
+090826 VERIFICA-ESCLUSIONE.
+090826*
+090826     SET W-ESC-TROVATO-NO TO TRUE.
+090826     MOVE 1 TO W-ESC-IX.
+090826*
+090826     PERFORM VERIFICA-ESCLUSIONE-RIGA
+090826             THRU VERIFICA-ESCLUSIONE-RIGA-EX
+090826             UNTIL W-ESC-IX > W-ESC-CTR
+090826                OR W-ESC-TROVATO-SI.
+090826 VERIFICA-ESCLUSIONE-EX.
+090826     EXIT.
+090826*
+090826 VERIFICA-ESCLUSIONE-RIGA.
+090826     IF W-ESC-TIP-ATTIV-IN = W-ESC-TIP-ATTIV(W-ESC-IX)
+090826     AND (W-ESC-CICLO(W-ESC-IX) = ZERO
+090826          OR W-ESC-CICLO(W-ESC-IX) = WS-TIPO-CICLO)
+090826        IF W-ESC-STATO-RICH-IN NOT > W-ESC-STATO-MIN(W-ESC-IX)
+090826           SET W-ESC-TROVATO-SI TO TRUE
+090826        END-IF
+090826     END-IF.
+090826     ADD 1 TO W-ESC-IX.
+090826 VERIFICA-ESCLUSIONE-RIGA-EX.
+090826     EXIT.
