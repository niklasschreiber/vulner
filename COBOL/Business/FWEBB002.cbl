@@ -24,6 +24,8 @@
                   FILE STATUS IS STATUS-FILEIN2.                        00002500
            SELECT FILEOUT ASSIGN TO FILEOUT                             00002600
                   FILE STATUS IS STATUS-FILEOUT.                        00002700
+160809     SELECT FILEUNM ASSIGN TO FILEUNM
+160809            FILE STATUS IS STATUS-FILEUNM.
       *                                                                 00002800
       ***********************************************************       00002900
        DATA DIVISION.                                                   00003000
@@ -48,6 +50,15 @@
            BLOCK 0 RECORDS.                                             00004900
        01  REC-FILEOUT             PIC X(221).                          00005000
                                                                         00005100
+160809 FD  FILEUNM
+160809     LABEL RECORDS STANDARD
+160809     RECORDING MODE IS F
+160809     BLOCK 0 RECORDS.
+160809 01  REC-FILEUNM.
+160809     05 UNM-FONTE                PIC X(08).
+160809     05 UNM-CHIAVE                PIC X(15).
+160809     05 UNM-DATA-ELAB             PIC X(08).
+160809     05 FILLER                    PIC X(30).
                                                                         00005200
       ***********************************************************       00005300
        WORKING-STORAGE SECTION.                                         00005400
@@ -60,6 +71,7 @@
        01  STATUS-FILEIN2             PIC  X(02) VALUE SPACES.          00006100
        01  STATUS-FILEOUT             PIC  X(02) VALUE SPACES.          00006200
        01  STATUS-FILESCA             PIC  X(02) VALUE SPACES.          00006300
+160809 01  STATUS-FILEUNM             PIC  X(02) VALUE SPACES.
       *                                                                 00006400
        01 CNT-READ-INP1               PIC 9(10) VALUE ZERO.             00006500
        01 CNT-READ-INP2               PIC 9(10) VALUE ZERO.             00006600
@@ -74,6 +86,13 @@
        01 CNT-SCR-INS-Z               PIC Z.ZZZ.ZZ9.                    00007500
        01 CNT-SCR-AGG-Z               PIC Z.ZZZ.ZZ9.                    00007600
        01 CNT-SCR-TOT-Z               PIC Z.ZZZ.ZZ9.                    00007700
+160809 01 CNT-UNM-INP1                PIC 9(10) VALUE ZERO.
+160809 01 CNT-UNM-INP2                PIC 9(10) VALUE ZERO.
+160809 01 CNT-UNM-TOT                 PIC 9(10) VALUE ZERO.
+160809 01 CNT-UNM-INP1-Z              PIC Z.ZZZ.ZZ9.
+160809 01 CNT-UNM-INP2-Z              PIC Z.ZZZ.ZZ9.
+160809 01 CNT-UNM-TOT-Z               PIC Z.ZZZ.ZZ9.
+160809 01 WS-SW-SOLO-INP1             PIC X(02) VALUE 'NO'.
        01 WS-DATA-PARAM               PIC X(08).                        00007800
        01 WS-DATA-PARAM-C             PIC X(08).                        00007900
                                                                         00008000
@@ -212,7 +231,19 @@
               PERFORM ABEND-PGM THRU ABEND-PGM-EX                       00021300
            END-IF.                                                      00021400
       *                                                                 00021500
-      *                                                                 00021600
+160809     OPEN  OUTPUT  FILEUNM.
+      *
+160809     IF STATUS-FILEUNM NOT = '00'
+160809        DISPLAY '********ATTENZIONE************'
+160809        DISPLAY '*                            *'
+160809        DISPLAY '*    PROGRAMMA FWEBB002      *'
+160809        DISPLAY '*                            *'
+160809        DISPLAY '*  ERRORE APERTURA FILEUNM   *'
+160809        DISPLAY '*                            *'
+160809        DISPLAY '*  FILE STATUS : ' STATUS-FILEUNM
+160809        DISPLAY '******************************'
+160809        PERFORM ABEND-PGM THRU ABEND-PGM-EX
+160809     END-IF.
       *                                                                 00021700
       *=============================================================*   00021800
       *    PRIMA LETTURA FILE INP1                                  *   00021900
@@ -313,6 +344,7 @@
                     PERFORM SCRIVI-CHIUSI    THRU SCRIVI-CHIUSI-EX      00031400
                     PERFORM LEGGI-FILE-INP2  THRU LEGGI-FILE-INP2-EX    00031500
                  ELSE                                                   00031600
+160809              MOVE    'SI'             TO WS-SW-SOLO-INP1
                     PERFORM SCRIVI-FILEOUT   THRU SCRIVI-FILEOUT-EX     00031700
                     PERFORM LEGGI-FILE-INP1  THRU LEGGI-FILE-INP1-EX    00031800
                  END-IF                                                 00031900
@@ -371,6 +403,7 @@
        ELABORA-FILEIN1.                                                 00037200
       ******************                                                00037300
       *                                                                 00037400
+160809     MOVE    'SI'                TO WS-SW-SOLO-INP1.
            PERFORM SCRIVI-FILEOUT  THRU SCRIVI-FILEOUT-EX.              00037500
       *                                                                 00037600
            PERFORM LEGGI-FILE-INP1 THRU LEGGI-FILE-INP1-EX.             00037700
@@ -412,6 +445,16 @@
                                                                         00041300
            ADD   1                        TO CNT-SCR-TOT.               00041400
       *                                                                 00041500
+160809     IF   WS-SW-SOLO-INP1 = 'SI'
+160809        MOVE     'SOLOINP1'        TO UNM-FONTE
+160809        MOVE     APPO-KEY-INP1     TO UNM-CHIAVE
+160809        MOVE     WS-DATA-PARAM     TO UNM-DATA-ELAB
+160809        WRITE    REC-FILEUNM
+160809        ADD      1                 TO CNT-UNM-INP1
+160809        ADD      1                 TO CNT-UNM-TOT
+160809        MOVE     'NO'              TO WS-SW-SOLO-INP1
+160809     END-IF.
+      *                                                                 00041500
       *******************                                               00041600
        SCRIVI-FILEOUT-EX.                                               00041700
            EXIT.                                                        00041800
@@ -430,6 +473,13 @@
            ADD   1                        TO CNT-SCR-AGG.               00043100
            ADD   1                        TO CNT-SCR-TOT.               00043200
       *                                                                 00043300
+160809     MOVE     'SOLOINP2'          TO UNM-FONTE
+160809     MOVE     APPO-KEY-INP2       TO UNM-CHIAVE
+160809     MOVE     WS-DATA-PARAM       TO UNM-DATA-ELAB
+160809     WRITE    REC-FILEUNM
+160809     ADD      1                   TO CNT-UNM-INP2
+160809     ADD      1                   TO CNT-UNM-TOT.
+      *                                                                 00043300
       *******************                                               00043400
        SCRIVI-CHIUSI-EX.                                                00043500
            EXIT.                                                        00043600
@@ -492,12 +542,28 @@
               PERFORM ABEND-PGM THRU ABEND-PGM-EX                       00049300
            END-IF.                                                      00049400
       *                                                                 00049500
+160809     CLOSE FILEUNM.
+      *
+160809     IF STATUS-FILEUNM NOT = '00'
+160809        DISPLAY '********ATTENZIONE************'
+160809        DISPLAY '*                            *'
+160809        DISPLAY '*    PROGRAMMA FWEBB002      *'
+160809        DISPLAY '*                            *'
+160809        DISPLAY '*  ERRORE CHIUSURA FILEUNM   *'
+160809        DISPLAY '*                            *'
+160809        DISPLAY '*  FILE STATUS : ' STATUS-FILEUNM
+160809        DISPLAY '******************************'
+160809        PERFORM ABEND-PGM THRU ABEND-PGM-EX
+160809     END-IF.
       *                                                                 00049600
            MOVE CNT-READ-INP1            TO  CNT-READ-INP1-Z.           00049700
            MOVE CNT-READ-INP2            TO  CNT-READ-INP2-Z.           00049800
            MOVE CNT-SCR-INS              TO  CNT-SCR-INS-Z.             00049900
            MOVE CNT-SCR-AGG              TO  CNT-SCR-AGG-Z.             00050000
            MOVE CNT-SCR-TOT              TO  CNT-SCR-TOT-Z.             00050100
+160809     MOVE CNT-UNM-INP1             TO  CNT-UNM-INP1-Z.
+160809     MOVE CNT-UNM-INP2             TO  CNT-UNM-INP2-Z.
+160809     MOVE CNT-UNM-TOT              TO  CNT-UNM-TOT-Z.
                                                                         00050200
            DISPLAY '*-------------------------------------------*'.     00050300
            DISPLAY '*         INIZIO PROGRAMMA FWEBB002         *'.     00050400
@@ -512,6 +578,10 @@
            DISPLAY '* RECORD SCRITTI IN INSERIMENTO=> ' CNT-SCR-INS-Z.  00051300
            DISPLAY '* RECORD SCRITTI IN AGGIORNAM. => ' CNT-SCR-AGG-Z.  00051400
            DISPLAY '* RECORD TOTALE SCRITTI        => ' CNT-SCR-TOT-Z.  00051500
+160809     DISPLAY '*                                            *'.
+160809     DISPLAY '* RECORD SOLO SU FILE ATTUALE  => ' CNT-UNM-INP1-Z.
+160809     DISPLAY '* RECORD SOLO SU FILE PRECED.  => ' CNT-UNM-INP2-Z.
+160809     DISPLAY '* RECORD TOTALE NON ABBINATI   => ' CNT-UNM-TOT-Z.
            DISPLAY '*                                            *'.    00051600
            DISPLAY '*        FINE ELABORAZIONE FWEBB002          *'.    00051700
            DISPLAY '*                                            *'.    00051800
