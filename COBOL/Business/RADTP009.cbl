@@ -106,6 +106,9 @@
            05 WK-SWITCH-ERRORE      PIC X(01).                          00012500
               88 NO-ERR                        VALUE ZEROES.            00012600
               88 SI-ERR                        VALUE '1'.               00012700
+090826     05 WK-SWITCH-INSERT      PIC X(01).
+090826        88 INSERT-OK                     VALUE '1'.
+090826        88 INSERT-KO                     VALUE '0'.
       *---  AREA ATTRIBUTI STANDARD                                     00013700
        01                           PIC X(16) VALUE '**  ATTRIBUTI **'. 00013800
        01  ATTRIBUTI-BMS.                                               00013900
@@ -405,6 +408,9 @@ PK         MOVE RADCX1-SL01-COD-PARAM        TO PAR-RDPA-COPARAM.       00029808
               IF H09CONFI = 'S'                                         00061329
                  PERFORM C00350-PREP-INSERT                             00061330
                  PERFORM C00360-INSERT                                  00061331
+090826           IF INSERT-OK
+090826              PERFORM C00365-SCRIVI-AUDIT
+090826           END-IF
                  MOVE '07'               TO RADCX1-DESERR(1:2)          00061332
                  MOVE WK-PGM             TO RADCX1-DESERR(3:8)          00061333
                  MOVE ' '                TO RADCX1-DESERR(11:1)         00061334
@@ -493,10 +499,11 @@ PK         MOVE WS-AAAAMMGG              TO PAR-RDPA-DTINIVA.           00063159
        C00360-INSERT.                                                   00063184
            MOVE 'C00360-INSERT'          TO RADCXW-NOME-ROUTINE.        00063185
                                          PERFORM RADCXP00-TRACE.        00063186
+090826     SET INSERT-KO                    TO TRUE.
            PERFORM X00100-LINK.                                         00063187
            EVALUATE ARCHIVIO-RETCODE                                    00063188
              WHEN '000000'                                              00063189
-               CONTINUE                                                 00063190
+090826         SET INSERT-OK                TO TRUE
              WHEN '000001'                                              00063191
                IF ARCHIVIO-SW = 'AB'                                    00063192
                   MOVE ARCHIVIO-REC(WS-RADPARA-REC-LEN:720)             00063193
@@ -520,6 +527,40 @@ PK         MOVE WS-AAAAMMGG              TO PAR-RDPA-DTINIVA.           00063159
       *-----------------------------------                              00063213
       *                                                                 00063214
       *-----------------------------------                              00063215
+090826 C00365-SCRIVI-AUDIT.
+090826     MOVE 'C00365-SCRIVI-AUDIT'   TO RADCXW-NOME-ROUTINE.
+090826                                  PERFORM RADCXP00-TRACE.
+090826     INITIALIZE AREA-RADXDPAR.
+090826     MOVE '0003'                  TO ARCHIVIO-TRAC.
+090826     MOVE 'WRT'                   TO ARCHIVIO-FUNZ.
+090826     MOVE RADPARA-REC             TO ARCHIVIO-REC.
+090826     PERFORM X00100-LINK.
+090826     EVALUATE ARCHIVIO-RETCODE
+090826       WHEN '000000'
+090826         CONTINUE
+090826       WHEN '000001'
+090826         IF ARCHIVIO-SW = 'AB'
+090826            MOVE ARCHIVIO-REC(WS-RADPARA-REC-LEN:720)
+090826                                       TO RADCX2-MSG-ERR-ABEND
+090826            MOVE RADCX2-MSG-ERR-ABEND  TO WS-MSG-TEXT
+090826         ELSE
+090826            MOVE ARCHIVIO-REC(WS-RADPARA-REC-LEN:720)
+090826                                       TO RADCX2-MSG-ERR-HANDLE
+090826            MOVE RADCX2-MSG-ERR-HANDLE TO WS-MSG-TEXT
+090826         END-IF
+090826         MOVE RADCX2-MSG-ERR-LEN       TO WS-MSG-LEN
+090826         PERFORM X00020-SEND-TEXT
+090826         PERFORM X00090-SYNCROLL
+090826       WHEN '000002'
+090826         MOVE ARCHIVIO-REC(WS-RADPARA-REC-LEN:80)
+090826                                       TO RADCX1-DESERR
+090826         MOVE 3                        TO RADCX1-RETCODE
+090826         PERFORM X00090-SYNCROLL
+090826         PERFORM C00060-BACK-1-LIV
+090826     END-EVALUATE.
+      *-----------------------------------                              00063214
+      *                                                                 00063214
+      *-----------------------------------                              00063215
        C00840-PREP-MAPPA-BODY-X01.                                      00063216
            MOVE 'C00840-PREP-MAPPA-BODY-X01'  TO RADCXW-NOME-ROUTINE.   00063217
                                               PERFORM RADCXP00-TRACE.   00063218
