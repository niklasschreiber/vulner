@@ -24,6 +24,8 @@
 LP0812* LP     Ù 12/08/04 Ù     Ù CHIAMATA MODULO BATCH ANZICHE CICS   *
       * BPO520 Ù 20/03/07 Ù DOL Ù ELIMINATO ERRORE 014 DA T00
       * BPO613 Ù 14/01/08 Ù SIA Ù GESTIONE SEPA
+      * BPOB02 Ù 09/08/26 Ù     Ù CHECKPOINT/RESTART SU ZMUCHKPT E
+      *        Ù          Ù     Ù TRACCIATO AUDIT SU ZMUN544D
       *----------------------------------------------------------------*
 
        ENVIRONMENT DIVISION.
@@ -46,6 +48,14 @@ LP0812* LP     Ù 12/08/04 Ù     Ù CHIAMATA MODULO BATCH ANZICHE CICS   *
            SELECT ZMUN544A ASSIGN TO DA-S-ZMN544A.
            SELECT ZMUN544B ASSIGN TO DA-S-ZMN544B.
            SELECT ZMUN544C ASSIGN TO DA-S-ZMN544C.
+      ***------------------ INIZIO BPOB02 -----------------------***
+           SELECT ZMUN544D ASSIGN TO DA-S-ZMN544D.
+           SELECT ZMUCHKPT ASSIGN TO DA-S-ZMUCHKPT
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS CHKPT-PROGRAMMA
+                  FILE STATUS IS FS-ZMUCHKPT.
+      ***------------------  FINE  BPOB02 -----------------------***
 
        DATA DIVISION.
        FILE SECTION.
@@ -190,6 +200,30 @@ CARA39     05 FLAG-LIRA-EURO     PIC X(001).
 CARA39     05 FLAG-ERRORE        PIC X(002).
 CARA39*    05 FLAG-ERRORE        PIC X(003).
 
+      ************************************************************
+      * FILE     TRACCIATO AUDIT OPERAZIONI SEGNALAZIONI UIC      *
+      ************************************************************
+      ***------------------ INIZIO BPOB02 -----------------------***
+       FD  ZMUN544D LABEL RECORD STANDARD
+           RECORDING MODE IS F
+           BLOCK CONTAINS 0 RECORDS.
+       01  ZMRK1028.
+           03  AUDIT-PROGRAMMA       PIC X(008).
+           03  AUDIT-DATA-OPER       PIC 9(008).
+           03  AUDIT-ORA-OPER        PIC 9(006).
+           03  AUDIT-TIPO-REC-UIC    PIC X(003).
+           03  AUDIT-CIST            PIC 9(004).
+           03  AUDIT-COD-SEGNALANTE  PIC X(016).
+           03  AUDIT-COD-OPERATORE   PIC X(016).
+           03  AUDIT-NUM-DICH        PIC 9(015) COMP-3.
+           03  AUDIT-CHIAVE-PRE      PIC 9(015) COMP-3.
+           03  AUDIT-CHIAVE-POST     PIC 9(015) COMP-3.
+           03  FILLER                PIC X(030).
+
+       FD  ZMUCHKPT LABEL RECORD STANDARD.
+           COPY ZMWCHKPT.
+      ***------------------  FINE  BPOB02 -----------------------***
+
        WORKING-STORAGE SECTION.
        01  AREA-INTERFACCE.
            02  AREA-SQLCODE  PIC S9(9) COMP.
@@ -416,6 +450,16 @@ CARA39 01  COMODO-CAMBIO               PIC 9(009)V9(003) VALUE 0.
        01  CAMPO-ISTITUTO              PIC 9999 VALUE 9999.
        01  WRK-CSEGNAL                 PIC X(16) VALUE SPACES.
 
+      ***------------------ INIZIO BPOB02 -----------------------***
+       01  SW-RIPRESA                  PIC X(001) VALUE 'N'.
+           88  E-UNA-RIPRESA                      VALUE 'S'.
+       01  SW-TROVATO-CHKPT            PIC X(001) VALUE 'N'.
+       01  WRK-FASE-CHKPT              PIC X(008) VALUE SPACES.
+       01  FS-ZMUCHKPT                 PIC X(002) VALUE '00'.
+       01  AUDIT-DATA-SYS              PIC 9(008) VALUE 0.
+       01  AUDIT-ORA-SYS               PIC 9(006) VALUE 0.
+      ***------------------  FINE  BPOB02 -----------------------***
+
 CARA39     COPY ZMWCONFG.
            COPY DVWCG001.
            COPY DVWCGI01.
@@ -459,7 +503,14 @@ CUR11      EXEC SQL INCLUDE ZMC40808 END-EXEC.
        OPEN-FILES.
            OPEN INPUT  ZMUN5442 ZMUN5443 ZMUN5444 ZMUN5445 ZMUN5446
                        ZMUN5447 ZMUN5448 ZMUN5440 ZMUN5441.
-           OPEN OUTPUT ZMUN544A ZMUN544B ZMUN544C.
+      ***------------------ INIZIO BPOB02 -----------------------***
+           PERFORM APRI-CHECKPOINT THRU EX-APRI-CHECKPOINT.
+           IF  E-UNA-RIPRESA
+               OPEN EXTEND ZMUN544A ZMUN544B ZMUN544C ZMUN544D
+           ELSE
+               OPEN OUTPUT ZMUN544A ZMUN544B ZMUN544C ZMUN544D
+           END-IF.
+      ***------------------  FINE  BPOB02 -----------------------***
 
            MOVE 'NO' TO FINE-ACVMER
                         FINE-ACVCMP
@@ -480,34 +531,72 @@ CUR11      EXEC SQL INCLUDE ZMC40808 END-EXEC.
            MOVE 1 TO WINDC.
            INITIALIZE TABELLA-CAMBI.
 
+      ***------------------ INIZIO BPOB02 -----------------------***
+           IF  E-UNA-RIPRESA
+               EVALUATE CHKPT-CHIAVE-RIPRESA(1:8)
+                   WHEN 'ACVMER  ' GO TO RIPRENDI-ACVCMP
+                   WHEN 'ACVCMP  ' GO TO RIPRENDI-ACVNRE
+                   WHEN 'ACVNRE  ' GO TO RIPRENDI-ACVREG
+                   WHEN 'ACVREG  ' GO TO RIPRENDI-ACVMER2
+                   WHEN 'ACVMER2 ' GO TO RIPRENDI-ACVNME
+                   WHEN 'ACVNME  ' GO TO RIPRENDI-ACVFIN
+                   WHEN 'ACVFIN  ' GO TO RIPRENDI-DIVISE
+                   WHEN OTHER CONTINUE
+               END-EVALUATE
+           END-IF.
+      ***------------------  FINE  BPOB02 -----------------------***
+
            PERFORM TRATTA-ACVMER   THRU EX-TRATTA-ACVMER UNTIL
                    FINE-ACVMER = 'SI'.
+           MOVE 'ACVMER  '         TO WRK-FASE-CHKPT.
+           PERFORM AGGIORNA-CHECKPOINT THRU EX-AGGIORNA-CHECKPOINT.
 
+       RIPRENDI-ACVCMP.
            PERFORM TRATTA-ACVCMP   THRU EX-TRATTA-ACVCMP UNTIL
                    FINE-ACVCMP = 'SI'.
+           MOVE 'ACVCMP  '         TO WRK-FASE-CHKPT.
+           PERFORM AGGIORNA-CHECKPOINT THRU EX-AGGIORNA-CHECKPOINT.
 
+       RIPRENDI-ACVNRE.
            PERFORM TRATTA-ACVNRE   THRU EX-TRATTA-ACVNRE UNTIL
                    FINE-ACVNRE = 'SI'.
+           MOVE 'ACVNRE  '         TO WRK-FASE-CHKPT.
+           PERFORM AGGIORNA-CHECKPOINT THRU EX-AGGIORNA-CHECKPOINT.
 
+       RIPRENDI-ACVREG.
            PERFORM TRATTA-ACVREG   THRU EX-TRATTA-ACVREG UNTIL
                    FINE-ACVREG = 'SI'.
+           MOVE 'ACVREG  '         TO WRK-FASE-CHKPT.
+           PERFORM AGGIORNA-CHECKPOINT THRU EX-AGGIORNA-CHECKPOINT.
 
+       RIPRENDI-ACVMER2.
            PERFORM TRATTA-ACVMER2  THRU EX-TRATTA-ACVMER2
                    UNTIL FINE-ACVMER2 = 'SI'.
+           MOVE 'ACVMER2 '         TO WRK-FASE-CHKPT.
+           PERFORM AGGIORNA-CHECKPOINT THRU EX-AGGIORNA-CHECKPOINT.
 
+       RIPRENDI-ACVNME.
            PERFORM TRATTA-ACVNME   THRU EX-TRATTA-ACVNME
                    UNTIL FINE-ACVNME = 'SI'.
+           MOVE 'ACVNME  '         TO WRK-FASE-CHKPT.
+           PERFORM AGGIORNA-CHECKPOINT THRU EX-AGGIORNA-CHECKPOINT.
 
+       RIPRENDI-ACVFIN.
            PERFORM TRATTA-ACVFIN   THRU EX-TRATTA-ACVFIN
                    UNTIL FINE-ACVFIN = 'SI'.
+           MOVE 'ACVFIN  '         TO WRK-FASE-CHKPT.
+           PERFORM AGGIORNA-CHECKPOINT THRU EX-AGGIORNA-CHECKPOINT.
 
+       RIPRENDI-DIVISE.
            PERFORM SCRIVI-FILE-DIVISE THRU EX-SCRIVI-FILE-DIVISE
                    VARYING WINDC FROM 1 BY 1 UNTIL WINDC = 500 OR
                            DIVISA OF CAMBI (WINDC) = SPACES.
 
+           PERFORM CHIUDI-CHECKPOINT THRU EX-CHIUDI-CHECKPOINT.
+
            CLOSE   ZMUN5442 ZMUN5443 ZMUN5444 ZMUN5445 ZMUN5446
                    ZMUN5447 ZMUN5448 ZMUN5440 ZMUN5441
-                   ZMUN544A ZMUN544B ZMUN544C.
+                   ZMUN544A ZMUN544B ZMUN544C ZMUN544D.
 
            DISPLAY 'ZMPDC544 - CHIUDE BENE'.
            STOP RUN.
@@ -1160,7 +1249,7 @@ VAR004        GO TO EX-SCRIVI-T02-T01-T00.
            INITIALIZE TRK-T02.
            PERFORM PREPARA-T02 THRU EX-PREPARA-T02.
            MOVE TRK-T02              TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            MOVE 'T01'                TO TIPO-REC-UIC  OF COM-KEY2.
            INITIALIZE TRK-T01.
@@ -1213,7 +1302,7 @@ VAR004        GO TO EX-SCRIVI-T02-T01-T00.
            MOVE COM-KEY2      TO AREA-KEY2.
            PERFORM PREPARA-T01    THRU EX-PREPARA-T01.
            MOVE TRK-T01       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        LBL-T00-T02.
 
@@ -1248,7 +1337,7 @@ VAR004        GO TO EX-SCRIVI-T02-T01-T00.
            MOVE COM-KEY2 TO AREA-KEY2.
            PERFORM PREPARA-T00 THRU EX-PREPARA-T00.
            MOVE TRK-T00 TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-SCRIVI-T02-T01-T00.
 
@@ -1328,7 +1417,7 @@ CAR860        MOVE 'C'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP1C  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP1D NOT = 0
@@ -1354,7 +1443,7 @@ CAR860        MOVE 'D'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP1D  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP2C NOT = 0
@@ -1380,7 +1469,7 @@ CAR860        MOVE 'C'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP2C  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP2D NOT = 0
@@ -1406,7 +1495,7 @@ CAR860        MOVE 'D'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP2D  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP3C NOT = 0
@@ -1432,7 +1521,7 @@ CAR860        MOVE 'C'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP3C  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP3D NOT = 0
@@ -1458,7 +1547,7 @@ CAR860        MOVE 'D'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP3D  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
            MOVE 'NO' TO WRK-TROVATO.
@@ -1531,7 +1620,7 @@ CIST       MOVE CVCMP-CIST    TO CVCMM-CIST
            MOVE COM-KEY2      TO AREA-KEY2.
            PERFORM PREPARA-T01    THRU EX-PREPARA-T01.
            MOVE TRK-T01       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        LBL-T00-T05.
 
@@ -1565,7 +1654,7 @@ CIST       MOVE CVCMP-CIST    TO CVCMM-CIST
            MOVE COM-KEY2 TO AREA-KEY2.
            PERFORM PREPARA-T00 THRU EX-PREPARA-T00.
            MOVE TRK-T00 TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-SCRIVI-T05-T01-T00.
 
@@ -1626,7 +1715,7 @@ CARA39     END-IF
            MOVE COM-KEY2       TO AREA-KEY2.
            MOVE TRK-T05        TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-SCRIVI-T05-CMM.
 
@@ -1780,7 +1869,7 @@ VAR002     IF CODICE-VALUTA OF TRK-T08 = 018 OR = 242
 
            MOVE COM-KEY2             TO AREA-KEY2.
            MOVE TRK-T08      TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            MOVE 'NO' TO WRK-TROVATO.
            MOVE CVNRE-NUMREG  TO CVRDT-NUMREG
@@ -1842,7 +1931,7 @@ CARA39     END-IF
 
            MOVE COM-KEY2    TO AREA-KEY2.
            MOVE TRK-T09       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-SCRIVI-T09.
 
@@ -1886,7 +1975,7 @@ VAR001     MOVE CVREG-NUMREG         TO NUM-REG        OF COM-KEY2.
            PERFORM PREPARA-T02 THRU EX-PREPARA-T02.
            MOVE TRK-T02       TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            INITIALIZE TRK-T06.
            MOVE 'T06' TO TIPO-REC-UIC OF COM-KEY2.
@@ -1916,7 +2005,7 @@ VAR003        MOVE CVMER-CCABFIL TO CVREG-CCABFIL.
            END-IF.
            MOVE TRK-T06       TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            INITIALIZE TRK-T01.
            MOVE 'T01' TO TIPO-REC-UIC OF COM-KEY2.
@@ -1970,7 +2059,7 @@ VAR003        MOVE CVMER-CCABFIL TO CVREG-CCABFIL.
            PERFORM PREPARA-T01    THRU EX-PREPARA-T01.
            MOVE TRK-T01       TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        LBL-T00-T02-T06.
 
@@ -2009,7 +2098,7 @@ VAR003        MOVE CVMER-CCABFIL TO CVREG-CCABFIL.
            PERFORM PREPARA-T00 THRU EX-PREPARA-T00.
            MOVE TRK-T00 TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-SCRIVI-T02-T06-T01-T00.
 
@@ -2056,7 +2145,7 @@ VAR001     MOVE CVREG-NUMREG         TO NUM-REG        OF COM-KEY2
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T03 THRU EX-PREPARA-T03.
            MOVE TRK-T03       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            INITIALIZE TRK-T06.
            MOVE 'T06' TO TIPO-REC-UIC OF COM-KEY2.
@@ -2084,7 +2173,7 @@ VAR003        MOVE CVNME-CCABFIL TO CVREG-CCABFIL.
               MOVE 1 TO FLAG-GIA-SEGNALATA OF TRK-T06
            END-IF.
            MOVE TRK-T06       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            INITIALIZE TRK-T01.
            MOVE 'T01' TO TIPO-REC-UIC OF COM-KEY2.
@@ -2137,7 +2226,7 @@ VAR003        MOVE CVNME-CCABFIL TO CVREG-CCABFIL.
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T01    THRU EX-PREPARA-T01.
            MOVE TRK-T01       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        LBL-T00-T03-T06.
 
@@ -2175,7 +2264,7 @@ VAR003        MOVE CVNME-CCABFIL TO CVREG-CCABFIL.
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T00 THRU EX-PREPARA-T00.
            MOVE TRK-T00 TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-SCRIVI-T03-T06-T01-T00.
 
@@ -2213,7 +2302,7 @@ VAR003        MOVE CVNME-CCABFIL TO CVREG-CCABFIL.
            PERFORM PREPARA-T04 THRU EX-PREPARA-T04.
            MOVE TRK-T04       TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            INITIALIZE TRK-T06.
            MOVE 'T06' TO TIPO-REC-UIC OF COM-KEY2.
@@ -2232,7 +2321,7 @@ VAR003        MOVE CVFIN-CCABFIL TO CVREG-CCABFIL.
            PERFORM PREPARA-T06    THRU EX-PREPARA-T06.
            MOVE TRK-T06       TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
            INITIALIZE TRK-T01.
            MOVE 'T01' TO TIPO-REC-UIC OF COM-KEY2.
 
@@ -2289,7 +2378,7 @@ TEST          DISPLAY 'SELECT TBACVCNS 1'
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T01    THRU EX-PREPARA-T01.
            MOVE TRK-T01       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
 
        LBL-T00-T04-T06.
@@ -2330,7 +2419,7 @@ TEST          DISPLAY 'SELECT TBACVCNS 2'
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T00 THRU EX-PREPARA-T00.
            MOVE TRK-T00 TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
 
        EX-SCRIVI-T04-T06-T01-T00.
@@ -2381,7 +2470,7 @@ CAR860        MOVE 'C'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP1C  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP1D NOT = 0
@@ -2392,7 +2481,7 @@ CAR860        MOVE 'D'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP1D  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP2C NOT = 0
@@ -2403,7 +2492,7 @@ CAR860        MOVE 'C'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP2C  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP2D NOT = 0
@@ -2414,7 +2503,7 @@ CAR860        MOVE 'D'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP2D  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP3C NOT = 0
@@ -2425,7 +2514,7 @@ CAR860        MOVE 'C'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP3C  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
 CAR860     IF CVCMP-ICOMP3D NOT = 0
@@ -2436,7 +2525,7 @@ CAR860        MOVE 'D'            TO DEBITORE-CREDITORE      OF TRK-T05
               MOVE CVCMP-ICOMP3D  TO IMPORTO-LIRE            OF TRK-T05
               MOVE TRK-T05        TO AREA-UIC2
               MOVE COM-KEY2       TO AREA-KEY2
-              WRITE ZMRK1021
+              PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021
            END-IF.
 
            MOVE 'NO' TO WRK-TROVATO.
@@ -2483,7 +2572,7 @@ VAR003        MOVE CVCMP-CCABFIL TO CVREG-CCABFIL.
            PERFORM PREPARA-T06    THRU EX-PREPARA-T06.
            MOVE TRK-T06       TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            INITIALIZE TRK-T01.
            MOVE 'T01' TO TIPO-REC-UIC OF COM-KEY2.
@@ -2528,7 +2617,7 @@ VAR003        MOVE CVCMP-CCABFIL TO CVREG-CCABFIL.
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T01    THRU EX-PREPARA-T01.
            MOVE TRK-T01       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        LBL-T00-T05-T06.
 
@@ -2567,7 +2656,7 @@ VAR003        MOVE CVCMP-CCABFIL TO CVREG-CCABFIL.
            PERFORM PREPARA-T00 THRU EX-PREPARA-T00.
            MOVE TRK-T00 TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-SCRIVI-T05-T06-T01-T00.
 
@@ -2604,7 +2693,7 @@ VAR003        MOVE CVCMP-CCABFIL TO CVREG-CCABFIL.
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T03 THRU EX-PREPARA-T03.
            MOVE TRK-T03       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            INITIALIZE TRK-T01.
            MOVE 'T01' TO TIPO-REC-UIC OF COM-KEY2.
@@ -2661,7 +2750,7 @@ TEST          DISPLAY 'SELECT TBANAPOS N'
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T01    THRU EX-PREPARA-T01.
            MOVE TRK-T01       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        LBL-T00-T03.
 
@@ -2695,7 +2784,7 @@ TEST          DISPLAY 'SELECT TBANAPOS N'
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T00 THRU EX-PREPARA-T00.
            MOVE TRK-T00 TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-SCRIVI-T03-T01-T00.
 
@@ -2732,7 +2821,7 @@ TEST          DISPLAY 'SELECT TBANAPOS N'
            PERFORM PREPARA-T04 THRU EX-PREPARA-T04.
            MOVE TRK-T04       TO AREA-UIC2.
 
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
            INITIALIZE TRK-T01.
            MOVE 'T01' TO TIPO-REC-UIC OF COM-KEY2.
@@ -2787,7 +2876,7 @@ TEST          DISPLAY 'SELECT TBACVCNS 3'
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T01    THRU EX-PREPARA-T01.
            MOVE TRK-T01       TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        LBL-T00-T04.
 
@@ -2823,7 +2912,7 @@ TEST          DISPLAY 'SELECT TBACVCNS 4'
            MOVE COM-KEY2             TO AREA-KEY2.
            PERFORM PREPARA-T00 THRU EX-PREPARA-T00.
            MOVE TRK-T00 TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-SCRIVI-T04-T01-T00.
 
@@ -3897,7 +3986,7 @@ TEST  *    DISPLAY 'LEN-OCCURS 'LEN-OCCURS
             MOVE SPACES          TO CAMPI-SPAZI           OF TRK-T00.
 
            MOVE TRK-T00 TO AREA-UIC2.
-           WRITE ZMRK1021.
+           PERFORM SCRIVI-ZMRK1021 THRU EX-SCRIVI-ZMRK1021.
 
        EX-CARICA-SEGNALANTE.
 
@@ -4101,3 +4190,97 @@ LP0812     MOVE 'ACZ023BT' TO WCM-CHIAMATO.
            END-IF.
        EX-LEGGI-TBABFA.
            EXIT.
+      ***------------------ INIZIO BPOB02 -----------------------***
+      *-------------------------------------------------------------*
+      *    CHECKPOINT/RESTART SU ZMUCHKPT. L'ELABORAZIONE E'         *
+      *    SEGMENTATA NELLE FASI ACVMER/ACVCMP/ACVNRE/ACVREG/        *
+      *    ACVMER2/ACVNME/ACVFIN/DIVISE, OGNUNA GUIDATA DA UN        *
+      *    PROPRIO FILE SEQUENZIALE INDIPENDENTE DALLE ALTRE. AL     *
+      *    RIAVVIO SI RIPARTE DALLA FASE SUCCESSIVA ALL'ULTIMA       *
+      *    COMPLETATA, RILEGGENDO SEMPRE LE TABELLE ISTITUTO (POCO   *
+      *    ONEROSE) E RIAPRENDO I FILE UIC IN EXTEND PER NON         *
+      *    PERDERE QUANTO GIA' SCRITTO.                              *
+      *-------------------------------------------------------------*
+       APRI-CHECKPOINT.
+           OPEN  I-O  ZMUCHKPT.
+           IF  FS-ZMUCHKPT = '35'
+               CLOSE ZMUCHKPT
+               OPEN  OUTPUT ZMUCHKPT
+               CLOSE ZMUCHKPT
+               OPEN  I-O  ZMUCHKPT
+           END-IF.
+           MOVE 'N'                   TO SW-TROVATO-CHKPT.
+           MOVE 'ZMPDC544'            TO CHKPT-PROGRAMMA.
+           READ  ZMUCHKPT
+               INVALID KEY
+                   MOVE 'N'    TO SW-TROVATO-CHKPT
+               NOT INVALID KEY
+                   MOVE 'S'    TO SW-TROVATO-CHKPT
+           END-READ.
+           IF  SW-TROVATO-CHKPT = 'S' AND CHKPT-IN-CORSO
+               MOVE 'S'               TO SW-RIPRESA
+               DISPLAY 'ZMPDC544 - RIPRESA DA CHECKPOINT FASE '
+                       CHKPT-CHIAVE-RIPRESA
+           ELSE
+               MOVE 'ZMPDC544'        TO CHKPT-PROGRAMMA
+               MOVE SPACES            TO CHKPT-CHIAVE-RIPRESA
+               MOVE 0                 TO CHKPT-CONTATORE-REC
+               MOVE 0                 TO CHKPT-DATA-AGG
+               MOVE 0                 TO CHKPT-ORA-AGG
+               MOVE 'C'               TO CHKPT-STATO
+               IF  SW-TROVATO-CHKPT = 'S'
+                   REWRITE CHKPT-RECORD
+               ELSE
+                   WRITE CHKPT-RECORD
+               END-IF
+           END-IF.
+       EX-APRI-CHECKPOINT.
+           EXIT.
+       AGGIORNA-CHECKPOINT.
+           MOVE 'ZMPDC544'            TO CHKPT-PROGRAMMA.
+           MOVE WRK-FASE-CHKPT        TO CHKPT-CHIAVE-RIPRESA.
+           MOVE 'C'                   TO CHKPT-STATO.
+           REWRITE CHKPT-RECORD
+               INVALID KEY
+                   WRITE CHKPT-RECORD
+           END-REWRITE.
+       EX-AGGIORNA-CHECKPOINT.
+           EXIT.
+       CHIUDI-CHECKPOINT.
+           MOVE 'ZMPDC544'        TO CHKPT-PROGRAMMA.
+           MOVE SPACES            TO CHKPT-CHIAVE-RIPRESA.
+           MOVE 'F'               TO CHKPT-STATO.
+           REWRITE CHKPT-RECORD
+               INVALID KEY
+                   WRITE CHKPT-RECORD
+           END-REWRITE.
+           CLOSE ZMUCHKPT.
+       EX-CHIUDI-CHECKPOINT.
+           EXIT.
+      *-------------------------------------------------------------*
+      *    SCRIVI-ZMRK1021 INCAPSULA LA WRITE SU ZMUN544A/ZMUN544B   *
+      *    (GIA' IN USO SU TUTTI I PUNTI DI POSTING DEL PROGRAMMA) E *
+      *    VI AFFIANCA UNA RIGA DI TRACCIATO SU ZMUN544D, CON LA     *
+      *    CHIAVE DI REGOLAMENTO (NUM-REG, PRIMA) E LA CHIAVE DI     *
+      *    DICHIARAZIONE (NUM-DICH, DOPO) ASSEGNATE AL MOVIMENTO,    *
+      *    PER RISALIRE A COSA E' STATO SEGNALATO SENZA RICOSTRUIRE  *
+      *    I LOG.                                                    *
+      *-------------------------------------------------------------*
+       SCRIVI-ZMRK1021.
+           WRITE ZMRK1021.
+           ACCEPT AUDIT-DATA-SYS      FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-ORA-SYS       FROM TIME.
+           MOVE 'ZMPDC544'            TO AUDIT-PROGRAMMA.
+           MOVE AUDIT-DATA-SYS        TO AUDIT-DATA-OPER.
+           MOVE AUDIT-ORA-SYS         TO AUDIT-ORA-OPER.
+           MOVE TIPO-REC-UIC   OF COM-KEY2 TO AUDIT-TIPO-REC-UIC.
+           MOVE CIST           OF COM-KEY2 TO AUDIT-CIST.
+           MOVE COD-SEGNALANTE OF COM-KEY2 TO AUDIT-COD-SEGNALANTE.
+           MOVE COD-OPERATORE  OF COM-KEY2 TO AUDIT-COD-OPERATORE.
+           MOVE NUM-DICH       OF COM-KEY2 TO AUDIT-NUM-DICH.
+           MOVE NUM-REG        OF COM-KEY2 TO AUDIT-CHIAVE-PRE.
+           MOVE NUM-DICH       OF COM-KEY2 TO AUDIT-CHIAVE-POST.
+           WRITE ZMRK1028.
+       EX-SCRIVI-ZMRK1021.
+           EXIT.
+      ***------------------  FINE  BPOB02 -----------------------***
