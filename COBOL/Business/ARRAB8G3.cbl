@@ -5,6 +5,9 @@
       *_________________________________________________________________
       *_   AGGIORNAMENTO TABELLA SCTBTMON (MONITORAGGIO)
       *-----------------------------------------------------------------
+      *090826 STORICIZZAZIONE DELLA RIGA SCTBTMON PRIMA DELL'UPDATE, SU
+      *090826 TABELLA DI STORICO, PER RICOSTRUIRE LA TIMELINE DI
+      *090826 MONITORAGGIO DI UN RAPPORTO AD USO AUDIT
       *****************************************************************
        ENVIRONMENT DIVISION.
       *_________________________________________________________________
@@ -172,6 +175,10 @@
       *                                                                 00010900
            EXEC  SQL  INCLUDE  SQLCA     END-EXEC.                      00011000
            EXEC  SQL  INCLUDE  SCTBTMON  END-EXEC.                      00011100
+      *---------------------------------------------------------------*
+      *090826 TABELLA DI STORICO DEL MONITORAGGIO (SNAPSHOT PRE-UPDATE)*
+      *---------------------------------------------------------------*
+090826     EXEC  SQL  INCLUDE  SCTBTMOS  END-EXEC.
 
        PROCEDURE DIVISION.
 
@@ -223,6 +230,7 @@
 
            PERFORM 00281-LEGGI-OUTREVOC THRU 00281-EX.
            PERFORM UNTIL W-STAT01 = '10'
+090826        PERFORM 00285-STORICIZZA-TMON THRU 00285-EX
               PERFORM 00286-UPD-TMON        THRU 00286-EX
               PERFORM 00281-LEGGI-OUTREVOC  THRU 00281-EX
            END-PERFORM.
@@ -260,6 +268,58 @@
        00281-EX.
            EXIT.
 
+      *****************************************************************
+      *090826 STORICIZZA SU TABELLA DI STORICO LA RIGA SCTBTMON COME  *
+      *090826 SI TROVA PRIMA DELL'UPDATE, CHIAVE FILIALE/NUMERO/      *
+      *090826 CATEGORIA, PER CONSENTIRE LA RICOSTRUZIONE A POSTERIORI *
+      *090826 DELLA TIMELINE DI MONITORAGGIO DEL RAPPORTO             *
+      *****************************************************************
+090826 00285-STORICIZZA-TMON.
+090826*
+090826     MOVE TMON-FILIALE         TO TMOS-FILIALE.
+090826     MOVE TMON-NUMERO          TO TMOS-NUMERO.
+090826     MOVE TMON-CATEGORIA       TO TMOS-CATEGORIA.
+090826*
+090826     EXEC SQL INCLUDE MON001SL END-EXEC.
+090826*
+090826     MOVE SQLCODE              TO W-SQLCODE.
+090826*
+090826     IF SQLCODE = 100
+090826        DISPLAY 'LABEL 00285-STORICIZZA-TMON'
+090826        DISPLAY 'NESSUNA OCCORRENZA PRECEDENTE DA STORICIZZARE'
+090826        DISPLAY 'FILIALE  :' TMON-FILIALE
+090826        DISPLAY 'NUMERO   :' TMON-NUMERO
+090826        DISPLAY 'CATEGORIA:' TMON-CATEGORIA
+090826     END-IF.
+090826*
+090826     IF SQLCODE NOT EQUAL 0 AND 100
+090826        DISPLAY 'LABEL 00285-STORICIZZA-TMON'
+090826        DISPLAY 'ERRORE DB2 SELECT PRE-UPDATE SU TMON ' W-SQLCODE
+090826        DISPLAY 'FILIALE  :' TMON-FILIALE
+090826        DISPLAY 'NUMERO   :' TMON-NUMERO
+090826        DISPLAY 'CATEGORIA:' TMON-CATEGORIA
+090826        PERFORM 9999-GEST-ABEND THRU 9999-EX
+090826     END-IF.
+090826*
+090826     IF SQLCODE = 0
+090826        MOVE WS-TIMESTAMP      TO TMOS-DATA-STORICIZZAZIONE
+090826*
+090826        EXEC SQL INCLUDE MON002IN END-EXEC
+090826*
+090826        MOVE SQLCODE           TO W-SQLCODE
+090826        IF SQLCODE NOT = ZERO
+090826           DISPLAY 'LABEL 00285-STORICIZZA-TMON'
+090826           DISPLAY 'ERRORE DB2 INSERT STORICO TMON ' W-SQLCODE
+090826           DISPLAY 'FILIALE  :' TMON-FILIALE
+090826           DISPLAY 'NUMERO   :' TMON-NUMERO
+090826           DISPLAY 'CATEGORIA:' TMON-CATEGORIA
+090826           PERFORM 9999-GEST-ABEND THRU 9999-EX
+090826        END-IF
+090826     END-IF.
+090826*
+090826 00285-EX.
+090826     EXIT.
+
        00286-UPD-TMON.
 
            EXEC SQL INCLUDE MON001UP END-EXEC.
