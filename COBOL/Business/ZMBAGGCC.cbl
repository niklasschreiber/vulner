@@ -106,6 +106,11 @@
       * 05-08-2019 | IM0032 | BIC | MODIFICA BUSINESS - GESTIONE CAUS.*
       *---------------------------------------------------------------*
       * 20-11-2019 | IM0032 | BIC | MODIFICA PER CONTO DI SERVIZIO   .*
+      *---------------------------------------------------------------*
+      * 11-02-2020 | IM0033 | BIC | ESCLUSIONE CPCS DA AGG. C/C A      *
+      *            |        |     | TABELLA (TBWESCPC) IN LUOGO DI    *
+      *            |        |     | ELENCO CABLATO (BPO118/BPO413/    *
+      *            |        |     | BPO676)                           *
       *---------------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -275,6 +280,18 @@ BPO676     02  WRK-OPE-FITOEBS  PIC  X(01)      VALUE SPACES.
        01  MAX-IND1-2                PIC 9(02) VALUE 10.                00230300
 BPO168 01  MAX-IND2-1                PIC 9(02) VALUE 10.                00230300
        01  MAX-IND2-2                PIC 9(02) VALUE 10.                00230300
+IM0033*----> TABELLA DEI PROCESSI (CPCS) ESCLUSI DALL'AGGIORNAMENTO
+IM0033*----> C/C, CARICATA DA TBWESCPC IN LUOGO DELL'ELENCO CABLATO
+IM0033*----> GIA' RIVISTO DA BPO118/BPO413/BPO676
+IM0033 01  TAB-ESCPC.
+IM0033     05  TAB-ESCPC-ELEMENTO OCCURS 50 TIMES.
+IM0033         10  TAB-ESCPC-CPCS    PIC S9(04) COMP.
+IM0033 01  IND-ESCPC                 PIC 9(02) VALUE ZEROES.
+IM0033 01  MAX-IND-ESCPC             PIC 9(02) VALUE ZEROES.
+IM0033 01  WK-CPCS-DA-VERIFICARE     PIC S9(04) COMP VALUE ZEROES.
+IM0033 01  WK-SW-CPCS-ESCLUSO        PIC X(01) VALUE 'N'.
+IM0033     88  CPCS-ESCLUSO                     VALUE 'S'.
+IM0033     88  CPCS-NON-ESCLUSO                 VALUE 'N'.
        01  WRK-MOVE                  PIC X(01) VALUE SPACES.            00230300
        01  WRK-SOUR-CSERV            PIC X(01) VALUE SPACES.
 BPO668 01  WRK-IMPMOVP               PIC S9(15)V9(3) COMP-3.            00780000
@@ -402,6 +419,8 @@ BPO187*------   DEFINIZIONE TABELLA DI ZM.TBTBFA  (669)   -------------*
 BPO187     EXEC SQL INCLUDE ZMGBFA END-EXEC.
 BPO676*------   DEFINIZIONE TABELLA DI ZM.TBTABCEC(205)   -------------*
 BPO676     EXEC SQL INCLUDE ZMGABCEC END-EXEC.
+IM0033*------   DEFINIZIONE TABELLA DI ZM.TBWESCPC(316)   -------------*
+IM0033     EXEC SQL INCLUDE ZMGESCPC END-EXEC.
       *
       *------   DECLARE CUR1 SU AMOVP ------------------------------*   02380000
            EXEC SQL INCLUDE ZMC11601  END-EXEC.                         02390000
@@ -409,6 +428,8 @@ BPO676     EXEC SQL INCLUDE ZMGABCEC END-EXEC.
            EXEC SQL INCLUDE ZMC11902  END-EXEC.                         02390000
       *--------------- DEFINIZIONE CURSORE 7 TABELLA ZM.TBADMSGO (122)
            EXEC SQL INCLUDE ZMC12202 END-EXEC.
+IM0033*--------------- DEFINIZIONE CURSORE 8 TABELLA ZM.TBWESCPC (316)
+IM0033     EXEC SQL INCLUDE ZMC13160 END-EXEC.
       *                                                                 02M00000
        LINKAGE SECTION.
        01 DFHCOMMAREA.
@@ -465,6 +486,9 @@ IM0006     MOVE WCM-WTIME (9:2)    TO WRK-DATAS-GG
 IM0006     PERFORM TP136-LEGGI-CONFG
 IM0006        THRU TP136-LEGGI-CONFG-END
 
+IM0033     PERFORM TP137-CARICA-ESCPC
+IM0033        THRU TP137-CARICA-ESCPC-END
+
            MOVE L-AREA-IST                TO DCLTBTISTI.
 BPO407     MOVE L-AREA-APROC              TO DCLTBTAPROC.
       *                                                                 04170010
@@ -473,16 +497,31 @@ BPO407     MOVE L-AREA-APROC              TO DCLTBTAPROC.
               THRU R0010-LEGGI-TBAOPE-END.                              04190000
            IF W-SQL-OK
 BPO676*BPO118        IF OPE-CPCS = 1604 OR 1005 OR 1006
-BPO676        IF OPE-CPCS = 1604 OR 1006
-BPO118           GO TO FINE
-BPO118        END-IF
-BPO413        IF (OPE-CPCS = 1011 AND
+IM0033*BPO676        IF OPE-CPCS = 1604 OR 1006
+IM0033*BPO118           GO TO FINE
+IM0033*BPO118        END-IF
+IM0033*BPO413        IF (OPE-CPCS = 1011 AND
 BPO676*BPO413           (OPE-CPCSORI =1604 OR 1005 OR 1006)
-BPO676           (OPE-CPCSORI = 1604 OR 1006)) OR
-BPO676           (OPE-CPCS = 1010 AND
-BPO676           (OPE-CPCSORI = 1604 OR 1006))
-BPO413           GO TO FINE
-BPO413        END-IF
+IM0033*BPO676           (OPE-CPCSORI = 1604 OR 1006)) OR
+IM0033*BPO676           (OPE-CPCS = 1010 AND
+IM0033*BPO676           (OPE-CPCSORI = 1604 OR 1006))
+IM0033*BPO413           GO TO FINE
+IM0033*BPO413        END-IF
+IM0033*---> ELENCO SOPRA SOSTITUITO DALLA TABELLA PARAMETRICA TBWESCPC
+IM0033     MOVE OPE-CPCS                  TO WK-CPCS-DA-VERIFICARE
+IM0033     PERFORM TP141-VERIFICA-ESCPC
+IM0033        THRU TP141-VERIFICA-ESCPC-END
+IM0033     IF CPCS-ESCLUSO
+IM0033        GO TO FINE
+IM0033     END-IF
+IM0033     IF OPE-CPCS = 1011 OR 1010
+IM0033        MOVE OPE-CPCSORI            TO WK-CPCS-DA-VERIFICARE
+IM0033        PERFORM TP141-VERIFICA-ESCPC
+IM0033           THRU TP141-VERIFICA-ESCPC-END
+IM0033        IF CPCS-ESCLUSO
+IM0033           GO TO FINE
+IM0033        END-IF
+IM0033     END-IF
               MOVE OPE-DESCOPE  TO WCM-DATA-SIS
       *       MOVE OPE-OESCOPE  TO WCM-ORA-SIS
               MOVE OPE-CTER     TO WCM-TERMIN
@@ -5098,6 +5137,103 @@ IM0006     END-IF
 IM0006     .
 IM0006 TP136-LEGGI-CONFG-END.
 IM0006     EXIT.
+      *--------------------------------------------------------------
+      * CARICA IN TABELLA (TAB-ESCPC) L'ELENCO DEI PROCESSI (CPCS)
+      * ESCLUSI DALL'AGGIORNAMENTO C/C, LETTO DA TBWESCPC.
+      *--------------------------------------------------------------
+IM0033 TP137-CARICA-ESCPC.
+IM0033     MOVE ZEROES            TO MAX-IND-ESCPC.
+IM0033     PERFORM TP138-APERTURA-CUR-ESCPC
+IM0033        THRU TP138-APERTURA-CUR-ESCPC-END.
+IM0033     IF NOT L-ERR-ERR
+IM0033        PERFORM TP139-LEGGI-TBWESCPC
+IM0033           THRU TP139-LEGGI-TBWESCPC-END
+IM0033          UNTIL W-SQL-NON-TROVATO
+IM0033             OR L-ERR-ERR
+IM0033             OR MAX-IND-ESCPC = 50
+IM0033        PERFORM TP140-CHIUSURA-CUR-ESCPC
+IM0033           THRU TP140-CHIUSURA-CUR-ESCPC-END
+IM0033     END-IF
+IM0033     .
+IM0033 TP137-CARICA-ESCPC-END.
+IM0033     EXIT.
+      *--------------------------------------------------------------
+      * APERTURA CURSORE SU TBWESCPC
+      *--------------------------------------------------------------
+IM0033 TP138-APERTURA-CUR-ESCPC.
+IM0033     EXEC SQL INCLUDE ZMLOPE08 END-EXEC.
+IM0033     IF NOT W-SQL-OK
+IM0033        MOVE 8                   TO W-FLAG-ERR
+IM0033        MOVE '9999'              TO W-COD-ERR
+IM0033        MOVE 'TBWESCPC'          TO L-NOME-TABELLA
+IM0033        MOVE W-SQLCODE           TO L-CODICE-SQL
+IM0033        MOVE 'ZMBAGGCC'          TO L-MODULO
+IM0033        MOVE 'ZMLOPE08'          TO L-SUB-MODULO
+IM0033        PERFORM 9999-GESTIONE-ERRORE
+IM0033           THRU 9999-GESTIONE-ERRORE-END
+IM0033     END-IF
+IM0033     .
+IM0033 TP138-APERTURA-CUR-ESCPC-END.
+IM0033     EXIT.
+      *--------------------------------------------------------------
+      * FETCH DI UNA RIGA DI TBWESCPC NELLA TABELLA TAB-ESCPC
+      *--------------------------------------------------------------
+IM0033 TP139-LEGGI-TBWESCPC.
+IM0033     EXEC SQL INCLUDE ZMF13160 END-EXEC.
+IM0033     IF W-SQL-OK
+IM0033        ADD 1                    TO MAX-IND-ESCPC
+IM0033        MOVE ESCPC-CPCS          TO TAB-ESCPC-CPCS (MAX-IND-ESCPC)
+IM0033     ELSE
+IM0033        IF NOT W-SQL-NON-TROVATO
+IM0033           MOVE 8                   TO W-FLAG-ERR
+IM0033           MOVE '9999'              TO W-COD-ERR
+IM0033           MOVE 'TBWESCPC'          TO L-NOME-TABELLA
+IM0033           MOVE W-SQLCODE           TO L-CODICE-SQL
+IM0033           MOVE 'ZMBAGGCC'          TO L-MODULO
+IM0033           MOVE 'ZMF13160'          TO L-SUB-MODULO
+IM0033           PERFORM 9999-GESTIONE-ERRORE
+IM0033              THRU 9999-GESTIONE-ERRORE-END
+IM0033        END-IF
+IM0033     END-IF
+IM0033     .
+IM0033 TP139-LEGGI-TBWESCPC-END.
+IM0033     EXIT.
+      *--------------------------------------------------------------
+      * CHIUSURA CURSORE SU TBWESCPC
+      *--------------------------------------------------------------
+IM0033 TP140-CHIUSURA-CUR-ESCPC.
+IM0033     EXEC SQL INCLUDE ZMLCLO08 END-EXEC.
+IM0033     IF NOT W-SQL-OK
+IM0033        MOVE 8                   TO W-FLAG-ERR
+IM0033        MOVE '9999'              TO W-COD-ERR
+IM0033        MOVE 'TBWESCPC'          TO L-NOME-TABELLA
+IM0033        MOVE W-SQLCODE           TO L-CODICE-SQL
+IM0033        MOVE 'ZMBAGGCC'          TO L-MODULO
+IM0033        MOVE 'ZMLCLO08'          TO L-SUB-MODULO
+IM0033        PERFORM 9999-GESTIONE-ERRORE
+IM0033           THRU 9999-GESTIONE-ERRORE-END
+IM0033     END-IF
+IM0033     .
+IM0033 TP140-CHIUSURA-CUR-ESCPC-END.
+IM0033     EXIT.
+      *--------------------------------------------------------------
+      * VERIFICA SE IL PROCESSO (CPCS) RICEVUTO IN WK-CPCS-DA-
+      * VERIFICARE E' PRESENTE NELLA TABELLA DEGLI ESCLUSI (TAB-ESCPC)
+      *--------------------------------------------------------------
+IM0033 TP141-VERIFICA-ESCPC.
+IM0033     SET CPCS-NON-ESCLUSO       TO TRUE.
+IM0033     IF MAX-IND-ESCPC GREATER ZEROES
+IM0033        PERFORM VARYING IND-ESCPC FROM 1 BY 1
+IM0033           UNTIL IND-ESCPC > MAX-IND-ESCPC
+IM0033              OR CPCS-ESCLUSO
+IM0033           IF TAB-ESCPC-CPCS (IND-ESCPC) = WK-CPCS-DA-VERIFICARE
+IM0033              SET CPCS-ESCLUSO  TO TRUE
+IM0033           END-IF
+IM0033        END-PERFORM
+IM0033     END-IF
+IM0033     .
+IM0033 TP141-VERIFICA-ESCPC-END.
+IM0033     EXIT.
       *--------------------------------------------------------------   12250000
        TP222-INCLUDE.                                                   12260000
            EXEC SQL INCLUDE ZMS22201 END-EXEC                           12270000
