@@ -49,6 +49,9 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
       *                                  - LOG ERRORI  OUTPUT
            SELECT  OFILLOGA       ASSIGN    TO OFILLOGA
                                   FILE STATUS IS WS-FS-OFILLOGA.
+      *                                  - ANTEPRIMA ESTINZIONI (SIMULA)
+090826     SELECT  OFILSIM        ASSIGN    TO OFILSIM
+090826                            FILE STATUS IS WS-FS-OFILSIM.
       ******************************************************************
        DATA DIVISION.
        FILE SECTION.
@@ -67,6 +70,9 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
        FD  OFILLOGA
            LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
        01  REC-OFILLOGA                  PIC  X(0150).
+090826 FD  OFILSIM
+090826     LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
+090826 01  REC-OFILSIM                   PIC  X(0043).
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
       *                                  - COPY FILE DORMIENTI INPUT
@@ -117,6 +123,7 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
            05 WS-FS-OFILRADO             PIC X(02).
 120218     05 WS-FS-OFILGUID             PIC X(02).
            05 WS-FS-OFILLOGA             PIC X(02).
+090826     05 WS-FS-OFILSIM              PIC X(02).
            05 WS-KEY-IFILRADO.
               07 WS-KEY-TSRADO           PIC X(02).
               07 WS-KEY-RAPRADO          PIC 9(12).
@@ -141,13 +148,18 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
 120218     05 WS-TOT-OFILGUID            PIC S9(18) COMP-3.
            05 WS-TOT-OFILLOGA            PIC S9(18) COMP-3.
            05 WS-TOT-BRIC-LETTI          PIC S9(18) COMP-3.
+090826     05 WS-TOT-OFILSIM             PIC S9(18) COMP-3.
            05  WS-SYSIN-DTFI.
               10 WS-SYSIN-DTFI1          PIC  9(08).
            05  WS-SYSIN-DATE.
               10 WS-SYSIN-DATA1          PIC  9(08).
+090826        10 WS-SYSIN-SIMULA         PIC  X(01).
+090826           88 WS-SIMULA-RICH       VALUE 'S'.
+090826           88 WS-SIMULA-NO         VALUE 'N', ' '.
            05  WS-SYSIN-DATE-R  REDEFINES
                WS-SYSIN-DATE.
               10 WS-SYSIN-DATA1-R        PIC  X(08).
+              10 WS-SYSIN-SIMULA-R       PIC  X(01).
            05  CAMPI-EDIT       OCCURS  20.
                10  NUM-EDIT              PIC ---.---.---.--9.
            05  CAMPI-TIMEDATE.
@@ -195,6 +207,8 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.
        01  WK-COSTANTI-E-SWITCH.
            05 WK-DA-ELAB                 PIC X(01) VALUE 'N'.
            05 WK-RADBT013                PIC X(08) VALUE 'RADBT013'.
+090826     05 WK-SIMULAZIONE             PIC X(01) VALUE 'N'.
+090826        88 WK-SIMULA-ATTIVA        VALUE 'S'.
       * DESCRIZIONE DA MODIFICARE------------------>
            05 WK-FASE.
               07 FILLER                PIC X(12) VALUE 'PILOTA '.
@@ -239,8 +253,10 @@ TEST  DEND DECLARATIVES.
                              PERFORM C08110-WRITE-OFILLOGA
                              PERFORM C00100-PREP-OUT
                              PERFORM C08080-WRITE-OFILRADO
-120218                       PERFORM C00100-PREP-OUT2
-120218                       PERFORM C08080-WRITE-OFILGUID
+090826                       IF NOT WK-SIMULA-ATTIVA
+120218                          PERFORM C00100-PREP-OUT2
+120218                          PERFORM C08080-WRITE-OFILGUID
+090826                       END-IF
                           ELSE
                              ADD 1             TO WS-TOT-SCART-X-DTFIN
                           END-IF
@@ -256,8 +272,10 @@ TEST  DEND DECLARATIVES.
                                ADD 1                TO WS-TOT-BIL
                                PERFORM C00100-PREP-OUT
                                PERFORM C08080-WRITE-OFILRADO
-120218                         PERFORM C00100-PREP-OUT2
-120218                         PERFORM C08080-WRITE-OFILGUID
+090826                         IF NOT WK-SIMULA-ATTIVA
+120218                            PERFORM C00100-PREP-OUT2
+120218                            PERFORM C08080-WRITE-OFILGUID
+090826                         END-IF
                             ELSE
                                ADD 1             TO WS-TOT-SCART-X-DTFIN
                             END-IF
@@ -286,14 +304,18 @@ TEST  DEND DECLARATIVES.
            PERFORM C08180-ACCEPT-TIMEDATE.
            MOVE DIS-DATE                 TO DIS-DATE-INI.
            MOVE DIS-TIME                 TO DIS-TIME-INI.
+090826     PERFORM C08185-ACCEPT-SYSIN.
+090826     PERFORM C00030-GEST-SYSIN.
            PERFORM C08000-OPEN-IFILRADO
            PERFORM C08010-OPEN-IFILSALD
-           PERFORM C08020-OPEN-OFILRADO
-120218     PERFORM C08020-OPEN-OFILGUID
+090826     IF WK-SIMULA-ATTIVA
+090826        PERFORM C08020-OPEN-OFILSIM
+090826     ELSE
+              PERFORM C08020-OPEN-OFILRADO
+120218        PERFORM C08020-OPEN-OFILGUID
+090826     END-IF
            PERFORM C08030-OPEN-OFILLOGA
            PERFORM C00020-DISPL-INIT.
-           PERFORM C08185-ACCEPT-SYSIN.
-           PERFORM C00030-GEST-SYSIN.
            PERFORM C00900-CALL-RADYDBRI.
 TOGL       DISPLAY'OPC1   ' WS-SYSIN-DATA1
 TOGL       DISPLAY'DTRICH ' WS-DATA-RICH
@@ -317,6 +339,10 @@ TOGL       DISPLAY'DTRICH ' WS-DATA-RICH
            '*====   DATA INIZIO: ' DIS-DATE-INI.
            DISPLAY
            '*====    ORA INIZIO: ' DIS-TIME-INI.
+090826     IF WK-SIMULA-ATTIVA
+090826        DISPLAY
+090826        '*====   MODO: SIMULAZIONE (NO OUTPUT REALE)     ====*'
+090826     END-IF.
       *-----------------------------------
       * CHIAMATA ALLA ROUTINE RADYDBRI CHE ACCEDE ALLA RADBRIC
       *-----------------------------------
@@ -358,6 +384,20 @@ TOGL       DISPLAY'DTRICH ' WS-DATA-RICH
               PERFORM C09000-ERRORE
               PERFORM C09030-END
            END-IF.
+090826     IF NOT WS-SIMULA-RICH
+090826     AND NOT WS-SIMULA-NO
+090826        MOVE '0002'                TO ERR-PUNTO
+090826        MOVE 'FLAG SIMULAZIONE SYSIN ERRATO'
+090826                                   TO ERR-DESCRIZIONE
+090826        MOVE WS-SYSIN-SIMULA       TO ERR-CODICE-X
+090826        PERFORM C09000-ERRORE
+090826        PERFORM C09030-END
+090826     END-IF.
+090826     IF WS-SIMULA-RICH
+090826        MOVE 'S'                   TO WK-SIMULAZIONE
+090826     ELSE
+090826        MOVE 'N'                   TO WK-SIMULAZIONE
+090826     END-IF.
       *-----------------------------------
       *
       *-----------------------------------
@@ -400,8 +440,12 @@ TOGL       DISPLAY'DTRICH ' WS-DATA-RICH
        C01000-FINE.
            PERFORM C08120-CLOSE-IFILRADO.
            PERFORM C08130-CLOSE-IFILSALD.
-           PERFORM C08140-CLOSE-OFILRADO.
-120218     PERFORM C08140-CLOSE-OFILGUID.
+090826     IF WK-SIMULA-ATTIVA
+090826        PERFORM C08140-CLOSE-OFILSIM
+090826     ELSE
+              PERFORM C08140-CLOSE-OFILRADO
+120218        PERFORM C08140-CLOSE-OFILGUID
+090826     END-IF.
            PERFORM C08150-CLOSE-OFILLOGA.
            PERFORM C09020-STATISTICHE.
            PERFORM C09030-END.
@@ -462,6 +506,20 @@ TOGL       DISPLAY'DTRICH ' WS-DATA-RICH
       *-----------------------------------
       *
       *-----------------------------------
+090826 C08020-OPEN-OFILSIM.
+090826     OPEN OUTPUT OFILSIM.
+090826     IF WS-FS-OFILSIM = '00'
+090826        EXIT
+090826     ELSE
+090826        MOVE '0011'                TO ERR-PUNTO
+090826        MOVE 'OPEN OFILSIM'        TO ERR-DESCRIZIONE
+090826        MOVE WS-FS-OFILSIM         TO ERR-CODICE-X
+090826        PERFORM C09000-ERRORE
+090826        PERFORM C09030-END
+090826     END-IF.
+      *-----------------------------------
+      *
+      *-----------------------------------
        C08030-OPEN-OFILLOGA.
            OPEN OUTPUT OFILLOGA.
            IF WS-FS-OFILLOGA = '00'
@@ -523,17 +581,37 @@ TOGL       DISPLAY'DTRICH ' WS-DATA-RICH
       *
       *-----------------------------------
        C08080-WRITE-OFILRADO.
-           WRITE REC-OFILRADO.
-           IF WS-FS-OFILRADO = '00'
-              ADD 1                      TO WS-TOT-OFILRADO
-           ELSE
-              MOVE '0013'                TO ERR-PUNTO
-              MOVE 'WRITE OFILRADO'      TO ERR-DESCRIZIONE
-              MOVE WS-FS-OFILRADO        TO ERR-CODICE-X
-              MOVE REC-OFILRADO          TO ERR-DATI
-              PERFORM C09000-ERRORE
-              PERFORM C09030-END
-           END-IF.
+090826     IF WK-SIMULA-ATTIVA
+090826        PERFORM C08082-WRITE-OFILSIM
+090826     ELSE
+              WRITE REC-OFILRADO
+              IF WS-FS-OFILRADO = '00'
+                 ADD 1                   TO WS-TOT-OFILRADO
+              ELSE
+                 MOVE '0013'             TO ERR-PUNTO
+                 MOVE 'WRITE OFILRADO'   TO ERR-DESCRIZIONE
+                 MOVE WS-FS-OFILRADO     TO ERR-CODICE-X
+                 MOVE REC-OFILRADO       TO ERR-DATI
+                 PERFORM C09000-ERRORE
+                 PERFORM C09030-END
+              END-IF
+090826     END-IF.
+      *-----------------------------------
+      *
+      *-----------------------------------
+090826 C08082-WRITE-OFILSIM.
+090826     MOVE REC-OFILRADO             TO REC-OFILSIM.
+090826     WRITE REC-OFILSIM.
+090826     IF WS-FS-OFILSIM = '00'
+090826        ADD 1                      TO WS-TOT-OFILSIM
+090826     ELSE
+090826        MOVE '0013'                TO ERR-PUNTO
+090826        MOVE 'WRITE OFILSIM'       TO ERR-DESCRIZIONE
+090826        MOVE WS-FS-OFILSIM         TO ERR-CODICE-X
+090826        MOVE REC-OFILSIM           TO ERR-DATI
+090826        PERFORM C09000-ERRORE
+090826        PERFORM C09030-END
+090826     END-IF.
       *-----------------------------------
 120218 C08080-WRITE-OFILGUID.
 120218     WRITE REC-OFILGUID.
@@ -649,6 +727,20 @@ LOG   *-----------------------------------
       *-----------------------------------
       *
       *-----------------------------------
+090826 C08140-CLOSE-OFILSIM.
+090826     CLOSE OFILSIM.
+090826     IF WS-FS-OFILSIM = '00'
+090826        EXIT
+090826     ELSE
+090826        MOVE '0015'                TO ERR-PUNTO
+090826        MOVE 'CLOSE OFILSIM'       TO ERR-DESCRIZIONE
+090826        MOVE WS-FS-OFILSIM         TO ERR-CODICE-X
+090826        PERFORM C09000-ERRORE
+090826        PERFORM C09030-END
+090826     END-IF.
+      *-----------------------------------
+      *
+      *-----------------------------------
        C08150-CLOSE-OFILLOGA.
            CLOSE OFILLOGA.
            IF WS-FS-OFILLOGA = '00'
@@ -725,6 +817,7 @@ LOG   *-----------------------------------
 120218     MOVE WS-TOT-OFILGUID                 TO NUM-EDIT(10).
            MOVE WS-TOT-OFILLOGA                 TO NUM-EDIT(08).
            MOVE WS-TOT-BRIC-LETTI               TO NUM-EDIT(09).
+090826     MOVE WS-TOT-OFILSIM                  TO NUM-EDIT(11).
            DISPLAY
            '*====----------------------------------------------====*'.
            DISPLAY
@@ -743,6 +836,9 @@ LOG   *-----------------------------------
            DISPLAY ' TOT. SCRITTI RAPPORTI.......: ' NUM-EDIT(07).
            DISPLAY ' TOT. SCRITTI LOG............: ' NUM-EDIT(08).
 120218     DISPLAY ' TOT. SCRITTI PILOTA.........: ' NUM-EDIT(10).
+090826     IF WK-SIMULA-ATTIVA
+090826        DISPLAY ' TOT. SCRITTI ANTEPRIMA......: ' NUM-EDIT(11)
+090826     END-IF.
       *-----------------------------------
       *
       *-----------------------------------
