@@ -13,6 +13,11 @@
       * REVISIONE NUM.   : 000397                                  **
       *           DATA   : 30/10/2000                              **
       *           MOTIVO : ANOMALIA GESTIONE TRASCODIFICA          **
+      *------------------------------------------------------------**
+      * REVISIONE NUM.   : 000398                                  **
+      *           DATA   : 09/08/2026                              **
+      *           MOTIVO : RICERCA PER PAROLA CHIAVE SULLE          **
+      *                    DESCRIZIONI PROCESSO (TBTAPROC)          **
       *------------------------------------------------------------**
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -94,6 +99,9 @@
                05  WRK-ELE-CODERR2   OCCURS 15 PIC X(04).
            03  WRK-INDICE-ERRORE                PIC 9(02) VALUE ZEROES.
            03  WRK-INDICE-DESCRIZIONE           PIC 9(02) VALUE ZEROES.
+           03  WRK-PAROLA-CHIAVE                PIC X(07) VALUE SPACES.
+           03  WRK-FLAG-RICERCA                 PIC X(01) VALUE 'N'.
+               88  WRK-RICERCA-ATTIVA                     VALUE 'S'.
            03  WRK-IND1-LEN                     PIC 9(02) VALUE ZEROES.
            03  WRK-TERMIN                       PIC X(08) VALUE SPACES.
            03  WRK-COD-ERR                      PIC X(04) VALUE SPACES.
@@ -697,8 +705,16 @@ GIOVY      EXEC SQL INCLUDE ZMGOPEFL END-EXEC.
            PERFORM TP112-ERRORI-PROCESSO
               THRU TP112-ERRORI-PROCESSO-END.
 
-           PERFORM TP113-DESCRIZIONE-PROCESSO
-              THRU TP113-DESCRIZIONE-PROCESSO-END.
+           IF M0002-FUNZIONE(1:1) = '?'
+              MOVE 'S'                        TO WRK-FLAG-RICERCA
+              MOVE M0002-FUNZIONE(2:7)        TO WRK-PAROLA-CHIAVE
+              PERFORM TP114-RICERCA-PAROLA-CHIAVE
+                 THRU TP114-RICERCA-PAROLA-CHIAVE-END
+           ELSE
+              MOVE 'N'                        TO WRK-FLAG-RICERCA
+              PERFORM TP113-DESCRIZIONE-PROCESSO
+                 THRU TP113-DESCRIZIONE-PROCESSO-END
+           END-IF.
 
            MOVE SPACES  TO  WRK-USCITA.
 
@@ -921,6 +937,98 @@ GIOVY      EXEC SQL INCLUDE ZMGOPEFL END-EXEC.
        TP113-DESCRIZIONE-PROCESSO-END.
            EXIT.
 
+       TP114-RICERCA-PAROLA-CHIAVE.
+
+      *- RICERCA PER PAROLA CHIAVE SULLE DESCRIZIONI DI TBTAPROC
+      *- DIGITANDO '?' SEGUITO DA UNA PAROLA NEL CAMPO FUNZIONE
+
+           INITIALIZE   WRK-TABELLA-DESCRIZIONE.
+           MOVE ZEROES  TO  IND2.
+
+           IF WRK-PAROLA-CHIAVE = SPACES
+              GO TO TP114-RICERCA-PAROLA-CHIAVE-END
+           END-IF.
+
+           PERFORM TP118-APRI-TBTAPROC
+              THRU TP118-APRI-TBTAPROC-END.
+
+           PERFORM TP119-FETCH-TBTAPROC
+              THRU TP119-FETCH-TBTAPROC-END
+                 UNTIL W-SQLCODE NOT = 0
+                    OR IND2 > WRK-MAX-DESCRIZIONE.
+
+           PERFORM TP121-CHIUDI-TBTAPROC
+              THRU TP121-CHIUDI-TBTAPROC-END.
+
+           MOVE IND2    TO   WRK-INDICE-DESCRIZIONE.
+
+       TP114-RICERCA-PAROLA-CHIAVE-END.
+           EXIT.
+
+       TP118-APRI-TBTAPROC.
+
+      *- APRE IL CURSORE DI RICERCA SU TBTAPROC PER PAROLA CHIAVE
+
+           EXEC SQL INCLUDE ZMS20302  END-EXEC.
+
+           IF  NOT W-SQL-OK
+           AND NOT W-SQL-NON-TROVATO
+              MOVE 'APRI CURSORE TBTAPROC'     TO TPRIF
+              MOVE 'ZMP00020'                  TO TPPRG
+              MOVE 'INCLUDE ZMS20302'          TO TPSTM
+              MOVE W-SQLCODE                   TO TPRETC
+              MOVE 'ZM.TBTAPROC'               TO TPARCH
+              PERFORM TP999-ABEND
+                 THRU TP999-ABEND-END
+           END-IF.
+
+       TP118-APRI-TBTAPROC-END.
+           EXIT.
+
+       TP119-FETCH-TBTAPROC.
+
+      *- FETCH DEL CURSORE DI RICERCA SU TBTAPROC
+
+           EXEC SQL INCLUDE ZMS20303  END-EXEC.
+
+           IF  W-SQLCODE = 0
+               ADD 1                        TO  IND2
+               MOVE APROC-ZDCFPCS   TO   WRK-DESCRIZIONE(IND2)
+           ELSE
+               IF  NOT W-SQL-OK
+               AND NOT W-SQL-NON-TROVATO
+                  MOVE 'FETCH CURSORE TBTAPROC'    TO TPRIF
+                  MOVE 'ZMP00020'                  TO TPPRG
+                  MOVE 'INCLUDE ZMS20303'          TO TPSTM
+                  MOVE W-SQLCODE                   TO TPRETC
+                  MOVE 'ZM.TBTAPROC'               TO TPARCH
+                  PERFORM TP999-ABEND
+                     THRU TP999-ABEND-END
+               END-IF
+           END-IF.
+
+       TP119-FETCH-TBTAPROC-END.
+           EXIT.
+
+       TP121-CHIUDI-TBTAPROC.
+
+      *- CHIUDE IL CURSORE DI RICERCA SU TBTAPROC
+
+           EXEC SQL INCLUDE ZMS20304  END-EXEC.
+
+           IF  NOT W-SQL-OK
+              MOVE 'CHIUDI CURSORE TBTAPROC'   TO TPRIF
+              MOVE 'ZMP00020'                  TO TPPRG
+              MOVE 'INCLUDE ZMS20304'          TO TPSTM
+              MOVE W-SQLCODE                   TO TPRETC
+              MOVE 'ZM.TBTAPROC'               TO TPARCH
+              PERFORM TP999-ABEND
+                 THRU TP999-ABEND-END
+           END-IF.
+
+       TP121-CHIUDI-TBTAPROC-END.
+           EXIT.
+
        TP115-LEGGI-TBTTRERR.
 
       *- LEGGE LA TABELLA TBTTRERR
