@@ -88,6 +88,18 @@
 ----->*             SAN MARINO                                         *00007891
 ----->* 310510 ===> PER DETERMINARE IL CODICE PRODOTTO VINE EFFETUATA  *00007892
 ----->*             UNA CHIAMATA A CONDIZIONI                          *00007893
+      * 090826 ===> AGGIUNTO CONTROLLO DI VALIDAZIONE SUI RECORD       *00007894
+      *             AFFIDA/VARIANG/VARIASCC PRIMA DELLA SCRITTURA SUI  *00007895
+      *             FLUSSI E DELL'AGGIORNAMENTO DI SCTBTRIC: UN RECORD *00007896
+      *             CHE NON SUPERA I CONTROLLI VIENE SCARTATO SENZA    *00007897
+      *             ESSERE TRASMESSO E SENZA CHE LA RICHIESTA VENGA    *00007898
+      *             SEGNATA COME INVIATA, IN MODO DA NON COMPROMETTERE *00007898A
+      *             L'INTERO FLUSSO VERSO L'ENTE GARANTE               *00007899
+090826* ===> AGGIUNTA MODALITA' DI ESECUZIONE IN PARALLELO (SHADOW)*    00007910
+      *             RUN) CHE PRODUCE AFFIDA/VARIANG/VARIASCC SENZA     *00007920
+      *             AGGIORNARE TRIC NE' I PROGRESSIVI TTAP, E CONFRONTA*00007930
+      *             I FLUSSI PRODOTTI CON QUELLI DELLA RUN PRECEDENTE  *00007940
+      *             SU REPCONFR                                        *00007950
       ******************************************************************00007900
                                                                         00008000
        IDENTIFICATION DIVISION.                                         00008100
@@ -112,8 +124,20 @@
            SELECT  VARIANG  ASSIGN TO VARIANG                           00010000
                  FILE  STATUS  IS  W-STATO2.                            00010100
                                                                         00010200
-           SELECT  VARIASCC   ASSIGN  TO VARIASCC                       00010300
-                 FILE  STATUS  IS  W-STATO3.                            00010400
+       SELECT  VARIASCC   ASSIGN  TO VARIASCC                           00010300
+             FILE  STATUS  IS  W-STATO3.                                00010400
+                                                                        00010410
+090826 SELECT  AFFIDAP  ASSIGN  TO AFFIDAP                              00010420
+090826       FILE  STATUS  IS  W-STATO1P.                               00010430
+                                                                        00010440
+090826 SELECT  VARIANGP  ASSIGN TO VARIANGP                             00010450
+090826       FILE  STATUS  IS  W-STATO2P.                               00010460
+                                                                        00010470
+090826 SELECT  VARISCCP  ASSIGN  TO VARISCCP                            00010480
+090826       FILE  STATUS  IS  W-STATO3P.                               00010490
+                                                                        00010495
+090826 SELECT  REPCONFR  ASSIGN  TO REPCONFR                            00010496
+090826       FILE  STATUS  IS  W-STATO4.                                00010497
                                                                         00010500
        DATA DIVISION.                                                   00010600
                                                                         00010700
@@ -136,6 +160,30 @@
            RECORDING MODE IS F                                          00012400
            BLOCK CONTAINS 0 RECORDS.                                    00012500
        01  REC-VARIASCC           PIC X(084).                           00012600
+                                                                        00012610
+090826 FD  AFFIDAP                                                      00012620
+090826     LABEL RECORD STANDARD                                        00012630
+090826     RECORDING MODE IS F                                          00012640
+090826     BLOCK CONTAINS 0 RECORDS.                                    00012650
+090826 01  REC-AFFIDAP            PIC X(545).                           00012660
+                                                                        00012670
+090826 FD  VARIANGP                                                     00012680
+090826     LABEL RECORD STANDARD                                        00012690
+090826     RECORDING MODE IS F                                          00012700
+090826     BLOCK CONTAINS 0 RECORDS.                                    00012710
+090826 01  REC-VARIANGP           PIC X(383).                           00012720
+                                                                        00012730
+090826 FD  VARISCCP                                                     00012740
+090826     LABEL RECORD STANDARD                                        00012750
+090826     RECORDING MODE IS F                                          00012760
+090826     BLOCK CONTAINS 0 RECORDS.                                    00012770
+090826 01  REC-VARISCCP           PIC X(084).                           00012780
+                                                                        00012790
+090826 FD  REPCONFR                                                     00012800
+090826     LABEL RECORD STANDARD                                        00012810
+090826     RECORDING MODE IS F                                          00012820
+090826     BLOCK CONTAINS 0 RECORDS.                                    00012830
+090826 01  REC-CONFR              PIC X(132).                           00012840
                                                                         00012700
                                                                         00012800
        WORKING-STORAGE SECTION.                                         00012900
@@ -252,6 +300,50 @@
        01  W-VANG-TTAP-PROGR        PIC 9(15) VALUE ZERO.               00019400
        01  W-VSCC-TTAP-PROGR        PIC 9(15) VALUE ZERO.               00019500
        01  W-ERRORE                 PIC X(01) VALUE SPACES.             00019600
+090826 01  W-REC-VALIDO             PIC X(01) VALUE 'S'.                00019601
+090826 01  W-CTR-SCARTATI           PIC 9(15) VALUE ZERO.               00019602
+                                                                        00019603
+      *-----------------------------------------------------------------00019604
+090826* SCHEDA PARAMETRI PER LA MODALITA' DI ESECUZIONE IN              00019605
+090826* PARALLELO/SHADOW (VEDI 0002-LEGGI-PARAM-PARALLELO)              00019606
+      *-----------------------------------------------------------------00019607
+090826 01  PARAM-PARALLELO.                                             00019608
+090826     05  PP-FLAG-PARALLELO    PIC X(01).                          00019609
+                                                                        00019610
+      *-----------------------------------------------------------------00019611
+090826* CAMPI PER IL CONFRONTO DEI FLUSSI AFFIDA/VARIANG/               00019612
+090826* VARIASCC CONTRO LA RUN PRECEDENTE (REPCONFR)                    00019613
+      *-----------------------------------------------------------------00019614
+090826 01  CTR-CONFR-AFFIDA         PIC 9(07) VALUE ZERO.               00019615
+090826 01  CTR-CONFR-VARIANG        PIC 9(07) VALUE ZERO.               00019616
+090826 01  CTR-CONFR-VARIASCC       PIC 9(07) VALUE ZERO.               00019617
+090826 01  CTR-DIFF-CONFR           PIC 9(07) VALUE ZERO.               00019618
+090826 01  W-REC-NUOVO-CONFR        PIC X(01) VALUE 'N'.                00019619
+090826 01  W-REC-VECCHIO-CONFR      PIC X(01) VALUE 'N'.                00019620
+                                                                        00019621
+090826 01  W-INTEST-CONFR-1.                                            00019622
+090826 05  FILLER            PIC X(50) VALUE                            00019623
+090826     'REPORT CONFRONTO FLUSSI ARRAB000 PARALLELO'.                00019624
+090826     05  FILLER            PIC X(071) VALUE SPACES.               00019626
+090826 01  W-INTEST-CONFR-2.                                            00019627
+090826     05  FILLER            PIC X(010) VALUE 'FILE'.               00019628
+090826     05  FILLER            PIC X(005) VALUE SPACES.               00019629
+090826     05  FILLER            PIC X(010) VALUE 'N.RECORD'.           00019630
+090826     05  FILLER            PIC X(005) VALUE SPACES.               00019631
+090826     05  FILLER            PIC X(010) VALUE 'ESITO'.              00019632
+090826     05  FILLER            PIC X(005) VALUE SPACES.               00019633
+090826     05  FILLER            PIC X(020) VALUE 'NOTE'.               00019634
+090826     05  FILLER            PIC X(057) VALUE SPACES.               00019635
+090826 01  W-RIGA-CONFR.                                                00019636
+090826     05  WRC-FILE          PIC X(10).                             00019637
+090826     05  FILLER            PIC X(05) VALUE SPACES.                00019638
+090826     05  WRC-N-REC         PIC 9(10).                             00019639
+090826     05  FILLER            PIC X(05) VALUE SPACES.                00019640
+090826     05  WRC-ESITO         PIC X(10).                             00019641
+090826     05  FILLER            PIC X(05) VALUE SPACES.                00019642
+090826     05  WRC-NOTE          PIC X(20).                             00019643
+090826     05  FILLER            PIC X(57) VALUE SPACES.                00019644
+                                                                        00019645
        01  IND1                     PIC S9(4) COMP.                     00019700
        01  X-IND1                   PIC S9(4).                          00019800
       ***************************************************************** 00019900
@@ -283,7 +375,11 @@
        01  W-STATO1                 PIC X(02) VALUE SPACES.             00022500
        01  W-STATO2                 PIC X(02) VALUE SPACES.             00022600
        01  W-STATO3                 PIC X(02) VALUE SPACES.             00022700
-      ***************************************************************** 00022800
+090826 01  W-STATO1P                PIC X(02) VALUE SPACES.             00022710
+090826 01  W-STATO2P                PIC X(02) VALUE SPACES.             00022720
+090826 01  W-STATO3P                PIC X(02) VALUE SPACES.             00022730
+090826 01  W-STATO4                 PIC X(02) VALUE SPACES.             00022740
+      ******************************************************************00022800
        01  R-CODE                   PIC 9(09) VALUE 0.                  00022900
       *                                                                 00023000
       ***************************************************************** 00023100
@@ -315,7 +411,8 @@
        PROCEDURE DIVISION.                                              00025700
                                                                         00025800
            DISPLAY 'INIZIO PROGRAMMA'.                                  00025900
-           PERFORM 0001-ACCETTA-DATA THRU 0001-EX.                      00026000
+       PERFORM 0001-ACCETTA-DATA THRU 0001-EX.                          00026000
+090826 PERFORM 0002-LEGGI-PARAM-PARALLELO THRU 0002-EX.                 00026005
                                                                         00026010
            ACCEPT WS-DATA-ODIERNA FROM DATE.                            00026020
                                                                         00026030
@@ -336,9 +433,13 @@
                                                                         00027100
            PERFORM 77777-STATISTICHE THRU  77777-EX.                    00027200
                                                                         00027300
-           PERFORM 00300-FINE-PGM    THRU  00300-EX.                    00027400
+       PERFORM 00300-FINE-PGM    THRU  00300-EX.                        00027400
                                                                         00027500
-           STOP RUN.                                                    00027600
+090826 IF PP-FLAG-PARALLELO = 'S'                                       00027510
+090826    PERFORM 08500-CONFRONTA-FLUSSI THRU 08500-EX                  00027520
+090826 END-IF.                                                          00027530
+                                                                        00027540
+       STOP RUN.                                                        00027600
                                                                         00027700
       ***************************************************************** 00027800
       *   ROUTINE DI ACCETTAZIONE DELLA DATA DI SISTEMA               * 00027900
@@ -361,7 +462,21 @@
            END-IF.                                                      00029600
        0001-EX.                                                         00029700
            EXIT.                                                        00029800
-      ***************************************************************** 00029900
+      ******************************************************************00029810
+090826* ROUTINE DI LETTURA DELLA SCHEDA PARAMETRI PER LA                00029820
+090826* MODALITA' DI ESECUZIONE IN PARALLELO/SHADOW                     00029830
+      ******************************************************************00029840
+090826 0002-LEGGI-PARAM-PARALLELO.                                      00029850
+090826*                                                                 00029860
+090826 ACCEPT PARAM-PARALLELO        FROM SYSIN.                        00029870
+090826*                                                                 00029880
+090826 IF PP-FLAG-PARALLELO NOT = 'S'                                   00029890
+090826    MOVE 'N'                 TO PP-FLAG-PARALLELO                 00029900
+090826 END-IF.                                                          00029910
+090826*                                                                 00029920
+090826 0002-EX.                                                         00029930
+090826     EXIT.                                                        00029940
+      ******************************************************************00029950
       *      ROUTINE DI INIZIO PROGRAMMA COMPRENDENTE :               * 00030000
       * - DICHIARAZIONE DEL CURSORE PER LA LETTURA DEL DB AFFIDATI ;  * 00030100
       * - ROUTINE DI LETTURA DEL DB PROGRESSIVI                       * 00030200
@@ -825,7 +940,7 @@
       *                                                                 00076000
            PERFORM 02010-SCRIVI-AFFIDA       THRU 02010-EX.             00076100
       *                                                                 00076200
-           IF TDAT-RICHIESTA = 0                                        00076300
+090826     IF TDAT-RICHIESTA = 0 AND W-REC-VALIDO = 'S'                 00076300
               PERFORM 02050-AGGIORNA-RICHIESTE  THRU 02050-EX           00076400
            END-IF.                                                      00076500
       *                                                                 00076600
@@ -840,7 +955,7 @@
       *                                                                 00077500
               PERFORM 07100-SCRIVI-VAR-ANAG     THRU 07100-EX.          00077600
       *                                                                 00077700
-              IF TDAT-RICHIESTA = 0                                     00077800
+090826        IF TDAT-RICHIESTA = 0 AND W-REC-VALIDO = 'S'              00077800
                  PERFORM 02050-AGGIORNA-RICHIESTE  THRU 02050-EX        00077900
               END-IF.                                                   00078000
       *                                                                 00078100
@@ -864,7 +979,7 @@
       *                                                                 00079900
               PERFORM 07200-SCRIVI-V1-A3-D3-R3     THRU 07200-EX.       00080000
       *                                                                 00080100
-              IF TDAT-RICHIESTA = 0                                     00080200
+090826        IF TDAT-RICHIESTA = 0 AND W-REC-VALIDO = 'S'              00080200
                  PERFORM 02050-AGGIORNA-RICHIESTE  THRU 02050-EX        00080300
               END-IF.                                                   00080400
       *                                                                 00080500
@@ -1132,6 +1247,11 @@
 120603        END-IF                                                    00106000
 120603     END-IF.                                                      00106100
                                                                         00106200
+090826     PERFORM 02055-VALIDA-AFFIDA   THRU 02055-EX.                 00106210
+090826     IF W-REC-VALIDO = 'N'                                        00106220
+090826        GO TO 02010-EX                                            00106230
+090826     END-IF.                                                      00106240
+                                                                        00106250
            WRITE REC-AFFIDA      FROM     ARRAC005.                     00106300
                                                                         00106400
            ADD 1 TO W-CTR-SCRITTI.                                      00106500
@@ -1142,7 +1262,51 @@
               PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX         00107000
            END-IF.                                                      00107100
        02010-EX. EXIT.                                                  00107200
-      ***************************************************************** 00107300
+090826***************************************************************** 00107210
+090826*   ROUTINE DI VALIDAZIONE PRE-TRASMISSIONE RECORD AFFIDA        * 00107220
+090826***************************************************************** 00107230
+090826 02055-VALIDA-AFFIDA.                                             00107240
+090826*                                                                 00107250
+090826     MOVE 'S'                       TO W-REC-VALIDO.              00107260
+090826*                                                                 00107270
+090826     IF ARRAC005-NDG = SPACE OR ZERO OR LOW-VALUE                 00107280
+090826        MOVE 'N'                    TO W-REC-VALIDO               00107290
+090826        DISPLAY 'LABEL 02055-VALIDA-AFFIDA'                       00107300
+090826        DISPLAY 'NDG MANCANTE - RECORD SCARTATO'                  00107310
+090826        DISPLAY 'SERVIZIO/CATEG/FILIALE/NUMERO: '                 00107320
+090826           ARRAC005-SERVIZIO ' ' ARRAC005-CATEGORIA ' '           00107330
+090826           ARRAC005-FILIALE  ' ' ARRAC005-NUMERO                  00107340
+090826     END-IF.                                                      00107350
+090826*                                                                 00107360
+090826     IF ARRAC005-COD-FISCALE = SPACE OR LOW-VALUE                 00107370
+090826        MOVE 'N'                    TO W-REC-VALIDO               00107380
+090826        DISPLAY 'LABEL 02055-VALIDA-AFFIDA'                       00107390
+090826        DISPLAY 'CODICE FISCALE MANCANTE - RECORD SCARTATO'       00107400
+090826        DISPLAY 'NDG: ' ARRAC005-NDG                              00107410
+090826     END-IF.                                                      00107420
+090826*                                                                 00107430
+090826     IF ARRAC005-DATA-NASC-COS = SPACE OR ZERO OR LOW-VALUE       00107440
+090826        MOVE 'N'                    TO W-REC-VALIDO               00107450
+090826        DISPLAY 'LABEL 02055-VALIDA-AFFIDA'                       00107460
+090826        DISPLAY 'DATA DI NASCITA MANCANTE - RECORD SCARTATO'      00107470
+090826        DISPLAY 'NDG: ' ARRAC005-NDG                              00107480
+090826     END-IF.                                                      00107490
+090826*                                                                 00107500
+090826     IF ARRAC005-PROV-NASCITA NOT = 'EE'                          00107510
+090826        AND ARRAC005-LUOGO-NASCITA = SPACE OR LOW-VALUE           00107520
+090826        MOVE 'N'                    TO W-REC-VALIDO               00107530
+090826        DISPLAY 'LABEL 02055-VALIDA-AFFIDA'                       00107540
+090826        DISPLAY 'COMUNE DI NASCITA MANCANTE - RECORD SCARTATO'    00107550
+090826        DISPLAY 'NDG: ' ARRAC005-NDG                              00107560
+090826     END-IF.                                                      00107570
+090826*                                                                 00107580
+090826     IF W-REC-VALIDO = 'N'                                        00107590
+090826        ADD 1                       TO W-CTR-SCARTATI             00107600
+090826     END-IF.                                                      00107610
+090826*                                                                 00107620
+090826 02055-EX.                                                        00107630
+090826     EXIT.                                                        00107640
+      ***************************************************************** 00107400
       *   ACCESSO ALLA TABELLA DB2 SCTBTSET (SETTORE PRODUTTIVO)      * 00107400
       ***************************************************************** 00107500
        02011-ACCESSO-TSET.                                              00107600
@@ -1209,7 +1373,14 @@
       *  ROUTINE DI AGGIORNAMENTO DEL DB DELLE RICHIESTE              * 00109300
       ***************************************************************** 00109400
        02050-AGGIORNA-RICHIESTE.                                        00109500
-           MOVE  TDAT-BATCH       TO   TRIC-DT-INV-ENT.                 00109600
+090826 IF PP-FLAG-PARALLELO = 'S'                                       00109510
+090826    DISPLAY 'LABEL 02050-AGGIORNA-RICHIESTE'                      00109520
+090826    DISPLAY 'ESECUZIONE IN PARALLELO: AGGIORNAMENTO TRIC'         00109530
+090826    DISPLAY 'OMESSO'                                              00109540
+090826    GO TO 02050-EX                                                00109550
+090826 END-IF.                                                          00109560
+090826*                                                                 00109570
+       MOVE  TDAT-BATCH       TO   TRIC-DT-INV-ENT.                     00109600
            MOVE  W-NOME-PGM       TO   TRIC-COD-OPER.                   00109700
            MOVE  SPACES           TO   TRIC-COD-ANOM.                   00109800
            MOVE  SPACES           TO   TRIC-ESITO.                      00109900
@@ -1263,17 +1434,19 @@
                                          W-TTAP-SALDID-EUR.             00114700
            MOVE ZERO              TO     TTAP-SALDIA-EUR                00114800
                                          W-TTAP-SALDIA-EUR.             00114900
-      *                                                                 00115000
-           EXEC SQL INCLUDE TAP001IN  END-EXEC.                         00115100
-      *                                                                 00115200
-           IF SQLCODE NOT = 0                                           00115300
-              MOVE SQLCODE TO W-SQLCODE                                 00115400
-              DISPLAY 'LABEL   :  02075-INS-PROG-AFF '                  00115500
-              DISPLAY 'ERRORE ' W-SQLCODE ' SU ACCESSO DB2 TTAP'        00115600
-              PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX         00115700
-           END-IF.                                                      00115800
-      *                                                                 00115900
-           WRITE REC-AFFIDA      FROM    W-TTAP.                        00116000
+       *                                                                00115000
+090826 IF PP-FLAG-PARALLELO NOT = 'S'                                   00115010
+          EXEC SQL INCLUDE TAP001IN  END-EXEC                           00115100
+       *                                                                00115200
+          IF SQLCODE NOT = 0                                            00115300
+             MOVE SQLCODE TO W-SQLCODE                                  00115400
+             DISPLAY 'LABEL   :  02075-INS-PROG-AFF '                   00115500
+             DISPLAY 'ERRORE ' W-SQLCODE ' SU ACCESSO DB2 TTAP'         00115600
+             PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX          00115700
+          END-IF                                                        00115800
+090826 END-IF.                                                          00115850
+       *                                                                00115900
+       WRITE REC-AFFIDA      FROM    W-TTAP.                            00116000
       *                                                                 00116100
        02075-EX. EXIT.                                                  00116200
       ****************************************************************  00116300
@@ -1415,6 +1588,11 @@ AD         END-IF.                                                      00119530
 120603        END-IF                                                    00129200
 120603     END-IF.                                                      00129300
       *                                                                 00129400
+090826     PERFORM 07105-VALIDA-VAR-ANAG THRU 07105-EX.                 00129410
+090826     IF W-REC-VALIDO = 'N'                                        00129420
+090826        GO TO 07100-EX                                            00129430
+090826     END-IF.                                                      00129440
+      *                                                                 00129450
            WRITE REC-VARIANG     FROM     ARRAC006.                     00129500
       *                                                                 00129600
            IF W-STATO2 NOT EQUAL ZERO                                   00129700
@@ -1428,6 +1606,47 @@ AD         END-IF.                                                      00119530
            ADD 1 TO W-CTR-SCRITTI.                                      00130500
                                                                         00130600
        07100-EX. EXIT.                                                  00130700
+090826***************************************************************** 00130710
+090826*   ROUTINE DI VALIDAZIONE PRE-TRASMISSIONE RECORD VARIANG       * 00130720
+090826***************************************************************** 00130730
+090826 07105-VALIDA-VAR-ANAG.                                           00130740
+090826*                                                                 00130750
+090826     MOVE 'S'                       TO W-REC-VALIDO.              00130760
+090826*                                                                 00130770
+090826     IF ARRAC006-NDG = SPACE OR ZERO OR LOW-VALUE                 00130780
+090826        MOVE 'N'                    TO W-REC-VALIDO               00130790
+090826        DISPLAY 'LABEL 07105-VALIDA-VAR-ANAG'                     00130800
+090826        DISPLAY 'NDG MANCANTE - RECORD SCARTATO'                  00130810
+090826     END-IF.                                                      00130820
+090826*                                                                 00130830
+090826     IF ARRAC006-COD-FISCALE = SPACE OR LOW-VALUE                 00130840
+090826        MOVE 'N'                    TO W-REC-VALIDO               00130850
+090826        DISPLAY 'LABEL 07105-VALIDA-VAR-ANAG'                     00130860
+090826        DISPLAY 'CODICE FISCALE MANCANTE - RECORD SCARTATO'       00130870
+090826        DISPLAY 'NDG: ' ARRAC006-NDG                              00130880
+090826     END-IF.                                                      00130890
+090826*                                                                 00130900
+090826     IF ARRAC006-DATA-NASCITA = SPACE OR ZERO OR LOW-VALUE        00130910
+090826        MOVE 'N'                    TO W-REC-VALIDO               00130920
+090826        DISPLAY 'LABEL 07105-VALIDA-VAR-ANAG'                     00130930
+090826        DISPLAY 'DATA DI NASCITA MANCANTE - RECORD SCARTATO'      00130940
+090826        DISPLAY 'NDG: ' ARRAC006-NDG                              00130950
+090826     END-IF.                                                      00130960
+090826*                                                                 00130970
+090826     IF ARRAC006-PROV-NASCITA NOT = 'EE'                          00130980
+090826        AND ARRAC006-COM-NASCITA = SPACE OR LOW-VALUE             00130990
+090826        MOVE 'N'                    TO W-REC-VALIDO               00131000
+090826        DISPLAY 'LABEL 07105-VALIDA-VAR-ANAG'                     00131010
+090826        DISPLAY 'COMUNE DI NASCITA MANCANTE - RECORD SCARTATO'    00131020
+090826        DISPLAY 'NDG: ' ARRAC006-NDG                              00131030
+090826     END-IF.                                                      00131040
+090826*                                                                 00131050
+090826     IF W-REC-VALIDO = 'N'                                        00131060
+090826        ADD 1                       TO W-CTR-SCARTATI             00131070
+090826     END-IF.                                                      00131080
+090826*                                                                 00131090
+090826 07105-EX.                                                        00131100
+090826     EXIT.                                                        00131110
       ****************************************************************  00130800
        07200-SCRIVI-V1-A3-D3-R3.                                        00130900
                                                                         00131000
@@ -1491,6 +1710,11 @@ AD         END-IF.                                                      00119530
                MOVE ZEROES                 TO TRIC-DT-ATT-ESTINZ        00136600
            END-IF.                                                      00136700
                                                                         00136800
+090826     PERFORM 07205-VALIDA-VARIASCC THRU 07205-EX.                 00136810
+090826     IF W-REC-VALIDO = 'N'                                        00136820
+090826        GO TO 07200-EX                                            00136830
+090826     END-IF.                                                      00136840
+                                                                        00136850
            WRITE REC-VARIASCC    FROM     ARRAC008.                     00136900
                                                                         00137000
            IF W-STATO3 NOT EQUAL ZERO                                   00137100
@@ -1502,6 +1726,35 @@ AD         END-IF.                                                      00119530
            ADD 1 TO W-CTR-SCRITTI.                                      00137700
                                                                         00137800
        07200-EX. EXIT.                                                  00137900
+090826***************************************************************** 00137910
+090826*   ROUTINE DI VALIDAZIONE PRE-TRASMISSIONE RECORD VARIASCC      * 00137920
+090826***************************************************************** 00137930
+090826 07205-VALIDA-VARIASCC.                                           00137940
+090826*                                                                 00137950
+090826     MOVE 'S'                       TO W-REC-VALIDO.              00137960
+090826*                                                                 00137970
+090826     IF ARRAC008-NDG = SPACE OR ZERO OR LOW-VALUE                 00137980
+090826        MOVE 'N'                    TO W-REC-VALIDO               00137990
+090826        DISPLAY 'LABEL 07205-VALIDA-VARIASCC'                     00138000
+090826        DISPLAY 'NDG MANCANTE - RECORD SCARTATO'                  00138010
+090826        DISPLAY 'SERVIZIO/CATEG/FILIALE/NUMERO: '                 00138020
+090826           ARRAC008-SERVIZIO ' ' ARRAC008-CATEGORIA ' '           00138030
+090826           ARRAC008-FILIALE  ' ' ARRAC008-NUMERO                  00138040
+090826     END-IF.                                                      00138050
+090826*                                                                 00138060
+090826     IF ARRAC008-FILIALE = SPACE OR ZERO OR LOW-VALUE             00138070
+090826        MOVE 'N'                    TO W-REC-VALIDO               00138080
+090826        DISPLAY 'LABEL 07205-VALIDA-VARIASCC'                     00138090
+090826        DISPLAY 'FILIALE MANCANTE - RECORD SCARTATO'              00138100
+090826        DISPLAY 'NDG: ' ARRAC008-NDG                              00138110
+090826     END-IF.                                                      00138120
+090826*                                                                 00138130
+090826     IF W-REC-VALIDO = 'N'                                        00138140
+090826        ADD 1                       TO W-CTR-SCARTATI             00138150
+090826     END-IF.                                                      00138160
+090826*                                                                 00138170
+090826 07205-EX.                                                        00138180
+090826     EXIT.                                                        00138190
       ***************************************************************** 00138000
       *      ROUTINE DI INSERIMENTO PROGRESSIVO  TAB TTAP             * 00138100
       *      E DI SCRITTURA RECORD TAPPO      -- VARIAZIONI ANAG --   * 00138200
@@ -1531,16 +1784,18 @@ AD         END-IF.                                                      00119530
            MOVE ZERO              TO     TTAP-SALDIA-EUR                00140700
                                          W-TTAP-SALDIA-EUR.             00140800
                                                                         00140900
-           EXEC SQL INCLUDE TAP001IN  END-EXEC.                         00141000
+090826 IF PP-FLAG-PARALLELO NOT = 'S'                                   00140950
+          EXEC SQL INCLUDE TAP001IN  END-EXEC                           00141000
                                                                         00141100
-           IF SQLCODE NOT = 0                                           00141200
-              MOVE SQLCODE TO W-SQLCODE                                 00141300
-              DISPLAY 'LABEL   :  07175-INS-PROG-VAR-ANAG '             00141400
-              DISPLAY 'ERRORE ' W-SQLCODE ' SU ACCESSO DB2 TTAP '       00141500
-              PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX         00141600
-           END-IF.                                                      00141700
+          IF SQLCODE NOT = 0                                            00141200
+             MOVE SQLCODE TO W-SQLCODE                                  00141300
+             DISPLAY 'LABEL   :  07175-INS-PROG-VAR-ANAG '              00141400
+             DISPLAY 'ERRORE ' W-SQLCODE ' SU ACCESSO DB2 TTAP '        00141500
+             PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX          00141600
+          END-IF                                                        00141700
+090826 END-IF.                                                          00141750
                                                                         00141800
-           WRITE REC-VARIANG     FROM    W-TTAP.                        00141900
+       WRITE REC-VARIANG     FROM    W-TTAP.                            00141900
                                                                         00142000
            ADD 1 TO W-CTR-SCRITTI.                                      00142100
                                                                         00142200
@@ -1574,16 +1829,18 @@ AD         END-IF.                                                      00119530
            MOVE ZERO              TO     TTAP-SALDIA-EUR                00145100
                                          W-TTAP-SALDIA-EUR.             00145200
                                                                         00145300
-           EXEC SQL INCLUDE TAP001IN  END-EXEC.                         00145400
+090826 IF PP-FLAG-PARALLELO NOT = 'S'                                   00145350
+          EXEC SQL INCLUDE TAP001IN  END-EXEC                           00145400
                                                                         00145500
-           IF SQLCODE NOT = 0                                           00145600
-              MOVE SQLCODE TO W-SQLCODE                                 00145700
-              DISPLAY 'LABEL   :  07275-INS-PROG-VAR-SCOP'              00145800
-              DISPLAY 'ERRORE ' W-SQLCODE ' SU ACCESSO DB2 TTAP '       00145900
-              PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX         00146000
-           END-IF.                                                      00146100
+          IF SQLCODE NOT = 0                                            00145600
+             MOVE SQLCODE TO W-SQLCODE                                  00145700
+             DISPLAY 'LABEL   :  07275-INS-PROG-VAR-SCOP'               00145800
+             DISPLAY 'ERRORE ' W-SQLCODE ' SU ACCESSO DB2 TTAP '        00145900
+             PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX          00146000
+          END-IF                                                        00146100
+090826 END-IF.                                                          00146150
                                                                         00146200
-           WRITE REC-VARIASCC    FROM    W-TTAP.                        00146300
+       WRITE REC-VARIASCC    FROM    W-TTAP.                            00146300
                                                                         00146400
            ADD 1 TO W-CTR-SCRITTI.                                      00146500
            ADD 1 TO W-CTR-V1.                                           00146600
@@ -1621,6 +1878,8 @@ AD         END-IF.                                                      00119530
               DISPLAY '*------------------------------------------*'.   00149800
               DISPLAY '*REC.SCRITTI IN SCTBTINV__: ' W-CTR-SCRITTI-INV. 00149900
               DISPLAY '*------------------------------------------*'.   00150000
+090826        DISPLAY '*REC.SCARTATI VALIDAZIONE_: ' W-CTR-SCARTATI.    00150010
+090826        DISPLAY '*------------------------------------------*'.   00150020
        77777-EX. EXIT.                                                  00150100
       ***************************************************************** 00150200
       *     ROUTINE DI GESTIONE ERRORE                                * 00150300
@@ -1996,8 +2255,10 @@ DEBU          DISPLAY 'CALCOLO DATA NON RIUSCITO'                       00184800
                  PERFORM 07250-FLUSSO-E3 THRU 07250-EX                  00187200
               END-IF.                                                   00187300
       *                                                                 00187400
-050201        PERFORM 07300-STORICIZZA THRU 07300-EX.                   00187500
-050201        PERFORM 02500-UPDATE-RICHIESTE THRU 02500-EX.             00187600
+090826        IF W-REC-VALIDO = 'S'                                     00187410
+050201           PERFORM 07300-STORICIZZA THRU 07300-EX                 00187500
+050201           PERFORM 02500-UPDATE-RICHIESTE THRU 02500-EX           00187600
+090826        END-IF.                                                   00187610
       *                                                                 00187700
 221200 04050-EX.                                                        00187800
 221200     EXIT.                                                        00187900
@@ -2022,6 +2283,11 @@ DEBU          DISPLAY 'CALCOLO DATA NON RIUSCITO'                       00184800
            MOVE SPACES                     TO ARRAC008-DIV-STIP.        00189800
            MOVE ZEROES                     TO ARRAC008-DT-REVOCA.       00189900
       *                                                                 00190000
+090826     PERFORM 07205-VALIDA-VARIASCC THRU 07205-EX.                 00190010
+090826     IF W-REC-VALIDO = 'N'                                        00190020
+090826        GO TO 07250-EX                                            00190030
+090826     END-IF.                                                      00190040
+      *                                                                 00190050
            WRITE REC-VARIASCC    FROM     ARRAC008.                     00190100
       *                                                                 00190200
            IF W-STATO3 NOT EQUAL ZERO                                   00190300
@@ -2125,3 +2391,380 @@ DEBU          DISPLAY 'CALCOLO DATA NON RIUSCITO'                       00184800
       *                                                                 00200100
 221200 07300-EX.                                                        00200200
 221200     EXIT.                                                        00200300
+      ******************************************************************00200310
+090826* ROUTINE DI CONFRONTO DEI FLUSSI AFFIDA/VARIANG/VARIASCC         00200320
+090826* PRODOTTI IN MODALITA' PARALLELO/SHADOW CONTRO I FLUSSI          00200330
+090826* DELLA RUN PRECEDENTE, CON SCRITTURA ESITO SU REPCONFR           00200340
+      ******************************************************************00200350
+090826 08500-CONFRONTA-FLUSSI.                                          00200360
+090826 PERFORM 08501-APRI-FILE-CONFR    THRU 08501-EX.                  00200370
+090826 PERFORM 08502-SCRIVI-INTEST-CONFR THRU 08502-EX.                 00200380
+090826 PERFORM 08510-CONFRONTA-AFFIDA   THRU 08510-EX.                  00200390
+090826 PERFORM 08520-CONFRONTA-VARIANG  THRU 08520-EX.                  00200400
+090826 PERFORM 08530-CONFRONTA-VARIASCC THRU 08530-EX.                  00200410
+090826 PERFORM 08540-CHIUDI-FILE-CONFR  THRU 08540-EX.                  00200420
+090826 08500-EX.                                                        00200430
+090826     EXIT.                                                        00200440
+      ******************************************************************00200450
+090826 08501-APRI-FILE-CONFR.                                           00200460
+090826*                                                                 00200470
+090826 OPEN INPUT AFFIDA.                                               00200480
+090826 IF W-STATO1 NOT = '00'                                           00200490
+090826    DISPLAY 'ERRORE ' W-STATO1 ' RIAPERTURA AFFIDA'               00200500
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00200510
+090826 END-IF.                                                          00200520
+090826*                                                                 00200530
+090826 OPEN INPUT VARIANG.                                              00200540
+090826 IF W-STATO2 NOT = '00'                                           00200550
+090826    DISPLAY 'ERRORE ' W-STATO2 ' RIAPERTURA VARIANG'              00200560
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00200570
+090826 END-IF.                                                          00200580
+090826*                                                                 00200590
+090826 OPEN INPUT VARIASCC.                                             00200600
+090826 IF W-STATO3 NOT = '00'                                           00200610
+090826    DISPLAY 'ERRORE ' W-STATO3 ' RIAPERTURA VARIASCC'             00200620
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00200630
+090826 END-IF.                                                          00200640
+090826*                                                                 00200650
+090826 OPEN INPUT AFFIDAP.                                              00200660
+090826 IF W-STATO1P NOT = '00'                                          00200670
+090826    DISPLAY 'ERRORE ' W-STATO1P ' APERTURA AFFIDAP'               00200680
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00200690
+090826 END-IF.                                                          00200700
+090826*                                                                 00200710
+090826 OPEN INPUT VARIANGP.                                             00200720
+090826 IF W-STATO2P NOT = '00'                                          00200730
+090826    DISPLAY 'ERRORE ' W-STATO2P ' APERTURA VARIANGP'              00200740
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00200750
+090826 END-IF.                                                          00200760
+090826*                                                                 00200770
+090826 OPEN INPUT VARISCCP.                                             00200780
+090826 IF W-STATO3P NOT = '00'                                          00200790
+090826    DISPLAY 'ERRORE ' W-STATO3P ' APERTURA VARISCCP'              00200800
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00200810
+090826 END-IF.                                                          00200820
+090826*                                                                 00200830
+090826 OPEN OUTPUT REPCONFR.                                            00200840
+090826 IF W-STATO4 NOT = '00'                                           00200850
+090826    DISPLAY 'ERRORE ' W-STATO4 ' APERTURA REPCONFR'               00200860
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00200870
+090826 END-IF.                                                          00200880
+090826*                                                                 00200890
+090826 08501-EX.                                                        00200900
+090826     EXIT.                                                        00200910
+      ******************************************************************00200920
+090826 08502-SCRIVI-INTEST-CONFR.                                       00200930
+090826*                                                                 00200940
+090826 WRITE REC-CONFR FROM W-INTEST-CONFR-1.                           00200950
+090826 WRITE REC-CONFR FROM W-INTEST-CONFR-2.                           00200960
+090826*                                                                 00200970
+090826 08502-EX.                                                        00200980
+090826     EXIT.                                                        00200990
+      ******************************************************************00201010
+090826 08510-CONFRONTA-AFFIDA.                                          00201020
+090826*                                                                 00201030
+090826 MOVE ZERO TO CTR-CONFR-AFFIDA.                                   00201040
+090826 MOVE ZERO TO CTR-DIFF-CONFR.                                     00201050
+090826 MOVE 'N'  TO W-REC-NUOVO-CONFR.                                  00201060
+090826 MOVE 'N'  TO W-REC-VECCHIO-CONFR.                                00201070
+090826*                                                                 00201080
+090826 PERFORM 08511-LEGGI-AFFIDA-NUOVO   THRU 08511-EX.                00201090
+090826 PERFORM 08512-LEGGI-AFFIDA-VECCHIO THRU 08512-EX.                00201100
+090826 PERFORM 08513-CONFRONTA-REC-AFFIDA THRU 08513-EX                 00201110
+090826    UNTIL W-REC-NUOVO-CONFR = 'S' AND W-REC-VECCHIO-CONFR = 'S'.  00201120
+090826*                                                                 00201130
+090826 MOVE 'AFFIDA'        TO WRC-FILE.                                00201140
+090826 MOVE CTR-CONFR-AFFIDA TO WRC-N-REC.                              00201150
+090826 IF CTR-DIFF-CONFR = ZERO                                         00201160
+090826    MOVE 'OK'    TO WRC-ESITO                                     00201170
+090826    MOVE SPACES  TO WRC-NOTE                                      00201180
+090826 ELSE                                                             00201190
+090826    MOVE 'KO'    TO WRC-ESITO                                     00201200
+090826    MOVE 'VEDI LOG SISTEMA' TO WRC-NOTE                           00201210
+090826    DISPLAY 'AFFIDA: TROVATE ' CTR-DIFF-CONFR ' DIFFERENZE'       00201220
+090826 END-IF.                                                          00201230
+090826*                                                                 00201240
+090826 WRITE REC-CONFR FROM W-RIGA-CONFR.                               00201250
+090826*                                                                 00201260
+090826 08510-EX.                                                        00201270
+090826     EXIT.                                                        00201280
+      ******************************************************************00201290
+090826 08511-LEGGI-AFFIDA-NUOVO.                                        00201300
+090826*                                                                 00201310
+090826 IF W-REC-NUOVO-CONFR NOT = 'S'                                   00201320
+090826    READ AFFIDA                                                   00201330
+090826    IF W-STATO1 = '10'                                            00201340
+090826       MOVE 'S' TO W-REC-NUOVO-CONFR                              00201350
+090826    ELSE                                                          00201360
+090826       IF W-STATO1 NOT = '00'                                     00201370
+090826          DISPLAY 'ERRORE ' W-STATO1 ' LETTURA AFFIDA'            00201380
+090826          PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX       00201390
+090826       END-IF                                                     00201400
+090826    END-IF                                                        00201410
+090826 END-IF.                                                          00201420
+090826*                                                                 00201430
+090826 08511-EX.                                                        00201440
+090826     EXIT.                                                        00201450
+      ******************************************************************00201460
+090826 08512-LEGGI-AFFIDA-VECCHIO.                                      00201470
+090826*                                                                 00201480
+090826 IF W-REC-VECCHIO-CONFR NOT = 'S'                                 00201490
+090826    READ AFFIDAP                                                  00201500
+090826    IF W-STATO1P = '10'                                           00201510
+090826       MOVE 'S' TO W-REC-VECCHIO-CONFR                            00201520
+090826    ELSE                                                          00201530
+090826       IF W-STATO1P NOT = '00'                                    00201540
+090826          DISPLAY 'ERRORE ' W-STATO1P ' LETTURA AFFIDAP'          00201550
+090826          PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX       00201560
+090826       END-IF                                                     00201570
+090826    END-IF                                                        00201580
+090826 END-IF.                                                          00201590
+090826*                                                                 00201600
+090826 08512-EX.                                                        00201610
+090826     EXIT.                                                        00201620
+      ******************************************************************00201630
+090826 08513-CONFRONTA-REC-AFFIDA.                                      00201640
+090826*                                                                 00201650
+090826 IF W-REC-NUOVO-CONFR = 'S' AND W-REC-VECCHIO-CONFR NOT = 'S'     00201660
+090826    ADD 1 TO CTR-DIFF-CONFR                                       00201670
+090826    PERFORM 08512-LEGGI-AFFIDA-VECCHIO THRU 08512-EX              00201680
+090826 ELSE                                                             00201690
+090826    IF W-REC-VECCHIO-CONFR = 'S' AND W-REC-NUOVO-CONFR NOT = 'S'  00201700
+090826       ADD 1 TO CTR-DIFF-CONFR                                    00201710
+090826       PERFORM 08511-LEGGI-AFFIDA-NUOVO THRU 08511-EX             00201720
+090826    ELSE                                                          00201730
+090826       IF W-REC-NUOVO-CONFR NOT = 'S'                             00201740
+090826          AND W-REC-VECCHIO-CONFR NOT = 'S'                       00201750
+090826          IF REC-AFFIDA NOT = REC-AFFIDAP                         00201760
+090826             ADD 1 TO CTR-DIFF-CONFR                              00201770
+090826          END-IF                                                  00201780
+090826          ADD 1 TO CTR-CONFR-AFFIDA                               00201790
+090826          PERFORM 08511-LEGGI-AFFIDA-NUOVO   THRU 08511-EX        00201800
+090826          PERFORM 08512-LEGGI-AFFIDA-VECCHIO THRU 08512-EX        00201810
+090826       END-IF                                                     00201820
+090826    END-IF                                                        00201830
+090826 END-IF.                                                          00201840
+090826*                                                                 00201850
+090826 08513-EX.                                                        00201860
+090826     EXIT.                                                        00201870
+      ******************************************************************00201880
+090826 08520-CONFRONTA-VARIANG.                                         00201890
+090826*                                                                 00201900
+090826 MOVE ZERO TO CTR-CONFR-VARIANG.                                  00201910
+090826 MOVE ZERO TO CTR-DIFF-CONFR.                                     00201920
+090826 MOVE 'N'  TO W-REC-NUOVO-CONFR.                                  00201930
+090826 MOVE 'N'  TO W-REC-VECCHIO-CONFR.                                00201940
+090826*                                                                 00201950
+090826 PERFORM 08521-LEGGI-VARIANG-NUOVO   THRU 08521-EX.               00201960
+090826 PERFORM 08522-LEGGI-VARIANG-VECCHIO THRU 08522-EX.               00201970
+090826 PERFORM 08523-CONFRONTA-REC-VARIANG THRU 08523-EX                00201980
+090826    UNTIL W-REC-NUOVO-CONFR = 'S' AND W-REC-VECCHIO-CONFR = 'S'.  00201990
+090826*                                                                 00202000
+090826 MOVE 'VARIANG'       TO WRC-FILE.                                00202010
+090826 MOVE CTR-CONFR-VARIANG TO WRC-N-REC.                             00202020
+090826 IF CTR-DIFF-CONFR = ZERO                                         00202030
+090826    MOVE 'OK'    TO WRC-ESITO                                     00202040
+090826    MOVE SPACES  TO WRC-NOTE                                      00202050
+090826 ELSE                                                             00202060
+090826    MOVE 'KO'    TO WRC-ESITO                                     00202070
+090826    MOVE 'VEDI LOG SISTEMA' TO WRC-NOTE                           00202080
+090826    DISPLAY 'VARIANG: TROVATE ' CTR-DIFF-CONFR ' DIFFERENZE'      00202090
+090826 END-IF.                                                          00202100
+090826*                                                                 00202110
+090826 WRITE REC-CONFR FROM W-RIGA-CONFR.                               00202120
+090826*                                                                 00202130
+090826 08520-EX.                                                        00202140
+090826     EXIT.                                                        00202150
+      ******************************************************************00202160
+090826 08521-LEGGI-VARIANG-NUOVO.                                       00202170
+090826*                                                                 00202180
+090826 IF W-REC-NUOVO-CONFR NOT = 'S'                                   00202190
+090826    READ VARIANG                                                  00202200
+090826    IF W-STATO2 = '10'                                            00202210
+090826       MOVE 'S' TO W-REC-NUOVO-CONFR                              00202220
+090826    ELSE                                                          00202230
+090826       IF W-STATO2 NOT = '00'                                     00202240
+090826          DISPLAY 'ERRORE ' W-STATO2 ' LETTURA VARIANG'           00202250
+090826          PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX       00202260
+090826       END-IF                                                     00202270
+090826    END-IF                                                        00202280
+090826 END-IF.                                                          00202290
+090826*                                                                 00202300
+090826 08521-EX.                                                        00202310
+090826     EXIT.                                                        00202320
+      ******************************************************************00202330
+090826 08522-LEGGI-VARIANG-VECCHIO.                                     00202340
+090826*                                                                 00202350
+090826 IF W-REC-VECCHIO-CONFR NOT = 'S'                                 00202360
+090826    READ VARIANGP                                                 00202370
+090826    IF W-STATO2P = '10'                                           00202380
+090826       MOVE 'S' TO W-REC-VECCHIO-CONFR                            00202390
+090826    ELSE                                                          00202400
+090826       IF W-STATO2P NOT = '00'                                    00202410
+090826          DISPLAY 'ERRORE ' W-STATO2P ' LETTURA VARIANGP'         00202420
+090826          PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX       00202430
+090826       END-IF                                                     00202440
+090826    END-IF                                                        00202450
+090826 END-IF.                                                          00202460
+090826*                                                                 00202470
+090826 08522-EX.                                                        00202480
+090826     EXIT.                                                        00202490
+      ******************************************************************00202500
+090826 08523-CONFRONTA-REC-VARIANG.                                     00202510
+090826*                                                                 00202520
+090826 IF W-REC-NUOVO-CONFR = 'S' AND W-REC-VECCHIO-CONFR NOT = 'S'     00202530
+090826    ADD 1 TO CTR-DIFF-CONFR                                       00202540
+090826    PERFORM 08522-LEGGI-VARIANG-VECCHIO THRU 08522-EX             00202550
+090826 ELSE                                                             00202560
+090826    IF W-REC-VECCHIO-CONFR = 'S' AND W-REC-NUOVO-CONFR NOT = 'S'  00202570
+090826       ADD 1 TO CTR-DIFF-CONFR                                    00202580
+090826       PERFORM 08521-LEGGI-VARIANG-NUOVO THRU 08521-EX            00202590
+090826    ELSE                                                          00202600
+090826       IF W-REC-NUOVO-CONFR NOT = 'S'                             00202610
+090826          AND W-REC-VECCHIO-CONFR NOT = 'S'                       00202620
+090826          IF REC-VARIANG NOT = REC-VARIANGP                       00202630
+090826             ADD 1 TO CTR-DIFF-CONFR                              00202640
+090826          END-IF                                                  00202650
+090826          ADD 1 TO CTR-CONFR-VARIANG                              00202660
+090826          PERFORM 08521-LEGGI-VARIANG-NUOVO   THRU 08521-EX       00202670
+090826          PERFORM 08522-LEGGI-VARIANG-VECCHIO THRU 08522-EX       00202680
+090826       END-IF                                                     00202690
+090826    END-IF                                                        00202700
+090826 END-IF.                                                          00202710
+090826*                                                                 00202720
+090826 08523-EX.                                                        00202730
+090826     EXIT.                                                        00202740
+      ******************************************************************00202750
+090826 08530-CONFRONTA-VARIASCC.                                        00202760
+090826*                                                                 00202770
+090826 MOVE ZERO TO CTR-CONFR-VARIASCC.                                 00202780
+090826 MOVE ZERO TO CTR-DIFF-CONFR.                                     00202790
+090826 MOVE 'N'  TO W-REC-NUOVO-CONFR.                                  00202800
+090826 MOVE 'N'  TO W-REC-VECCHIO-CONFR.                                00202810
+090826*                                                                 00202820
+090826 PERFORM 08531-LEGGI-VARIASCC-NUOVO   THRU 08531-EX.              00202830
+090826 PERFORM 08532-LEGGI-VARIASCC-VECCHIO THRU 08532-EX.              00202840
+090826 PERFORM 08533-CONFRONTA-REC-VARIASCC THRU 08533-EX               00202850
+090826    UNTIL W-REC-NUOVO-CONFR = 'S' AND W-REC-VECCHIO-CONFR = 'S'.  00202860
+090826*                                                                 00202870
+090826 MOVE 'VARIASCC'      TO WRC-FILE.                                00202880
+090826 MOVE CTR-CONFR-VARIASCC TO WRC-N-REC.                            00202890
+090826 IF CTR-DIFF-CONFR = ZERO                                         00202900
+090826    MOVE 'OK'    TO WRC-ESITO                                     00202910
+090826    MOVE SPACES  TO WRC-NOTE                                      00202920
+090826 ELSE                                                             00202930
+090826    MOVE 'KO'    TO WRC-ESITO                                     00202940
+090826    MOVE 'VEDI LOG SISTEMA' TO WRC-NOTE                           00202950
+090826    DISPLAY 'VARIASCC: TROVATE ' CTR-DIFF-CONFR ' DIFFERENZE'     00202960
+090826 END-IF.                                                          00202970
+090826*                                                                 00202980
+090826 WRITE REC-CONFR FROM W-RIGA-CONFR.                               00202990
+090826*                                                                 00203000
+090826 08530-EX.                                                        00203010
+090826     EXIT.                                                        00203020
+      ******************************************************************00203030
+090826 08531-LEGGI-VARIASCC-NUOVO.                                      00203040
+090826*                                                                 00203050
+090826 IF W-REC-NUOVO-CONFR NOT = 'S'                                   00203060
+090826    READ VARIASCC                                                 00203070
+090826    IF W-STATO3 = '10'                                            00203080
+090826       MOVE 'S' TO W-REC-NUOVO-CONFR                              00203090
+090826    ELSE                                                          00203100
+090826       IF W-STATO3 NOT = '00'                                     00203110
+090826          DISPLAY 'ERRORE ' W-STATO3 ' LETTURA VARIASCC'          00203120
+090826          PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX       00203130
+090826       END-IF                                                     00203140
+090826    END-IF                                                        00203150
+090826 END-IF.                                                          00203160
+090826*                                                                 00203170
+090826 08531-EX.                                                        00203180
+090826     EXIT.                                                        00203190
+      ******************************************************************00203200
+090826 08532-LEGGI-VARIASCC-VECCHIO.                                    00203210
+090826*                                                                 00203220
+090826 IF W-REC-VECCHIO-CONFR NOT = 'S'                                 00203230
+090826    READ VARISCCP                                                 00203240
+090826    IF W-STATO3P = '10'                                           00203250
+090826       MOVE 'S' TO W-REC-VECCHIO-CONFR                            00203260
+090826    ELSE                                                          00203270
+090826       IF W-STATO3P NOT = '00'                                    00203280
+090826          DISPLAY 'ERRORE ' W-STATO3P ' LETTURA VARISCCP'         00203290
+090826          PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX       00203300
+090826       END-IF                                                     00203310
+090826    END-IF                                                        00203320
+090826 END-IF.                                                          00203330
+090826*                                                                 00203340
+090826 08532-EX.                                                        00203350
+090826     EXIT.                                                        00203360
+      ******************************************************************00203370
+090826 08533-CONFRONTA-REC-VARIASCC.                                    00203380
+090826*                                                                 00203390
+090826 IF W-REC-NUOVO-CONFR = 'S' AND W-REC-VECCHIO-CONFR NOT = 'S'     00203400
+090826    ADD 1 TO CTR-DIFF-CONFR                                       00203410
+090826    PERFORM 08532-LEGGI-VARIASCC-VECCHIO THRU 08532-EX            00203420
+090826 ELSE                                                             00203430
+090826    IF W-REC-VECCHIO-CONFR = 'S' AND W-REC-NUOVO-CONFR NOT = 'S'  00203440
+090826       ADD 1 TO CTR-DIFF-CONFR                                    00203450
+090826       PERFORM 08531-LEGGI-VARIASCC-NUOVO THRU 08531-EX           00203460
+090826    ELSE                                                          00203470
+090826       IF W-REC-NUOVO-CONFR NOT = 'S'                             00203480
+090826          AND W-REC-VECCHIO-CONFR NOT = 'S'                       00203490
+090826          IF REC-VARIASCC NOT = REC-VARISCCP                      00203500
+090826             ADD 1 TO CTR-DIFF-CONFR                              00203510
+090826          END-IF                                                  00203520
+090826          ADD 1 TO CTR-CONFR-VARIASCC                             00203530
+090826          PERFORM 08531-LEGGI-VARIASCC-NUOVO   THRU 08531-EX      00203540
+090826          PERFORM 08532-LEGGI-VARIASCC-VECCHIO THRU 08532-EX      00203550
+090826       END-IF                                                     00203560
+090826    END-IF                                                        00203570
+090826 END-IF.                                                          00203580
+090826*                                                                 00203590
+090826 08533-EX.                                                        00203600
+090826     EXIT.                                                        00203610
+      ******************************************************************00203620
+090826 08540-CHIUDI-FILE-CONFR.                                         00203630
+090826*                                                                 00203640
+090826 CLOSE AFFIDA.                                                    00203650
+090826 IF W-STATO1 NOT = '00'                                           00203660
+090826    DISPLAY 'ERRORE ' W-STATO1 ' CHIUSURA AFFIDA'                 00203670
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00203680
+090826 END-IF.                                                          00203690
+090826*                                                                 00203700
+090826 CLOSE VARIANG.                                                   00203710
+090826 IF W-STATO2 NOT = '00'                                           00203720
+090826    DISPLAY 'ERRORE ' W-STATO2 ' CHIUSURA VARIANG'                00203730
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00203740
+090826 END-IF.                                                          00203750
+090826*                                                                 00203760
+090826 CLOSE VARIASCC.                                                  00203770
+090826 IF W-STATO3 NOT = '00'                                           00203780
+090826    DISPLAY 'ERRORE ' W-STATO3 ' CHIUSURA VARIASCC'               00203790
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00203800
+090826 END-IF.                                                          00203810
+090826*                                                                 00203820
+090826 CLOSE AFFIDAP.                                                   00203830
+090826 IF W-STATO1P NOT = '00'                                          00203840
+090826    DISPLAY 'ERRORE ' W-STATO1P ' CHIUSURA AFFIDAP'               00203850
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00203860
+090826 END-IF.                                                          00203870
+090826*                                                                 00203880
+090826 CLOSE VARIANGP.                                                  00203890
+090826 IF W-STATO2P NOT = '00'                                          00203900
+090826    DISPLAY 'ERRORE ' W-STATO2P ' CHIUSURA VARIANGP'              00203910
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00203920
+090826 END-IF.                                                          00203930
+090826*                                                                 00203940
+090826 CLOSE VARISCCP.                                                  00203950
+090826 IF W-STATO3P NOT = '00'                                          00203960
+090826    DISPLAY 'ERRORE ' W-STATO3P ' CHIUSURA VARISCCP'              00203970
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00203980
+090826 END-IF.                                                          00203990
+090826*                                                                 00204000
+090826 CLOSE REPCONFR.                                                  00204010
+090826 IF W-STATO4 NOT = '00'                                           00204020
+090826    DISPLAY 'ERRORE ' W-STATO4 ' CHIUSURA REPCONFR'               00204030
+090826    PERFORM 99999-GEST-ABEND THRU 99999-GEST-ABEND-EX             00204040
+090826 END-IF.                                                          00204050
+090826*                                                                 00204060
+090826 08540-EX.                                                        00204070
+090826     EXIT.                                                        00204080
