@@ -37,6 +37,8 @@ TEST   SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.                   00016102
                              FILE STATUS IS FS-IFILRCNC.                00020003
            SELECT  OFILRADO  ASSIGN  TO  OFILRADO                       00021003
                              FILE STATUS IS FS-OFILRADO.                00021103
+090826     SELECT  OFILSCART ASSIGN  TO  OFILSCART
+090826                       FILE STATUS IS FS-OFILSCART.
       ******************************************************************00021404
        DATA DIVISION.                                                   00022001
        FILE SECTION.                                                    00023001
@@ -71,6 +73,15 @@ TEST   SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.                   00016102
            05 ORADO-REC-KEY.                                            00049904
               10 ORADO-REC-CAMPO            PIC X(10).                  00050004
            05                               PIC X(70).                  00039203
+      *                                                                 00049404
+090826 FD  OFILSCART LABEL RECORD STANDARD
+090826               RECORDING MODE IS F
+090826               BLOCK CONTAINS 0.
+090826 01  SCART-REC.
+090826     05 SCART-FONTE                   PIC X(08).
+090826     05 SCART-CHIAVE                  PIC X(10).
+090826     05 SCART-MOTIVO                  PIC X(40).
+090826     05                               PIC X(22).
       *-----------------------------------------------------------------00076102
        WORKING-STORAGE SECTION.                                         00077001
       *--- VARIABILI DI LAVORO                                          00077103
@@ -79,6 +90,10 @@ TEST   SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.                   00016102
            05 WS-LETTI-IFILRCC              PIC 9(09).
            05 WS-LETTI-IFILRCNC             PIC 9(09).
            05 WS-SCRITTI-OFILRADO           PIC 9(09).
+090826     05 WS-SCARTATI-IFILDR            PIC 9(09).
+090826     05 WS-SCARTATI-IFILRCC           PIC 9(09).
+090826     05 WS-SCARTATI-IFILRCNC          PIC 9(09).
+090826     05 WS-SCRITTI-OFILSCART          PIC 9(09).
       *--- COSTANTI                                                     00089503
        01  WS-COSTANTI-E-SWITCH.                                        00089603
            05 WS-RADBE001                   PIC X(08) VALUE 'RADBE001'. 00078103
@@ -86,6 +101,10 @@ TEST   SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.                   00016102
            05 FS-IFILRCC                    PIC X(02).
            05 FS-IFILRCNC                   PIC X(02).
            05 FS-OFILRADO                   PIC X(02).
+090826     05 FS-OFILSCART                  PIC X(02).
+090826     05 SW-DATI-IFILDR                PIC X(01).
+090826        88 SW-DATI-IFILDR-OK          VALUE 'S'.
+090826        88 SW-DATI-IFILDR-KO          VALUE 'N'.
       ******************************************************************00336001
        PROCEDURE DIVISION.                                              00339201
 TEST  DDECLARATIVES.                                                    00339302
@@ -155,6 +174,15 @@ TEST  DEND DECLARATIVES.                                                00339802
               DISPLAY '*-------------------------------------*'         00365003
               PERFORM C90000-GEST-ERR                                   00416005
            END-IF.                                                      00430201
+090826     OPEN OUTPUT OFILSCART.
+090826     IF FS-OFILSCART NOT = '00'
+090826        DISPLAY '*-------------------------------------*'
+090826        DISPLAY '* ERRORE BLOCCANTE        '
+090826        DISPLAY '* APERTURA FILE OFILSCART '
+090826        DISPLAY '* CODICE ERRORE: ' FS-OFILSCART
+090826        DISPLAY '*-------------------------------------*'
+090826        PERFORM C90000-GEST-ERR
+090826     END-IF.
       *-------------------------------------------                      00374003
       *                                                                 00375003
       *-------------------------------------------                      00376003
@@ -183,40 +211,51 @@ TEST  DEND DECLARATIVES.                                                00339802
       *-------------------------------------------                      00376003
        B00100-CHECK-DATI-IFILDR.
 TEST       DISPLAY '*--- B00100'.
-      *    IF
-      *       DISPLAY '*-------------------------------------*'         00365003
-      *       DISPLAY '* ERRORE BLOCCANTE                     '         00413205
-      *       DISPLAY '* DATI ERRATI NEL RECORD FILE IFILDR   '         00413305
-      *       DISPLAY '* CHIAVE DEL RECORD: ' IDR-REC-KEY               00413405
-      *       DISPLAY '*-------------------------------------*'         00365003
-      *       PERFORM C90000-GEST-ERR                                   00416005
-      *    END-IF.
+090826     SET SW-DATI-IFILDR-OK TO TRUE.
+090826     IF IDR-REC-KEY = HIGH-VALUE
+090826        CONTINUE
+090826     ELSE
+090826        IF IDR-REC-KEY = SPACES OR IDR-REC-KEY = LOW-VALUES
+090826           SET SW-DATI-IFILDR-KO TO TRUE
+090826           ADD 1              TO WS-SCARTATI-IFILDR
+090826           MOVE 'IFILDR'      TO SCART-FONTE
+090826           MOVE IDR-REC-KEY   TO SCART-CHIAVE
+090826           MOVE 'CHIAVE RECORD NON VALORIZZATA' TO SCART-MOTIVO
+090826           PERFORM B01220-SCRIVE-OFILSCART
+090826        END-IF
+090826     END-IF.
       *-------------------------------------------                      00374003
       *                                                                 00375003
       *-------------------------------------------                      00376003
        B00110-CHECK-DATI-IFILRCC.
 TEST       DISPLAY '*--- B00110'.
-      *    IF
-      *       DISPLAY '*-------------------------------------*'         00365003
-      *       DISPLAY '* ERRORE BLOCCANTE                     '         00413205
-      *       DISPLAY '* DATI ERRATI NEL RECORD FILE IFILRCC  '         00413305
-      *       DISPLAY '* CHIAVE DEL RECORD: ' IRCC-REC-KEY              00413405
-      *       DISPLAY '*-------------------------------------*'         00365003
-      *       PERFORM C90000-GEST-ERR                                   00416005
-      *    END-IF.
+090826     IF IRCC-REC-KEY = HIGH-VALUE
+090826        CONTINUE
+090826     ELSE
+090826        IF IRCC-REC-KEY = SPACES OR IRCC-REC-KEY = LOW-VALUES
+090826           ADD 1              TO WS-SCARTATI-IFILRCC
+090826           MOVE 'IFILRCC'     TO SCART-FONTE
+090826           MOVE IRCC-REC-KEY  TO SCART-CHIAVE
+090826           MOVE 'CHIAVE RECORD NON VALORIZZATA' TO SCART-MOTIVO
+090826           PERFORM B01220-SCRIVE-OFILSCART
+090826        END-IF
+090826     END-IF.
       *-------------------------------------------                      00374003
       *                                                                 00375003
       *-------------------------------------------                      00376003
        B00120-CHECK-DATI-IFILRCNC.
 TEST       DISPLAY '*--- B00120'.
-      *    IF
-      *       DISPLAY '*-------------------------------------*'         00365003
-      *       DISPLAY '* ERRORE BLOCCANTE                     '         00413205
-      *       DISPLAY '* DATI ERRATI NEL RECORD FILE IFILRCNC '         00413305
-      *       DISPLAY '* CHIAVE DEL RECORD: ' IRCNC-REC-KEY             00413405
-      *       DISPLAY '*-------------------------------------*'         00365003
-      *       PERFORM C90000-GEST-ERR                                   00416005
-      *    END-IF.
+090826     IF IRCNC-REC-KEY = HIGH-VALUE
+090826        CONTINUE
+090826     ELSE
+090826        IF IRCNC-REC-KEY = SPACES OR IRCNC-REC-KEY = LOW-VALUES
+090826           ADD 1              TO WS-SCARTATI-IFILRCNC
+090826           MOVE 'IFILRCNC'    TO SCART-FONTE
+090826           MOVE IRCNC-REC-KEY TO SCART-CHIAVE
+090826           MOVE 'CHIAVE RECORD NON VALORIZZATA' TO SCART-MOTIVO
+090826           PERFORM B01220-SCRIVE-OFILSCART
+090826        END-IF
+090826     END-IF.
       *-------------------------------------------                      00374003
       * VERIFICA ESISTENZA MOVIMENTI DI RISVEGLIO SU IFILRCC E IFILRCNC 00375003
       * SE NON ESISTONO RISVEGLI SCRIVE IL RECORD LETTO SU OFILRADO     00375003
@@ -243,8 +282,10 @@ TEST       DISPLAY '*--- B00120'.
                PERFORM B01160-READ-IFILRCNC
              WHEN IDR-REC-KEY < IRCNC-REC-KEY
       *        PERFORM B00030-GEST-ANAGRAFE
-               PERFORM B01200-PREP-OFILRADO
-               PERFORM B01210-SCRIVE-OFILRADO
+090826         IF SW-DATI-IFILDR-OK
+                  PERFORM B01200-PREP-OFILRADO
+                  PERFORM B01210-SCRIVE-OFILRADO
+090826         END-IF
                PERFORM B01100-READ-IFILDR
            END-EVALUATE.
       *-------------------------------------------                      00374003
@@ -335,6 +376,21 @@ TEST  D    DISPLAY '*--- ORADO-REC: ' ORADO-REC.                        00489201
       *-------------------------------------------                      00374003
       *                                                                 00375003
       *-------------------------------------------                      00376003
+090826 B01220-SCRIVE-OFILSCART.
+090826     WRITE SCART-REC.
+090826     IF FS-OFILSCART = '00'
+090826        ADD 1                         TO WS-SCRITTI-OFILSCART
+090826     ELSE
+090826        DISPLAY '*-------------------------------------*'
+090826        DISPLAY '* ERRORE BLOCCANTE         '
+090826        DISPLAY '* SCRITTURA FILE OFILSCART '
+090826        DISPLAY '* CODICE ERRORE: ' FS-OFILSCART
+090826        DISPLAY '*-------------------------------------*'
+090826        PERFORM C90000-GEST-ERR
+090826     END-IF.
+      *-------------------------------------------                      00374003
+      *                                                                 00375003
+      *-------------------------------------------                      00376003
        C00010-END.                                                      00352003
            PERFORM C00020-CHIUDE-ALL-FILE.                              00559703
            PERFORM C99999-FINE.                                         00559703
@@ -378,6 +434,15 @@ TEST  D    DISPLAY '*--- ORADO-REC: ' ORADO-REC.                        00489201
               DISPLAY '*-------------------------------------*'         00365003
               PERFORM C99999-FINE                                       00416005
            END-IF.                                                      00559803
+090826     CLOSE OFILSCART.
+090826     IF FS-OFILSCART NOT = '00'
+090826        DISPLAY '*-------------------------------------*'
+090826        DISPLAY '* ERRORE BLOCCANTE         '
+090826        DISPLAY '* CHIUSURA FILE OFILSCART  '
+090826        DISPLAY '* CODICE ERRORE: ' FS-OFILSCART
+090826        DISPLAY '*-------------------------------------*'
+090826        PERFORM C99999-FINE
+090826     END-IF.
       *-------------------------------------------                      00374003
       *                                                                 00375003
       *-------------------------------------------                      00376003
@@ -395,6 +460,13 @@ TEST  D    DISPLAY '*--- ORADO-REC: ' ORADO-REC.                        00489201
            DISPLAY '*               DA IFILRCC :' WS-LETTI-IFILRCC.     00570203
            DISPLAY '*               DA IFILRCNC:' WS-LETTI-IFILRCNC.    00570303
            DISPLAY '*RECORD SCRITTI SU OFILRADO:' WS-SCRITTI-OFILRADO.  00570403
+090826     DISPLAY '*-------------------------------------*'.
+090826     DISPLAY '*        RECORD SCARTATI (OFILSCART)'.
+090826     DISPLAY '*        ---------------------------'.
+090826     DISPLAY '*SCARTATI DA IFILDR        :' WS-SCARTATI-IFILDR.
+090826     DISPLAY '*SCARTATI DA IFILRCC       :' WS-SCARTATI-IFILRCC.
+090826     DISPLAY '*SCARTATI DA IFILRCNC      :' WS-SCARTATI-IFILRCNC.
+090826     DISPLAY '*TOTALE SCRITTI SU OFILSCART:' WS-SCRITTI-OFILSCART.
            DISPLAY '*-------------------------------------*'.           00365003
            DISPLAY '* FINE PROGRAMMA ' WS-RADBE001.                     00364003
            DISPLAY '***************************************'.           00363003
