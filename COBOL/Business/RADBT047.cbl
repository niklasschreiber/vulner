@@ -45,6 +45,10 @@ TEST  *SOURCE-COMPUTER. IBM-3090 WITH DEBUGGING MODE.                   00002700
            05 WS-TOT-BRIC-LETTI          PIC 9(08) VALUE 0.             00008800
            05 WS-TOT-SCRITTI-I           PIC 9(08).                     00009000
            05 WS-TOT-SCRITTI-D           PIC 9(08).                     00009010
+090826     05 WS-TOT-STATO-D             PIC 9(08).
+090826     05 WS-TOT-ESITO-OK            PIC 9(08).
+090826     05 WS-TOT-ESITO-KO            PIC 9(08).
+090826     05 WS-TOT-ESITO-EL            PIC 9(08).
            05  CAMPI-EDIT      OCCURS 20 TIMES.                         00009100
                10 NUM-EDIT               PIC ---.---.---.--9.           00009200
            05 CAMPI-ERRORE.                                             00009300
@@ -162,6 +166,7 @@ TEST  DEND DECLARATIVES.                                                00014700
       *                                                                 00019210
            EVALUATE BRIC-STATO                                          00019211
            WHEN 'D'                                                     00019212
+090826        ADD 1                  TO WS-TOT-STATO-D
               CONTINUE                                                  00019213
            WHEN 'A'                                                     00019214
               IF DATA-RICH  = T047-DATA-ELAB                            00019215
@@ -228,14 +233,17 @@ H00G          AND (T047-MODULO = 'RADBT013' OR                          00019216
              WHEN 'OK'                                                  00025600
                MOVE 'ELAB. ESEGUITA CORRETTAMENTE'                      00025700
                                          TO BRIC-DESCR-ESITO            00025800
+090826         ADD 1                     TO WS-TOT-ESITO-OK
              WHEN 'KO'                                                  00025900
                STRING 'PGM '                                            00026000
                       T047-MODULO                                       00026100
                       ' IN CHIUSURA FORZ.'                              00026200
                DELIMITED BY SIZE     INTO   BRIC-DESCR-ESITO            00026300
+090826         ADD 1                     TO WS-TOT-ESITO-KO
              WHEN 'EL'                                                  00026400
                MOVE 'PROCEDURA IN ELABORAZIONE'                         00026500
                                              TO BRIC-DESCR-ESITO        00026600
+090826         ADD 1                     TO WS-TOT-ESITO-EL
            END-EVALUATE.                                                00026700
            MOVE RADCDBRI-REC             TO ARCHIVIO-REC                00026800
            MOVE '0001'                   TO ARCHIVIO-TRAC               00026900
@@ -292,6 +300,24 @@ FM0319*    DISPLAY '                                  '                 00049200
            DISPLAY ' NEL CASO IN CUI ENTRAMBI I CONTATORI SIANO = ZERO' 00050312
            DISPLAY ' SIGNIFICA CHE NON ESISTONO RIHIESTE "EST" O "RIE"' 00050313
            DISPLAY ' ATTIVE O IN ELABORAZIONE'                          00050314
+090826     MOVE WS-TOT-STATO-D           TO NUM-EDIT(04)
+090826     MOVE WS-TOT-ESITO-OK          TO NUM-EDIT(05)
+090826     MOVE WS-TOT-ESITO-KO          TO NUM-EDIT(06)
+090826     MOVE WS-TOT-ESITO-EL          TO NUM-EDIT(07)
+090826     DISPLAY
+090826     '*======================================================*'
+090826     DISPLAY
+090826     '*====           D A S H B O A R D   E S I T I      ====*'
+090826     DISPLAY
+090826     '*======================================================*'
+090826     DISPLAY ' RICHIESTE GIA IN STATO "D" (SALTATE)..: '
+090826            NUM-EDIT(04)
+090826     DISPLAY ' ESITI "OK" SCRITTI SU RADBRIC.........: '
+090826            NUM-EDIT(05)
+090826     DISPLAY ' ESITI "KO" SCRITTI SU RADBRIC.........: '
+090826            NUM-EDIT(06)
+090826     DISPLAY ' ESITI "EL" SCRITTI SU RADBRIC.........: '
+090826            NUM-EDIT(07)
            DISPLAY                                                      00050315
            '*======================================================*'.  00050316
       *                                                                 00050317
