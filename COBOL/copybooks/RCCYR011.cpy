@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------*
+      * AREA DI STATO ULTIMA ESECUZIONE RCTP011, TENUTA SU CODA TS     *
+      * PER CONSENTIRE L'INTERROGAZIONE ONLINE DELLO STATO DEL FLUSSO  *
+      * FILTRO PARTITE SENZA DOVER CONSULTARE IL LOG JES               *
+      *---------------------------------------------------------------*
+       01  RCTP011-STATO.
+           05  R011-STATO-ESITO        PIC X(01).
+               88  R011-ESITO-OK             VALUE 'S'.
+               88  R011-ESITO-ERRORE         VALUE 'N'.
+           05  R011-STATO-COUNT        PIC 9(05).
+           05  R011-STATO-DATA         PIC X(08).
+           05  R011-STATO-ORA          PIC X(06).
