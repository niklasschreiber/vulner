@@ -0,0 +1,7 @@
+      *---------------------------------------------------------------*
+      * COMMAREA DI OUTPUT PER BXWP002 - ESITO AGGIORNAMENTO          *
+      * CONFIGURAZIONE SAVING ALLOCATOR.                              *
+      *---------------------------------------------------------------*
+       05  CO002-COD-RIT              PIC X(02).
+       05  CO002-DESCERR              PIC X(76).
+       05  CO002-MODUERR              PIC X(08).
