@@ -0,0 +1,18 @@
+      *---------------------------------------------------------------*
+      * DCLGEN DELLA TABELLA CSTBM22L - LOG DELLE INTERROGAZIONI       *
+      * MO-22A ASSOCIATE A TERMINALE/DIREZIONE, SCRITTO DA CSA010 PER  *
+      * ALIMENTARE IL REPORT GIORNALIERO CSBR290                       *
+      *---------------------------------------------------------------*
+           EXEC SQL DECLARE CSTBM22L TABLE
+           ( M22L_DATA           DATE         NOT NULL,
+             M22L_ORA            TIME         NOT NULL,
+             M22L_TERMINALE      CHAR(4)      NOT NULL,
+             M22L_DIREZIONE      CHAR(5)      NOT NULL,
+             M22L_UFFICIO        CHAR(2)      NOT NULL
+           ) END-EXEC.
+       01  DCLCSTBM22L.
+           10 M22L-DATA             PIC X(10).
+           10 M22L-ORA              PIC X(08).
+           10 M22L-TERMINALE        PIC X(04).
+           10 M22L-DIREZIONE        PIC X(05).
+           10 M22L-UFFICIO          PIC X(02).
