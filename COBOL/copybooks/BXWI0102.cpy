@@ -0,0 +1,12 @@
+      *---------------------------------------------------------------*
+      * COMMAREA DI INPUT PER BXWP002 - AGGIORNAMENTO CONFIGURAZIONE  *
+      * SAVING ALLOCATOR (TABELLA TEMPO BXTEMP), OPERAZIONE ABBINATA  *
+      * ALL'INQUIRY BXWP001/BXWI0101.                                 *
+      *---------------------------------------------------------------*
+       05  CI002-FUNZIONE             PIC X(03).
+           88  CI002-FUNZ-AGGIORNA        VALUE 'AGG'.
+       05  CI002-DATA-OPER            PIC X(10).
+       05  CI002-COD-TEMPO            PIC X(02).
+       05  CI002-DESCRIZ              PIC X(30).
+       05  CI002-DESCR-COMM           PIC X(30).
+       05  CI002-PROFILO-UTENTE       PIC X(08).
