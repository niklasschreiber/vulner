@@ -0,0 +1,11 @@
+      *---------------------------------------------------------------*
+      * DCLGEN DELLA TABELLA TBWESCPC - ELENCO DEI PROCESSI (CPCS)    *
+      * DA ESCLUDERE DALL'AGGIORNAMENTO C/C IN ZMBAGGCC. SOSTITUISCE  *
+      * L'ELENCO CABLATO IN PROGRAMMA (BPO118/BPO413/BPO676) CON UNA  *
+      * TABELLA PARAMETRICA AGGIORNABILE SENZA INTERVENTO SU ZMBAGGCC *
+      *---------------------------------------------------------------*
+           EXEC SQL DECLARE TBWESCPC TABLE
+           ( ESCPC_CPCS          SMALLINT     NOT NULL
+           ) END-EXEC.
+       01  DCLESCPC.
+           10 ESCPC-CPCS            PIC S9(04) COMP.
