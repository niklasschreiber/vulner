@@ -0,0 +1,37 @@
+      *================================================================*
+      * ZMWCHKPT                                                       *
+      *----------------------------------------------------------------*
+      * LAYOUT RECORD DI CHECKPOINT/RESTART CONDIVISO DAI PROGRAMMI    *
+      * BATCH SISEB III (ZMPBC056, ZMPDC056, ZMPDC544). OGNI PROGRAMMA *
+      * MANTIENE LA PROPRIA RIGA SUL FILE ZMUCHKPT, CHIAVE SU          *
+      * CHKPT-PROGRAMMA, AGGIORNATA AI PUNTI DI COMMIT E CONSULTATA    *
+      * AL RIAVVIO PER RIPARTIRE DALL'ULTIMO PUNTO ELABORATO INVECE    *
+      * DI RIPETERE L'INTERO BATCH.                                    *
+      *----------------------------------------------------------------*
+      * DATA.... PRG..   AUTORE DESCRIZIONE MODIFICA.................. *
+      * 09082026 BPOB02         CREAZIONE OGGETTO                      *
+      * 09082026 BPOB02         AGGIUNTO STATO CADUTA DI CONTROLLO PER *
+      *                         RIPRESA CHECKPOINT DI ZMPBC056         *
+      *================================================================*
+       01  CHKPT-RECORD.
+           03  CHKPT-PROGRAMMA        PIC X(008).
+           03  CHKPT-CHIAVE-RIPRESA   PIC X(030).
+           03  CHKPT-CONTATORE-REC    PIC 9(009)   COMP-3.
+           03  CHKPT-DATA-AGG         PIC 9(008).
+           03  CHKPT-ORA-AGG          PIC 9(006).
+           03  CHKPT-STATO            PIC X(001).
+               88  CHKPT-IN-CORSO                  VALUE 'C'.
+               88  CHKPT-COMPLETATO                VALUE 'F'.
+      *--- STATO CADUTA DI CONTROLLO IN CORSO AL MOMENTO DEL CHECKPOINT,
+      *--- USATO SOLO DA ZMPBC056 PER RIPRISTINARE IL GRUPPO APERTO SU
+      *--- RIAVVIO SENZA PERDERE IL PARZIALE GIA' ACCUMULATO
+           03  CHKPT-CONTATORE-SC     PIC S9(015)V999 COMP-3.
+           03  CHKPT-KEY-ROTTURA.
+               05  CHKPT-CIST-R       PIC 9(004).
+               05  CHKPT-MASTRO-R     PIC X(011).
+               05  CHKPT-SC-R         PIC S9(005)  COMP-3.
+           03  CHKPT-KEY-ROTTURA2.
+               05  CHKPT-CIST-R2      PIC 9(004).
+               05  CHKPT-TIPOSC-R2    PIC 9(003).
+           03  CHKPT-SW-ROTTURA       PIC 9(001).
+           03  CHKPT-CAMPO-ISTITUTO   PIC 9(004).
