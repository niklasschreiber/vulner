@@ -0,0 +1,15 @@
+      *---------------------------------------------------------------*
+      * DCLGEN DELLA TABELLA CSTBDTER - PROFILI DI DEPOSITO           *
+      * TERRITORIALE (PROVINCIA/FILIALE SOSTITUTIVA/DATA VALIDITA')   *
+      * USATA DA CSA010 IN SOSTITUZIONE DEI VALORI CABLATI NEL        *
+      * PROGRAMMA PER OGNI NUOVA VARIANTE DI DEPOSITO TERRITORIALE    *
+      *---------------------------------------------------------------*
+           EXEC SQL DECLARE CSTBDTER TABLE
+           ( DTER_PROVINCIA      CHAR(2)      NOT NULL,
+             DTER_FILIALE        CHAR(5)      NOT NULL,
+             DTER_DT_VALID       CHAR(8)      NOT NULL
+           ) END-EXEC.
+       01  DCLCSTBDTER.
+           10 DTER-PROVINCIA         PIC X(02).
+           10 DTER-FILIALE           PIC X(05).
+           10 DTER-DT-VALID          PIC X(08).
