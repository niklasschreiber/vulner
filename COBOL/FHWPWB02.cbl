@@ -0,0 +1,386 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    FHWPWB02.
+      *
+      *****************************************************************
+      * PRODOTTO : INIZIATIVA 110656
+      *
+      * FUNZIONE : AGGIORNAMENTO MASSIVO DESCRIZIONI CAUSALE DA FILE
+      *            (CONTROPARTE BATCH DI FHWPWS02, STESSA FUNZIONE
+      *            APPLICATIVA RICHIAMATA UNA VOLTA PER RECORD ANZICHE'
+      *            UNA VOLTA PER TRANSAZIONE CICS)
+      *
+      * AUTORE   : ENGINEERING I.I.SPA
+      *
+      * PROGRAMMA: FHWPWB02, COBOL BATCH
+      *
+      *****************************************************************
+      * OGNI RECORD DI FILECAUS CONTIENE UNA RICHIESTA DI AGGIORNAMENTO
+      * DESCRIZIONI CAUSALE NELLO STESSO FORMATO DELL'AREA DI INPUT
+      * DI FHWPWS02 (FHW02I01): I CONTROLLI DI CONGRUENZA SONO GLI
+      * STESSI DI FHWPWS02/C00100-CTRL-INPUT-SERV, MA UN RECORD IN
+      * ERRORE NON FERMA IL RUN, VIENE SOLO TRACCIATO SU FILELOG E SI
+      * PROSEGUE COL RECORD SUCCESSIVO. L'AGGIORNAMENTO VERO E PROPRIO
+      * E' DELEGATO ALLO STESSO SOTTOSISTEMA (FHTP0001) RICHIAMATO DA
+      * FHWPWS02, QUI TRAMITE CALL ANZICHE' EXEC CICS LINK NON
+      * ESISTENDO RUNTIME CICS IN BATCH.
+      *****************************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *
+           SELECT FILECAUS     ASSIGN    TO FILECAUS
+                                ORGANIZATION SEQUENTIAL
+                                ACCESS SEQUENTIAL
+                                FILE STATUS IS WS-FS-FILECAUS.
+      *
+           SELECT FILELOG      ASSIGN    TO FILELOG
+                                ORGANIZATION SEQUENTIAL
+                                ACCESS SEQUENTIAL
+                                FILE STATUS IS WS-FS-FILELOG.
+      *
+      ***********************************************************
+      *
+       DATA DIVISION.
+       FILE SECTION.
+      *
+       FD  FILECAUS
+           LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
+       01  REC-FILECAUS               PIC X(186).
+      *
+       FD  FILELOG
+           LABEL RECORD STANDARD BLOCK 0 RECORDS RECORDING MODE IS F.
+       01  REC-FILELOG.
+           05  FLOG-INPUT             PIC X(186).
+           05  FLOG-ESITO             PIC X(02).
+           05  FLOG-DESC-ERR          PIC X(80).
+      *
+      ***********************************************************
+       WORKING-STORAGE SECTION.
+      ***********************************************************
+      *
+      *--- FILE STATUS
+       01  WS-FS-FILECAUS                PIC X(02)  VALUE SPACES.
+       01  WS-FS-FILELOG                 PIC X(02)  VALUE SPACES.
+      *
+      *--- CONTATORI
+       01  WS-TOT-LETTI                  PIC 9(09)  VALUE ZEROES.
+       01  WS-TOT-AGGIORNATE             PIC 9(09)  VALUE ZEROES.
+       01  WS-TOT-ERRORI                 PIC 9(09)  VALUE ZEROES.
+      *
+      *---                               AREA INTERFACCIA INPUT
+       01                           PIC X(16) VALUE '**  FHW02I01  **'.
+       01  FHW02I01-AREA.
+           COPY FHW02I01.
+      *---                               AREA ROUTINE FHTP0001
+       01                           PIC X(16) VALUE '**  FHCBL001  **'.
+           COPY FHCBL001.
+      *---                               COSTANTI E FLAG
+       01                           PIC X(16) VALUE '** WK-COSTANTI**'.
+       01  WK-COSTANTI-FLAG.
+           03 WK-REQLEN             PIC 9(05) VALUE 186.
+           03 WK-FHTP0001           PIC X(08) VALUE 'FHTP0001'.
+           03 WK-FHWPWB02           PIC X(08) VALUE 'FHWPWB02'.
+           03 FL-ERRORE             PIC 9(03).
+              88 NO-ERRORE                    VALUE ZEROES.
+              88 SI-ERRORE                    VALUE 999.
+      *---                               VARIABILI DI LAVORO
+       01                           PIC X(16) VALUE '**  WS-LAVORO **'.
+       01  WS-LAVORO.
+           03 WS-APPO-DESCERR       PIC X(80).
+      *
+      ***********************************************************
+      * PROCEDURE DIVISION
+      ***********************************************************
+      *
+       PROCEDURE DIVISION.
+      *
+           PERFORM 010-OPER-INIZ            THRU 010-EX.
+      *
+           PERFORM 020-ELABORAZIONE         THRU 020-EX
+                                       UNTIL WS-FS-FILECAUS = '10'.
+      *
+           PERFORM 030-OPER-FINALI          THRU 030-EX.
+      *
+           GOBACK.
+      *
+      *---------------
+       010-OPER-INIZ.
+      *--------------
+      *
+           DISPLAY '*================================================*'.
+           DISPLAY '*====   INIZIO ELABORAZIONE  FHWPWB02        ====*'.
+           DISPLAY '*================================================*'.
+      *
+           OPEN INPUT  FILECAUS.
+           IF WS-FS-FILECAUS NOT = '00'
+              DISPLAY '************************************'
+              DISPLAY '*  ERRORE APERTURA FILECAUS        *'
+              DISPLAY '*  FILE-STATUS : ' WS-FS-FILECAUS
+              DISPLAY '************************************'
+              MOVE 12                        TO   RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+           OPEN OUTPUT FILELOG.
+           IF WS-FS-FILELOG NOT = '00'
+              DISPLAY '************************************'
+              DISPLAY '*  ERRORE APERTURA FILELOG         *'
+              DISPLAY '*  FILE-STATUS : ' WS-FS-FILELOG
+              DISPLAY '************************************'
+              MOVE 12                        TO   RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+           PERFORM 015-LEGGI-FILECAUS        THRU 015-EX.
+      *
+      *-------------
+       010-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       015-LEGGI-FILECAUS.
+      *-----------------------
+      *
+           READ FILECAUS
+           EVALUATE WS-FS-FILECAUS
+              WHEN '00'
+                 ADD 1                       TO   WS-TOT-LETTI
+              WHEN '10'
+                 CONTINUE
+              WHEN OTHER
+                 DISPLAY '*********************************'
+                 DISPLAY '*  ERRORE LETTURA FILECAUS      *'
+                 DISPLAY '*  FILE-STATUS : ' WS-FS-FILECAUS
+                 DISPLAY '*********************************'
+                 MOVE 12                     TO   RETURN-CODE
+                 GOBACK
+           END-EVALUATE.
+      *
+      *-------------
+       015-EX. EXIT.
+      *-------------
+      *
+       020-ELABORAZIONE.
+      *-----------------
+      *
+           MOVE REC-FILECAUS                 TO   FHW02I01-AREA.
+           SET NO-ERRORE                     TO   TRUE.
+           MOVE SPACES                       TO   WS-APPO-DESCERR.
+      *
+           PERFORM 022-CTRL-INPUT-SERV       THRU 022-EX.
+      *
+           IF NO-ERRORE
+              PERFORM 024-PREP-X-FHTP0001    THRU 024-EX
+              PERFORM 026-CHIAMA-FHTP0001    THRU 026-EX
+           END-IF.
+      *
+           PERFORM 028-SCRIVI-LOG            THRU 028-EX.
+      *
+           PERFORM 015-LEGGI-FILECAUS        THRU 015-EX.
+      *
+      *-------------
+       020-EX. EXIT.
+      *-------------
+      *
+      *-----------------------------------
+      * CONTROLLI SULL'INPUT DI GESTIONE SERVIZIO, RIPRESI TALI E
+      * QUALI DA FHWPWS02/C00100-CTRL-INPUT-SERV: UN RECORD IN ERRORE
+      * NON TERMINA IL RUN (COME FAREBBE C99000-FINE IN CICS), SI
+      * LIMITA A SEGNALARE L'ERRORE E RESTITUIRE IL CONTROLLO A CHI
+      * LO HA CHIAMATO, CHE LO TRACCERA' SU FILELOG E PASSERA' AL
+      * RECORD SUCCESSIVO.
+      *-----------------------------------
+       022-CTRL-INPUT-SERV.
+      *-----------------------
+      *
+           IF w02iXcanale NOT = 'PFMC'
+              SET SI-ERRORE              TO TRUE
+              STRING '12' WK-FHWPWB02 '12'
+                     'CANALE VALORE ERRATO'
+                DELIMITED BY SIZE       INTO WS-APPO-DESCERR
+              END-STRING
+              GO TO 022-EX
+           END-IF.
+           IF w02iXtipoXsotts NOT = 'CC' AND 'MO'
+              SET SI-ERRORE              TO TRUE
+              STRING '14' WK-FHWPWB02 '14'
+                     'TIPO SOTTOSISTEMA VALORE ERRATO'
+                DELIMITED BY SIZE       INTO WS-APPO-DESCERR
+              END-STRING
+              GO TO 022-EX
+           END-IF.
+           IF w02iXcodXcaus = LOW-VALUES OR SPACES OR ZEROES OR
+                              HIGH-VALUES
+              SET SI-ERRORE              TO TRUE
+              STRING '16' WK-FHWPWB02 '16'
+                     'CODICE CAUSALE VALORE ERRATO'
+                DELIMITED BY SIZE       INTO WS-APPO-DESCERR
+              END-STRING
+              GO TO 022-EX
+           END-IF.
+           IF w02iXdescXbrvXcau-num = 1
+              IF w02iXdescXbrvXcau = LOW-VALUES OR SPACES OR ZEROES OR
+                                     HIGH-VALUES
+                 SET SI-ERRORE           TO TRUE
+                 STRING '18' WK-FHWPWB02 '18'
+                        'DESCRIZIONE BREVE CAUSALE VALORE ERRATO'
+                   DELIMITED BY SIZE    INTO WS-APPO-DESCERR
+                 END-STRING
+                 GO TO 022-EX
+           END-IF END-IF.
+           IF w02iXdescXbrvXmovXpr-num = 1
+              IF w02iXdescXbrvXmovXpr = LOW-VALUES OR SPACES OR
+                                        ZEROES OR HIGH-VALUES
+                 SET SI-ERRORE           TO TRUE
+                 STRING '22' WK-FHWPWB02 '22'
+                        'DESCRIZIONE BREVE MOVIMENTO VALORE ERRATO'
+                   DELIMITED BY SIZE    INTO WS-APPO-DESCERR
+                 END-STRING
+                 GO TO 022-EX
+           END-IF END-IF.
+           IF w02iXdescXmovXpr-num = 1
+              IF w02iXdescXmovXpr = LOW-VALUES OR SPACES OR ZEROES OR
+                                    HIGH-VALUES
+                 SET SI-ERRORE           TO TRUE
+                 STRING '24' WK-FHWPWB02 '24'
+                        'DESCRIZIONE MOVIMENTO VALORE ERRATO'
+                   DELIMITED BY SIZE    INTO WS-APPO-DESCERR
+                 END-STRING
+                 GO TO 022-EX
+           END-IF END-IF.
+           IF w02iXtipoXcanale-num = 1
+              IF w02iXtipoXcanale = LOW-VALUES OR SPACES OR ZEROES OR
+                                    HIGH-VALUES
+              SET SI-ERRORE              TO TRUE
+              STRING '26' WK-FHWPWB02 '26'
+                     'TIPO CANALE NON VALORIZZATO'
+                DELIMITED BY SIZE       INTO WS-APPO-DESCERR
+              END-STRING
+              GO TO 022-EX
+              END-IF
+           END-IF.
+           IF w02iXcopevar = LOW-VALUES OR SPACES OR ZEROES OR
+                             HIGH-VALUES
+              SET SI-ERRORE              TO TRUE
+              STRING '26' WK-FHWPWB02 '26'
+                     'CODICE OPERATORE VALORE ERRATO'
+                DELIMITED BY SIZE       INTO WS-APPO-DESCERR
+              END-STRING
+              GO TO 022-EX
+           END-IF.
+      *
+      *-------------
+       022-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       024-PREP-X-FHTP0001.
+      *-----------------------
+      *
+           INITIALIZE BL001-REC
+                      BL001-AREA-DATI-WS02
+           MOVE 'WS02'                   TO BL001-TIPSERV
+           MOVE w02iXcanale              TO BL001-AIS02-CANALE
+           MOVE w02iXtipoXsotts          TO BL001-AIS02-TIPO-SOTTS
+           MOVE w02iXcodXcaus            TO BL001-AIS02-COD-CAUS
+           IF w02iXdescXbrvXcau-num = 1
+              MOVE w02iXdescXbrvXcau     TO BL001-AIS02-DESC-BRV-CAU
+           END-IF
+           IF w02iXdescXbrvXmovXpr-num = 1
+              MOVE w02iXdescXbrvXmovXpr  TO BL001-AIS02-DESC-BRV-MOV-PR
+           END-IF
+           IF w02iXdescXmovXpr-num = 1
+              MOVE w02iXdescXmovXpr      TO BL001-AIS02-DESC-MOV-PR
+           END-IF
+           IF w02iXtipoXrec-num = 1
+              MOVE w02iXtipoXrec         TO BL001-AIS02-TIPOREC
+           END-IF
+           IF w02iXtipoXcanale-num = 1
+              MOVE w02iXtipoXcanale      TO BL001-AIS02-TIPOCAN
+           END-IF
+           MOVE w02iXcopevar             TO BL001-AIS02-COPEVAR
+           .
+      *
+      *-------------
+       024-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+      * INVOCAZIONE DELLO STESSO SOTTOSISTEMA RICHIAMATO DA FHWPWS02
+      * (EXEC CICS LINK PROGRAM(FHTP0001)): IN BATCH NON ESISTE
+      * RUNTIME CICS, QUINDI SI USA UNA CALL DIRETTA ALLO STESSO
+      * MODULO CHE RICEVE LA STESSA AREA (BL001-REC).
+      *-----------------------
+       026-CHIAMA-FHTP0001.
+      *-----------------------
+      *
+           CALL WK-FHTP0001              USING BL001-REC.
+      *
+           EVALUATE BL001-RETCODE
+             WHEN ZEROES
+               CONTINUE
+             WHEN OTHER
+               SET SI-ERRORE             TO TRUE
+               MOVE BL001-DESC-ERR       TO WS-APPO-DESCERR
+           END-EVALUATE.
+      *
+      *-------------
+       026-EX. EXIT.
+      *-------------
+      *
+      *-----------------------
+       028-SCRIVI-LOG.
+      *-----------------------
+      *
+           MOVE REC-FILECAUS                 TO   FLOG-INPUT.
+           IF SI-ERRORE
+              MOVE 'KO'                      TO   FLOG-ESITO
+              MOVE WS-APPO-DESCERR           TO   FLOG-DESC-ERR
+              ADD 1                          TO   WS-TOT-ERRORI
+           ELSE
+              MOVE 'OK'                      TO   FLOG-ESITO
+              MOVE SPACES                    TO   FLOG-DESC-ERR
+              ADD 1                          TO   WS-TOT-AGGIORNATE
+           END-IF.
+      *
+           WRITE REC-FILELOG.
+           IF WS-FS-FILELOG NOT = '00'
+              DISPLAY '***************************************'
+              DISPLAY '*  ERRORE SCRITTURA FILELOG            *'
+              DISPLAY '*  FILE-STATUS : ' WS-FS-FILELOG
+              DISPLAY '***************************************'
+              MOVE 12                        TO   RETURN-CODE
+              GOBACK
+           END-IF.
+      *
+      *-------------
+       028-EX. EXIT.
+      *-------------
+      *
+      *-------------
+       030-OPER-FINALI.
+      *-------------
+      *
+           CLOSE FILECAUS.
+           CLOSE FILELOG.
+      *
+           DISPLAY '*********************************************'.
+           DISPLAY '* ELABORAZIONE TERMINATA                   **'.
+           DISPLAY '*********************************************'.
+           DISPLAY '* RICHIESTE LETTE         :' WS-TOT-LETTI.
+           DISPLAY '* CAUSALI AGGIORNATE      :' WS-TOT-AGGIORNATE.
+           DISPLAY '* RICHIESTE IN ERRORE     :' WS-TOT-ERRORI.
+           DISPLAY '*********************************************'.
+      *
+           IF WS-TOT-ERRORI GREATER ZEROES
+              MOVE 4                          TO   RETURN-CODE
+           END-IF.
+      *
+      *-------------
+       030-EX. EXIT.
+      *-------------
+      **********************       END      ****************************
