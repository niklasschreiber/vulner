@@ -0,0 +1,180 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. CIOH0016.                                            00020000
+      ***************************************************************** 00030000
+      * DMOH0001 - SERVICE DEMO                                         00040000
+      *            HOST PROGRAM                                         00050000
+      * DEMO HOST PROGRAM WHICH WILL BE CALLED BY DRIVER PROGRAM        00060000
+      *                                                                 00070000
+      * CREDIT CARD STATUS UPDATE, ALONGSIDE CIOH0015'S READ-ONLY       00080000
+      * LOOKUP ON THE SAME CICARD FILE/CICAD-NUMB KEY. LETS THE DRIVER  00090000
+      * PROGRAM BLOCK/REISSUE/REACTIVATE A CARD FOUND BY CARD NUMBER.   00100000
+      *                                                                 00110000
+      *  CD-RESP-CODE    CD-RESP-ADDITIONAL                             00120000
+      *     '0000'       'APPLICATION ADDED SUCCESSFULLY'               00130000
+      *     '1000'       'APPLICATION EXISTED'                          00140000
+      *     '2000'       'APPLICATION FILE NOT OPEN'                    00150000
+      *     '3000'       'INVALID REQUEST'                              00160000
+      *     '4000'       'APPLICATION FILE NOT FOUND'                   00170000
+      *     '9000'       'APPLICATION ADDED FAILED'                     00180000
+      ***************************************************************** 00190000
+      *                         VERSION HISTORY                         00200000
+      *-----------------------------------------------------------------00210000
+      *DATE/TIME ?   AUTHOR   ? DESCRIPTION                             00220000
+      *-----------------------------------------------------------------00230000
+      *2026-08-09    RND       INITIAL VERSION                          00240000
+      ***************************************************************** 00250000
+       ENVIRONMENT DIVISION.                                            00260000
+       DATA DIVISION.                                                   00270000
+       WORKING-STORAGE SECTION.                                         00280000
+      *                                                                 00290000
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOH0016 WS BEGIN'.    00300000
+       01 WS-VAR.                                                       00310000
+          05 WS-RESP-CODE       PIC S9(8) COMP.                         00320000
+          05 WS-APPLID          PIC 9(13).                              00330000
+      *                                                                 00340000
+      *APPLICATION FILE DMCUS                                           00350000
+       COPY CICAD001.                                                   00360000
+      *                                                                 00370000
+      *SERVICE I/O                                                      00380000
+       COPY CIC0016I.                                                   00390000
+       COPY CIC0016O.                                                   00400000
+      *                                                                 00410000
+       77 WS-END                PIC X(15) VALUE 'CIOH0016 WS END'.      00420000
+      *                                                                 00430000
+       LINKAGE SECTION.                                                 00440000
+       01 DFHCOMMAREA.                                                  00450000
+      *SERVICE REQUEST/RESPONSE COMMAREA                                00460000
+       COPY SD02WS.                                                     00470000
+      *                                                                 00480000
+       PROCEDURE DIVISION.                                              00490000
+       0000-MAINLINE.                                                   00500000
+      *                                                                 00510000
+            PERFORM 1000-INIT                                           00520000
+               THRU 1000-INIT-EXIT                                      00530000
+      *                                                                 00540000
+            PERFORM 2000-PRE-PROCESSING                                 00550000
+               THRU 2000-PRE-PROCESSING-EXIT                            00560000
+      *                                                                 00570000
+            PERFORM 3000-MAIN-PROCESS                                   00580000
+               THRU 3000-MAIN-PROCESS-EXIT                              00590000
+      *                                                                 00600000
+            PERFORM 4000-POST-PROCESSING                                00610000
+               THRU 4000-POST-PROCESSING-EXIT                           00620000
+      *                                                                 00630000
+            PERFORM 5000-CLEAN-UP                                       00640000
+               THRU 5000-CLEAN-UP-EXIT                                  00650000
+            .                                                           00660000
+      *                                                                 00670000
+       0000-EXIT.                                                       00680000
+            EXIT.                                                       00690000
+      *                                                                 00700000
+       1000-INIT.                                                       00710000
+            INITIALIZE CIC0016I-REC                                     00720000
+            MOVE CD-SRV-INPUT-DATA   TO CIC0016I-REC                    00730000
+            .                                                           00740000
+       1000-INIT-EXIT.                                                  00750000
+            EXIT.                                                       00760000
+      *                                                                 00770000
+       2000-PRE-PROCESSING.                                             00780000
+            INITIALIZE CICAD-REC                                        00790000
+            MOVE CIC0016I-NUMB      TO CICAD-NUMB                       00800000
+            .                                                           00810000
+      *                                                                 00820000
+       2000-PRE-PROCESSING-EXIT.                                        00830000
+            EXIT.                                                       00840000
+      *                                                                 00850000
+       3000-MAIN-PROCESS.                                               00860000
+            EXEC CICS READ                                              00870000
+                 FILE('CICARD')                                         00880000
+                 INTO(CICAD-REC)                                        00890000
+                 RIDFLD(CICAD-NUMB)                                     00900000
+                 UPDATE                                                 00910000
+                 RESP(WS-RESP-CODE)                                     00920000
+            END-EXEC                                                    00930000
+            EVALUATE (WS-RESP-CODE)                                     00940000
+                WHEN DFHRESP(NORMAL)                                    00950000
+                     PERFORM 3100-UPDATE-STATUS                         00960000
+                        THRU 3100-UPDATE-STATUS-EXIT                    00970000
+                WHEN DFHRESP(NOTFND)                                    00980000
+                     MOVE '1000' TO CD-RESP-CODE                        00990000
+                     MOVE 'CREDCARD NOT FOUND'                          01000000
+                                 TO CD-RESP-ADDITIONAL                  01010000
+                WHEN DFHRESP(NOTOPEN)                                   01020000
+                     MOVE '2000' TO CD-RESP-CODE                        01030000
+                     MOVE 'CREDCARD FILE NOT OPEN'                      01040000
+                                 TO CD-RESP-ADDITIONAL                  01050000
+                WHEN DFHRESP(INVREQ)                                    01060000
+                     MOVE '3000' TO CD-RESP-CODE                        01070000
+                     MOVE 'INVALID REQUEST'                             01080000
+                                 TO CD-RESP-ADDITIONAL                  01090000
+                WHEN DFHRESP(FILENOTFOUND)                              01100000
+                     MOVE '4000' TO CD-RESP-CODE                        01110000
+                     MOVE 'CREDCARD FILE NOT FOUND'                     01120000
+                                 TO CD-RESP-ADDITIONAL                  01130000
+                WHEN OTHER                                              01140000
+                     MOVE '9000' TO CD-RESP-CODE                        01150000
+                     MOVE 'CREDCARD READ FAILED'                        01160000
+                                 TO CD-RESP-ADDITIONAL                  01170000
+            END-EVALUATE                                                01180000
+            .                                                           01190000
+       3000-MAIN-PROCESS-EXIT.                                          01200000
+            EXIT.                                                       01210000
+      *                                                                 01220000
+       3100-UPDATE-STATUS.                                              01230000
+            EVALUATE CIC0016I-STATUS                                    01240000
+                WHEN 'A'                                                01250000
+                WHEN 'B'                                                01260000
+                WHEN 'R'                                                01270000
+                     CONTINUE                                           01280000
+                WHEN OTHER                                              01290000
+                     MOVE '3000' TO CD-RESP-CODE                        01300000
+                     MOVE 'INVALID REQUEST'                             01310000
+                                 TO CD-RESP-ADDITIONAL                  01320000
+                     EXEC CICS UNLOCK FILE('CICARD') END-EXEC           01330000
+                     GO TO 3100-UPDATE-STATUS-EXIT                      01340000
+            END-EVALUATE                                                01350000
+      *                                                                 01360000
+            MOVE CIC0016I-STATUS         TO CICAD-STATUS                01370000
+      *                                                                 01380000
+            EXEC CICS REWRITE                                           01390000
+                 FILE('CICARD')                                         01400000
+                 FROM(CICAD-REC)                                        01410000
+                 RESP(WS-RESP-CODE)                                     01420000
+            END-EXEC                                                    01430000
+            EVALUATE (WS-RESP-CODE)                                     01440000
+                WHEN DFHRESP(NORMAL)                                    01450000
+                     MOVE '0000' TO CD-RESP-CODE                        01460000
+                     MOVE 'CREDCARD STATUS UPDATED SUCCESSFULLY'        01470000
+                                 TO CD-RESP-ADDITIONAL                  01480000
+                     INITIALIZE CIC0016O-REC                            01490000
+                     MOVE CICAD-REC TO CIC0016O-REC                     01500000
+                     INITIALIZE CD-SRV-OUTPUT-DATA                      01510000
+                     MOVE  CIC0016O-REC TO CD-SRV-OUTPUT-DATA           01520000
+                WHEN DFHRESP(NOTOPEN)                                   01530000
+                     MOVE '2000' TO CD-RESP-CODE                        01540000
+                     MOVE 'CREDCARD FILE NOT OPEN'                      01550000
+                                 TO CD-RESP-ADDITIONAL                  01560000
+                WHEN DFHRESP(INVREQ)                                    01570000
+                     MOVE '3000' TO CD-RESP-CODE                        01580000
+                     MOVE 'INVALID REQUEST'                             01590000
+                                 TO CD-RESP-ADDITIONAL                  01600000
+                WHEN OTHER                                              01610000
+                     MOVE '9000' TO CD-RESP-CODE                        01620000
+                     MOVE 'CREDCARD STATUS UPDATE FAILED'               01630000
+                                 TO CD-RESP-ADDITIONAL                  01640000
+            END-EVALUATE                                                01650000
+            .                                                           01660000
+       3100-UPDATE-STATUS-EXIT.                                         01670000
+            EXIT.                                                       01680000
+      *                                                                 01690000
+       4000-POST-PROCESSING.                                            01700000
+      *                                                                 01710000
+       4000-POST-PROCESSING-EXIT.                                       01720000
+            EXIT.                                                       01730000
+      *                                                                 01740000
+       5000-CLEAN-UP.                                                   01750000
+            EXEC CICS RETURN END-EXEC.                                  01760000
+      *                                                                 01770000
+       5000-CLEAN-UP-EXIT.                                              01780000
+            EXIT.                                                       01790000
+      *                                                                 01800000
