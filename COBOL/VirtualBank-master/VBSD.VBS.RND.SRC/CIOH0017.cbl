@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. CIOH0017.                                            00020000
+      ***************************************************************** 00030000
+      * DMOH0001 - SERVICE DEMO                                         00040000
+      *            HOST PROGRAM                                         00050000
+      * DEMO HOST PROGRAM WHICH WILL BE CALLED BY DRIVER PROGRAM        00060000
+      *                                                                 00070000
+      * COMBINED CUSTOMER-PLUS-CARDS INQUIRY. TAKES A                   00080000
+      * CICUS-ID-NUMBER, READS CICUS AS CIOH0003 DOES, THEN BROWSES     00090000
+      * CICARD FOR ALL CARDS LINKED TO THAT CUSTOMER (VIA ITS           00100000
+      * CUSTOMER-ID ALTERNATE INDEX PATH CICADCU), RETURNING BOTH THE   00110000
+      * CUSTOMER AND UP TO CIC0017I-MAX-CARDS CARDS IN ONE CALL, SO     00120000
+      * THE DRIVER PROGRAM DOES NOT NEED CIOH0003 FOLLOWED BY N         00130000
+      * SEPARATE CIOH0015 CALLS.                                        00140000
+      *                                                                 00150000
+      *  CD-RESP-CODE    CD-RESP-ADDITIONAL                             00160000
+      *     '0000'       'APPLICATION ADDED SUCCESSFULLY'               00170000
+      *     '1000'       'APPLICATION EXISTED'                          00180000
+      *     '2000'       'APPLICATION FILE NOT OPEN'                    00190000
+      *     '3000'       'INVALID REQUEST'                              00200000
+      *     '4000'       'APPLICATION FILE NOT FOUND'                   00210000
+      *     '9000'       'APPLICATION ADDED FAILED'                     00220000
+      ***************************************************************** 00230000
+      *                         VERSION HISTORY                         00240000
+      *-----------------------------------------------------------------00250000
+      *DATE/TIME ?   AUTHOR   ? DESCRIPTION                             00260000
+      *-----------------------------------------------------------------00270000
+      *2026-08-09    RND       INITIAL VERSION                          00280000
+      ***************************************************************** 00290000
+       ENVIRONMENT DIVISION.                                            00300000
+       DATA DIVISION.                                                   00310000
+       WORKING-STORAGE SECTION.                                         00320000
+      *                                                                 00330000
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOH0017 WS BEGIN'.    00340000
+       01 WS-VAR.                                                       00350000
+          05 WS-RESP-CODE       PIC S9(8) COMP.                         00360000
+          05 WS-APPLID          PIC 9(13).                              00370000
+          05 WS-CARD-COUNT      PIC 9(02) VALUE ZERO.                   00380000
+          05 WS-MAX-CARDS       PIC 9(02) VALUE ZERO.                   00390000
+          05 WS-EOF-SW          PIC X(01) VALUE 'N'.                    00400000
+             88 WS-EOF-CICADCU            VALUE 'Y'.                    00410000
+      *                                                                 00420000
+      *CUSTOMER  FILE CICUS.                                            00430000
+       COPY CICUS001.                                                   00440000
+      *                                                                 00450000
+      *APPLICATION FILE DMCUS, BROWSED VIA ITS CUSTOMER-ID ALTERNATE    00460000
+      *INDEX PATH CICADCU (SAME RECORD LAYOUT AS THE PRIMARY FILE).     00470000
+       COPY CICAD001.                                                   00480000
+       01 CICAD-ALT-KEY.                                                00490000
+          05 CICAD-ALT-CUST-ID  PIC 9(10).                              00500000
+      *                                                                 00510000
+      *SERVICE I/O                                                      00520000
+       COPY CIC0017I.                                                   00530000
+       COPY CIC0017O.                                                   00540000
+      *                                                                 00550000
+       77 WS-END                PIC X(15) VALUE 'CIOH0017 WS END'.      00560000
+      *                                                                 00570000
+       LINKAGE SECTION.                                                 00580000
+       01 DFHCOMMAREA.                                                  00590000
+      *SERVICE REQUEST/RESPONSE COMMAREA                                00600000
+       COPY SD02WS.                                                     00610000
+      *                                                                 00620000
+       PROCEDURE DIVISION.                                              00630000
+       0000-MAINLINE.                                                   00640000
+      *                                                                 00650000
+            PERFORM 1000-INIT                                           00660000
+               THRU 1000-INIT-EXIT                                      00670000
+      *                                                                 00680000
+            PERFORM 2000-PRE-PROCESSING                                 00690000
+               THRU 2000-PRE-PROCESSING-EXIT                            00700000
+      *                                                                 00710000
+            PERFORM 3000-MAIN-PROCESS                                   00720000
+               THRU 3000-MAIN-PROCESS-EXIT                              00730000
+      *                                                                 00740000
+            PERFORM 4000-POST-PROCESSING                                00750000
+               THRU 4000-POST-PROCESSING-EXIT                           00760000
+      *                                                                 00770000
+            PERFORM 5000-CLEAN-UP                                       00780000
+               THRU 5000-CLEAN-UP-EXIT                                  00790000
+            .                                                           00800000
+      *                                                                 00810000
+       0000-EXIT.                                                       00820000
+            EXIT.                                                       00830000
+      *                                                                 00840000
+       1000-INIT.                                                       00850000
+            INITIALIZE CIC0017I-REC                                     00860000
+            MOVE CD-SRV-INPUT-DATA   TO CIC0017I-REC                    00870000
+            .                                                           00880000
+       1000-INIT-EXIT.                                                  00890000
+            EXIT.                                                       00900000
+      *                                                                 00910000
+       2000-PRE-PROCESSING.                                             00920000
+            INITIALIZE CICUS-REC                                        00930000
+                       CICAD-REC                                        00940000
+                       CIC0017O-REC                                     00950000
+            MOVE CIC0017I-ID              TO CICUS-ID-NUMBER            00960000
+                                              CICAD-ALT-CUST-ID         00970000
+            MOVE ZERO                     TO WS-CARD-COUNT              00980000
+            MOVE 'N'                      TO WS-EOF-SW                  00990000
+            IF CIC0017I-MAX-CARDS = ZERO OR CIC0017I-MAX-CARDS > 10     01000000
+               MOVE 10                    TO WS-MAX-CARDS               01010000
+            ELSE                                                        01020000
+               MOVE CIC0017I-MAX-CARDS    TO WS-MAX-CARDS               01030000
+            END-IF                                                      01040000
+            .                                                           01050000
+      *                                                                 01060000
+       2000-PRE-PROCESSING-EXIT.                                        01070000
+            EXIT.                                                       01080000
+      *                                                                 01090000
+       3000-MAIN-PROCESS.                                               01100000
+            EXEC CICS READ                                              01110000
+                 FILE('CICUS')                                          01120000
+                 INTO(CICUS-REC)                                        01130000
+                 RIDFLD(CICUS-ID-NUMBER)                                01140000
+                 RESP(WS-RESP-CODE)                                     01150000
+            END-EXEC                                                    01160000
+            EVALUATE (WS-RESP-CODE)                                     01170000
+                WHEN DFHRESP(NORMAL)                                    01180000
+                     PERFORM 3100-BROWSE-CARDS                          01190000
+                        THRU 3100-BROWSE-CARDS-EXIT                     01200000
+                     MOVE '0000' TO CD-RESP-CODE                        01210000
+                     MOVE 'CUSTOMER AND CARDS READ SUCCESSFULLY'        01220000
+                                 TO CD-RESP-ADDITIONAL                  01230000
+                     MOVE CICUS-REC        TO CIC0017O-CUSTOMER         01240000
+                     MOVE WS-CARD-COUNT    TO CIC0017O-CARD-COUNT       01250000
+                     INITIALIZE CD-SRV-OUTPUT-DATA                      01260000
+                     MOVE  CIC0017O-REC TO CD-SRV-OUTPUT-DATA           01270000
+                WHEN DFHRESP(NOTFND)                                    01280000
+                     MOVE '1000' TO CD-RESP-CODE                        01290000
+                     MOVE 'CUSTOMER NOT FOUND'                          01300000
+                                 TO CD-RESP-ADDITIONAL                  01310000
+                WHEN DFHRESP(NOTOPEN)                                   01320000
+                     MOVE '2000' TO CD-RESP-CODE                        01330000
+                     MOVE 'CUSTOMER FILE NOT OPEN'                      01340000
+                                 TO CD-RESP-ADDITIONAL                  01350000
+                WHEN DFHRESP(INVREQ)                                    01360000
+                     MOVE '3000' TO CD-RESP-CODE                        01370000
+                     MOVE 'INVALID REQUEST'                             01380000
+                                 TO CD-RESP-ADDITIONAL                  01390000
+                WHEN DFHRESP(FILENOTFOUND)                              01400000
+                     MOVE '4000' TO CD-RESP-CODE                        01410000
+                     MOVE 'CUSTOMER FILE NOT FOUND'                     01420000
+                                 TO CD-RESP-ADDITIONAL                  01430000
+                WHEN OTHER                                              01440000
+                     MOVE '9000' TO CD-RESP-CODE                        01450000
+                     MOVE 'CUSTOMER READ FAILED'                        01460000
+                                 TO CD-RESP-ADDITIONAL                  01470000
+            END-EVALUATE                                                01480000
+            .                                                           01490000
+       3000-MAIN-PROCESS-EXIT.                                          01500000
+            EXIT.                                                       01510000
+      *                                                                 01520000
+       3100-BROWSE-CARDS.                                               01530000
+            EXEC CICS STARTBR                                           01540000
+                 FILE('CICADCU')                                        01550000
+                 RIDFLD(CICAD-ALT-KEY)                                  01560000
+                 GTEQ                                                   01570000
+                 RESP(WS-RESP-CODE)                                     01580000
+            END-EXEC                                                    01590000
+            IF WS-RESP-CODE = DFHRESP(NORMAL)                           01600000
+               PERFORM 3110-BROWSE-NEXT-CARD                            01610000
+                  THRU 3110-BROWSE-NEXT-CARD-EXIT                       01620000
+                  UNTIL WS-EOF-CICADCU                                  01630000
+                     OR WS-CARD-COUNT NOT LESS THAN WS-MAX-CARDS        01640000
+               EXEC CICS ENDBR FILE('CICADCU') END-EXEC                 01650000
+            END-IF                                                      01660000
+            .                                                           01670000
+       3100-BROWSE-CARDS-EXIT.                                          01680000
+            EXIT.                                                       01690000
+      *                                                                 01700000
+       3110-BROWSE-NEXT-CARD.                                           01710000
+            EXEC CICS READNEXT                                          01720000
+                 FILE('CICADCU')                                        01730000
+                 INTO(CICAD-REC)                                        01740000
+                 RIDFLD(CICAD-ALT-KEY)                                  01750000
+                 RESP(WS-RESP-CODE)                                     01760000
+            END-EXEC                                                    01770000
+            EVALUATE (WS-RESP-CODE)                                     01780000
+                WHEN DFHRESP(NORMAL)                                    01790000
+                     IF CICAD-ALT-CUST-ID = CIC0017I-ID                 01800000
+                        ADD 1                TO WS-CARD-COUNT           01810000
+                        MOVE CICAD-REC                                  01820000
+                             TO CIC0017O-CARD (WS-CARD-COUNT)           01830000
+                     ELSE                                               01840000
+                        SET WS-EOF-CICADCU TO TRUE                      01850000
+                     END-IF                                             01860000
+                WHEN OTHER                                              01870000
+                     SET WS-EOF-CICADCU TO TRUE                         01880000
+            END-EVALUATE                                                01890000
+            .                                                           01900000
+       3110-BROWSE-NEXT-CARD-EXIT.                                      01910000
+            EXIT.                                                       01920000
+      *                                                                 01930000
+       4000-POST-PROCESSING.                                            01940000
+      *                                                                 01950000
+       4000-POST-PROCESSING-EXIT.                                       01960000
+            EXIT.                                                       01970000
+      *                                                                 01980000
+       5000-CLEAN-UP.                                                   01990000
+            EXEC CICS RETURN END-EXEC.                                  02000000
+      *                                                                 02010000
+       5000-CLEAN-UP-EXIT.                                              02020000
+            EXIT.                                                       02030000
+      *                                                                 02040000
