@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.                                         00010000
+       PROGRAM-ID. CIOH0004.                                            00020000
+      ***************************************************************** 00030000
+      * DMOH0001 - SERVICE DEMO                                         00040000
+      *            HOST PROGRAM                                         00050000
+      * DEMO HOST PROGRAM WHICH WILL BE CALLED BY DRIVER PROGRAM        00060000
+      *                                                                 00070000
+      * SECONDARY-KEY (SURNAME + DATE OF BIRTH) BROWSE OF CICUS, FOR    00080000
+      * A TELLER WHO DOES NOT YET HAVE THE CUSTOMER'S CICUS-ID-NUMBER.  00090000
+      * RETURNS UP TO CIC0004I-MAX-ROWS CANDIDATE CUSTOMERS INSTEAD OF  00100000
+      * THE SINGLE EXACT-MATCH RECORD CIOH0003 RETURNS.                 00110000
+      *                                                                 00120000
+      *  CD-RESP-CODE    CD-RESP-ADDITIONAL                             00130000
+      *     '0000'       'APPLICATION ADDED SUCCESSFULLY'               00140000
+      *     '1000'       'APPLICATION EXISTED'                          00150000
+      *     '2000'       'APPLICATION FILE NOT OPEN'                    00160000
+      *     '3000'       'INVALID REQUEST'                              00170000
+      *     '4000'       'APPLICATION FILE NOT FOUND'                   00180000
+      *     '9000'       'APPLICATION ADDED FAILED'                     00190000
+      ***************************************************************** 00200000
+      *                         VERSION HISTORY                         00210000
+      *-----------------------------------------------------------------00220000
+      *DATE/TIME ?   AUTHOR   ? DESCRIPTION                             00230000
+      *-----------------------------------------------------------------00240000
+      *2026-08-09    RND       INITIAL VERSION                          00250000
+      ***************************************************************** 00260000
+       ENVIRONMENT DIVISION.                                            00270000
+       DATA DIVISION.                                                   00280000
+       WORKING-STORAGE SECTION.                                         00290000
+      *                                                                 00300000
+       77 WS-BEGIN              PIC X(17) VALUE 'CIOH0004 WS BEGIN'.    00310000
+       01 WS-VAR.                                                       00320000
+          05 WS-RESP-CODE       PIC S9(8) COMP.                         00330000
+          05 WS-APPLID          PIC 9(13).                              00340000
+          05 WS-CAND-COUNT      PIC 9(02) VALUE ZERO.                   00350000
+          05 WS-MAX-ROWS        PIC 9(02) VALUE ZERO.                   00360000
+          05 WS-EOF-SW          PIC X(01) VALUE 'N'.                    00370000
+             88 WS-EOF-CICUSAK            VALUE 'Y'.                    00380000
+          05 WS-BROWSE-ERR-SW   PIC X(01) VALUE 'N'.                    00385000
+             88 WS-BROWSE-ERROR           VALUE 'Y'.                    00385100
+      *                                                                 00390000
+      *CUSTOMER  FILE CICUS, BROWSED VIA ITS SURNAME+DOB ALTERNATE      00400000
+      *INDEX PATH CICUSAK (SAME RECORD LAYOUT AS THE PRIMARY FILE).     00410000
+       COPY CICUS001.                                                   00420000
+       01 CICUS-ALT-KEY.                                                00430000
+          05 CICUS-ALT-SURNAME  PIC X(20).                              00440000
+          05 CICUS-ALT-DOB      PIC 9(08).                              00450000
+      *                                                                 00460000
+      *SERVICE I/O                                                      00470000
+       COPY CIC0004I.                                                   00480000
+       COPY CIC0004O.                                                   00490000
+      *                                                                 00500000
+       77 WS-END                PIC X(15) VALUE 'CIOH0004 WS END'.      00510000
+      *                                                                 00520000
+       LINKAGE SECTION.                                                 00530000
+       01 DFHCOMMAREA.                                                  00540000
+      *SERVICE REQUEST/RESPONSE COMMAREA                                00550000
+       COPY SD02WS.                                                     00560000
+      *                                                                 00570000
+       PROCEDURE DIVISION.                                              00580000
+       0000-MAINLINE.                                                   00590000
+      *                                                                 00600000
+            PERFORM 1000-INIT                                           00610000
+               THRU 1000-INIT-EXIT                                      00620000
+      *                                                                 00630000
+            PERFORM 2000-PRE-PROCESSING                                 00640000
+               THRU 2000-PRE-PROCESSING-EXIT                            00650000
+      *                                                                 00660000
+            PERFORM 3000-MAIN-PROCESS                                   00670000
+               THRU 3000-MAIN-PROCESS-EXIT                              00680000
+      *                                                                 00690000
+            PERFORM 4000-POST-PROCESSING                                00700000
+               THRU 4000-POST-PROCESSING-EXIT                           00710000
+      *                                                                 00720000
+            PERFORM 5000-CLEAN-UP                                       00730000
+               THRU 5000-CLEAN-UP-EXIT                                  00740000
+            .                                                           00750000
+      *                                                                 00760000
+       0000-EXIT.                                                       00770000
+            EXIT.                                                       00780000
+      *                                                                 00790000
+       1000-INIT.                                                       00800000
+            INITIALIZE CIC0004I-REC                                     00810000
+            MOVE CD-SRV-INPUT-DATA   TO CIC0004I-REC                    00820000
+            .                                                           00830000
+       1000-INIT-EXIT.                                                  00840000
+            EXIT.                                                       00850000
+      *                                                                 00860000
+       2000-PRE-PROCESSING.                                             00870000
+            INITIALIZE CICUS-REC                                        00880000
+                       CIC0004O-REC                                     00890000
+            MOVE CIC0004I-SURNAME        TO CICUS-ALT-SURNAME           00900000
+            MOVE CIC0004I-DOB            TO CICUS-ALT-DOB               00910000
+            MOVE ZERO                    TO WS-CAND-COUNT               00920000
+            MOVE 'N'                     TO WS-EOF-SW                   00930000
+            MOVE 'N'                     TO WS-BROWSE-ERR-SW            00931000
+            IF CIC0004I-MAX-ROWS = ZERO OR CIC0004I-MAX-ROWS > 10       00940000
+               MOVE 10                   TO WS-MAX-ROWS                 00950000
+            ELSE                                                        00960000
+               MOVE CIC0004I-MAX-ROWS    TO WS-MAX-ROWS                 00970000
+            END-IF                                                      00980000
+            .                                                           00990000
+      *                                                                 01000000
+       2000-PRE-PROCESSING-EXIT.                                        01010000
+            EXIT.                                                       01020000
+      *                                                                 01030000
+       3000-MAIN-PROCESS.                                               01040000
+            EXEC CICS STARTBR                                           01050000
+                 FILE('CICUSAK')                                        01060000
+                 RIDFLD(CICUS-ALT-KEY)                                  01070000
+                 GTEQ                                                   01080000
+                 RESP(WS-RESP-CODE)                                     01090000
+            END-EXEC                                                    01100000
+            EVALUATE (WS-RESP-CODE)                                     01110000
+                WHEN DFHRESP(NORMAL)                                    01120000
+                     PERFORM 3100-BROWSE-NEXT                           01130000
+                        THRU 3100-BROWSE-NEXT-EXIT                      01140000
+                        UNTIL WS-EOF-CICUSAK                            01150000
+                           OR WS-CAND-COUNT NOT LESS THAN WS-MAX-ROWS   01160000
+                     EXEC CICS ENDBR FILE('CICUSAK') END-EXEC           01170000
+                     IF WS-BROWSE-ERROR                                 01175000
+                        MOVE '9000' TO CD-RESP-CODE                     01176000
+                        MOVE 'CUSTOMER READ FAILED'                     01177000
+                                    TO CD-RESP-ADDITIONAL               01178000
+                     ELSE                                               01179000
+                     IF WS-CAND-COUNT GREATER ZERO                      01180000
+                        MOVE '0000' TO CD-RESP-CODE                     01190000
+                        MOVE 'CUSTOMER(S) FOUND'                        01200000
+                                    TO CD-RESP-ADDITIONAL               01210000
+                        MOVE WS-CAND-COUNT   TO CIC0004O-COUNT          01220000
+                        INITIALIZE CD-SRV-OUTPUT-DATA                   01230000
+                        MOVE  CIC0004O-REC TO CD-SRV-OUTPUT-DATA        01240000
+                     ELSE                                               01250000
+                        MOVE '1000' TO CD-RESP-CODE                     01260000
+                        MOVE 'CUSTOMER NOT FOUND'                       01270000
+                                    TO CD-RESP-ADDITIONAL               01280000
+                     END-IF                                             01290000
+                     END-IF                                             01291000
+                WHEN DFHRESP(NOTFND)                                    01300000
+                     MOVE '1000' TO CD-RESP-CODE                        01310000
+                     MOVE 'CUSTOMER NOT FOUND'                          01320000
+                                 TO CD-RESP-ADDITIONAL                  01330000
+                WHEN DFHRESP(NOTOPEN)                                   01340000
+                     MOVE '2000' TO CD-RESP-CODE                        01350000
+                     MOVE 'CUSTOMER FILE NOT OPEN'                      01360000
+                                 TO CD-RESP-ADDITIONAL                  01370000
+                WHEN DFHRESP(INVREQ)                                    01380000
+                     MOVE '3000' TO CD-RESP-CODE                        01390000
+                     MOVE 'INVALID REQUEST'                             01400000
+                                 TO CD-RESP-ADDITIONAL                  01410000
+                WHEN DFHRESP(FILENOTFOUND)                              01420000
+                     MOVE '4000' TO CD-RESP-CODE                        01430000
+                     MOVE 'CUSTOMER FILE NOT FOUND'                     01440000
+                                 TO CD-RESP-ADDITIONAL                  01450000
+                WHEN OTHER                                              01460000
+                     MOVE '9000' TO CD-RESP-CODE                        01470000
+                     MOVE 'CUSTOMER READ FAILED'                        01480000
+                                 TO CD-RESP-ADDITIONAL                  01490000
+            END-EVALUATE                                                01500000
+            .                                                           01510000
+       3000-MAIN-PROCESS-EXIT.                                          01520000
+            EXIT.                                                       01530000
+      *                                                                 01540000
+       3100-BROWSE-NEXT.                                                01550000
+            EXEC CICS READNEXT                                          01560000
+                 FILE('CICUSAK')                                        01570000
+                 INTO(CICUS-REC)                                        01580000
+                 RIDFLD(CICUS-ALT-KEY)                                  01590000
+                 RESP(WS-RESP-CODE)                                     01600000
+            END-EXEC                                                    01610000
+            EVALUATE (WS-RESP-CODE)                                     01620000
+                WHEN DFHRESP(NORMAL)                                    01630000
+                     IF CICUS-SURNAME = CIC0004I-SURNAME                01640000
+                        AND CICUS-DOB = CIC0004I-DOB                    01650000
+                        ADD 1                   TO WS-CAND-COUNT        01660000
+                        MOVE CICUS-ID-NUMBER                            01670000
+                             TO CIC0004O-ID-NUMBER (WS-CAND-COUNT)      01680000
+                        MOVE CICUS-SURNAME                              01690000
+                             TO CIC0004O-SURNAME (WS-CAND-COUNT)        01700000
+                        MOVE CICUS-DOB                                  01710000
+                             TO CIC0004O-DOB (WS-CAND-COUNT)            01720000
+                     ELSE                                               01730000
+                        SET WS-EOF-CICUSAK TO TRUE                      01740000
+                     END-IF                                             01750000
+                WHEN DFHRESP(ENDFILE)                                   01755000
+                     SET WS-EOF-CICUSAK TO TRUE                         01770000
+                WHEN OTHER                                              01760000
+                     SET WS-EOF-CICUSAK TO TRUE                         01765000
+                     SET WS-BROWSE-ERROR TO TRUE                        01766000
+            END-EVALUATE                                                01780000
+            .                                                           01790000
+       3100-BROWSE-NEXT-EXIT.                                           01800000
+            EXIT.                                                       01810000
+      *                                                                 01820000
+       4000-POST-PROCESSING.                                            01830000
+      *                                                                 01840000
+       4000-POST-PROCESSING-EXIT.                                       01850000
+            EXIT.                                                       01860000
+      *                                                                 01870000
+       5000-CLEAN-UP.                                                   01880000
+            EXEC CICS RETURN END-EXEC.                                  01890000
+      *                                                                 01900000
+       5000-CLEAN-UP-EXIT.                                              01910000
+            EXIT.                                                       01920000
+      *                                                                 01930000
